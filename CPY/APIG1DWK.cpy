@@ -0,0 +1,105 @@
+      ****************************************************************
+      *  ZONE COMMUNE (DFHCOMMAREA) PARTAGEE PAR TOUS LES ECRANS DU   *
+      *  SOUS-SYSTEME API5 -- NAVIGATION, CHOIX ET ETAT DE SAISIE     *
+      ****************************************************************
+       01  WK-COMM-AREA.
+           05 PREFIX               PIC X(08) VALUE 'APIG1D'.
+           05 PREV-PGM             PIC X(08) VALUE SPACES.
+           05 CHOICE-1             PIC 9(01) VALUE 0.
+               88 ALBUMS                VALUE 1.
+               88 CHANSONS              VALUE 2.
+               88 PERSONNES             VALUE 3.
+               88 CONTRATS              VALUE 4.
+               88 VENTES                VALUE 5.
+               88 MAISON-DI             VALUE 6.
+               88 PLAYLISTS             VALUE 7.
+               88 ROYALTY-DASHBOARD     VALUE 8.
+           05 CHOICE-2              PIC 9(01) VALUE 0.
+           05 FLAG-MODIF            PIC 9(01) VALUE 0.
+           05 PAGE-NUM              PIC 9(04) VALUE 0.
+           05 FST-KEY               PIC X(20) VALUE SPACES.
+           05 LST-KEY               PIC X(20) VALUE SPACES.
+           05 OPER-ID               PIC X(08) VALUE SPACES.
+           05 OPER-AUTH-IND         PIC X(01) VALUE SPACES.
+               88 OPER-IS-SUPERVISOR    VALUE 'S'.
+      *    NOMBRE DE LIGNES PAR PAGE SUR LES ECRANS DE LISTE, REPRIS
+      *    DU PROFIL DE L OPERATEUR A L IDENTIFICATION (OPERATG1) ;
+      *    ZERO SI AUCUN OPERATEUR IDENTIFIE, AUQUEL CAS LES ECRANS
+      *    DE LISTE RETOMBENT SUR LEUR VALEUR PAR DEFAUT
+           05 OPER-PAGE-SIZE        PIC 9(02) VALUE 0.
+      *    IMAGE AVANT MODIFICATION, CAPTUREE A L ETAPE 1 D UN ECRAN
+      *    DE MODIFICATION ET RENVOYEE AU PROGRAMME DE SERVICE VSAM A
+      *    L ETAPE 2 POUR DETECTER UNE MODIFICATION CONCURRENTE
+           05 BEFORE-IMAGE          PIC X(80) VALUE SPACES.
+      *    FILTRE DE RECHERCHE PARTIELLE SUR LE TITRE, UTILISE PAR
+      *    L ECRAN DE LISTE DES ALBUMS ET CONSERVE D UNE PAGE A L
+      *    AUTRE TANT QUE L UTILISATEUR NE LE MODIFIE PAS
+           05 TITLE-FILTER          PIC X(30) VALUE SPACES.
+      *    DERNIER PROGRAMME/MESSAGE ENVOYES A CE TERMINAL, REPRIS
+      *    PAR LA TRANSACTION DE RECUPERATION SI LA CONVERSATION
+      *    PSEUDO-CONVERSATIONNELLE EST PERDUE (COMMAREA NON RECUE)
+           05 RCVY-PGM              PIC X(08) VALUE SPACES.
+           05 RCVY-MSG              PIC X(79) VALUE SPACES.
+           05 FILLER                PIC X(753).
+
+      ****************************************************************
+      *  ZONES DE TRAVAIL DIVERSES COMMUNES A TOUS LES ECRANS         *
+      ****************************************************************
+       77  DEST-PGM                 PIC X(08).
+       77  NEXT-PGM                 PIC X(08).
+       77  CHOICEI                  PIC X(01).
+       77  RC-1                     PIC S9(08) COMP.
+       77  RC-2                     PIC S9(08) COMP.
+       77  RC-MAPFAIL               PIC S9(08) COMP.
+       77  DATE-TMP                 PIC S9(15) COMP-3.
+       77  AID-KEY                  PIC X(01).
+           88 SCROLL-UP                 VALUE '7'.
+           88 SCROLL-DOWN               VALUE '8'.
+      *    FILE DE STOCKAGE TEMPORAIRE UTILISEE PAR LA TRANSACTION
+      *    DE RECUPERATION (UNE FILE PAR TERMINAL)
+       77  RCVY-QUEUE                PIC X(08) VALUE SPACES.
+       01  W-RECOVERY-SW             PIC X(01) VALUE 'N'.
+           88 RECOVERY-FOUND             VALUE 'Y'.
+           88 RECOVERY-NOT-FOUND         VALUE 'N'.
+      *    POSITIONNE PAR LE MOTEUR PSEUDO-CONVERSATIONNEL LE TEMPS DE
+      *    REAFFICHER L ECRAN A PARTIR DE LA COMMAREA RECUPEREE, SANS
+      *    RECEIVE PREALABLE -- PERMET AUX ECRANS DE LISTE DE
+      *    DISTINGUER CE CAS D UNE VRAIE TOUCHE D ACTION ET DE
+      *    REAFFICHER LA PAGE EN COURS AU LIEU DE REPARTIR A VIDE
+       01  W-RCVY-REDISPLAY-SW       PIC X(01) VALUE 'N'.
+           88 RCVY-REDISPLAY             VALUE 'Y'.
+           88 NOT-RCVY-REDISPLAY         VALUE 'N'.
+
+      ****************************************************************
+      *  MESSAGES STANDARD                                            *
+      ****************************************************************
+       01  GOODBYE                  PIC X(79)
+           VALUE 'AU REVOIR -- FIN DE LA SESSION API5'.
+       01  ERR-NOT-AVAIL            PIC X(40)
+           VALUE 'CHOIX NON DISPONIBLE POUR CET ECRAN'.
+       01  ERR-BAD-CHOICE           PIC X(40)
+           VALUE 'CHOIX INVALIDE, VEUILLEZ RESSAISIR'.
+       01  ERR-NO-CHOICE            PIC X(40)
+           VALUE 'AUCUN CHOIX SAISI'.
+       01  ERR-FILE-EMPTY           PIC X(40)
+           VALUE 'FICHIER VIDE'.
+       01  ERR-UNKNOWN              PIC X(40)
+           VALUE 'ERREUR INCONNUE'.
+       01  ERR-FST-PAGE             PIC X(40)
+           VALUE 'DEJA SUR LA PREMIERE PAGE'.
+       01  ERR-LST-PAGE             PIC X(40)
+           VALUE 'DEJA SUR LA DERNIERE PAGE'.
+       01  ERR-NOT-AUTH             PIC X(40)
+           VALUE 'OPERATION NON AUTORISEE'.
+       01  ERR-REFERENCED           PIC X(50)
+           VALUE 'ENREGISTREMENT REFERENCE, SUPPRESSION REFUSEE'.
+       01  ERR-FK-UNKNOWN           PIC X(40)
+           VALUE 'REFERENCE INCONNUE'.
+       01  ERR-RECORD-CHANGED       PIC X(50)
+           VALUE 'ENREGISTREMENT MODIFIE PAR UN AUTRE UTILISATEUR'.
+       01  ERR-DUPLICATE-TITLE      PIC X(50)
+           VALUE 'ATTENTION, TITRE DEJA UTILISE SUR CET ALBUM'.
+       01  ERR-INVALID-AMOUNT       PIC X(40)
+           VALUE 'PRIX OU QUANTITE INVALIDE'.
+       01  ERR-INVALID-RETURN-QTY   PIC X(40)
+           VALUE 'QUANTITE DE RETOUR INVALIDE'.
