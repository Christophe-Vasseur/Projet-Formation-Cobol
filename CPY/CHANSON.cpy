@@ -0,0 +1,20 @@
+      ****************************************************************
+      *  ENREGISTREMENT CHANSON (FICHIER VSAM CHANSOG1 / TABLE DB2)   *
+      ****************************************************************
+       01  E-CHANSON.
+           05 CH-CODEC             PIC X(04).
+           05 CH-CODEA             PIC X(04).
+           05 CH-TITREC            PIC X(40).
+           05 CH-NUM-PISTE         PIC 9(02).
+           05 CH-DUREE             PIC 9(03).
+           05 FILLER               PIC X(27).
+
+      ****************************************************************
+      *  ZONE D AFFICHAGE POUR L ECRAN DE LISTE                        *
+      ****************************************************************
+       01  O-CHANSON.
+           05 O-CH-CODEC           PIC X(04).
+           05 O-CH-CODEA           PIC X(04).
+           05 O-CH-TITREC          PIC X(40).
+
+       01  O-CH-KEY REDEFINES O-CHANSON PIC X(48).
