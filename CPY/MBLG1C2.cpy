@@ -0,0 +1,18 @@
+      ****************************************************************
+      *  MAP MBLG1C2 -- CREATION / MODIFICATION D UNE PERSONNE        *
+      ****************************************************************
+       01  MAP01I.
+           05 CODEPI                PIC X(04).
+           05 CODETI                PIC X(01).
+           05 IDENTI                PIC X(25).
+
+       01  MAP01O.
+           05 TITRFLDO               PIC X(40).
+           05 MSGFLDO                PIC X(79).
+           05 DATEFLDO               PIC X(08).
+           05 TIMEFLDO               PIC X(08).
+           05 FIELD1O                PIC X(60).
+           05 FIELD2O                PIC X(60).
+           05 FIELD3O                PIC X(60).
+           05 CODETO                 PIC X(01).
+           05 IDENTO                 PIC X(25).
