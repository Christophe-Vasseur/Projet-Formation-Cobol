@@ -0,0 +1,16 @@
+      ****************************************************************
+      *  MAP MBLG1H1 -- TABLEAU DE BORD DES DROITS D AUTEUR PAR      *
+      *  ARTISTE                                                      *
+      ****************************************************************
+       01  MAP01I.
+           05 CODEPI                PIC X(04).
+
+       01  MAP01O.
+           05 TITRFLDO               PIC X(40).
+           05 MSGFLDO                PIC X(79).
+           05 DATEFLDO               PIC X(08).
+           05 TIMEFLDO               PIC X(08).
+           05 CODEPO                 PIC X(04).
+           05 NBCTRO                 PIC 9(03).
+           05 CATOTO                 PIC 9(09)V9(02).
+           05 MTDUO                  PIC 9(09)V9(02).
