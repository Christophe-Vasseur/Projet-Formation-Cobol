@@ -0,0 +1,7 @@
+      ****************************************************************
+      *  INDICATEURS GENERIQUES DE PAGINATION POUR LES ECRANS DE      *
+      *  LISTE (BROWSE VSAM)                                          *
+      ****************************************************************
+       01  COLLEC-IND               PIC 9(01) VALUE 2.
+           88 NEXT-PAGE-EXISTS          VALUE 1.
+           88 NOT-NEXT-PAGE-EXISTS      VALUE 2.
