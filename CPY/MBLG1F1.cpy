@@ -0,0 +1,16 @@
+      ****************************************************************
+      *  MAP MBLG1F1 -- CONSULTATION / SUPPRESSION D UNE MAISON DE    *
+      *  DISTRIBUTION                                                 *
+      ****************************************************************
+       01  MAP01I.
+           05 SIRENI                PIC X(05).
+
+       01  MAP01O.
+           05 TITRFLDO               PIC X(40).
+           05 MSGFLDO                PIC X(79).
+           05 DATEFLDO               PIC X(08).
+           05 TIMEFLDO               PIC X(08).
+           05 ACTFLDO                PIC X(10).
+           05 RAISSOCO               PIC X(30).
+           05 ADRESSEO               PIC X(15).
+           05 CODEPO                 PIC X(04).
