@@ -0,0 +1,24 @@
+      ****************************************************************
+      *  MAP MBLG1D2 -- CREATION / MODIFICATION D UN CONTRAT          *
+      ****************************************************************
+       01  MAP01I.
+           05 CODEAI                PIC X(04).
+           05 CODEPI                PIC X(04).
+           05 SIRENI                PIC X(05).
+           05 FONCTIOI              PIC X(20).
+           05 DATSIGNI              PIC X(10).
+           05 DROITSI               PIC X(06).
+           05 DATEXPI               PIC X(10).
+
+       01  MAP01O.
+           05 TITRFLDO               PIC X(40).
+           05 MSGFLDO                PIC X(79).
+           05 DATEFLDO               PIC X(08).
+           05 TIMEFLDO                PIC X(08).
+           05 FIELD1O                PIC X(60).
+           05 FIELD2O                PIC X(60).
+           05 FIELD3O                PIC X(60).
+           05 FONCTIOO               PIC X(20).
+           05 DATSIGNO               PIC X(10).
+           05 DROITSO                PIC X(06).
+           05 DATEXPO                PIC X(10).
