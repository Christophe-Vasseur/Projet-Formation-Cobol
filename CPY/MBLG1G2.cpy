@@ -0,0 +1,18 @@
+      ****************************************************************
+      *  MAP MBLG1G2 -- CREATION / MODIFICATION D UNE PLAYLIST        *
+      ****************************************************************
+       01  MAP01I.
+           05 CODEGI                PIC X(04).
+           05 NOMI                  PIC X(30).
+           05 DATECI                PIC X(10).
+
+       01  MAP01O.
+           05 TITRFLDO               PIC X(40).
+           05 MSGFLDO                PIC X(79).
+           05 DATEFLDO               PIC X(08).
+           05 TIMEFLDO               PIC X(08).
+           05 FIELD1O                PIC X(60).
+           05 FIELD2O                PIC X(60).
+           05 FIELD3O                PIC X(60).
+           05 NOMO                   PIC X(30).
+           05 DATECO                 PIC X(10).
