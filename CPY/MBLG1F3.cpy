@@ -0,0 +1,26 @@
+      ****************************************************************
+      *  MAP MBLG1F3 -- LISTE DES MAISONS DE DISTRIBUTION             *
+      ****************************************************************
+       01  MAP01I.
+           05 FILLER                PIC X(01).
+
+       01  MAP01O.
+           05 TITRFLDO               PIC X(40).
+           05 MSGFLDO                PIC X(79).
+           05 DATEFLDO               PIC X(08).
+           05 TIMEFLDO               PIC X(08).
+           05 ITEM01O                PIC X(54).
+           05 ITEM02O                PIC X(54).
+           05 ITEM03O                PIC X(54).
+           05 ITEM04O                PIC X(54).
+           05 ITEM05O                PIC X(54).
+           05 ITEM06O                PIC X(54).
+           05 ITEM07O                PIC X(54).
+           05 ITEM08O                PIC X(54).
+           05 ITEM09O                PIC X(54).
+           05 ITEM10O                PIC X(54).
+           05 ITEM11O                PIC X(54).
+           05 ITEM12O                PIC X(54).
+           05 ITEM13O                PIC X(54).
+           05 ITEM14O                PIC X(54).
+           05 ITEM15O                PIC X(54).
