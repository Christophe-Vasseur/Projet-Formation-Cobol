@@ -0,0 +1,21 @@
+      ****************************************************************
+      *  MAP MBLG1F2 -- CREATION / MODIFICATION D UNE MAISON DE       *
+      *  DISTRIBUTION                                                 *
+      ****************************************************************
+       01  MAP01I.
+           05 SIRENI                PIC X(05).
+           05 RAISSOCI              PIC X(30).
+           05 ADRESSEI              PIC X(15).
+           05 CODEPI                PIC X(04).
+
+       01  MAP01O.
+           05 TITRFLDO               PIC X(40).
+           05 MSGFLDO                PIC X(79).
+           05 DATEFLDO               PIC X(08).
+           05 TIMEFLDO               PIC X(08).
+           05 FIELD1O                PIC X(60).
+           05 FIELD2O                PIC X(60).
+           05 FIELD3O                PIC X(60).
+           05 RAISSOCO               PIC X(30).
+           05 ADRESSEO               PIC X(15).
+           05 CODEPO                 PIC X(04).
