@@ -0,0 +1,22 @@
+      ****************************************************************
+      *  MAP MBLG1B2 -- CREATION / MODIFICATION D UNE CHANSON         *
+      ****************************************************************
+       01  MAP01I.
+           05 CODECI                PIC X(04).
+           05 CODEAI                PIC X(04).
+           05 TITRECI               PIC X(40).
+           05 NUMPISI                PIC 9(02).
+           05 DUREEI                 PIC 9(03).
+
+       01  MAP01O.
+           05 TITRFLDO               PIC X(40).
+           05 MSGFLDO                PIC X(79).
+           05 DATEFLDO               PIC X(08).
+           05 TIMEFLDO               PIC X(08).
+           05 FIELD1O                PIC X(60).
+           05 FIELD2O                PIC X(60).
+           05 FIELD3O                PIC X(60).
+           05 CODEAO                 PIC X(04).
+           05 TITRECO                PIC X(40).
+           05 NUMPISO                PIC 9(02).
+           05 DUREEO                 PIC 9(03).
