@@ -0,0 +1,16 @@
+      ****************************************************************
+      *  MAP MBLG1A1 -- CONSULTATION / SUPPRESSION D UN ALBUM         *
+      ****************************************************************
+       01  MAP01I.
+           05 CODEAI                PIC X(04).
+
+       01  MAP01O.
+           05 TITRFLDO               PIC X(40).
+           05 MSGFLDO                PIC X(79).
+           05 DATEFLDO               PIC X(08).
+           05 TIMEFLDO               PIC X(08).
+           05 ACTFLDO                PIC X(10).
+           05 TITREAO                PIC X(30).
+           05 DATESOO                PIC X(10).
+           05 GENREO                 PIC X(15).
+           05 NBCHANO                PIC 9(05).
