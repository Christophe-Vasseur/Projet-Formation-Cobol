@@ -0,0 +1,12 @@
+      ****************************************************************
+      *  ENREGISTREMENT FONCTION CONTRACTUELLE (FICHIER VSAM          *
+      *  FONCTIG1) -- TABLE DE REFERENCE DES FONCTIONS AUTORISEES      *
+      *  SUR UN CONTRAT (CLE = LIBELLE DE LA FONCTION, MEME ZONE QUE   *
+      *  E-CO-FONCTION)                                                *
+      ****************************************************************
+       01  E-FONCTION.
+           05 FO-FONCTION          PIC X(20).
+           05 FO-LIBELLE           PIC X(30).
+           05 FILLER               PIC X(30).
+
+       77  F-FONCTION               PIC X(08) VALUE 'FONCTIG1'.
