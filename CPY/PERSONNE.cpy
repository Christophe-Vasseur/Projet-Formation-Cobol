@@ -0,0 +1,18 @@
+      ****************************************************************
+      *  ENREGISTREMENT PERSONNE (FICHIER VSAM PERSONG1 / TABLE DB2)  *
+      ****************************************************************
+       01  E-PERSONNE.
+           05 PE-CODEP             PIC X(04).
+           05 PE-CODE-TYPE         PIC X(01).
+           05 PE-IDENTITE          PIC X(25).
+           05 FILLER               PIC X(50).
+
+      ****************************************************************
+      *  ZONE D AFFICHAGE POUR L ECRAN DE LISTE                        *
+      ****************************************************************
+       01  O-PERSONNE.
+           05 O-PE-CODEP           PIC X(04).
+           05 O-PE-CODE-TYPE       PIC X(01).
+           05 O-PE-IDENTITE        PIC X(25).
+
+       01  O-PE-KEY REDEFINES O-PERSONNE PIC X(30).
