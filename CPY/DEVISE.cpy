@@ -0,0 +1,16 @@
+      ****************************************************************
+      *  ENREGISTREMENT DEVISE (FICHIER VSAM DEVISEG1)                *
+      *  TABLE DE REFERENCE DES DEVISES ADMISES SUR UNE VENTE, AVEC   *
+      *  LEUR TAUX DE CONVERSION VERS L EURO (DEVISE DE REFERENCE)    *
+      ****************************************************************
+       01  E-DEVISE.
+           05 DV-DEVISE             PIC X(03).
+           05 DV-TAUX               PIC 9(03)V9(04).
+           05 FILLER                PIC X(70).
+
+      ****************************************************************
+      *  ZONE D AFFICHAGE POUR L ECRAN DE LISTE                        *
+      ****************************************************************
+       01  O-DEVISE.
+           05 O-DV-DEVISE           PIC X(03).
+           05 O-DV-TAUX             PIC 9(03)V9(04).
