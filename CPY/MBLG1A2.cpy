@@ -0,0 +1,20 @@
+      ****************************************************************
+      *  MAP MBLG1A2 -- CREATION / MODIFICATION D UN ALBUM            *
+      ****************************************************************
+       01  MAP01I.
+           05 CODEAI                PIC X(04).
+           05 TITREAI               PIC X(30).
+           05 DATESOI               PIC X(10).
+           05 GENREI                PIC X(15).
+
+       01  MAP01O.
+           05 TITRFLDO               PIC X(40).
+           05 MSGFLDO                PIC X(79).
+           05 DATEFLDO               PIC X(08).
+           05 TIMEFLDO               PIC X(08).
+           05 FIELD1O                PIC X(60).
+           05 FIELD2O                PIC X(60).
+           05 FIELD3O                PIC X(60).
+           05 TITREAO                PIC X(30).
+           05 DATESOO                PIC X(10).
+           05 GENREO                 PIC X(15).
