@@ -0,0 +1,21 @@
+      ****************************************************************
+      *  ENREGISTREMENT MAISON DE DISTRIBUTION (FICHIER VSAM          *
+      *  MAISONG1 / TABLE DB2)                                        *
+      ****************************************************************
+       01  E-MAISON-DIST.
+           05 MA-SIREN             PIC X(05).
+           05 MA-RAISON-SOC        PIC X(30).
+           05 MA-ADRESSE           PIC X(15).
+           05 MA-CODEP-DIR         PIC X(04).
+           05 FILLER               PIC X(26).
+
+      ****************************************************************
+      *  ZONE D AFFICHAGE POUR L ECRAN DE LISTE                        *
+      ****************************************************************
+       01  O-MAISON-DIST.
+           05 O-MA-SIREN           PIC X(05).
+           05 O-MA-RAISON-SOC      PIC X(30).
+           05 O-MA-ADRESSE         PIC X(15).
+           05 O-MA-CODEP-DIR       PIC X(04).
+
+       01  O-MA-KEY REDEFINES O-MAISON-DIST PIC X(54).
