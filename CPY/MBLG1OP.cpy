@@ -0,0 +1,12 @@
+      ****************************************************************
+      *  MAP MBLG1OP -- IDENTIFICATION DE L OPERATEUR (SIGN-ON)       *
+      ****************************************************************
+       01  MAP01I.
+           05 OPCODEI               PIC X(08).
+           05 OPPASSI               PIC X(08).
+
+       01  MAP01O.
+           05 TITRFLDO               PIC X(40).
+           05 MSGFLDO                PIC X(79).
+           05 DATEFLDO               PIC X(08).
+           05 TIMEFLDO               PIC X(08).
