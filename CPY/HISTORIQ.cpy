@@ -0,0 +1,24 @@
+      ****************************************************************
+      *  ENREGISTREMENT HISTORIQUE (FICHIER VSAM HISTOG1)             *
+      *  UNE LIGNE PAR ACTION (CREATION/MODIFICATION/SUPPRESSION)     *
+      *  ACCEPTEE SUR UN ENREGISTREMENT DES SIX ENTITES -- CONTIENT   *
+      *  L IMAGE DE L ENREGISTREMENT TELLE QU ELLE ETAIT JUSTE AVANT  *
+      *  L ACTION (POUR UNE CREATION, L IMAGE CREEE ELLE MEME)        *
+      ****************************************************************
+       01  E-HISTORIQ.
+           05 HI-TYPE-ENR          PIC X(08).
+           05 HI-CLE               PIC X(20).
+           05 HI-DATE-MODIF        PIC X(08).
+           05 HI-HEURE-MODIF       PIC X(08).
+           05 HI-ACTION            PIC X(01).
+               88 HI-ACTION-CREATION      VALUE 'C'.
+               88 HI-ACTION-MODIFICATION  VALUE 'M'.
+               88 HI-ACTION-SUPPRESSION   VALUE 'S'.
+           05 HI-IMAGE-AVANT       PIC X(80).
+      *    QUI A FAIT L ACTION -- TERMINAL, OPERATEUR (CF APIG1DOP) ET
+      *    PROGRAMME DE SERVICE A L ORIGINE DE L ECRITURE HISTOG1
+           05 HI-TERM-ID           PIC X(04).
+           05 HI-OPER-ID           PIC X(08).
+           05 HI-PGM-NAME          PIC X(08).
+
+       77  F-HISTORIQ               PIC X(08) VALUE 'HISTOG1'.
