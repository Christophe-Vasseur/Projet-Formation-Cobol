@@ -0,0 +1,16 @@
+      ****************************************************************
+      *  MAP MBLG1B1 -- CONSULTATION / SUPPRESSION D UNE CHANSON      *
+      ****************************************************************
+       01  MAP01I.
+           05 CODECI                PIC X(04).
+
+       01  MAP01O.
+           05 TITRFLDO               PIC X(40).
+           05 MSGFLDO                PIC X(79).
+           05 DATEFLDO               PIC X(08).
+           05 TIMEFLDO               PIC X(08).
+           05 ACTFLDO                PIC X(10).
+           05 CODEAO                 PIC X(04).
+           05 TITRECO                PIC X(40).
+           05 NUMPISO                PIC 9(02).
+           05 DUREEO                 PIC 9(03).
