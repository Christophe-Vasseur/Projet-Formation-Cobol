@@ -0,0 +1,18 @@
+      ****************************************************************
+      *  ENREGISTREMENT OPERATEUR (FICHIER VSAM OPERATG1)             *
+      *  UN OPERATEUR PAR CODE, UTILISE POUR LE CONTROLE D ACCES ET   *
+      *  L AUTORISATION DES SUPPRESSIONS                               *
+      ****************************************************************
+       01  E-OPERATEUR.
+           05 OP-CODE              PIC X(08).
+           05 OP-MOT-DE-PASSE      PIC X(08).
+           05 OP-NOM               PIC X(30).
+           05 OP-AUTH-IND          PIC X(01).
+               88 OP-SUPERVISEUR       VALUE 'S'.
+               88 OP-UTILISATEUR       VALUE 'U'.
+      *    NOMBRE DE LIGNES PAR PAGE SUR LES ECRANS DE LISTE ;
+      *    ZERO (OPERATEUR NON PARAMETRE) VAUT LA VALEUR PAR DEFAUT
+           05 OP-TAILLE-PAGE       PIC 9(02).
+           05 FILLER               PIC X(31).
+
+       77  F-OPERATEUR              PIC X(08) VALUE 'OPERATG1'.
