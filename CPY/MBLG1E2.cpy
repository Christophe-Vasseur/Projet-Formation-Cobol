@@ -0,0 +1,24 @@
+      ****************************************************************
+      *  MAP MBLG1E2 -- CREATION / MODIFICATION DE VENTES             *
+      ****************************************************************
+       01  MAP01I.
+           05 CODEAI                PIC X(04).
+           05 SIRENI                PIC X(05).
+           05 DATVNTI               PIC X(08).
+           05 PRIXVNTI              PIC 9(05)V9(02).
+           05 QTEVNTI               PIC 9(05).
+           05 DEVISEI               PIC X(03).
+
+       01  MAP01O.
+           05 TITRFLDO               PIC X(40).
+           05 MSGFLDO                PIC X(79).
+           05 DATEFLDO               PIC X(08).
+           05 TIMEFLDO               PIC X(08).
+           05 FIELD1O                PIC X(60).
+           05 FIELD2O                PIC X(60).
+           05 FIELD3O                PIC X(60).
+           05 SIRENO                 PIC X(05).
+           05 DATVNTO                PIC X(08).
+           05 PRIXVNTO               PIC 9(05)V9(02).
+           05 QTEVNTO                PIC 9(05).
+           05 DEVISEO                PIC X(03).
