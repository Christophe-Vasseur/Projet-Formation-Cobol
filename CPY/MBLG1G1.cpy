@@ -0,0 +1,14 @@
+      ****************************************************************
+      *  MAP MBLG1G1 -- CONSULTATION / SUPPRESSION D UNE PLAYLIST     *
+      ****************************************************************
+       01  MAP01I.
+           05 CODEGI                PIC X(04).
+
+       01  MAP01O.
+           05 TITRFLDO               PIC X(40).
+           05 MSGFLDO                PIC X(79).
+           05 DATEFLDO               PIC X(08).
+           05 TIMEFLDO               PIC X(08).
+           05 ACTFLDO                PIC X(10).
+           05 NOMO                   PIC X(30).
+           05 DATECO                 PIC X(10).
