@@ -0,0 +1,88 @@
+      ****************************************************************
+      *  ENREGISTREMENT VENTES (FICHIER VSAM VENTESG1 / TABLE DB2)    *
+      *  CLE = CODEA + SIREN + DATE DE VENTE                          *
+      ****************************************************************
+       01  E-VENTES.
+           05 VE-CODEA             PIC X(04).
+           05 VE-SIREN             PIC X(05).
+           05 VE-DATE-VENTE        PIC X(08).
+           05 VE-PRIX              PIC 9(05)V9(02).
+           05 VE-QTE               PIC 9(05).
+      *    DEVISE DE LA VENTE (CODE ISO SUR 3 CARACTERES, ex EUR/USD/
+      *    GBP) -- VE-PRIX EST EXPRIME DANS CETTE DEVISE, A CONVERTIR
+      *    VIA DEVISE.cpy (DV-TAUX) POUR LES CUMULS INTER-DEVISES
+           05 VE-DEVISE            PIC X(03).
+      *    TYPE DE MOUVEMENT -- SPACES POUR UNE VENTE NORMALE, 'R'
+      *    POUR UNE LIGNE DE RETOUR/REMBOURSEMENT (CF VE-RETOUR-CLE)
+           05 VE-TYPE-MVT          PIC X(01).
+               88 VE-MVT-RETOUR        VALUE 'R'.
+      *    CODE MOTIF DU RETOUR (SIGNIFICATIF SI VE-MVT-RETOUR)
+           05 VE-RAISON-RETOUR     PIC X(02).
+      *    CLE DE LA VENTE D ORIGINE A LAQUELLE SE RATTACHE UNE LIGNE
+      *    DE RETOUR (SIGNIFICATIF SI VE-MVT-RETOUR) -- LA VENTE
+      *    D ORIGINE N EST JAMAIS MODIFIEE NI SUPPRIMEE PAR UN RETOUR
+           05 VE-RETOUR-CLE        PIC X(17).
+           05 FILLER               PIC X(28).
+
+       01  E-VE-KEY REDEFINES E-VENTES PIC X(17).
+
+       77  F-VENTES                 PIC X(08) VALUE 'VENTESG1'.
+
+      ****************************************************************
+      *  ZONE DE TRAVAIL PARTAGEE PAR LES PROGRAMMES DE SERVICE        *
+      *  (CREATION/CONSULT/SUPPR/MODIF) ET LES ECRANS VENTES           *
+      ****************************************************************
+       01  W-VENTES.
+           05 W-VE-KEY.
+               10 W-VE-CODEA       PIC X(04).
+               10 W-VE-SIREN       PIC X(05).
+               10 W-VE-DATE-VENTE  PIC X(08).
+           05 W-VE-PRIX            PIC 9(05)V9(02).
+           05 W-VE-QTE             PIC 9(05).
+           05 W-VE-DEVISE          PIC X(03).
+           05 W-VE-TYPE-MVT        PIC X(01).
+               88 W-VE-MVT-RETOUR      VALUE 'R'.
+           05 W-VE-RAISON-RETOUR   PIC X(02).
+           05 W-VE-RETOUR-CLE      PIC X(17).
+           05 FILLER               PIC X(28).
+           05 W-VE-CODE-MODIF      PIC 9(01).
+           05 W-VE-RC-CICS-1       PIC S9(04) COMP.
+               88 W-VE-RC-NORMAL        VALUE 1.
+               88 W-VE-RC-NOTOPEN       VALUE 2.
+               88 W-VE-RC-NOTFND        VALUE 3.
+               88 W-VE-RC-DUPREC        VALUE 4.
+               88 W-VE-RC-OTHER         VALUE 5.
+               88 CICS-RESP-NORMAL      VALUE 0.
+               88 CICS-RESP-NOTFND      VALUE 13.
+               88 CICS-RESP-DUPREC      VALUE 15.
+               88 CICS-RESP-NOTOPEN     VALUE 19.
+               88 CICS-RESP-ENDFILE     VALUE 20.
+           05 W-VE-RC-CICS-2       PIC S9(04) COMP.
+      *    IMAGE AVANT MODIFICATION, UTILISEE PAR PGMG1VE4 POUR
+      *    DETECTER UNE MODIFICATION CONCURRENTE AVANT REWRITE
+           05 W-VE-PRIX-AVANT      PIC 9(05)V9(02).
+           05 W-VE-QTE-AVANT       PIC 9(05).
+           05 W-VE-DEVISE-AVANT    PIC X(03).
+
+       01  W2-VENTES.
+           05 W2-VE-CODEA          PIC X(04).
+           05 W2-VE-SIREN          PIC X(05).
+           05 W2-VE-DATE-VENTE     PIC X(08).
+           05 W2-VE-PRIX           PIC 9(05)V9(02).
+           05 W2-VE-QTE            PIC 9(05).
+           05 W2-VE-DEVISE         PIC X(03).
+           05 W2-VE-TYPE-MVT       PIC X(01).
+           05 W2-VE-RAISON-RETOUR  PIC X(02).
+           05 W2-VE-RETOUR-CLE     PIC X(17).
+           05 FILLER               PIC X(28).
+
+      ****************************************************************
+      *  ZONE D AFFICHAGE POUR L ECRAN DE LISTE                        *
+      ****************************************************************
+       01  O-VENTES.
+           05 O-VE-CODEA           PIC X(04).
+           05 O-VE-SIREN           PIC X(05).
+           05 O-VE-DATE-VENTE      PIC X(08).
+           05 O-VE-PRIX            PIC 9(05)V9(02).
+
+       01  O-VE-KEY REDEFINES O-VENTES PIC X(24).
