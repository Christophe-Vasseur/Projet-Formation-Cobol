@@ -0,0 +1,72 @@
+      ****************************************************************
+      *  ENREGISTREMENT CONTRAT (FICHIER VSAM CONTRAG1 / TABLE DB2)   *
+      *  CLE = CODEA + CODEP + SIREN                                  *
+      ****************************************************************
+       01  E-CONTRAT.
+           05 E-CO-CODEA           PIC X(04).
+           05 E-CO-CODEP           PIC X(04).
+           05 E-CO-SIREN           PIC X(05).
+           05 E-CO-FONCTION        PIC X(20).
+           05 E-CO-DATE-SIGN       PIC X(10).
+           05 E-CO-DROITS          PIC 9(03)V9(02).
+           05 E-CO-DATE-EXPIR      PIC X(10).
+           05 FILLER               PIC X(22).
+
+       01  E-CO-KEY REDEFINES E-CONTRAT PIC X(13).
+
+       77  F-CONTRAT                PIC X(08) VALUE 'CONTRAG1'.
+
+      ****************************************************************
+      *  ZONE DE TRAVAIL PARTAGEE PAR LES PROGRAMMES DE SERVICE        *
+      *  (CONSULT/SUPPR/MODIF) ET LES ECRANS CONTRAT                   *
+      ****************************************************************
+       01  W-CONTRAT.
+           05 W-CO-KEY.
+               10 W-CO-CODEA       PIC X(04).
+               10 W-CO-CODEP       PIC X(04).
+               10 W-CO-SIREN       PIC X(05).
+           05 W-CO-FONCTION        PIC X(20).
+           05 W-CO-DATE-SIGN       PIC X(10).
+           05 W-CO-DROITS          PIC 9(03)V9(02).
+           05 W-CO-DATE-EXPIR      PIC X(10).
+           05 FILLER               PIC X(22).
+           05 W-CO-CODE-MODIF      PIC 9(01).
+           05 W-CO-RC-CICS-1       PIC S9(04) COMP.
+               88 W-CO-RC-NORMAL        VALUE 1.
+               88 W-CO-RC-NOTOPEN       VALUE 2.
+               88 W-CO-RC-NOTFND        VALUE 3.
+               88 W-CO-RC-DUPREC        VALUE 4.
+               88 W-CO-RC-OTHER         VALUE 5.
+               88 CICS-RESP-NORMAL      VALUE 0.
+               88 CICS-RESP-NOTFND      VALUE 13.
+               88 CICS-RESP-DUPREC      VALUE 15.
+               88 CICS-RESP-NOTOPEN     VALUE 19.
+               88 CICS-RESP-ENDFILE     VALUE 20.
+           05 W-CO-RC-CICS-2       PIC S9(04) COMP.
+      *    IMAGE AVANT MODIFICATION, UTILISEE PAR PGMG1VD4 POUR
+      *    DETECTER UNE MODIFICATION CONCURRENTE AVANT REWRITE
+           05 W-CO-FONCTION-AVANT  PIC X(20).
+           05 W-CO-DATE-SIGN-AVANT PIC X(10).
+           05 W-CO-DROITS-AVANT    PIC 9(03)V9(02).
+           05 W-CO-DATE-EXPIR-AVANT PIC X(10).
+
+       01  W2-CONTRAT.
+           05 W2-CO-CODEA          PIC X(04).
+           05 W2-CO-CODEP          PIC X(04).
+           05 W2-CO-SIREN          PIC X(05).
+           05 W2-CO-FONCTION       PIC X(20).
+           05 W2-CO-DATE-SIGN      PIC X(10).
+           05 W2-CO-DROITS         PIC 9(03)V9(02).
+           05 W2-CO-DATE-EXPIR     PIC X(10).
+           05 FILLER               PIC X(22).
+
+      ****************************************************************
+      *  ZONE D AFFICHAGE POUR L ECRAN DE LISTE                        *
+      ****************************************************************
+       01  O-CONTRAT.
+           05 O-CO-CODEA           PIC X(04).
+           05 O-CO-CODEP           PIC X(04).
+           05 O-CO-SIREN           PIC X(05).
+           05 O-CO-FONCTION        PIC X(20).
+
+       01  O-CO-KEY REDEFINES O-CONTRAT PIC X(33).
