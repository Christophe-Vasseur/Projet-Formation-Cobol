@@ -0,0 +1,18 @@
+      ****************************************************************
+      *  ENREGISTREMENT ALBUM (FICHIER VSAM ALBUMG1 / TABLE DB2)      *
+      ****************************************************************
+       01  E-ALBUM.
+           05 AL-CODEA             PIC X(04).
+           05 AL-TITREA            PIC X(30).
+           05 AL-DATE-SORTIE       PIC X(10).
+           05 AL-GENRE             PIC X(15).
+           05 FILLER               PIC X(21).
+
+      ****************************************************************
+      *  ZONE D AFFICHAGE POUR L ECRAN DE LISTE                        *
+      ****************************************************************
+       01  O-ALBUM.
+           05 O-AL-CODEA           PIC X(04).
+           05 O-AL-TITREA          PIC X(30).
+
+       01  O-AL-KEY REDEFINES O-ALBUM PIC X(34).
