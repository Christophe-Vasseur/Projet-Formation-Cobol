@@ -0,0 +1,21 @@
+      ****************************************************************
+      *  ZONE DE RELECTURE PARTIELLE DE LA FILE DE RECUPERATION       *
+      *  (CLE 'RV'+EIBTRMID, CF APIG1DPC) PAR LES PROGRAMMES DE       *
+      *  SERVICE VSAM -- PERMET DE RETROUVER L OPERATEUR IDENTIFIE    *
+      *  SUR CE TERMINAL (OPER-ID, DEBUT DE WK-COMM-AREA DANS         *
+      *  APIG1DWK) SANS DEPENDRE DE LA ZONE COMMUNE COMPLETE DES      *
+      *  ECRANS, POUR L INSCRIRE DANS HISTOG1 (HI-OPER-ID)            *
+      ****************************************************************
+       01  HW-COMM-HEAD.
+           05 FILLER               PIC X(08).
+           05 FILLER               PIC X(08).
+           05 FILLER               PIC X(01).
+           05 FILLER               PIC X(01).
+           05 FILLER               PIC X(01).
+           05 FILLER               PIC X(04).
+           05 FILLER               PIC X(20).
+           05 FILLER               PIC X(20).
+           05 HW-OPER-ID           PIC X(08).
+
+       77  HW-QUEUE                PIC X(08).
+       77  HW-RC-1                 PIC S9(04) COMP.
