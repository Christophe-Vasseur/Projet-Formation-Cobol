@@ -0,0 +1,16 @@
+      ****************************************************************
+      *  MAP MBLG1SM -- SOUS-MENU DE GESTION D UNE ENTITE             *
+      ****************************************************************
+       01  MAP01I.
+           05 FILLER                PIC X(01).
+
+       01  MAP01O.
+           05 TITRFLDO               PIC X(41).
+           05 MSGFLDO                PIC X(79).
+           05 DATEFLDO               PIC X(08).
+           05 TIMEFLDO               PIC X(08).
+           05 CREFLDO                PIC X(42).
+           05 CONFLDO                PIC X(42).
+           05 SUPFLDO                PIC X(42).
+           05 MODFLDO                PIC X(42).
+           05 LSTFLDO                PIC X(42).
