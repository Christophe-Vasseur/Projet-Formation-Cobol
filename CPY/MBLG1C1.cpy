@@ -0,0 +1,15 @@
+      ****************************************************************
+      *  MAP MBLG1C1 -- CONSULTATION / SUPPRESSION D UNE PERSONNE     *
+      ****************************************************************
+       01  MAP01I.
+           05 CODEPI                PIC X(04).
+
+       01  MAP01O.
+           05 TITRFLDO               PIC X(40).
+           05 MSGFLDO                PIC X(79).
+           05 DATEFLDO               PIC X(08).
+           05 TIMEFLDO               PIC X(08).
+           05 ACTFLDO                PIC X(10).
+           05 CODEPO                 PIC X(04).
+           05 CODETO                 PIC X(01).
+           05 IDENTO                 PIC X(25).
