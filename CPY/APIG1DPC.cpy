@@ -0,0 +1,133 @@
+      ****************************************************************
+      *  MOTEUR GENERIQUE PSEUDO-CONVERSATIONNEL COMMUN A TOUS LES    *
+      *  ECRANS API5. APPELE PAR P-MAIN VIA PERFORM P-BRWS-MAIN.      *
+      *  CHAQUE ECRAN FOURNIT LES SOUS-PARAGRAPHES P-ON-LAND,         *
+      *  P-ON-INIT, P-ON-DISPLAY, P-ON-SUBMIT ET P-ON-LEAVE.          *
+      ****************************************************************
+
+       P-BRWS-MAIN.
+           IF EIBCALEN = 0
+               PERFORM P-PC-FIRST-TIME
+           ELSE
+               MOVE DFHCOMMAREA TO WK-COMM-AREA
+               PERFORM P-PC-RETURNING-TIME
+           END-IF
+           .
+
+       P-PC-FIRST-TIME.
+           PERFORM P-CICS-TIME
+           PERFORM P-CICS-LOAD-RECOVERY
+           IF RECOVERY-FOUND
+      *        CONVERSATION PRECEDENTE PERDUE (TIMEOUT, TERMINAL
+      *        DECONNECTE...) -- ON REDONNE A L OPERATEUR LE DERNIER
+      *        ECRAN ET LE DERNIER MESSAGE PLUTOT QUE DE REPARTIR A
+      *        VIDE. AUCUN RECEIVE N A EU LIEU DANS CETTE TACHE, DONC
+      *        AID-KEY N EST PAS SIGNIFICATIF -- RCVY-REDISPLAY PREVIENT
+      *        LES ECRANS DE LISTE DE LE PRENDRE POUR UNE VRAIE TOUCHE
+               SET RCVY-REDISPLAY TO TRUE
+               PERFORM P-ON-DISPLAY
+               SET NOT-RCVY-REDISPLAY TO TRUE
+               MOVE RCVY-MSG TO MSGFLDO
+           ELSE
+               PERFORM P-ON-LAND
+               PERFORM P-ON-INIT
+               PERFORM P-ON-DISPLAY
+           END-IF
+           PERFORM P-CICS-SEND
+           MOVE PGM-NAME TO PREV-PGM
+           PERFORM P-CICS-SAVE-RECOVERY
+           PERFORM P-CICS-WAIT
+           .
+
+       P-PC-RETURNING-TIME.
+           EVALUATE EIBAID
+               WHEN DFHCLEAR
+                   PERFORM P-ON-LEAVE
+                   PERFORM P-CICS-CLEAR-RECOVERY
+                   PERFORM P-CICS-BBYE
+                   PERFORM P-CICS-QUIT
+               WHEN DFHPF3
+                   PERFORM P-ON-LEAVE
+                   MOVE PF3-PGM TO NEXT-PGM
+                   PERFORM P-CICS-XCTL
+               WHEN OTHER
+                   MOVE EIBAID TO AID-KEY
+                   PERFORM P-CICS-TIME
+                   PERFORM P-CICS-RECV
+                   IF RC-1 = RC-MAPFAIL
+                       MOVE ERR-NO-CHOICE TO MSGFLDO
+                       PERFORM P-ON-DISPLAY
+                       PERFORM P-CICS-SEND
+                       MOVE PGM-NAME TO PREV-PGM
+                       PERFORM P-CICS-SAVE-RECOVERY
+                       PERFORM P-CICS-WAIT
+                   ELSE
+                       PERFORM P-ON-SUBMIT
+                       IF DEST-PGM = PGM-NAME
+                           PERFORM P-ON-DISPLAY
+                           PERFORM P-CICS-SEND
+                           MOVE PGM-NAME TO PREV-PGM
+                           PERFORM P-CICS-SAVE-RECOVERY
+                           PERFORM P-CICS-WAIT
+                       ELSE
+                           PERFORM P-ON-LEAVE
+                           MOVE DEST-PGM TO NEXT-PGM
+                           PERFORM P-CICS-XCTL
+                       END-IF
+                   END-IF
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------*
+      *  SAUVEGARDE / RELECTURE DE LA FILE DE RECUPERATION (UNE FILE   *
+      *  PAR TERMINAL, REECRITE A CHAQUE ATTENTE D ENTREE) UTILISEE    *
+      *  PAR LA TRANSACTION DE RECUPERATION POUR REAFFICHER LE DERNIER *
+      *  RESULTAT CONNU QUAND LA CONVERSATION A ETE PERDUE             *
+      *----------------------------------------------------------------*
+
+       P-CICS-SAVE-RECOVERY.
+           MOVE 'RV'     TO RCVY-QUEUE(1:2)
+           MOVE EIBTRMID TO RCVY-QUEUE(3:4)
+           MOVE PGM-NAME TO RCVY-PGM
+           MOVE MSGFLDO  TO RCVY-MSG
+           EXEC CICS
+               DELETEQ TS
+               QUEUE (RCVY-QUEUE)
+               RESP (RC-1)
+           END-EXEC
+           EXEC CICS
+               WRITEQ TS
+               QUEUE (RCVY-QUEUE)
+               FROM (WK-COMM-AREA)
+               LENGTH (LENGTH OF WK-COMM-AREA)
+           END-EXEC
+           .
+
+       P-CICS-CLEAR-RECOVERY.
+           MOVE 'RV'     TO RCVY-QUEUE(1:2)
+           MOVE EIBTRMID TO RCVY-QUEUE(3:4)
+           EXEC CICS
+               DELETEQ TS
+               QUEUE (RCVY-QUEUE)
+               RESP (RC-1)
+           END-EXEC
+           .
+
+       P-CICS-LOAD-RECOVERY.
+           MOVE 'RV'     TO RCVY-QUEUE(1:2)
+           MOVE EIBTRMID TO RCVY-QUEUE(3:4)
+           EXEC CICS
+               READQ TS
+               QUEUE (RCVY-QUEUE)
+               INTO (WK-COMM-AREA)
+               LENGTH (LENGTH OF WK-COMM-AREA)
+               ITEM (1)
+               RESP (RC-1)
+           END-EXEC
+           IF RC-1 = DFHRESP(NORMAL) AND RCVY-PGM = PGM-NAME
+               SET RECOVERY-FOUND TO TRUE
+           ELSE
+               SET RECOVERY-NOT-FOUND TO TRUE
+               INITIALIZE WK-COMM-AREA
+           END-IF
+           .
