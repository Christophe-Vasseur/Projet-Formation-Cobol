@@ -0,0 +1,15 @@
+      ****************************************************************
+      *  ENREGISTREMENT PLAYLIST (FICHIER VSAM PLAYLIG1)              *
+      ****************************************************************
+       01  E-PLAYLIST.
+           05 PL-CODE              PIC X(04).
+           05 PL-NOM               PIC X(30).
+           05 PL-DATE-CREATION     PIC X(10).
+           05 FILLER               PIC X(36).
+
+       01  O-PLAYLIST.
+           05 O-PL-CODE            PIC X(04).
+           05 O-PL-NOM             PIC X(30).
+           05 O-PL-DATE-CREATION   PIC X(10).
+
+       01  O-PL-KEY REDEFINES O-PLAYLIST PIC X(44).
