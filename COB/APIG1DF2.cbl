@@ -50,6 +50,11 @@
            05 W-MA-CODEP-DIR       PIC X(04).
            05 W-MA-CODE-CONSULT    PIC 9(01).
            05 FILLER               PIC X(25).
+      *    IMAGE AVANT MODIFICATION, UTILISEE POUR DETECTER UNE
+      *    MODIFICATION CONCURRENTE AVANT REWRITE
+           05 W-MA-RAISON-SOC-AVANT PIC X(30).
+           05 W-MA-ADRESSE-AVANT   PIC X(15).
+           05 W-MA-CODEP-DIR-AVANT PIC X(04).
 
        01 W2-MAISON-DIST.
            05 W2-MA-SIREN          PIC X(05).
@@ -183,6 +188,9 @@
                            MOVE W-MA-ADRESSE      TO ADRESSEO
                            MOVE W-MA-RAISON-SOC   TO RAISSOCO
                            MOVE W-MA-CODEP-DIR    TO CODEPO
+                           MOVE W-MA-RAISON-SOC   TO BEFORE-IMAGE(1:30)
+                           MOVE W-MA-ADRESSE    TO BEFORE-IMAGE(31:15)
+                           MOVE W-MA-CODEP-DIR  TO BEFORE-IMAGE(46:4)
                            MOVE 1 TO FLAG-MODIF
                        WHEN 2
                            MOVE 'MAISON DE DISTRIBUTION NON TROUVEE'
@@ -197,6 +205,9 @@
                    MOVE ADRESSEI   TO W-MA-ADRESSE
                    MOVE RAISSOCI   TO W-MA-RAISON-SOC
                    MOVE CODEPI     TO W-MA-CODEP-DIR
+                   MOVE BEFORE-IMAGE(1:30)  TO W-MA-RAISON-SOC-AVANT
+                   MOVE BEFORE-IMAGE(31:15) TO W-MA-ADRESSE-AVANT
+                   MOVE BEFORE-IMAGE(46:4)  TO W-MA-CODEP-DIR-AVANT
 
                    EXEC CICS
                        LINK
@@ -215,6 +226,8 @@
                            MOVE 'MODIFICATION ENREGISTREE' TO MSGFLDO
                        WHEN 2
                            MOVE 'ECHEC DE LA MODIFICATION' TO MSGFLDO
+                       WHEN 4
+                           MOVE ERR-RECORD-CHANGED         TO MSGFLDO
                        WHEN OTHER
                            MOVE 'ERREUR FICHIER'           TO MSGFLDO
                    END-EVALUATE
