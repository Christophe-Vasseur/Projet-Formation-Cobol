@@ -0,0 +1,132 @@
+      *======================================================*
+      *SOUS-PROGRAMME DE CREATION D UNE PLAYLIST               *
+      *======================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMG1VG1.
+       AUTHOR. RBN.
+       DATE-WRITTEN. 09/08/26.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       77 RC-1        PIC S9(8) COMP.
+       77 RC-2        PIC S9(8) COMP.
+       77 DATE-TMP    PIC S9(15) COMP-3.
+       01 CODE-ERR.
+           02 CODE-ERR-1 PIC 9(04).
+           02 CODE-ERR-2 PIC 9(04).
+
+      *------------------------------------------------------*
+      *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
+      *------------------------------------------------------*
+
+       COPY PLAYLIST.
+       COPY HISTORIQ.
+       COPY HISTWHO.
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+
+      *    INITIALISATION
+
+           INITIALIZE E-PLAYLIST
+
+      *    RECEPTION DES DONNEES
+
+           EXEC CICS
+               RECEIVE INTO(E-PLAYLIST)
+           END-EXEC
+
+      *    ECRITURE DANS LE FICHIER VSAM
+
+           EXEC CICS
+               WRITE FILE('PLAYLIG1')
+               FROM (E-PLAYLIST)
+               RIDFLD (PL-CODE)
+               RESP (RC-1)
+               RESP2 (RC-2)
+           END-EXEC
+
+      *    ANALYSE DU CODE RETOUR
+      *    1 : ECRITURE VSAM OK
+      *    2 : CLE EXISTANTE, CREATION IMPOSSIBLE
+      *    3 : PROBLEME FICHIER VSAM
+
+           EVALUATE RC-1
+               WHEN DFHRESP(NORMAL)
+                   MOVE 1 TO CODE-ERR-1
+      *            JOURNALISATION DE LA CREATION
+                   EXEC CICS ASKTIME
+                       ABSTIME (DATE-TMP)
+                   END-EXEC
+                   EXEC CICS FORMATTIME
+                       ABSTIME (DATE-TMP)
+                       DDMMYYYY (HI-DATE-MODIF)
+                       DATESEP ('/')
+                   END-EXEC
+                   EXEC CICS FORMATTIME
+                       ABSTIME (DATE-TMP)
+                       TIME (HI-HEURE-MODIF)
+                       TIMESEP (':')
+                   END-EXEC
+                   MOVE 'C'            TO HI-ACTION
+                   MOVE 'PLAYLIST'     TO HI-TYPE-ENR
+                   MOVE PL-CODE        TO HI-CLE
+                   MOVE EIBTRMID    TO HI-TERM-ID
+                   MOVE 'PGMG1VG1' TO HI-PGM-NAME
+                   MOVE SPACES      TO HW-OPER-ID
+                   MOVE 'RV'        TO HW-QUEUE(1:2)
+                   MOVE EIBTRMID    TO HW-QUEUE(3:4)
+                   EXEC CICS
+                       READQ TS
+                       QUEUE (HW-QUEUE)
+                       INTO (HW-COMM-HEAD)
+                       LENGTH (LENGTH OF HW-COMM-HEAD)
+                       ITEM (1)
+                       RESP (HW-RC-1)
+                   END-EXEC
+                   IF HW-RC-1 = DFHRESP(NORMAL)
+                      OR HW-RC-1 = DFHRESP(LENGERR)
+                       MOVE HW-OPER-ID TO HI-OPER-ID
+                   ELSE
+                       MOVE SPACES TO HI-OPER-ID
+                   END-IF
+                   MOVE E-PLAYLIST     TO HI-IMAGE-AVANT
+                   EXEC CICS
+                       WRITE FILE('HISTOG1')
+                       FROM (E-HISTORIQ)
+                       LENGTH (LENGTH OF E-HISTORIQ)
+                   END-EXEC
+               WHEN DFHRESP(DUPREC)
+                   MOVE 2 TO CODE-ERR-1
+               WHEN OTHER
+                   MOVE RC-1 TO CODE-ERR-1
+                   MOVE RC-2 TO CODE-ERR-2
+           END-EVALUATE
+
+           EXEC CICS
+               RETURN
+               INPUTMSG (CODE-ERR)
+               INPUTMSGLEN (LENGTH OF CODE-ERR)
+           END-EXEC
+
+           GOBACK
+           .
