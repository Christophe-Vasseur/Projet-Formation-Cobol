@@ -0,0 +1,208 @@
+      * ////////////////////////////////////////////////////////////// *
+      *                                                                *
+      *        BATCH DE CHARGEMENT INITIAL DU FICHIER PERSONNE          *
+      *                                                                *
+      * ////////////////////////////////////////////////////////////// *
+
+      * ============================================================== *
+      *                                                                *
+      *                    IDENTIFICATION DIVISION                     *
+      *                                                                *
+      * ============================================================== *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERSOLOAD.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                      ENVIRONMENT DIVISION                      *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                     CONFIGURATION SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      INPUT-OUTPUT SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    FICHIER DE CHARGEMENT, UN ENREG PAR PERSONNE A CREER,
+      *    MEME FORMAT QUE LE FICHIER VSAM (SEQUENTIEL, NON TRIE)
+           SELECT CHARGE-FILE
+               ASSIGN TO DDCHARGE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS F-CH-STATUS
+               .
+
+           SELECT PERSONNE-KSDS
+               ASSIGN TO DDENTREE
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS PE-CODEP
+               FILE STATUS F-PE-STATUS
+               .
+
+      * ============================================================== *
+      *                                                                *
+      *                         DATA DIVISION                          *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                          FILE SECTION                          *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FILE SECTION.
+
+       FD CHARGE-FILE
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-CHARGE
+           .
+
+       01 E-CHARGE.
+           05 CH-CODEP             PIC X(04).
+           05 CH-CODE-TYPE         PIC X(01).
+           05 CH-IDENTITE          PIC X(25).
+           05 FILLER               PIC X(50).
+
+       FD PERSONNE-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-PERSONNE
+           .
+
+       COPY PERSONNE.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                    WORKING-STORAGE SECTION                     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       WORKING-STORAGE SECTION.
+
+      * CODES DE RETOUR DE LECTURE / ECRITURE DES FICHIERS
+       77 F-CH-STATUS              PIC X(02) VALUE '00'.
+       77 F-PE-STATUS              PIC X(02) VALUE '00'.
+
+      * COMPTEURS POUR LE RAPPORT DE FIN DE TRAITEMENT
+       77 NB-LUS                   PIC 9(07) VALUE ZERO.
+       77 NB-CREES                 PIC 9(07) VALUE ZERO.
+       77 NB-REJETS                PIC 9(07) VALUE ZERO.
+
+      * INDICATEUR DE FIN DE FICHIER DE CHARGEMENT
+       01 FIN-CHARGE-IND           PIC 9.
+           88 FIN-CHARGE               VALUE 1.
+           88 NON-FIN-CHARGE           VALUE 2.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        LINKAGE SECTION                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       LINKAGE SECTION.
+
+      * ============================================================== *
+      *                                                                *
+      *                       PROCEDURE DIVISION                       *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       INITIALISATION.
+           SET FIN-CHARGE TO TRUE
+      *    OUVERTURE DES FICHIERS
+           OPEN INPUT CHARGE-FILE
+           IF F-CH-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER DE CHARGEMENT'
+               DISPLAY 'CODE ERREUR = ' F-CH-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+      *    LE FICHIER VSAM PEUT DEJA CONTENIR DES ENREGISTREMENTS,
+      *    D OU UN I-O PLUTOT QU UN OUTPUT
+           OPEN I-O PERSONNE-KSDS
+           IF F-PE-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER PERSONNE'
+               DISPLAY 'CODE ERREUR = ' F-PE-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           .
+
+       TRAITEMENT-PRINCIPAL.
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'PERSOLOAD - CHARGEMENT INITIAL DES PERSONNES'
+           DISPLAY '---------------------------------------------'
+
+           PERFORM LECTURE-ENRG-CHARGE
+
+           PERFORM UNTIL FIN-CHARGE
+               PERFORM CREER-PERSONNE
+               PERFORM LECTURE-ENRG-CHARGE
+           END-PERFORM
+
+           PERFORM FIN-TRAITEMENT
+           .
+
+       CREER-PERSONNE.
+           MOVE CH-CODEP      TO PE-CODEP
+           MOVE CH-CODE-TYPE  TO PE-CODE-TYPE
+           MOVE CH-IDENTITE   TO PE-IDENTITE
+           WRITE E-PERSONNE
+               INVALID KEY
+                   ADD 1 TO NB-REJETS
+                   DISPLAY 'REJET, CODEP DEJA UTILISE : ' PE-CODEP
+               NOT INVALID KEY
+                   ADD 1 TO NB-CREES
+           END-WRITE
+           .
+
+       FIN-TRAITEMENT.
+           PERFORM EDITER-RAPPORT
+           CLOSE CHARGE-FILE
+           CLOSE PERSONNE-KSDS
+           STOP RUN
+           .
+
+       EDITER-RAPPORT.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'PERSOLOAD - RAPPORT DE FIN DE TRAITEMENT'
+           DISPLAY 'ENREGISTREMENTS LUS       : ' NB-LUS
+           DISPLAY 'PERSONNES CREEES          : ' NB-CREES
+           DISPLAY 'REJETS (CODEP EN DOUBLE)  : ' NB-REJETS
+           DISPLAY '---------------------------------------------'
+           .
+
+       LECTURE-ENRG-CHARGE.
+           READ CHARGE-FILE
+               AT END
+                   SET FIN-CHARGE TO TRUE
+               NOT AT END
+                   SET NON-FIN-CHARGE TO TRUE
+                   ADD 1 TO NB-LUS
+           END-READ
+           .
