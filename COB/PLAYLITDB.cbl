@@ -0,0 +1,287 @@
+      * ////////////////////////////////////////////////////////////// *
+      *                                                                *
+      *           BATCH DE MISE A JOUR DE LA TABLE PLAYLIST            *
+      *                                                                *
+      * ////////////////////////////////////////////////////////////// *
+
+      * ============================================================== *
+      *                                                                *
+      *                    IDENTIFICATION DIVISION                     *
+      *                                                                *
+      * ============================================================== *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLAYLITDB.
+       AUTHOR. CHRISEDR.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                      ENVIRONMENT DIVISION                      *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                     CONFIGURATION SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      INPUT-OUTPUT SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PLAYLIST-KSDS
+               ASSIGN TO DDENTREE
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS PL-CODE
+               FILE STATUS F-STATUS
+               .
+
+      * ============================================================== *
+      *                                                                *
+      *                         DATA DIVISION                          *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                          FILE SECTION                          *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FILE SECTION.
+
+       FD PLAYLIST-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-PLAYLIST
+           .
+
+       COPY PLAYLIST.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                    WORKING-STORAGE SECTION                     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+           EXEC SQL
+               INCLUDE PLAYLIST
+           END-EXEC
+
+      * GARDE-FOUS
+       77 I          PIC 9(03).
+       77 J          PIC 9(03).
+      * CODE DE RETOUR DE LECTURE DU FICHIER
+       77 F-STATUS   PIC X(02) VALUE '00'.
+      * SQLCODE
+       77 SQLCODE-ED PIC +9(03).
+
+      * INDICATEUR DE FIN DE FICHIER VSAM
+       01 FIN-DE-FICHIER-IND PIC 9.
+           88 FIN-DE-FICHIER     VALUE 1
+           88 NON-FIN-DE-FICHIER VALUE 2
+      * INDICATEUR DE FIN DE TABLE DB2
+       01 FIN-DE-TABLE-IND    PIC 9.
+           88 FIN-DE-TABLE       VALUE 1
+           88 NON-FIN-DE-TABLE   VALUE 2
+      * INDICATEUR DE FICHIER VSAM VIDE
+       01 FICHIER-VIDE-IND   PIC 9.
+           88 FICHIER-VIDE       VALUE 1
+           88 NON-FICHIER-VIDE   VALUE 2
+
+      *    DECLARATION CURSEUR
+           EXEC SQL
+               DECLARE CURSEUR CURSOR FOR
+               SELECT CODE, NOM, DATE_CREATION
+               FROM PLAYLIST
+               ORDER BY CODE
+           END-EXEC
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        LINKAGE SECTION                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       LINKAGE SECTION.
+
+      * ============================================================== *
+      *                                                                *
+      *                       PROCEDURE DIVISION                       *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       INITIALISATION.
+           MOVE 0 TO I J
+           SET FIN-DE-FICHIER TO TRUE
+           SET FIN-DE-TABLE    TO TRUE
+      *    OUVERTURE DU FICHIER VSAM
+           OPEN INPUT PLAYLIST-KSDS
+      *    VERIFICATION OUVERTURE FICHIER VSAM
+           IF F-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER VSAM'
+               DISPLAY 'CODE ERREUR = ' F-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           EXEC SQL
+               OPEN CURSEUR
+           END-EXEC
+           .
+
+       TRAITEMENT-PRINCIPAL.
+
+      *    LECTURE DU 1ER ENRG VSAM ET DB2
+           PERFORM LECTURE-ENRG-VSAM
+           PERFORM LECTURE-ENRG-DB2
+
+           IF FIN-DE-FICHIER
+               SET FICHIER-VIDE TO TRUE
+           ELSE
+               SET NON-FICHIER-VIDE TO TRUE
+           END-IF
+
+           PERFORM UNTIL
+               FIN-DE-FICHIER AND
+               FIN-DE-TABLE OR
+               I = 999
+      *    END UNTIL
+               ADD 1 TO I
+               IF FICHIER-VIDE
+                   PERFORM VIDER-TABLE
+               END-IF
+               IF FIN-DE-FICHIER
+                   PERFORM SUPPR-ENREG-RESTANTS
+               END-IF
+               IF FIN-DE-TABLE
+                   PERFORM UNTIL FIN-DE-FICHIER OR J = 999
+                       ADD 1 TO J
+                       PERFORM CREER-ENREG
+                       PERFORM LECTURE-ENRG-VSAM
+                   END-PERFORM
+               END-IF
+               IF
+                   NOT FIN-DE-FICHIER AND
+                   NOT FIN-DE-TABLE
+      *        END
+                   IF PL-CODE = CODE
+      *                MODIFIER L ENREG DB2
+      *                LIRE VSAM ET DB2
+                       PERFORM MODIFIER-ENREG
+                       PERFORM LECTURE-ENRG-VSAM
+                       PERFORM LECTURE-ENRG-DB2
+                   END-IF
+                   IF PL-CODE < CODE
+      *                CREER L ENREG DB2
+      *                LIRE VSAM UNIQUEMENT
+                       PERFORM CREER-ENREG
+                       PERFORM LECTURE-ENRG-VSAM
+                   END-IF
+                   IF PL-CODE > CODE
+      *                SUPPRIMER L ENREG DB2
+      *                LIRE DB2 UNIQUEMENT
+                       PERFORM SUPPR-ENREG
+                       PERFORM LECTURE-ENRG-DB2
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM FIN-TRAITEMENT
+           .
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      FONCTIONS PERFORMEES                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FIN-TRAITEMENT.
+           CLOSE PLAYLIST-KSDS
+           EXEC SQL
+              CLOSE CURSEUR
+           END-EXEC
+           STOP RUN
+           .
+
+       VIDER-TABLE.
+           EXEC SQL
+               DELETE FROM API5.PLAYLIST
+           END-EXEC
+           .
+
+       MODIFIER-ENREG.
+           EXEC SQL
+               UPDATE API5.PLAYLIST
+               SET NOM = :PL-NOM,
+                   DATE_CREATION = :PL-DATE-CREATION
+               WHERE CODE = :PL-CODE
+           END-EXEC
+           .
+
+       SUPPR-ENREG.
+           EXEC SQL
+               DELETE FROM API5.PLAYLIST
+               WHERE CODE = :PL-CODE
+           END-EXEC
+           .
+
+       SUPPR-ENREG-RESTANTS.
+           EXEC SQL
+               DELETE FROM API5.PLAYLIST
+               WHERE CODE > :PL-CODE
+           END-EXEC
+           .
+
+       CREER-ENREG.
+           EXEC SQL
+               INSERT INTO API5.PLAYLIST (CODE, NOM, DATE_CREATION)
+               VALUES (:PL-CODE, :PL-NOM, :PL-DATE-CREATION)
+           END-EXEC
+           .
+
+       LECTURE-ENRG-VSAM.
+           READ PLAYLIST-KSDS
+               AT END
+                   SET FIN-DE-FICHIER TO TRUE
+           END-READ
+           .
+
+       LECTURE-ENRG-DB2.
+           EXEC SQL
+               FETCH CURSEUR
+               INTO :CODE, :NOM, :DATE-CREATION
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   SET NON-FIN-DE-TABLE TO TRUE
+               WHEN 100
+                   SET FIN-DE-TABLE TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERREUR LECTURE CURSEUR DB2, SQLCODE = '
+                       SQLCODE
+                   SET FIN-DE-TABLE TO TRUE
+           END-EVALUATE
+           .
