@@ -0,0 +1,376 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APIG1DG2.
+       AUTHOR. RBN.
+       DATE-WRITTEN. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *            E N V I R O N M E N T   D I V I S I O N             *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+      * ============================================================== *
+      *                                                                *
+      *                   D A T A   D I V I S I O N                    *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+       COPY MBLG1G2.
+       COPY APIG1DWK.
+       COPY PLAYLIST.
+
+       77 MAP02O   PIC X.
+       77 MAP      PIC 9(02) VALUE 1.
+       77 TRANS-ID PIC X(04) VALUE 'G1G2'.
+       77 MAPSET   PIC X(07) VALUE 'MBLG1G2'.
+       77 PGM-NAME PIC X(08) VALUE 'APIG1DG2'.
+       77 PF3-PGM  PIC X(08) VALUE 'APIG1DSM'.
+      *    PROCHAIN CODE PLAYLIST DISPONIBLE, CALCULE QUAND L OPERATEUR
+      *    LAISSE LE CODE VIERGE A LA CREATION
+       77 W-PL-CODE-NUM PIC 9(04) VALUE 0.
+
+       01 W-PL-RC-CICS-1       PIC S9(04) COMP.
+           88 CICS-RESP-NORMAL      VALUE 0.
+           88 CICS-RESP-NOTFND      VALUE 13.
+       01 W-PL-RC-CICS-2       PIC S9(04) COMP.
+
+      * SOUS-PARAGRAPHES
+
+       01 CODE-ERREUR.
+           02 CODE-ERR-1 PIC 9(04).
+           02 CODE-ERR-2 PIC 9(04).
+
+       01  W-PLAYLIST-MODIF.
+           05 W-PL-CODE             PIC X(04).
+           05 W-PL-NOM              PIC X(30).
+           05 W-PL-DATE-CREATION    PIC X(10).
+           05 W-PL-CODE-MODIF       PIC 9(01).
+           05 FILLER                PIC X(35).
+      *    IMAGE AVANT MODIFICATION, UTILISEE POUR DETECTER UNE
+      *    MODIFICATION CONCURRENTE AVANT REWRITE
+           05 W-PL-NOM-AVANT           PIC X(30).
+           05 W-PL-DATE-CREATION-AVANT PIC X(10).
+
+       01  W2-PLAYLIST-MODIF.
+           05 W2-PL-CODE            PIC X(04).
+           05 W2-PL-NOM             PIC X(30).
+           05 W2-PL-DATE-CREATION   PIC X(10).
+           05 FILLER                PIC X(36).
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+           05 LK-COMM-AREA PIC X(1024).
+
+      * ============================================================== *
+      *                                                                *
+      *              P R O C E D U R E   D I V I S I O N               *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       P-MAIN.
+           MOVE DFHRESP(MAPFAIL) TO RC-MAPFAIL.
+           PERFORM P-BRWS-MAIN
+           .
+
+       COPY APIG1DPC.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        SOUS-PARAGRAPHES                        *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       P-ON-LAND.
+           EXIT
+           .
+
+       P-ON-INIT.
+           INITIALIZE W-PLAYLIST-MODIF
+           .
+
+       P-ON-DISPLAY.
+           EVALUATE CHOICE-2
+               WHEN 1
+                   MOVE 'CREATION D''UNE PLAYLIST' TO TITRFLDO
+                   MOVE 'SAISIR LES CHAMPS DE LA PLAYLIST A CREER'
+                       TO FIELD2O
+               WHEN 4
+                   MOVE 'MODIFICATION D''UNE PLAYLIST' TO TITRFLDO
+                   MOVE 'ETAPE 1 - SAISIR LE CODE DE LA PLAYLIST A
+      -'MODIFIER + ENTREE'
+                       TO FIELD1O
+                   MOVE 'ETAPE 2 - SAISIR LES CHAMPS DE LA PLAYLIST A
+      -'MODIFIER + ENTREE'
+                       TO FIELD3O
+               WHEN OTHER
+                   MOVE ERR-BAD-CHOICE TO MSGFLDO
+           END-EVALUATE
+           .
+
+       P-ON-SUBMIT.
+      *    ON FAIT DU SURPLACE
+           MOVE PGM-NAME TO DEST-PGM
+           EVALUATE CHOICE-2
+               WHEN 1
+                   PERFORM P-CREATION-PLAYLIST
+               WHEN 4
+                   PERFORM P-MODIF-PLAYLIST
+           END-EVALUATE
+           .
+
+       P-CREATION-PLAYLIST.
+           IF CODEGI = LOW-VALUE OR SPACES
+               PERFORM P-NEXT-CODE-PLAYLIST
+           ELSE
+               MOVE CODEGI TO PL-CODE
+           END-IF
+           MOVE NOMI   TO PL-NOM
+           MOVE DATECI TO PL-DATE-CREATION
+
+           EXEC CICS
+               LINK
+               PROGRAM ('PGMG1VG1')
+               INPUTMSG (E-PLAYLIST)
+               INPUTMSGLEN (LENGTH OF E-PLAYLIST)
+           END-EXEC
+
+      *    ON REVIENT DU PROG D ACCES AUX DONNEES
+      *    ET ON RECOIT DES PARAM EN RETOUR (CODE
+      *    RETOUR = ECRITURE EFFECTUE OU NON)
+
+           EXEC CICS RECEIVE
+               INTO (CODE-ERREUR)
+           END-EXEC
+
+           EVALUATE CODE-ERR-1
+               WHEN 1
+                   STRING 'ENREGISTREMENT CREE AVEC SUCCES, CODE '
+                       PL-CODE
+                       DELIMITED BY SIZE
+                       INTO MSGFLDO
+               WHEN 2
+                   MOVE 'CLE EXISTANTE, ECHEC CREATION'   TO MSGFLDO
+               WHEN 3
+                   MOVE 'ECHEC CREATION, PROBLEME FICHER' TO MSGFLDO
+               WHEN OTHER
+                   MOVE CODE-ERREUR                       TO MSGFLDO
+           END-EVALUATE
+           .
+
+      *--------------------------------------------------------------*
+      *  CALCUL DU PROCHAIN CODE PLAYLIST DISPONIBLE (CODE NON SAISI) *
+      *--------------------------------------------------------------*
+
+       P-NEXT-CODE-PLAYLIST.
+           MOVE HIGH-VALUES TO PL-CODE
+           EXEC CICS
+               STARTBR
+               FILE ('PLAYLIG1')
+               RIDFLD (PL-CODE)
+               KEYLENGTH (LENGTH OF PL-CODE)
+               GTEQ
+               RESP (W-PL-RC-CICS-1)
+               RESP2 (W-PL-RC-CICS-2)
+           END-EXEC
+           EVALUATE TRUE
+               WHEN CICS-RESP-NORMAL IN W-PL-RC-CICS-1
+               WHEN CICS-RESP-NOTFND IN W-PL-RC-CICS-1
+                   EXEC CICS
+                       READPREV
+                       FILE ('PLAYLIG1')
+                       INTO (E-PLAYLIST)
+                       LENGTH (LENGTH OF E-PLAYLIST)
+                       RIDFLD (PL-CODE)
+                       KEYLENGTH (LENGTH OF PL-CODE)
+                       RESP (W-PL-RC-CICS-1)
+                       RESP2 (W-PL-RC-CICS-2)
+                   END-EXEC
+                   EXEC CICS
+                       ENDBR
+                       FILE ('PLAYLIG1')
+                   END-EXEC
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           IF CICS-RESP-NORMAL IN W-PL-RC-CICS-1 AND PL-CODE IS NUMERIC
+               MOVE PL-CODE TO W-PL-CODE-NUM
+               ADD 1 TO W-PL-CODE-NUM
+           ELSE
+               MOVE 1 TO W-PL-CODE-NUM
+           END-IF
+           MOVE W-PL-CODE-NUM TO PL-CODE
+           .
+
+       P-MODIF-PLAYLIST.
+           EVALUATE FLAG-MODIF
+               WHEN 0
+                   MOVE CODEGI TO W-PL-CODE
+                   MOVE FLAG-MODIF TO W-PL-CODE-MODIF
+
+                   EXEC CICS
+                       LINK
+                       PROGRAM ('PGMG1VG4')
+                       INPUTMSG (W-PLAYLIST-MODIF)
+                       INPUTMSGLEN (LENGTH OF W-PLAYLIST-MODIF)
+                   END-EXEC
+
+                   EXEC CICS
+                       RECEIVE
+                       INTO (W-PLAYLIST-MODIF)
+                   END-EXEC
+
+                   EVALUATE W-PL-CODE-MODIF
+                       WHEN 1
+                           MOVE 'PLAYLIST TROUVEE'
+                               TO MSGFLDO
+                           MOVE W-PL-NOM           TO NOMO
+                           MOVE W-PL-DATE-CREATION TO DATECO
+                           MOVE W-PL-NOM       TO BEFORE-IMAGE(1:30)
+                           MOVE W-PL-DATE-CREATION
+                               TO BEFORE-IMAGE(31:10)
+                           MOVE 1 TO FLAG-MODIF
+                       WHEN 2
+                           MOVE 'PLAYLIST NON TROUVEE'
+                               TO MSGFLDO
+                       WHEN OTHER
+                           MOVE 'ERREUR FICHIER'  TO MSGFLDO
+                   END-EVALUATE
+
+               WHEN 1
+                   MOVE FLAG-MODIF TO W-PL-CODE-MODIF
+                   MOVE CODEGI     TO W-PL-CODE
+                   MOVE NOMI       TO W-PL-NOM
+                   MOVE DATECI     TO W-PL-DATE-CREATION
+                   MOVE BEFORE-IMAGE(1:30)  TO W-PL-NOM-AVANT
+                   MOVE BEFORE-IMAGE(31:10) TO W-PL-DATE-CREATION-AVANT
+
+                   EXEC CICS
+                       LINK
+                       PROGRAM ('PGMG1VG4')
+                       INPUTMSG (W-PLAYLIST-MODIF)
+                       INPUTMSGLEN (LENGTH OF W-PLAYLIST-MODIF)
+                   END-EXEC
+
+                   EXEC CICS
+                       RECEIVE
+                       INTO (W-PLAYLIST-MODIF)
+                   END-EXEC
+
+                   EVALUATE W-PL-CODE-MODIF
+                       WHEN 1
+                           MOVE 'MODIFICATION ENREGISTREE' TO MSGFLDO
+                       WHEN 2
+                           MOVE 'ECHEC DE LA MODIFICATION' TO MSGFLDO
+                       WHEN 4
+                           MOVE ERR-RECORD-CHANGED         TO MSGFLDO
+                       WHEN OTHER
+                           MOVE 'ERREUR FICHIER'           TO MSGFLDO
+                   END-EVALUATE
+
+                   MOVE 0 TO FLAG-MODIF
+
+           END-EVALUATE
+           .
+
+       P-ON-LEAVE.
+           MOVE 0 TO FLAG-MODIF
+           .
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                         COMMANDES CICS                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       P-CICS-TIME.
+           EXEC CICS ASKTIME
+               ABSTIME (DATE-TMP)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME (DATE-TMP)
+               DDMMYYYY (DATEFLDO)
+               DATESEP ('/')
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME (DATE-TMP)
+               TIME (TIMEFLDO)
+               TIMESEP (':')
+           END-EXEC
+           .
+
+       P-CICS-XCTL.
+           EXEC CICS
+               XCTL
+               PROGRAM (NEXT-PGM)
+               COMMAREA (WK-COMM-AREA)
+               LENGTH (LENGTH OF WK-COMM-AREA)
+           END-EXEC
+           .
+
+       P-CICS-RECV.
+           EXEC CICS
+               RECEIVE
+               MAPSET (MAPSET)
+               MAP ('MAP01')
+               RESP (RC-1)
+           END-EXEC
+           .
+
+       P-CICS-SEND.
+           IF PREV-PGM = PGM-NAME THEN
+               EXEC CICS
+                   SEND
+                   MAPSET (MAPSET)
+                   MAP ('MAP01')
+                   FROM (MAP01O)
+                   LENGTH (LENGTH OF MAP01O)
+               END-EXEC
+           ELSE
+               EXEC CICS
+                   SEND
+                   MAPSET (MAPSET)
+                   MAP ('MAP01')
+                   FROM (MAP01O)
+                   LENGTH (LENGTH OF MAP01O)
+                   ERASE
+               END-EXEC
+           END-IF
+           .
+
+       P-CICS-WAIT.
+           EXEC CICS
+               RETURN
+               TRANSID (TRANS-ID)
+               COMMAREA (WK-COMM-AREA)
+               LENGTH (LENGTH OF WK-COMM-AREA)
+           END-EXEC
+           .
+
+       P-CICS-BBYE.
+           EXEC CICS
+               SEND
+               FROM (GOODBYE)
+               LENGTH (LENGTH OF GOODBYE)
+               ERASE
+           END-EXEC
+           .
+
+       P-CICS-QUIT.
+           EXEC CICS
+               RETURN
+           END-EXEC
+           .
