@@ -0,0 +1,195 @@
+      *======================================================*
+      *   SOUS-PROGRAMME DE MODIFICATION D UNE PLAYLIST      *
+      *======================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMG1VG4.
+       AUTHOR. RBN.
+       DATE-WRITTEN. 09/08/26.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       77 RC-1        PIC S9(8) COMP.
+       77 RC-2        PIC S9(8) COMP.
+       77 DATE-TMP    PIC S9(15) COMP-3.
+       01 CODE-ERR.
+           02 CODE-ERR-1 PIC 9(04).
+           02 CODE-ERR-2 PIC 9(04).
+       01  W-PLAYLIST.
+           05 W-PL-CODE             PIC X(04).
+           05 W-PL-NOM              PIC X(30).
+           05 W-PL-DATE-CREATION    PIC X(10).
+           05 W-PL-CODE-MODIF       PIC 9(01).
+           05 FILLER                PIC X(35).
+      *    IMAGE AVANT MODIFICATION, UTILISEE POUR DETECTER UNE
+      *    MODIFICATION CONCURRENTE AVANT REWRITE
+           05 W-PL-NOM-AVANT           PIC X(30).
+           05 W-PL-DATE-CREATION-AVANT PIC X(10).
+       01  W2-PLAYLIST.
+           05 W2-PL-CODE            PIC X(04).
+           05 W2-PL-NOM             PIC X(30).
+           05 W2-PL-DATE-CREATION   PIC X(10).
+           05 FILLER                PIC X(36).
+
+      *------------------------------------------------------*
+      *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
+      *------------------------------------------------------*
+
+       COPY PLAYLIST.
+       COPY HISTORIQ.
+       COPY HISTWHO.
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+
+      *    INITIALISATION
+
+           INITIALIZE E-PLAYLIST
+           INITIALIZE W-PLAYLIST
+           INITIALIZE W2-PLAYLIST
+
+      *    RECEPTION DES DONNEES
+
+           EXEC CICS
+               RECEIVE INTO(W-PLAYLIST)
+           END-EXEC
+
+           EVALUATE W-PL-CODE-MODIF
+      *    CONSULTATION DU FICHIER VSAM A PARTIR DU CODE PLAYLIST
+               WHEN 0
+                   EXEC CICS
+                       READ FILE('PLAYLIG1')
+                       INTO (W2-PLAYLIST)
+                       RIDFLD (W-PL-CODE)
+                       RESP (RC-1)
+                       RESP2 (RC-2)
+                       UPDATE
+                   END-EXEC
+
+                   MOVE W2-PLAYLIST TO W-PLAYLIST
+
+                   EVALUATE RC-1
+                       WHEN DFHRESP(NORMAL)
+                           MOVE 1 TO W-PL-CODE-MODIF
+                       WHEN DFHRESP(NOTFND)
+                           MOVE 2 TO W-PL-CODE-MODIF
+                       WHEN OTHER
+                           MOVE 3 TO W-PL-CODE-MODIF
+                   END-EVALUATE
+
+                   EXEC CICS
+                       RETURN
+                       INPUTMSG(W-PLAYLIST)
+                       INPUTMSGLEN(LENGTH OF W-PLAYLIST)
+                   END-EXEC
+
+               WHEN 1
+                   EXEC CICS
+                       READ FILE('PLAYLIG1')
+                       RIDFLD (W-PL-CODE)
+                       INTO (W2-PLAYLIST)
+                       UPDATE
+                   END-EXEC
+
+      *            CONTROLE DE CONCURRENCE OPTIMISTE : ON REFUSE LA
+      *            MISE A JOUR SI L ENREGISTREMENT A ETE MODIFIE
+      *            DEPUIS SA LECTURE PAR L ECRAN (ETAPE 1)
+                   IF W2-PL-NOM NOT = W-PL-NOM-AVANT
+                      OR W2-PL-DATE-CREATION NOT =
+                         W-PL-DATE-CREATION-AVANT
+                       MOVE 4 TO W-PL-CODE-MODIF
+                   ELSE
+      *                JOURNALISATION DE L IMAGE AVANT MODIFICATION
+                       EXEC CICS ASKTIME
+                           ABSTIME (DATE-TMP)
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           DDMMYYYY (HI-DATE-MODIF)
+                           DATESEP ('/')
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           TIME (HI-HEURE-MODIF)
+                           TIMESEP (':')
+                       END-EXEC
+                       MOVE 'M'        TO HI-ACTION
+                       MOVE 'PLAYLIST' TO HI-TYPE-ENR
+                       MOVE W-PL-CODE  TO HI-CLE
+                       MOVE EIBTRMID    TO HI-TERM-ID
+                       MOVE 'PGMG1VG4' TO HI-PGM-NAME
+                       MOVE SPACES      TO HW-OPER-ID
+                       MOVE 'RV'        TO HW-QUEUE(1:2)
+                       MOVE EIBTRMID    TO HW-QUEUE(3:4)
+                       EXEC CICS
+                           READQ TS
+                           QUEUE (HW-QUEUE)
+                           INTO (HW-COMM-HEAD)
+                           LENGTH (LENGTH OF HW-COMM-HEAD)
+                           ITEM (1)
+                           RESP (HW-RC-1)
+                       END-EXEC
+                       IF HW-RC-1 = DFHRESP(NORMAL)
+                          OR HW-RC-1 = DFHRESP(LENGERR)
+                           MOVE HW-OPER-ID TO HI-OPER-ID
+                       ELSE
+                           MOVE SPACES TO HI-OPER-ID
+                       END-IF
+                       MOVE W2-PLAYLIST TO HI-IMAGE-AVANT
+                       EXEC CICS
+                           WRITE FILE('HISTOG1')
+                           FROM (E-HISTORIQ)
+                           LENGTH (LENGTH OF E-HISTORIQ)
+                       END-EXEC
+
+                       MOVE W-PL-CODE          TO W2-PL-CODE
+                       MOVE W-PL-NOM           TO W2-PL-NOM
+                       MOVE W-PL-DATE-CREATION TO W2-PL-DATE-CREATION
+
+                       EXEC CICS
+                           REWRITE FILE('PLAYLIG1')
+                           FROM (W2-PLAYLIST)
+                           LENGTH (LENGTH OF W2-PLAYLIST)
+                           RESP (RC-1)
+                           RESP2 (RC-2)
+                       END-EXEC
+
+                       EVALUATE RC-1
+                           WHEN DFHRESP(NORMAL)
+                               MOVE W2-PLAYLIST TO W-PLAYLIST
+                               MOVE 1 TO W-PL-CODE-MODIF
+                           WHEN DFHRESP(NOTFND)
+                               MOVE 2 TO W-PL-CODE-MODIF
+                           WHEN OTHER
+                               MOVE 3 TO W-PL-CODE-MODIF
+                       END-EVALUATE
+                   END-IF
+
+                   EXEC CICS
+                       RETURN
+                       INPUTMSG (W-PLAYLIST)
+                       INPUTMSGLEN (LENGTH OF W-PLAYLIST)
+                   END-EXEC
+
+           END-EVALUATE
+
+           GOBACK
+           .
