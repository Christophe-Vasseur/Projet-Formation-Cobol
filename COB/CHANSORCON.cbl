@@ -0,0 +1,264 @@
+      * ////////////////////////////////////////////////////////////// *
+      *                                                                *
+      *     BATCH DE RECONCILIATION NOCTURNE VSAM / DB2 - CHANSON      *
+      *                                                                *
+      * ////////////////////////////////////////////////////////////// *
+
+      * ============================================================== *
+      *                                                                *
+      *                    IDENTIFICATION DIVISION                     *
+      *                                                                *
+      * ============================================================== *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHANSORCON.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                      ENVIRONMENT DIVISION                      *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                     CONFIGURATION SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      INPUT-OUTPUT SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CHANSON-KSDS
+               ASSIGN TO DDENTREE
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS CH-CODEC
+               FILE STATUS F-STATUS
+               .
+
+      * ============================================================== *
+      *                                                                *
+      *                         DATA DIVISION                          *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                          FILE SECTION                          *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FILE SECTION.
+
+       FD CHANSON-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-CHANSON
+           .
+
+       COPY CHANSON.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                    WORKING-STORAGE SECTION                     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+           EXEC SQL
+               INCLUDE CHANSON
+           END-EXEC
+
+      * CODE DE RETOUR DE LECTURE DU FICHIER
+       77 F-STATUS   PIC X(02) VALUE '00'.
+
+      * COMPTEURS POUR LE RAPPORT DE RECONCILIATION
+       77 NB-VSAM-SEUL           PIC 9(07) VALUE ZERO.
+       77 NB-DB2-SEUL            PIC 9(07) VALUE ZERO.
+       77 NB-DIFFERENTS          PIC 9(07) VALUE ZERO.
+
+      * INDICATEUR DE FIN DE FICHIER VSAM
+       01 FIN-DE-FICHIER-IND PIC 9.
+           88 FIN-DE-FICHIER     VALUE 1.
+           88 NON-FIN-DE-FICHIER VALUE 2.
+      * INDICATEUR DE FIN DE TABLE DB2
+       01 FIN-DE-TABLE-IND    PIC 9.
+           88 FIN-DE-TABLE       VALUE 1.
+           88 NON-FIN-DE-TABLE   VALUE 2.
+
+      *    DECLARATION CURSEUR -- PARCOURS COMPLET DE LA TABLE, DANS
+      *    LE MEME ORDRE QUE LA CLE VSAM, POUR PERMETTRE LA FUSION
+           EXEC SQL
+               DECLARE CURSEUR CURSOR FOR
+               SELECT CODEC, CODEA, TITREC, NUM_PISTE, DUREE
+               FROM CHANSON
+               ORDER BY CODEC
+           END-EXEC
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        LINKAGE SECTION                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       LINKAGE SECTION.
+
+      * ============================================================== *
+      *                                                                *
+      *                       PROCEDURE DIVISION                       *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       INITIALISATION.
+           SET FIN-DE-FICHIER     TO TRUE
+           SET FIN-DE-TABLE       TO TRUE
+      *    OUVERTURE DU FICHIER VSAM
+           OPEN INPUT CHANSON-KSDS
+           IF F-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER VSAM'
+               DISPLAY 'CODE ERREUR = ' F-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           EXEC SQL
+               OPEN CURSEUR
+           END-EXEC
+           .
+
+      *    PARCOURS FUSIONNE DES DEUX SOURCES, TRIEES SUR LA MEME CLE
+      *    (AUCUNE ECRITURE N EST EFFECTUEE, CE TRAITEMENT EST UN
+      *    CONTROLE DE COHERENCE DESTINE A DETECTER LES ECARTS AVANT
+      *    LA PROCHAINE SYNCHRONISATION)
+       TRAITEMENT-PRINCIPAL.
+           PERFORM LECTURE-ENRG-VSAM
+           PERFORM LECTURE-ENRG-DB2
+
+           PERFORM UNTIL
+               FIN-DE-FICHIER AND
+               FIN-DE-TABLE
+               IF NOT FIN-DE-FICHIER AND FIN-DE-TABLE
+                   PERFORM SIGNALER-VSAM-SEUL
+                   PERFORM LECTURE-ENRG-VSAM
+               END-IF
+               IF FIN-DE-FICHIER AND NOT FIN-DE-TABLE
+                   PERFORM SIGNALER-DB2-SEUL
+                   PERFORM LECTURE-ENRG-DB2
+               END-IF
+               IF NOT FIN-DE-FICHIER AND NOT FIN-DE-TABLE
+                   IF CH-CODEC = CODEC
+                       PERFORM COMPARER-ENREG
+                       PERFORM LECTURE-ENRG-VSAM
+                       PERFORM LECTURE-ENRG-DB2
+                   END-IF
+                   IF CH-CODEC < CODEC
+                       PERFORM SIGNALER-VSAM-SEUL
+                       PERFORM LECTURE-ENRG-VSAM
+                   END-IF
+                   IF CH-CODEC > CODEC
+                       PERFORM SIGNALER-DB2-SEUL
+                       PERFORM LECTURE-ENRG-DB2
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM FIN-TRAITEMENT
+           .
+
+       SIGNALER-VSAM-SEUL.
+           DISPLAY 'CHANSON VSAM SANS CORRESPONDANCE DB2, CODEC = '
+               CH-CODEC
+           ADD 1 TO NB-VSAM-SEUL
+           .
+
+       SIGNALER-DB2-SEUL.
+           DISPLAY 'CHANSON DB2 SANS CORRESPONDANCE VSAM, CODEC = '
+               CODEC
+           ADD 1 TO NB-DB2-SEUL
+           .
+
+      *    COMPARAISON CHAMP A CHAMP SUR UNE CLE COMMUNE AUX DEUX
+      *    SOURCES
+       COMPARER-ENREG.
+           IF CH-CODEA     NOT = CODEA
+               OR CH-TITREC    NOT = TITREC
+               OR CH-NUM-PISTE NOT = NUM_PISTE
+               OR CH-DUREE     NOT = DUREE
+               DISPLAY 'CHANSON EN ECART DE CONTENU, CODEC = '
+                   CH-CODEC
+               ADD 1 TO NB-DIFFERENTS
+           END-IF
+           .
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      FONCTIONS PERFORMEES                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FIN-TRAITEMENT.
+           PERFORM EDITER-RAPPORT
+           CLOSE CHANSON-KSDS
+           EXEC SQL
+               CLOSE CURSEUR
+           END-EXEC
+           STOP RUN
+           .
+
+      *    RAPPORT DE FIN DE TRAITEMENT -- AUCUNE MISE A JOUR N EST
+      *    REALISEE, SEULS LES ECARTS SONT RECENSES
+       EDITER-RAPPORT.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'CHANSORCON - RAPPORT DE RECONCILIATION CHANSON'
+           DISPLAY 'ENREGISTREMENTS VSAM SANS DB2 : ' NB-VSAM-SEUL
+           DISPLAY 'ENREGISTREMENTS DB2 SANS VSAM : ' NB-DB2-SEUL
+           DISPLAY 'ENREGISTREMENTS EN ECART      : ' NB-DIFFERENTS
+           DISPLAY '---------------------------------------------'
+           .
+
+       LECTURE-ENRG-VSAM.
+           READ CHANSON-KSDS
+               AT END
+                   SET FIN-DE-FICHIER TO TRUE
+               NOT AT END
+                   SET NON-FIN-DE-FICHIER TO TRUE
+           END-READ
+           .
+
+       LECTURE-ENRG-DB2.
+           EXEC SQL
+               FETCH CURSEUR
+               INTO :CODEC, :CODEA, :TITREC, :NUM_PISTE, :DUREE
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   SET NON-FIN-DE-TABLE TO TRUE
+               WHEN 100
+                   SET FIN-DE-TABLE TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERREUR LECTURE CURSEUR DB2, SQLCODE = '
+                       SQLCODE
+                   SET FIN-DE-TABLE TO TRUE
+           END-EVALUATE
+           .
