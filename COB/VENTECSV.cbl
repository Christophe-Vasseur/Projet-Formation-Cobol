@@ -0,0 +1,225 @@
+      * ////////////////////////////////////////////////////////////// *
+      *                                                                *
+      *            BATCH D EXPORT DES VENTES AU FORMAT CSV              *
+      *                                                                *
+      * ////////////////////////////////////////////////////////////// *
+
+      * ============================================================== *
+      *                                                                *
+      *                    IDENTIFICATION DIVISION                     *
+      *                                                                *
+      * ============================================================== *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENTECSV.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                      ENVIRONMENT DIVISION                      *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                     CONFIGURATION SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      INPUT-OUTPUT SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT VENTES-KSDS
+               ASSIGN TO DDENTREE
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS E-VE-KEY
+               FILE STATUS F-VE-STATUS
+               .
+
+      *    FICHIER DE SORTIE CSV, UNE LIGNE PAR VENTE
+           SELECT CSV-FILE
+               ASSIGN TO DDSORTIE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS F-CSV-STATUS
+               .
+
+      * ============================================================== *
+      *                                                                *
+      *                         DATA DIVISION                          *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                          FILE SECTION                          *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FILE SECTION.
+
+       FD VENTES-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-VENTES
+           .
+
+       01 E-VENTES.
+           05 VE-CODEA             PIC X(04).
+           05 VE-SIREN             PIC X(05).
+           05 VE-DATE-VENTE        PIC X(08).
+           05 VE-PRIX              PIC 9(05)V9(02).
+           05 VE-QTE               PIC 9(05).
+           05 VE-DEVISE            PIC X(03).
+           05 FILLER               PIC X(48).
+
+       01 E-VE-KEY REDEFINES E-VENTES PIC X(17).
+
+       FD CSV-FILE
+           RECORD CONTAINS 120 CHARACTERS
+           DATA RECORD IS CSV-LIGNE
+           .
+
+       01 CSV-LIGNE                PIC X(120).
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                    WORKING-STORAGE SECTION                     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       WORKING-STORAGE SECTION.
+
+      * CODES DE RETOUR DE LECTURE / ECRITURE DES FICHIERS
+       77 F-VE-STATUS              PIC X(02) VALUE '00'.
+       77 F-CSV-STATUS             PIC X(02) VALUE '00'.
+
+      * ZONE DE CONSTRUCTION DE LA LIGNE CSV
+       01 W-CSV-PRIX               PIC ZZZZ9,99.
+       01 W-CSV-QTE                PIC ZZZZ9.
+
+      * COMPTEUR POUR LE RAPPORT DE FIN DE TRAITEMENT
+       77 NB-VENTES                PIC 9(07) VALUE ZERO.
+
+      * INDICATEUR DE FIN DE FICHIER VENTES
+       01 FIN-VENTES-IND           PIC 9.
+           88 FIN-VENTES               VALUE 1.
+           88 NON-FIN-VENTES           VALUE 2.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        LINKAGE SECTION                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       LINKAGE SECTION.
+
+      * ============================================================== *
+      *                                                                *
+      *                       PROCEDURE DIVISION                       *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       INITIALISATION.
+           SET FIN-VENTES TO TRUE
+      *    OUVERTURE DES FICHIERS
+           OPEN INPUT VENTES-KSDS
+           IF F-VE-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER VENTES'
+               DISPLAY 'CODE ERREUR = ' F-VE-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           OPEN OUTPUT CSV-FILE
+           IF F-CSV-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER CSV'
+               DISPLAY 'CODE ERREUR = ' F-CSV-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           .
+
+       TRAITEMENT-PRINCIPAL.
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'VENTECSV - EXPORT CSV DES VENTES'
+           DISPLAY '---------------------------------------------'
+
+           PERFORM ECRIRE-ENTETE-CSV
+
+           PERFORM LECTURE-ENRG-VENTES
+
+           PERFORM UNTIL FIN-VENTES
+               PERFORM ECRIRE-LIGNE-CSV
+               PERFORM LECTURE-ENRG-VENTES
+           END-PERFORM
+
+           PERFORM FIN-TRAITEMENT
+           .
+
+       ECRIRE-ENTETE-CSV.
+           MOVE 'CODEA,SIREN,DATE_VENTE,PRIX,QTE,DEVISE' TO CSV-LIGNE
+           WRITE CSV-LIGNE
+           .
+
+       ECRIRE-LIGNE-CSV.
+           MOVE SPACES  TO CSV-LIGNE
+           MOVE VE-PRIX TO W-CSV-PRIX
+           MOVE VE-QTE  TO W-CSV-QTE
+           STRING
+               VE-CODEA        DELIMITED BY SIZE
+               ','             DELIMITED BY SIZE
+               VE-SIREN        DELIMITED BY SIZE
+               ','             DELIMITED BY SIZE
+               VE-DATE-VENTE   DELIMITED BY SIZE
+               ','             DELIMITED BY SIZE
+               W-CSV-PRIX      DELIMITED BY SIZE
+               ','             DELIMITED BY SIZE
+               W-CSV-QTE       DELIMITED BY SIZE
+               ','             DELIMITED BY SIZE
+               VE-DEVISE       DELIMITED BY SIZE
+               INTO CSV-LIGNE
+           END-STRING
+           WRITE CSV-LIGNE
+           ADD 1 TO NB-VENTES
+           .
+
+       FIN-TRAITEMENT.
+           PERFORM EDITER-RAPPORT
+           CLOSE VENTES-KSDS
+           CLOSE CSV-FILE
+           STOP RUN
+           .
+
+       EDITER-RAPPORT.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'VENTECSV - RAPPORT DE FIN DE TRAITEMENT'
+           DISPLAY 'VENTES EXPORTEES          : ' NB-VENTES
+           DISPLAY '---------------------------------------------'
+           .
+
+       LECTURE-ENRG-VENTES.
+           READ VENTES-KSDS NEXT RECORD
+               AT END
+                   SET FIN-VENTES TO TRUE
+               NOT AT END
+                   SET NON-FIN-VENTES TO TRUE
+           END-READ
+           .
