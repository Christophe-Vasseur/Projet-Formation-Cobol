@@ -26,6 +26,7 @@
 
        77 RC-1 PIC S9(8) COMP.
        77 RC-2 PIC S9(8) COMP.
+       77 DATE-TMP PIC S9(15) COMP-3.
        01 CODE-ERR.
            02 CODE-ERR-1 PIC 9(04).
            02 CODE-ERR-2 PIC 9(04).
@@ -33,14 +34,25 @@
        01  W-ALBUM.
            05 W-AL-CODEA           PIC X(04).
            05 W-AL-TITREA          PIC X(30).
+           05 W-AL-DATE-SORTIE     PIC X(10).
+           05 W-AL-GENRE           PIC X(15).
            05 W-AL-CODE-SUPP       PIC 9(01).
-           05 FILLER               PIC X(45).
+           05 FILLER               PIC X(20).
+
+       01  W-AL-REFERENCED         PIC X(01) VALUE 'N'.
+           88 ALBUM-REFERENCED         VALUE 'Y'.
+           88 ALBUM-NOT-REFERENCED     VALUE 'N'.
 
       *------------------------------------------------------*
       *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
       *------------------------------------------------------*
 
        COPY ALBUM.
+       COPY CHANSON.
+       COPY CONTRAT.
+       COPY VENTES.
+       COPY HISTORIQ.
+       COPY HISTWHO.
 
       *======================================================*
       *     P R O C E D U R E     D I V I S I O N            *
@@ -68,22 +80,79 @@
 
            MOVE E-ALBUM TO W-ALBUM
 
-           EXEC CICS
-               DELETE
-               FILE ('ALBUMG1')
-               RESP (RC-1)
-               RESP2 (RC-2)
-           END-EXEC
+      *    CONTROLE D INTEGRITE REFERENTIELLE AVANT SUPPRESSION
+
+           PERFORM P-CHECK-CHANSON-REF
+           IF ALBUM-NOT-REFERENCED
+               PERFORM P-CHECK-CONTRAT-REF
+           END-IF
+           IF ALBUM-NOT-REFERENCED
+               PERFORM P-CHECK-VENTES-REF
+           END-IF
+
+           IF ALBUM-REFERENCED
+               MOVE 3 TO W-AL-CODE-SUPP
+           ELSE
+               EXEC CICS
+                   DELETE
+                   FILE ('ALBUMG1')
+                   RESP (RC-1)
+                   RESP2 (RC-2)
+               END-EXEC
 
-           EVALUATE RC-1
-               WHEN DFHRESP(NORMAL)
-                   MOVE 1 TO W-AL-CODE-SUPP
-               WHEN DFHRESP(DUPREC)
-                   MOVE 2 TO W-AL-CODE-SUPP
-               WHEN OTHER
-                   MOVE RC-1 TO W-AL-CODE-SUPP
-      *            MOVE RC-2 TO CODE-ERR-2
-           END-EVALUATE
+               EVALUATE RC-1
+                   WHEN DFHRESP(NORMAL)
+                       MOVE 1 TO W-AL-CODE-SUPP
+
+      *                JOURNALISATION DE LA SUPPRESSION
+                       EXEC CICS ASKTIME
+                           ABSTIME (DATE-TMP)
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           DDMMYYYY (HI-DATE-MODIF)
+                           DATESEP ('/')
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           TIME (HI-HEURE-MODIF)
+                           TIMESEP (':')
+                       END-EXEC
+                       MOVE 'S'        TO HI-ACTION
+                       MOVE 'ALBUM'    TO HI-TYPE-ENR
+                       MOVE W-AL-CODEA TO HI-CLE
+                       MOVE EIBTRMID    TO HI-TERM-ID
+                       MOVE 'PGMG1VA3' TO HI-PGM-NAME
+                       MOVE SPACES      TO HW-OPER-ID
+                       MOVE 'RV'        TO HW-QUEUE(1:2)
+                       MOVE EIBTRMID    TO HW-QUEUE(3:4)
+                       EXEC CICS
+                           READQ TS
+                           QUEUE (HW-QUEUE)
+                           INTO (HW-COMM-HEAD)
+                           LENGTH (LENGTH OF HW-COMM-HEAD)
+                           ITEM (1)
+                           RESP (HW-RC-1)
+                       END-EXEC
+                       IF HW-RC-1 = DFHRESP(NORMAL)
+                          OR HW-RC-1 = DFHRESP(LENGERR)
+                           MOVE HW-OPER-ID TO HI-OPER-ID
+                       ELSE
+                           MOVE SPACES TO HI-OPER-ID
+                       END-IF
+                       MOVE E-ALBUM    TO HI-IMAGE-AVANT
+                       EXEC CICS
+                           WRITE FILE('HISTOG1')
+                           FROM (E-HISTORIQ)
+                           LENGTH (LENGTH OF E-HISTORIQ)
+                       END-EXEC
+                   WHEN DFHRESP(DUPREC)
+                       MOVE 2 TO W-AL-CODE-SUPP
+                   WHEN OTHER
+                       MOVE RC-1 TO W-AL-CODE-SUPP
+      *                MOVE RC-2 TO CODE-ERR-2
+               END-EVALUATE
+           END-IF
 
            EXEC CICS
                RETURN
@@ -93,3 +162,119 @@
 
            GOBACK
            .
+
+      *--------------------------------------------------------------*
+      *   L ALBUM EST-IL REFERENCE PAR UNE CHANSON ?                  *
+      *   (CLE CHANSOG1 = CH-CODEC, SANS RAPPORT AVEC CH-CODEA,       *
+      *    DONC BALAYAGE SEQUENTIEL COMPLET DU FICHIER)               *
+      *--------------------------------------------------------------*
+
+       P-CHECK-CHANSON-REF.
+           MOVE LOW-VALUE TO E-CHANSON
+           EXEC CICS
+               STARTBR
+               FILE ('CHANSOG1')
+               RIDFLD (CH-CODEC)
+               KEYLENGTH (LENGTH OF CH-CODEC)
+               RESP (RC-1)
+               RESP2 (RC-2)
+           END-EXEC
+           PERFORM UNTIL
+               DFHRESP(NORMAL) NOT = RC-1 OR
+               ALBUM-REFERENCED
+               EXEC CICS READNEXT
+                   FILE ('CHANSOG1')
+                   INTO (E-CHANSON)
+                   LENGTH (LENGTH OF E-CHANSON)
+                   RIDFLD (CH-CODEC)
+                   KEYLENGTH (LENGTH OF CH-CODEC)
+                   RESP (RC-1)
+                   RESP2 (RC-2)
+               END-EXEC
+               IF DFHRESP(NORMAL) = RC-1 AND CH-CODEA = W-AL-CODEA
+                   SET ALBUM-REFERENCED TO TRUE
+               END-IF
+           END-PERFORM
+           EXEC CICS
+               ENDBR
+               FILE ('CHANSOG1')
+           END-EXEC
+           .
+
+      *--------------------------------------------------------------*
+      *   L ALBUM EST-IL REFERENCE PAR UN CONTRAT ?                   *
+      *   (CLE CONTRAG1 = CODEA + CODEP + SIREN, CODEA EN TETE,       *
+      *    DONC BALAYAGE A PARTIR DE LA CLE PARTIELLE CODEA)          *
+      *--------------------------------------------------------------*
+
+       P-CHECK-CONTRAT-REF.
+           MOVE LOW-VALUE TO E-CONTRAT
+           MOVE W-AL-CODEA TO E-CO-CODEA
+           EXEC CICS
+               STARTBR
+               FILE ('CONTRAG1')
+               RIDFLD (E-CO-KEY)
+               KEYLENGTH (LENGTH OF E-CO-KEY)
+               RESP (W-CO-RC-CICS-1)
+               RESP2 (W-CO-RC-CICS-2)
+           END-EXEC
+           PERFORM UNTIL
+               NOT CICS-RESP-NORMAL IN W-CO-RC-CICS-1 OR
+               ALBUM-REFERENCED
+               EXEC CICS READNEXT
+                   FILE ('CONTRAG1')
+                   INTO (E-CONTRAT)
+                   LENGTH (LENGTH OF E-CONTRAT)
+                   RIDFLD (E-CO-KEY)
+                   KEYLENGTH (LENGTH OF E-CO-KEY)
+                   RESP (W-CO-RC-CICS-1)
+                   RESP2 (W-CO-RC-CICS-2)
+               END-EXEC
+               IF CICS-RESP-NORMAL IN W-CO-RC-CICS-1 AND E-CO-CODEA = W-AL-CODEA
+                   SET ALBUM-REFERENCED TO TRUE
+               END-IF
+           END-PERFORM
+           EXEC CICS
+               ENDBR
+               FILE ('CONTRAG1')
+           END-EXEC
+           .
+
+      *--------------------------------------------------------------*
+      *   L ALBUM EST-IL REFERENCE PAR UNE VENTE ?                    *
+      *   (CLE VENTESG1 = CODEA + SIREN + DATE, CODEA EN TETE,        *
+      *    DONC BALAYAGE A PARTIR DE LA CLE PARTIELLE CODEA)          *
+      *--------------------------------------------------------------*
+
+       P-CHECK-VENTES-REF.
+           MOVE LOW-VALUE TO E-VENTES
+           MOVE W-AL-CODEA TO VE-CODEA
+           EXEC CICS
+               STARTBR
+               FILE ('VENTESG1')
+               RIDFLD (E-VE-KEY)
+               KEYLENGTH (LENGTH OF E-VE-KEY)
+               RESP (W-VE-RC-CICS-1)
+               RESP2 (W-VE-RC-CICS-2)
+           END-EXEC
+           PERFORM UNTIL
+               NOT CICS-RESP-NORMAL IN W-VE-RC-CICS-1 OR
+               ALBUM-REFERENCED
+               EXEC CICS READNEXT
+                   FILE ('VENTESG1')
+                   INTO (E-VENTES)
+                   LENGTH (LENGTH OF E-VENTES)
+                   RIDFLD (E-VE-KEY)
+                   KEYLENGTH (LENGTH OF E-VE-KEY)
+                   RESP (W-VE-RC-CICS-1)
+                   RESP2 (W-VE-RC-CICS-2)
+               END-EXEC
+               IF CICS-RESP-NORMAL IN W-VE-RC-CICS-1 AND VE-CODEA = W-AL-CODEA
+                   SET ALBUM-REFERENCED TO TRUE
+               END-IF
+           END-PERFORM
+           EXEC CICS
+               ENDBR
+               FILE ('VENTESG1')
+           END-EXEC
+           .
