@@ -0,0 +1,278 @@
+      * ////////////////////////////////////////////////////////////// *
+      *                                                                *
+      *        BATCH DE RECONCILIATION DES VENTES ORPHELINES           *
+      *                                                                *
+      * ////////////////////////////////////////////////////////////// *
+
+      * ============================================================== *
+      *                                                                *
+      *                    IDENTIFICATION DIVISION                     *
+      *                                                                *
+      * ============================================================== *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENTORPH.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                      ENVIRONMENT DIVISION                      *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                     CONFIGURATION SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      INPUT-OUTPUT SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    LES VENTES SONT RELUES UNE SEULE FOIS, DANS L ORDRE DE LEUR
+      *    CLE (CODEA + SIREN + DATE VENTE), SANS REOUVERTURE
+           SELECT VENTES-KSDS
+               ASSIGN TO DDVENTES
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS E-VE-KEY
+               FILE STATUS F-VE-STATUS
+               .
+
+           SELECT ALBUM-KSDS
+               ASSIGN TO DDALBUM
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS AL-CODEA
+               FILE STATUS F-AL-STATUS
+               .
+
+           SELECT MAISONDI-KSDS
+               ASSIGN TO DDMAISON
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS MA-SIREN
+               FILE STATUS F-MA-STATUS
+               .
+
+      * ============================================================== *
+      *                                                                *
+      *                         DATA DIVISION                          *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                          FILE SECTION                          *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FILE SECTION.
+
+       FD VENTES-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-VENTES
+           .
+
+       01  E-VENTES.
+           05 VE-CODEA             PIC X(04).
+           05 VE-SIREN             PIC X(05).
+           05 VE-DATE-VENTE        PIC X(08).
+           05 VE-PRIX              PIC 9(05)V9(02).
+           05 VE-QTE               PIC 9(05).
+           05 VE-DEVISE            PIC X(03).
+           05 FILLER               PIC X(48).
+
+       01  E-VE-KEY REDEFINES E-VENTES PIC X(17).
+
+       FD ALBUM-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-ALBUM
+           .
+
+       COPY ALBUM.
+
+       FD MAISONDI-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-MAISON-DIST
+           .
+
+       COPY MAISONDI.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                    WORKING-STORAGE SECTION                     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       WORKING-STORAGE SECTION.
+
+      * GARDE-FOUS
+       77 I                       PIC 9(03).
+
+      * CODES DE RETOUR DE LECTURE DES FICHIERS
+       77 F-VE-STATUS             PIC X(02) VALUE '00'.
+       77 F-AL-STATUS             PIC X(02) VALUE '00'.
+       77 F-MA-STATUS             PIC X(02) VALUE '00'.
+
+      * COMPTEURS POUR LE RAPPORT DE FIN DE TRAITEMENT
+       77 NB-VENTES                PIC 9(07) VALUE ZERO.
+       77 NB-ORPHELINES-ALBUM      PIC 9(07) VALUE ZERO.
+       77 NB-ORPHELINES-MAISON     PIC 9(07) VALUE ZERO.
+       77 NB-ORPHELINES-TOTAL      PIC 9(07) VALUE ZERO.
+
+      * INDICATEUR DE FIN DE FICHIER VENTES
+       01 FIN-VENTES-IND          PIC 9.
+           88 FIN-VENTES              VALUE 1.
+           88 NON-FIN-VENTES          VALUE 2.
+
+      * INDICATEUR ALBUM NON TROUVE POUR LA VENTE EN COURS
+       01 ALBUM-TROUVE-IND        PIC 9.
+           88 ALBUM-TROUVE            VALUE 1.
+           88 ALBUM-NON-TROUVE        VALUE 2.
+
+      * INDICATEUR MAISON NON TROUVEE POUR LA VENTE EN COURS
+       01 MAISON-TROUVEE-IND      PIC 9.
+           88 MAISON-TROUVEE          VALUE 1.
+           88 MAISON-NON-TROUVEE      VALUE 2.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        LINKAGE SECTION                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       LINKAGE SECTION.
+
+      * ============================================================== *
+      *                                                                *
+      *                       PROCEDURE DIVISION                       *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       INITIALISATION.
+           MOVE 0 TO I
+           SET FIN-VENTES TO TRUE
+      *    OUVERTURE DES FICHIERS
+           OPEN INPUT VENTES-KSDS
+           IF F-VE-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER VENTES'
+               DISPLAY 'CODE ERREUR = ' F-VE-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           OPEN INPUT ALBUM-KSDS
+           IF F-AL-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER ALBUM'
+               DISPLAY 'CODE ERREUR = ' F-AL-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           OPEN INPUT MAISONDI-KSDS
+           IF F-MA-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER MAISONDI'
+               DISPLAY 'CODE ERREUR = ' F-MA-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           .
+
+       TRAITEMENT-PRINCIPAL.
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'VENTORPH - RECONCILIATION DES VENTES ORPHELINES'
+           DISPLAY '---------------------------------------------'
+
+           PERFORM LECTURE-ENRG-VENTES
+           PERFORM UNTIL FIN-VENTES
+               ADD 1 TO NB-VENTES
+               PERFORM CONTROLER-VENTE
+               PERFORM LECTURE-ENRG-VENTES
+           END-PERFORM
+
+           PERFORM FIN-TRAITEMENT
+           .
+
+       CONTROLER-VENTE.
+           PERFORM VERIFIER-ALBUM
+           PERFORM VERIFIER-MAISON
+
+           IF ALBUM-NON-TROUVE OR MAISON-NON-TROUVEE
+               ADD 1 TO NB-ORPHELINES-TOTAL
+               DISPLAY ' '
+               DISPLAY 'VENTE ORPHELINE -- CODEA ' VE-CODEA
+                   ' - SIREN ' VE-SIREN ' - DATE ' VE-DATE-VENTE
+               IF ALBUM-NON-TROUVE
+                   ADD 1 TO NB-ORPHELINES-ALBUM
+                   DISPLAY '   ALBUM ' VE-CODEA ' INTROUVABLE'
+               END-IF
+               IF MAISON-NON-TROUVEE
+                   ADD 1 TO NB-ORPHELINES-MAISON
+                   DISPLAY '   MAISON ' VE-SIREN ' INTROUVABLE'
+               END-IF
+           END-IF
+           .
+
+       VERIFIER-ALBUM.
+           MOVE VE-CODEA TO AL-CODEA
+           READ ALBUM-KSDS
+               INVALID KEY
+                   SET ALBUM-NON-TROUVE TO TRUE
+               NOT INVALID KEY
+                   SET ALBUM-TROUVE TO TRUE
+           END-READ
+           .
+
+       VERIFIER-MAISON.
+           MOVE VE-SIREN TO MA-SIREN
+           READ MAISONDI-KSDS
+               INVALID KEY
+                   SET MAISON-NON-TROUVEE TO TRUE
+               NOT INVALID KEY
+                   SET MAISON-TROUVEE TO TRUE
+           END-READ
+           .
+
+       FIN-TRAITEMENT.
+           PERFORM EDITER-RAPPORT
+           CLOSE VENTES-KSDS
+           CLOSE ALBUM-KSDS
+           CLOSE MAISONDI-KSDS
+           STOP RUN
+           .
+
+       EDITER-RAPPORT.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'VENTORPH - RAPPORT DE FIN DE TRAITEMENT'
+           DISPLAY 'VENTES CONTROLEES         : ' NB-VENTES
+           DISPLAY 'ORPHELINES (ALBUM)        : ' NB-ORPHELINES-ALBUM
+           DISPLAY 'ORPHELINES (MAISON)       : ' NB-ORPHELINES-MAISON
+           DISPLAY 'ORPHELINES (TOTAL)        : ' NB-ORPHELINES-TOTAL
+           DISPLAY '---------------------------------------------'
+           .
+
+       LECTURE-ENRG-VENTES.
+           READ VENTES-KSDS NEXT RECORD
+               AT END
+                   SET FIN-VENTES TO TRUE
+               NOT AT END
+                   SET NON-FIN-VENTES TO TRUE
+           END-READ
+           .
