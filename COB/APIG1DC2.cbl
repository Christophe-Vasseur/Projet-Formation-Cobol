@@ -36,6 +36,14 @@
        77 MAPSET   PIC X(07) VALUE 'MBLG1C2'.
        77 PGM-NAME PIC X(08) VALUE 'APIG1DC2'.
        77 PF3-PGM  PIC X(08) VALUE 'APIG1DSM'.
+      *    PROCHAIN CODE PERSONNE DISPONIBLE, CALCULE QUAND L OPERATEUR
+      *    LAISSE LE CODE VIERGE A LA CREATION
+       77 W-PE-CODEP-NUM PIC 9(04) VALUE 0.
+
+       01 W-PE-RC-CICS-1       PIC S9(04) COMP.
+           88 CICS-RESP-NORMAL      VALUE 0.
+           88 CICS-RESP-NOTFND      VALUE 13.
+       01 W-PE-RC-CICS-2       PIC S9(04) COMP.
 
       * SOUS-PARAGRAPHES
 
@@ -49,6 +57,10 @@
            05 W-PE-IDENTITE        PIC X(25).
            05 W-PE-CODE-MODIF      PIC 9(01).
            05 FILLER               PIC X(49).
+      *    IMAGE AVANT MODIFICATION, UTILISEE POUR DETECTER UNE
+      *    MODIFICATION CONCURRENTE AVANT REWRITE
+           05 W-PE-IDENTITE-AVANT  PIC X(25).
+           05 W-PE-CODE-TYPE-AVANT PIC X(01).
 
        01 W2-PERSONNE-MODIF.
            05 W2-PE-CODEP          PIC X(04).
@@ -121,7 +133,11 @@
            .
 
        P-CREATION-PERSONNE.
-           MOVE CODEPI TO PE-CODEP
+           IF CODEPI = LOW-VALUE OR SPACES
+               PERFORM P-NEXT-CODE-PERSONNE
+           ELSE
+               MOVE CODEPI TO PE-CODEP
+           END-IF
            MOVE IDENTI TO PE-IDENTITE
            MOVE CODETI TO PE-CODE-TYPE
 
@@ -140,7 +156,10 @@
            END-EXEC
            EVALUATE CODE-ERR-1
                WHEN 1
-                   MOVE 'ENREGISTREMENT CREE AVEC SUCCES' TO MSGFLDO
+                   STRING 'ENREGISTREMENT CREE AVEC SUCCES, CODE '
+                       PE-CODEP
+                       DELIMITED BY SIZE
+                       INTO MSGFLDO
                WHEN 2
                    MOVE 'CLE EXISTANTE, ECHEC CREATION'   TO MSGFLDO
                WHEN 3
@@ -150,6 +169,50 @@
            END-EVALUATE
            .
 
+      *--------------------------------------------------------------*
+      *  CALCUL DU PROCHAIN CODE PERSONNE DISPONIBLE (CODE NON SAISI) *
+      *--------------------------------------------------------------*
+
+       P-NEXT-CODE-PERSONNE.
+           MOVE HIGH-VALUES TO PE-CODEP
+           EXEC CICS
+               STARTBR
+               FILE ('PERSONG1')
+               RIDFLD (PE-CODEP)
+               KEYLENGTH (LENGTH OF PE-CODEP)
+               GTEQ
+               RESP (W-PE-RC-CICS-1)
+               RESP2 (W-PE-RC-CICS-2)
+           END-EXEC
+           EVALUATE TRUE
+               WHEN CICS-RESP-NORMAL IN W-PE-RC-CICS-1
+               WHEN CICS-RESP-NOTFND IN W-PE-RC-CICS-1
+                   EXEC CICS
+                       READPREV
+                       FILE ('PERSONG1')
+                       INTO (E-PERSONNE)
+                       LENGTH (LENGTH OF E-PERSONNE)
+                       RIDFLD (PE-CODEP)
+                       KEYLENGTH (LENGTH OF PE-CODEP)
+                       RESP (W-PE-RC-CICS-1)
+                       RESP2 (W-PE-RC-CICS-2)
+                   END-EXEC
+                   EXEC CICS
+                       ENDBR
+                       FILE ('PERSONG1')
+                   END-EXEC
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           IF CICS-RESP-NORMAL IN W-PE-RC-CICS-1 AND PE-CODEP IS NUMERIC
+               MOVE PE-CODEP TO W-PE-CODEP-NUM
+               ADD 1 TO W-PE-CODEP-NUM
+           ELSE
+               MOVE 1 TO W-PE-CODEP-NUM
+           END-IF
+           MOVE W-PE-CODEP-NUM TO PE-CODEP
+           .
+
        P-MODIF-PERSONNE.
            EVALUATE FLAG-MODIF
                WHEN 0
@@ -173,6 +236,8 @@
                            MOVE 'PERSONNE TROUVEE' TO MSGFLDO
                            MOVE W-PE-IDENTITE      TO IDENTO
                            MOVE W-PE-CODE-TYPE     TO CODETO
+                           MOVE W-PE-IDENTITE      TO BEFORE-IMAGE(1:25)
+                           MOVE W-PE-CODE-TYPE   TO BEFORE-IMAGE(26:1)
                            MOVE 1 TO FLAG-MODIF
                        WHEN 2
                            MOVE 'PERSONNE NON TROUVEE' TO MSGFLDO
@@ -185,6 +250,8 @@
                    MOVE CODEPI TO W-PE-CODEP
                    MOVE IDENTI TO W-PE-IDENTITE
                    MOVE CODETI TO W-PE-CODE-TYPE
+                   MOVE BEFORE-IMAGE(1:25)  TO W-PE-IDENTITE-AVANT
+                   MOVE BEFORE-IMAGE(26:1)  TO W-PE-CODE-TYPE-AVANT
 
                    EXEC CICS
                        LINK
@@ -203,6 +270,8 @@
                            MOVE 'MODIFICATION ENREGISTREE' TO MSGFLDO
                        WHEN 2
                            MOVE 'ECHEC DE LA MODIFICATION' TO MSGFLDO
+                       WHEN 4
+                           MOVE ERR-RECORD-CHANGED         TO MSGFLDO
                        WHEN OTHER
                            MOVE 'ERREUR FICHIER'           TO MSGFLDO
                    END-EVALUATE
