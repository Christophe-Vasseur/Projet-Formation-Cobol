@@ -0,0 +1,220 @@
+      *======================================================*
+      *   SOUS-PROGRAMME DE MODIFICATION DES CONTRATS        *
+      *======================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMG1VD4.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 24/10/23.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       77 RC-1        PIC S9(8) COMP.
+       77 RC-2        PIC S9(8) COMP.
+       77 DATE-TMP    PIC S9(15) COMP-3.
+       01 CODE-ERR.
+           02 CODE-ERR-1 PIC 9(04).
+           02 CODE-ERR-2 PIC 9(04).
+
+      *------------------------------------------------------*
+      *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
+      *------------------------------------------------------*
+
+       COPY CONTRAT.
+       COPY FONCTION.
+       COPY HISTORIQ.
+       COPY HISTWHO.
+
+       01  W-FK-RC-CICS-1           PIC S9(04) COMP.
+           88 CICS-RESP-NORMAL-FK       VALUE 0.
+           88 CICS-RESP-NOTFND-FK       VALUE 13.
+       01  W-FK-RC-CICS-2           PIC S9(04) COMP.
+
+       01  W-CO-FK-OK                PIC X(01) VALUE 'Y'.
+           88 CONTRAT-FK-OK              VALUE 'Y'.
+           88 CONTRAT-FK-INVALID         VALUE 'N'.
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+
+      *    INITIALISATION
+
+           INITIALIZE E-CONTRAT
+           INITIALIZE W-CONTRAT
+           INITIALIZE W2-CONTRAT
+
+      *    RECEPTION DES DONNEES
+
+           EXEC CICS
+               RECEIVE INTO(W-CONTRAT)
+           END-EXEC
+
+           EVALUATE W-CO-CODE-MODIF
+      *    CONSULTATION DU FICHIER VSAM A PARTIR DE LA CLE CONTRAT
+               WHEN 0
+                   EXEC CICS
+                       READ FILE('CONTRAG1')
+                       INTO (W2-CONTRAT)
+                       RIDFLD (W-CO-KEY)
+                       RESP (RC-1)
+                       RESP2 (RC-2)
+                       UPDATE
+                   END-EXEC
+
+                   MOVE W2-CONTRAT TO W-CONTRAT
+
+                   EVALUATE RC-1
+                       WHEN DFHRESP(NORMAL)
+                           MOVE 1 TO W-CO-CODE-MODIF
+                       WHEN DFHRESP(NOTFND)
+                           MOVE 2 TO W-CO-CODE-MODIF
+                       WHEN OTHER
+                           MOVE 3 TO W-CO-CODE-MODIF
+                   END-EVALUATE
+
+                   EXEC CICS
+                       RETURN
+                       INPUTMSG(W-CONTRAT)
+                       INPUTMSGLEN(LENGTH OF W-CONTRAT)
+                   END-EXEC
+
+               WHEN 1
+                   EXEC CICS
+                       READ FILE('CONTRAG1')
+                       RIDFLD (W-CO-KEY)
+                       INTO (W2-CONTRAT)
+                       UPDATE
+                   END-EXEC
+      *                RESP (RC-1)
+      *                RESP2 (RC-2)
+
+      *            CONTROLE DE CONCURRENCE OPTIMISTE : ON REFUSE LA
+      *            MISE A JOUR SI L ENREGISTREMENT A ETE MODIFIE
+      *            DEPUIS SA LECTURE PAR L ECRAN (ETAPE 1)
+                   IF W2-CO-FONCTION   NOT = W-CO-FONCTION-AVANT
+                      OR W2-CO-DATE-SIGN  NOT = W-CO-DATE-SIGN-AVANT
+                      OR W2-CO-DROITS     NOT = W-CO-DROITS-AVANT
+                      OR W2-CO-DATE-EXPIR NOT = W-CO-DATE-EXPIR-AVANT
+                       MOVE 4 TO W-CO-CODE-MODIF
+                   ELSE
+      *                LA NOUVELLE FONCTION SAISIE DOIT ETRE UNE
+      *                FONCTION DE REFERENCE CONNUE
+                       PERFORM P-CHECK-FONCTION-FK
+                       IF CONTRAT-FK-INVALID
+                           MOVE 5 TO W-CO-CODE-MODIF
+                       ELSE
+      *                    JOURNALISATION DE L IMAGE AVANT MODIFICATION
+                           EXEC CICS ASKTIME
+                               ABSTIME (DATE-TMP)
+                           END-EXEC
+                           EXEC CICS FORMATTIME
+                               ABSTIME (DATE-TMP)
+                               DDMMYYYY (HI-DATE-MODIF)
+                               DATESEP ('/')
+                           END-EXEC
+                           EXEC CICS FORMATTIME
+                               ABSTIME (DATE-TMP)
+                               TIME (HI-HEURE-MODIF)
+                               TIMESEP (':')
+                           END-EXEC
+                           MOVE 'M'        TO HI-ACTION
+                           MOVE 'CONTRAT'  TO HI-TYPE-ENR
+                           MOVE W-CO-KEY   TO HI-CLE
+                           MOVE EIBTRMID    TO HI-TERM-ID
+                           MOVE 'PGMG1VD4' TO HI-PGM-NAME
+                           MOVE SPACES      TO HW-OPER-ID
+                           MOVE 'RV'        TO HW-QUEUE(1:2)
+                           MOVE EIBTRMID    TO HW-QUEUE(3:4)
+                           EXEC CICS
+                               READQ TS
+                               QUEUE (HW-QUEUE)
+                               INTO (HW-COMM-HEAD)
+                               LENGTH (LENGTH OF HW-COMM-HEAD)
+                               ITEM (1)
+                               RESP (HW-RC-1)
+                           END-EXEC
+                           IF HW-RC-1 = DFHRESP(NORMAL)
+                              OR HW-RC-1 = DFHRESP(LENGERR)
+                               MOVE HW-OPER-ID TO HI-OPER-ID
+                           ELSE
+                               MOVE SPACES TO HI-OPER-ID
+                           END-IF
+                           MOVE W2-CONTRAT TO HI-IMAGE-AVANT
+                           EXEC CICS
+                               WRITE FILE('HISTOG1')
+                               FROM (E-HISTORIQ)
+                               LENGTH (LENGTH OF E-HISTORIQ)
+                           END-EXEC
+
+                           MOVE W-CO-FONCTION   TO W2-CO-FONCTION
+                           MOVE W-CO-DATE-SIGN  TO W2-CO-DATE-SIGN
+                           MOVE W-CO-DROITS     TO W2-CO-DROITS
+                           MOVE W-CO-DATE-EXPIR TO W2-CO-DATE-EXPIR
+
+                           EXEC CICS
+                               REWRITE FILE('CONTRAG1')
+                               FROM (W2-CONTRAT)
+                               LENGTH (LENGTH OF W2-CONTRAT)
+                               RESP (RC-1)
+                               RESP2 (RC-2)
+                           END-EXEC
+
+                           EVALUATE RC-1
+                               WHEN DFHRESP(NORMAL)
+                                   MOVE W2-CONTRAT TO W-CONTRAT
+                                   MOVE 1 TO W-CO-CODE-MODIF
+                               WHEN DFHRESP(NOTFND)
+                                   MOVE 2 TO W-CO-CODE-MODIF
+                               WHEN OTHER
+                                   MOVE 3 TO W-CO-CODE-MODIF
+                           END-EVALUATE
+                       END-IF
+                   END-IF
+
+                   EXEC CICS
+                       RETURN
+                       INPUTMSG (W-CONTRAT)
+                       INPUTMSGLEN (LENGTH OF W-CONTRAT)
+                   END-EXEC
+
+           END-EVALUATE
+
+           GOBACK
+           .
+
+      *--------------------------------------------------------------*
+      *   LA FONCTION SAISIE EST-ELLE UNE FONCTION DE REFERENCE ?     *
+      *--------------------------------------------------------------*
+
+       P-CHECK-FONCTION-FK.
+           EXEC CICS
+               READ
+               FILE ('FONCTIG1')
+               INTO (E-FONCTION)
+               RIDFLD (W-CO-FONCTION)
+               KEYLENGTH (LENGTH OF W-CO-FONCTION)
+               RESP (W-FK-RC-CICS-1)
+               RESP2 (W-FK-RC-CICS-2)
+           END-EXEC
+           IF CICS-RESP-NOTFND-FK
+               SET CONTRAT-FK-INVALID TO TRUE
+           END-IF
+           .
