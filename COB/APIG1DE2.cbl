@@ -33,6 +33,11 @@
            02 E-RC-1 PIC 9(04).
            02 E-RC-2 PIC 9(04).
 
+       01 W-VENTES-AVANT.
+           05 W-VE-PRIX-SV         PIC 9(05)V9(02).
+           05 W-VE-QTE-SV          PIC 9(05).
+           05 W-VE-DEVISE-SV       PIC X(03).
+
        LINKAGE SECTION.
 
        01 DFHCOMMAREA.
@@ -98,42 +103,131 @@
            .
 
        P-CREATION-VENTES.
-           MOVE CODEAI       TO VE-CODEA
-           MOVE SIRENI       TO VE-SIREN
-           MOVE DATVNTI      TO VE-DATE-VENTE
-           MOVE PRIXVNTI     TO VE-PRIX
-           MOVE QTEVNTI      TO VE-QTE
+           IF PRIXVNTI = 0 OR QTEVNTI = 0
+               MOVE ERR-INVALID-AMOUNT TO MSGFLDO
+           ELSE
+               MOVE CODEAI       TO VE-CODEA
+               MOVE SIRENI       TO VE-SIREN
+               MOVE DATVNTI      TO VE-DATE-VENTE
+               MOVE PRIXVNTI     TO VE-PRIX
+               MOVE QTEVNTI      TO VE-QTE
+               IF DEVISEI = SPACES
+                   MOVE 'EUR'    TO VE-DEVISE
+               ELSE
+                   MOVE DEVISEI  TO VE-DEVISE
+               END-IF
+               EXEC CICS
+                   LINK
+                   PROGRAM ('PGMG1VE1')
+                   INPUTMSG (E-VENTES)
+                   INPUTMSGLEN (LENGTH OF E-VENTES)
+               END-EXEC
+               EXEC CICS
+                   RECEIVE
+                   INTO (W-VENTES)
+               END-EXEC
+               EVALUATE TRUE
+                   WHEN W-VE-RC-NORMAL
+                       MOVE 'VENTE CREE' TO MSGFLDO
+                   WHEN W-VE-RC-NOTOPEN
+                       MOVE 'FICHIER FERME' TO MSGFLDO
+                   WHEN W-VE-RC-DUPREC
+                       MOVE 'VENTE EXISTANTE' TO MSGFLDO
+                   WHEN W-VE-RC-NOTFND
+                       MOVE ERR-FK-UNKNOWN TO MSGFLDO
+                   WHEN OTHER
+                       MOVE W-VE-RC-CICS-1 TO E-RC-1
+                       MOVE W-VE-RC-CICS-2 TO E-RC-2
+                       MOVE E-RC TO MSGFLDO
+               END-EVALUATE
+           END-IF
+           .
+
+       P-MODIF-VENTES.
+           EVALUATE FLAG-MODIF
+               WHEN 0 PERFORM P-MODIF-VENTES-STEP-1
+               WHEN 1 PERFORM P-MODIF-VENTES-STEP-2
+           END-EVALUATE
+           .
+
+       P-MODIF-VENTES-STEP-1.
+           MOVE CODEAI       TO W-VE-CODEA
+           MOVE SIRENI       TO W-VE-SIREN
+           MOVE DATVNTI      TO W-VE-DATE-VENTE
+           MOVE FLAG-MODIF   TO W-VE-CODE-MODIF
            EXEC CICS
                LINK
-               PROGRAM ('PGMG1VE1')
-               INPUTMSG (E-VENTES)
-               INPUTMSGLEN (LENGTH OF E-VENTES)
+               PROGRAM ('PGMG1VE4')
+               INPUTMSG (W-VENTES)
+               INPUTMSGLEN (LENGTH OF W-VENTES)
            END-EXEC
            EXEC CICS
                RECEIVE
                INTO (W-VENTES)
            END-EXEC
-           EVALUATE TRUE
-               WHEN W-VE-RC-NORMAL
-                   MOVE 'VENTE CREE' TO MSGFLDO
-               WHEN W-VE-RC-NOTOPEN
-                   MOVE 'FICHIER FERME' TO MSGFLDO
-               WHEN W-VE-RC-DUPREC
-                   MOVE 'VENTE EXISTANTE' TO MSGFLDO
+           EVALUATE W-VE-CODE-MODIF
+               WHEN 1
+                   MOVE 'VENTE TROUVEE'     TO MSGFLDO
+                   MOVE W-VE-SIREN          TO SIRENO
+                   MOVE W-VE-DATE-VENTE     TO DATVNTO
+                   MOVE W-VE-PRIX           TO PRIXVNTO
+                   MOVE W-VE-QTE            TO QTEVNTO
+                   MOVE W-VE-DEVISE         TO DEVISEO
+                   MOVE W-VE-PRIX           TO W-VE-PRIX-SV
+                   MOVE W-VE-QTE            TO W-VE-QTE-SV
+                   MOVE W-VE-DEVISE         TO W-VE-DEVISE-SV
+                   MOVE W-VENTES-AVANT      TO BEFORE-IMAGE(1:15)
+                   MOVE 1 TO FLAG-MODIF
+               WHEN 2
+                   MOVE 'VENTE NON TROUVEE' TO MSGFLDO
                WHEN OTHER
-                   MOVE W-VE-RC-CICS-1 TO E-RC-1
-                   MOVE W-VE-RC-CICS-2 TO E-RC-2
-                   MOVE E-RC TO MSGFLDO
+                   MOVE 'ERREUR FICHIER'    TO MSGFLDO
            END-EVALUATE
            .
 
-       P-MODIF-VENTES.
-           MOVE ERR-NOT-AVAIL TO MSGFLDO
-           MOVE PGM-NAME TO DEST-PGM
+       P-MODIF-VENTES-STEP-2.
+           MOVE FLAG-MODIF   TO W-VE-CODE-MODIF
+           MOVE CODEAI       TO W-VE-CODEA
+           MOVE SIRENI       TO W-VE-SIREN
+           MOVE DATVNTI      TO W-VE-DATE-VENTE
+           MOVE PRIXVNTI     TO W-VE-PRIX
+           MOVE QTEVNTI      TO W-VE-QTE
+           IF DEVISEI = SPACES
+               MOVE 'EUR'    TO W-VE-DEVISE
+           ELSE
+               MOVE DEVISEI  TO W-VE-DEVISE
+           END-IF
+           MOVE BEFORE-IMAGE(1:15)  TO W-VENTES-AVANT
+           MOVE W-VE-PRIX-SV   TO W-VE-PRIX-AVANT
+           MOVE W-VE-QTE-SV    TO W-VE-QTE-AVANT
+           MOVE W-VE-DEVISE-SV TO W-VE-DEVISE-AVANT
+           EXEC CICS
+               LINK
+               PROGRAM ('PGMG1VE4')
+               INPUTMSG (W-VENTES)
+               INPUTMSGLEN (LENGTH OF W-VENTES)
+           END-EXEC
+           EXEC CICS
+               RECEIVE
+               INTO (W-VENTES)
+           END-EXEC
+           EVALUATE W-VE-CODE-MODIF
+               WHEN 1
+                   MOVE 'MODIFICATION ENREGISTREE' TO MSGFLDO
+               WHEN 2
+                   MOVE 'ECHEC DE LA MODIFICATION' TO MSGFLDO
+               WHEN 4
+                   MOVE ERR-RECORD-CHANGED         TO MSGFLDO
+               WHEN 5
+                   MOVE ERR-FK-UNKNOWN             TO MSGFLDO
+               WHEN OTHER
+                   MOVE 'ERREUR FICHIER'           TO MSGFLDO
+           END-EVALUATE
+           MOVE 0 TO FLAG-MODIF
            .
 
        P-ON-LEAVE.
-           EXIT
+           MOVE 0 TO FLAG-MODIF
            .
 
       * -------------------------------------------------------------- *
