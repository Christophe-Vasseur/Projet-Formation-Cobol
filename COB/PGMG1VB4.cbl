@@ -26,6 +26,7 @@
 
        77 RC-1        PIC S9(8) COMP.
        77 RC-2        PIC S9(8) COMP.
+       77 DATE-TMP    PIC S9(15) COMP-3.
        01 CODE-ERR.
            02 CODE-ERR-1 PIC 9(04).
            02 CODE-ERR-2 PIC 9(04).
@@ -34,19 +35,31 @@
            05 W-CH-CODEC           PIC X(04).
            05 W-CH-CODEA           PIC X(04).
            05 W-CH-TITREC          PIC X(40).
+           05 W-CH-NUM-PISTE       PIC 9(02).
+           05 W-CH-DUREE           PIC 9(03).
            05 W-CH-CODE-MODIF      PIC 9(01).
-           05 FILLER               PIC X(31).
+           05 FILLER               PIC X(26).
+      *    IMAGE AVANT MODIFICATION, UTILISEE POUR DETECTER UNE
+      *    MODIFICATION CONCURRENTE AVANT REWRITE
+           05 W-CH-CODEA-AVANT     PIC X(04).
+           05 W-CH-TITREC-AVANT    PIC X(40).
+           05 W-CH-NUM-PISTE-AVANT PIC 9(02).
+           05 W-CH-DUREE-AVANT     PIC 9(03).
        01  W2-CHANSON.
            05 W2-CH-CODEC          PIC X(04).
            05 W2-CH-CODEA          PIC X(04).
            05 W2-CH-TITREC         PIC X(40).
-           05 FILLER               PIC X(32).
+           05 W2-CH-NUM-PISTE      PIC 9(02).
+           05 W2-CH-DUREE          PIC 9(03).
+           05 FILLER               PIC X(27).
 
       *------------------------------------------------------*
       *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
       *------------------------------------------------------*
 
        COPY CHANSON.
+       COPY HISTORIQ.
+       COPY HISTWHO.
 
       *======================================================*
       *     P R O C E D U R E     D I V I S I O N            *
@@ -105,27 +118,82 @@
       *                RESP (RC-1)
       *                RESP2 (RC-2)
 
-                   MOVE W-CH-CODEC  TO W2-CH-CODEC
-                   MOVE W-CH-CODEA  TO W2-CH-CODEA
-                   MOVE W-CH-TITREC TO W2-CH-TITREC
-
-                   EXEC CICS
-                       REWRITE FILE('CHANSOG1')
-                       FROM (W2-CHANSON)
-                       LENGTH (LENGTH OF W2-CHANSON)
-                       RESP (RC-1)
-                       RESP2 (RC-2)
-                   END-EXEC
-
-                   EVALUATE RC-1
-                       WHEN DFHRESP(NORMAL)
-                           MOVE W2-CHANSON TO W-CHANSON
-                           MOVE 1 TO W-CH-CODE-MODIF
-                       WHEN DFHRESP(NOTFND)
-                           MOVE 2 TO W-CH-CODE-MODIF
-                       WHEN OTHER
-                           MOVE 3 TO W-CH-CODE-MODIF
-                   END-EVALUATE
+      *            CONTROLE DE CONCURRENCE OPTIMISTE : ON REFUSE LA
+      *            MISE A JOUR SI L ENREGISTREMENT A ETE MODIFIE
+      *            DEPUIS SA LECTURE PAR L ECRAN (ETAPE 1)
+                   IF W2-CH-CODEA  NOT = W-CH-CODEA-AVANT
+                      OR W2-CH-TITREC NOT = W-CH-TITREC-AVANT
+                      OR W2-CH-NUM-PISTE NOT = W-CH-NUM-PISTE-AVANT
+                      OR W2-CH-DUREE NOT = W-CH-DUREE-AVANT
+                       MOVE 4 TO W-CH-CODE-MODIF
+                   ELSE
+      *                JOURNALISATION DE L IMAGE AVANT MODIFICATION
+                       EXEC CICS ASKTIME
+                           ABSTIME (DATE-TMP)
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           DDMMYYYY (HI-DATE-MODIF)
+                           DATESEP ('/')
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           TIME (HI-HEURE-MODIF)
+                           TIMESEP (':')
+                       END-EXEC
+                       MOVE 'M'        TO HI-ACTION
+                       MOVE 'CHANSON'  TO HI-TYPE-ENR
+                       MOVE W-CH-CODEC TO HI-CLE
+                       MOVE EIBTRMID    TO HI-TERM-ID
+                       MOVE 'PGMG1VB4' TO HI-PGM-NAME
+                       MOVE SPACES      TO HW-OPER-ID
+                       MOVE 'RV'        TO HW-QUEUE(1:2)
+                       MOVE EIBTRMID    TO HW-QUEUE(3:4)
+                       EXEC CICS
+                           READQ TS
+                           QUEUE (HW-QUEUE)
+                           INTO (HW-COMM-HEAD)
+                           LENGTH (LENGTH OF HW-COMM-HEAD)
+                           ITEM (1)
+                           RESP (HW-RC-1)
+                       END-EXEC
+                       IF HW-RC-1 = DFHRESP(NORMAL)
+                          OR HW-RC-1 = DFHRESP(LENGERR)
+                           MOVE HW-OPER-ID TO HI-OPER-ID
+                       ELSE
+                           MOVE SPACES TO HI-OPER-ID
+                       END-IF
+                       MOVE W2-CHANSON TO HI-IMAGE-AVANT
+                       EXEC CICS
+                           WRITE FILE('HISTOG1')
+                           FROM (E-HISTORIQ)
+                           LENGTH (LENGTH OF E-HISTORIQ)
+                       END-EXEC
+
+                       MOVE W-CH-CODEC     TO W2-CH-CODEC
+                       MOVE W-CH-CODEA     TO W2-CH-CODEA
+                       MOVE W-CH-TITREC    TO W2-CH-TITREC
+                       MOVE W-CH-NUM-PISTE TO W2-CH-NUM-PISTE
+                       MOVE W-CH-DUREE     TO W2-CH-DUREE
+
+                       EXEC CICS
+                           REWRITE FILE('CHANSOG1')
+                           FROM (W2-CHANSON)
+                           LENGTH (LENGTH OF W2-CHANSON)
+                           RESP (RC-1)
+                           RESP2 (RC-2)
+                       END-EXEC
+
+                       EVALUATE RC-1
+                           WHEN DFHRESP(NORMAL)
+                               MOVE W2-CHANSON TO W-CHANSON
+                               MOVE 1 TO W-CH-CODE-MODIF
+                           WHEN DFHRESP(NOTFND)
+                               MOVE 2 TO W-CH-CODE-MODIF
+                           WHEN OTHER
+                               MOVE 3 TO W-CH-CODE-MODIF
+                       END-EVALUATE
+                   END-IF
 
                    EXEC CICS
                        RETURN
