@@ -36,6 +36,22 @@
        77 MAPSET   PIC X(07) VALUE 'MBLG1B2'.
        77 PGM-NAME PIC X(08) VALUE 'APIG1DB2'.
        77 PF3-PGM  PIC X(08) VALUE 'APIG1DSM'.
+      *    PROCHAIN CODE CHANSON DISPONIBLE, CALCULE QUAND L OPERATEUR
+      *    LAISSE LE CODE VIERGE A LA CREATION
+       77 W-CH-CODEC-NUM PIC 9(04) VALUE 0.
+
+       01 W-CH-RC-CICS-1       PIC S9(04) COMP.
+           88 CICS-RESP-NORMAL      VALUE 0.
+           88 CICS-RESP-NOTFND      VALUE 13.
+       01 W-CH-RC-CICS-2       PIC S9(04) COMP.
+
+      *    CONTROLE DE DOUBLON DE TITRE SUR UN MEME ALBUM, A LA
+      *    CREATION D UNE CHANSON
+       01 W-CH-CODEA-CHECK     PIC X(04).
+       01 W-CH-TITREC-CHECK    PIC X(40).
+       01 W-CH-DUP-SW          PIC X(01) VALUE 'N'.
+           88 TITRE-DUPLIQUE        VALUE 'Y'.
+           88 TITRE-NON-DUPLIQUE    VALUE 'N'.
 
       * SOUS-PARAGRAPHES
 
@@ -47,14 +63,24 @@
            05 W-CH-CODEC           PIC X(04).
            05 W-CH-CODEA           PIC X(04).
            05 W-CH-TITREC          PIC X(40).
+           05 W-CH-NUM-PISTE       PIC 9(02).
+           05 W-CH-DUREE           PIC 9(03).
            05 W-CH-CODE-MODIF      PIC 9(01).
-           05 FILLER               PIC X(31).
+           05 FILLER               PIC X(26).
+      *    IMAGE AVANT MODIFICATION, UTILISEE POUR DETECTER UNE
+      *    MODIFICATION CONCURRENTE AVANT REWRITE
+           05 W-CH-CODEA-AVANT     PIC X(04).
+           05 W-CH-TITREC-AVANT    PIC X(40).
+           05 W-CH-NUM-PISTE-AVANT PIC 9(02).
+           05 W-CH-DUREE-AVANT     PIC 9(03).
 
        01 W2-CHANSON-MODIF.
            05 W2-CH-CODEC          PIC X(04).
            05 W2-CH-CODEA          PIC X(04).
            05 W2-CH-TITREC         PIC X(40).
-           05 FILLER               PIC X(32).
+           05 W2-CH-NUM-PISTE      PIC 9(02).
+           05 W2-CH-DUREE          PIC 9(03).
+           05 FILLER               PIC X(27).
 
        LINKAGE SECTION.
 
@@ -121,33 +147,136 @@
            .
 
        P-CREATION-CHANSON.
-           MOVE CODECI TO CH-CODEC
-           MOVE CODEAI TO CH-CODEA
-           MOVE TITRECI TO CH-TITREC
+           MOVE CODEAI  TO W-CH-CODEA-CHECK
+           MOVE TITRECI TO W-CH-TITREC-CHECK
+           PERFORM P-CHECK-DUPLICATE-TITRE
 
+           IF TITRE-DUPLIQUE
+               MOVE ERR-DUPLICATE-TITLE TO MSGFLDO
+           ELSE
+               IF CODECI = LOW-VALUE OR SPACES
+                   PERFORM P-NEXT-CODE-CHANSON
+               ELSE
+                   MOVE CODECI TO CH-CODEC
+               END-IF
+               MOVE CODEAI TO CH-CODEA
+               MOVE TITRECI TO CH-TITREC
+               MOVE NUMPISI TO CH-NUM-PISTE
+               MOVE DUREEI TO CH-DUREE
+
+               EXEC CICS
+                   LINK PROGRAM('PGMG1VB1')
+                   INPUTMSG(E-CHANSON)
+                   INPUTMSGLEN(LENGTH OF E-CHANSON)
+               END-EXEC
+
+      *        ON REVIENT DU PROG D ACCES AUX DONNEES
+      *        ET ON RECOIT DES PARAM EN RETOUR (CODE
+      *        RETOUR = ECRITURE EFFECTUE OU NON)
+
+               EXEC CICS RECEIVE
+                   INTO (CODE-ERREUR)
+               END-EXEC
+               EVALUATE CODE-ERR-1
+                   WHEN 1
+                       STRING 'ENREGISTREMENT CREE AVEC SUCCES, CODE '
+                           CH-CODEC
+                           DELIMITED BY SIZE
+                           INTO MSGFLDO
+                   WHEN 2
+                       MOVE 'CLE EXISTANTE, ECHEC CREATION' TO MSGFLDO
+                   WHEN 3
+                       MOVE 'ECHEC CREATION, PROBLEME FICHER'
+                           TO MSGFLDO
+                   WHEN OTHER
+                       MOVE CODE-ERREUR TO MSGFLDO
+               END-EVALUATE
+           END-IF
+           .
+
+      *--------------------------------------------------------------*
+      *  CONTROLE DE DOUBLON DE TITRE SUR LE MEME ALBUM, A PARTIR DU  *
+      *  BALAYAGE COMPLET DU FICHIER (CLE = CODE CHANSON, SANS LIEN   *
+      *  AVEC LE CODE ALBUM NI LE TITRE)                              *
+      *--------------------------------------------------------------*
+
+       P-CHECK-DUPLICATE-TITRE.
+           SET TITRE-NON-DUPLIQUE TO TRUE
+           MOVE LOW-VALUE TO E-CHANSON
            EXEC CICS
-               LINK PROGRAM('PGMG1VB1')
-               INPUTMSG(E-CHANSON)
-               INPUTMSGLEN(LENGTH OF E-CHANSON)
+               STARTBR
+               FILE ('CHANSOG1')
+               RIDFLD (CH-CODEC)
+               KEYLENGTH (LENGTH OF CH-CODEC)
+               RESP (W-CH-RC-CICS-1)
+               RESP2 (W-CH-RC-CICS-2)
            END-EXEC
+           PERFORM UNTIL
+               NOT CICS-RESP-NORMAL IN W-CH-RC-CICS-1 OR
+               TITRE-DUPLIQUE
+               EXEC CICS READNEXT
+                   FILE ('CHANSOG1')
+                   INTO (E-CHANSON)
+                   LENGTH (LENGTH OF E-CHANSON)
+                   RIDFLD (CH-CODEC)
+                   KEYLENGTH (LENGTH OF CH-CODEC)
+                   RESP (W-CH-RC-CICS-1)
+                   RESP2 (W-CH-RC-CICS-2)
+               END-EXEC
+               IF CICS-RESP-NORMAL IN W-CH-RC-CICS-1
+                   AND CH-CODEA  = W-CH-CODEA-CHECK
+                   AND CH-TITREC = W-CH-TITREC-CHECK
+                   SET TITRE-DUPLIQUE TO TRUE
+               END-IF
+           END-PERFORM
+           EXEC CICS
+               ENDBR
+               FILE ('CHANSOG1')
+           END-EXEC
+           .
 
-      *    ON REVIENT DU PROG D ACCES AUX DONNEES
-      *    ET ON RECOIT DES PARAM EN RETOUR (CODE
-      *    RETOUR = ECRITURE EFFECTUE OU NON)
+      *--------------------------------------------------------------*
+      *  CALCUL DU PROCHAIN CODE CHANSON DISPONIBLE (CODE NON SAISI)  *
+      *--------------------------------------------------------------*
 
-           EXEC CICS RECEIVE
-               INTO (CODE-ERREUR)
+       P-NEXT-CODE-CHANSON.
+           MOVE HIGH-VALUES TO CH-CODEC
+           EXEC CICS
+               STARTBR
+               FILE ('CHANSOG1')
+               RIDFLD (CH-CODEC)
+               KEYLENGTH (LENGTH OF CH-CODEC)
+               GTEQ
+               RESP (W-CH-RC-CICS-1)
+               RESP2 (W-CH-RC-CICS-2)
            END-EXEC
-           EVALUATE CODE-ERR-1
-               WHEN 1
-                   MOVE 'ENREGISTREMENT CREE AVEC SUCCES' TO MSGFLDO
-               WHEN 2
-                   MOVE 'CLE EXISTANTE, ECHEC CREATION'   TO MSGFLDO
-               WHEN 3
-                   MOVE 'ECHEC CREATION, PROBLEME FICHER' TO MSGFLDO
+           EVALUATE TRUE
+               WHEN CICS-RESP-NORMAL IN W-CH-RC-CICS-1
+               WHEN CICS-RESP-NOTFND IN W-CH-RC-CICS-1
+                   EXEC CICS
+                       READPREV
+                       FILE ('CHANSOG1')
+                       INTO (E-CHANSON)
+                       LENGTH (LENGTH OF E-CHANSON)
+                       RIDFLD (CH-CODEC)
+                       KEYLENGTH (LENGTH OF CH-CODEC)
+                       RESP (W-CH-RC-CICS-1)
+                       RESP2 (W-CH-RC-CICS-2)
+                   END-EXEC
+                   EXEC CICS
+                       ENDBR
+                       FILE ('CHANSOG1')
+                   END-EXEC
                WHEN OTHER
-                   MOVE CODE-ERREUR                       TO MSGFLDO
+                   CONTINUE
            END-EVALUATE
+           IF CICS-RESP-NORMAL IN W-CH-RC-CICS-1 AND CH-CODEC IS NUMERIC
+               MOVE CH-CODEC TO W-CH-CODEC-NUM
+               ADD 1 TO W-CH-CODEC-NUM
+           ELSE
+               MOVE 1 TO W-CH-CODEC-NUM
+           END-IF
+           MOVE W-CH-CODEC-NUM TO CH-CODEC
            .
 
        P-MODIF-CHANSON.
@@ -173,6 +302,12 @@
                            MOVE 'CHANSON TROUVEE'  TO MSGFLDO
                            MOVE W-CH-TITREC        TO TITRECO
                            MOVE W-CH-CODEA         TO CODEAO
+                           MOVE W-CH-NUM-PISTE     TO NUMPISO
+                           MOVE W-CH-DUREE         TO DUREEO
+                           MOVE W-CH-CODEA         TO BEFORE-IMAGE(1:4)
+                           MOVE W-CH-TITREC     TO BEFORE-IMAGE(5:40)
+                           MOVE W-CH-NUM-PISTE  TO BEFORE-IMAGE(45:2)
+                           MOVE W-CH-DUREE      TO BEFORE-IMAGE(47:3)
                            MOVE 1 TO FLAG-MODIF
                        WHEN 2
                            MOVE 'CHANSON NON TROUVEE' TO MSGFLDO
@@ -185,6 +320,12 @@
                    MOVE CODECI TO W-CH-CODEC
                    MOVE TITRECI TO W-CH-TITREC
                    MOVE CODEAI TO W-CH-CODEA
+                   MOVE NUMPISI TO W-CH-NUM-PISTE
+                   MOVE DUREEI TO W-CH-DUREE
+                   MOVE BEFORE-IMAGE(1:4)  TO W-CH-CODEA-AVANT
+                   MOVE BEFORE-IMAGE(5:40) TO W-CH-TITREC-AVANT
+                   MOVE BEFORE-IMAGE(45:2) TO W-CH-NUM-PISTE-AVANT
+                   MOVE BEFORE-IMAGE(47:3) TO W-CH-DUREE-AVANT
 
                    EXEC CICS
                        LINK
@@ -203,6 +344,8 @@
                            MOVE 'MODIFICATION ENREGISTREE' TO MSGFLDO
                        WHEN 2
                            MOVE 'ECHEC DE LA MODIFICATION' TO MSGFLDO
+                       WHEN 4
+                           MOVE ERR-RECORD-CHANGED         TO MSGFLDO
                        WHEN OTHER
                            MOVE 'ERREUR FICHIER'           TO MSGFLDO
                    END-EVALUATE
