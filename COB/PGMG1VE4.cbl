@@ -26,6 +26,7 @@
 
        77 RC-1        PIC S9(8) COMP.
        77 RC-2        PIC S9(8) COMP.
+       77 DATE-TMP    PIC S9(15) COMP-3.
        01 CODE-ERR.
            02 CODE-ERR-1 PIC 9(04).
            02 CODE-ERR-2 PIC 9(04).
@@ -35,6 +36,17 @@
       *------------------------------------------------------*
 
        COPY VENTES.
+       COPY DEVISE.
+       COPY HISTORIQ.
+       COPY HISTWHO.
+
+       01  W-DV-RC-CICS-1            PIC S9(04) COMP.
+           88 CICS-RESP-NOTFND-DV        VALUE 13.
+       01  W-DV-RC-CICS-2            PIC S9(04) COMP.
+
+       01  W-VE-DEVISE-OK            PIC X(01) VALUE 'Y'.
+           88 VENTE-DEVISE-OK            VALUE 'Y'.
+           88 VENTE-DEVISE-INVALID       VALUE 'N'.
 
       *======================================================*
       *     P R O C E D U R E     D I V I S I O N            *
@@ -93,29 +105,87 @@
       *                RESP (RC-1)
       *                RESP2 (RC-2)
 
-                   MOVE W-VE-CODEA      TO W2-VE-CODEA
-                   MOVE W-VE-SIREN      TO W2-VE-SIREN
-                   MOVE W-VE-DATE-VENTE TO W2-VE-DATE-VENTE
-                   MOVE W-VE-PRIX       TO W2-VE-PRIX
-                   MOVE W-VE-QTE        TO W2-VE-QTE
-
-                   EXEC CICS
-                       REWRITE FILE('VENTESG1')
-                       FROM (W2-VENTES)
-                       LENGTH (LENGTH OF W2-VENTES)
-                       RESP (RC-1)
-                       RESP2 (RC-2)
-                   END-EXEC
-
-                   EVALUATE RC-1
-                       WHEN DFHRESP(NORMAL)
-                           MOVE W2-VENTES TO W-VENTES
-                           MOVE 1 TO W-VE-CODE-MODIF
-                       WHEN DFHRESP(NOTFND)
-                           MOVE 2 TO W-VE-CODE-MODIF
-                       WHEN OTHER
-                           MOVE 3 TO W-VE-CODE-MODIF
-                   END-EVALUATE
+      *            CONTROLE DE CONCURRENCE OPTIMISTE : ON REFUSE LA
+      *            MISE A JOUR SI L ENREGISTREMENT A ETE MODIFIE
+      *            DEPUIS SA LECTURE PAR L ECRAN (ETAPE 1)
+                   IF W2-VE-PRIX NOT = W-VE-PRIX-AVANT
+                      OR W2-VE-QTE NOT = W-VE-QTE-AVANT
+                      OR W2-VE-DEVISE NOT = W-VE-DEVISE-AVANT
+                       MOVE 4 TO W-VE-CODE-MODIF
+                   ELSE
+                       PERFORM P-CHECK-DEVISE-FK
+                       IF VENTE-DEVISE-INVALID
+                           MOVE 5 TO W-VE-CODE-MODIF
+                       ELSE
+      *                JOURNALISATION DE L IMAGE AVANT MODIFICATION
+                       EXEC CICS ASKTIME
+                           ABSTIME (DATE-TMP)
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           DDMMYYYY (HI-DATE-MODIF)
+                           DATESEP ('/')
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           TIME (HI-HEURE-MODIF)
+                           TIMESEP (':')
+                       END-EXEC
+                       MOVE 'M'        TO HI-ACTION
+                       MOVE 'VENTES'   TO HI-TYPE-ENR
+                       MOVE W-VE-KEY   TO HI-CLE
+                       MOVE EIBTRMID    TO HI-TERM-ID
+                       MOVE 'PGMG1VE4' TO HI-PGM-NAME
+                       MOVE SPACES      TO HW-OPER-ID
+                       MOVE 'RV'        TO HW-QUEUE(1:2)
+                       MOVE EIBTRMID    TO HW-QUEUE(3:4)
+                       EXEC CICS
+                           READQ TS
+                           QUEUE (HW-QUEUE)
+                           INTO (HW-COMM-HEAD)
+                           LENGTH (LENGTH OF HW-COMM-HEAD)
+                           ITEM (1)
+                           RESP (HW-RC-1)
+                       END-EXEC
+                       IF HW-RC-1 = DFHRESP(NORMAL)
+                          OR HW-RC-1 = DFHRESP(LENGERR)
+                           MOVE HW-OPER-ID TO HI-OPER-ID
+                       ELSE
+                           MOVE SPACES TO HI-OPER-ID
+                       END-IF
+                       MOVE W2-VENTES  TO HI-IMAGE-AVANT
+                       EXEC CICS
+                           WRITE FILE('HISTOG1')
+                           FROM (E-HISTORIQ)
+                           LENGTH (LENGTH OF E-HISTORIQ)
+                       END-EXEC
+
+                       MOVE W-VE-CODEA      TO W2-VE-CODEA
+                       MOVE W-VE-SIREN      TO W2-VE-SIREN
+                       MOVE W-VE-DATE-VENTE TO W2-VE-DATE-VENTE
+                       MOVE W-VE-PRIX       TO W2-VE-PRIX
+                       MOVE W-VE-QTE        TO W2-VE-QTE
+                       MOVE W-VE-DEVISE     TO W2-VE-DEVISE
+
+                       EXEC CICS
+                           REWRITE FILE('VENTESG1')
+                           FROM (W2-VENTES)
+                           LENGTH (LENGTH OF W2-VENTES)
+                           RESP (RC-1)
+                           RESP2 (RC-2)
+                       END-EXEC
+
+                       EVALUATE RC-1
+                           WHEN DFHRESP(NORMAL)
+                               MOVE W2-VENTES TO W-VENTES
+                               MOVE 1 TO W-VE-CODE-MODIF
+                           WHEN DFHRESP(NOTFND)
+                               MOVE 2 TO W-VE-CODE-MODIF
+                           WHEN OTHER
+                               MOVE 3 TO W-VE-CODE-MODIF
+                       END-EVALUATE
+                       END-IF
+                   END-IF
 
                    EXEC CICS
                        RETURN
@@ -127,3 +197,22 @@
 
            GOBACK
            .
+
+      *--------------------------------------------------------------*
+      *   LA DEVISE REFERENCEE EXISTE-T-ELLE ?                        *
+      *--------------------------------------------------------------*
+
+       P-CHECK-DEVISE-FK.
+           EXEC CICS
+               READ
+               FILE ('DEVISEG1')
+               INTO (E-DEVISE)
+               RIDFLD (W-VE-DEVISE)
+               KEYLENGTH (LENGTH OF W-VE-DEVISE)
+               RESP (W-DV-RC-CICS-1)
+               RESP2 (W-DV-RC-CICS-2)
+           END-EXEC
+           IF CICS-RESP-NOTFND-DV
+               SET VENTE-DEVISE-INVALID TO TRUE
+           END-IF
+           .
