@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APIG1DH1.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                   D A T A   D I V I S I O N                    *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+       COPY MBLG1H1.
+       COPY APIG1DWK.
+
+       77 MAP02O   PIC X.
+       77 MAP      PIC 9(02) VALUE 1.
+       77 TRANS-ID PIC X(04) VALUE 'G1H1'.
+       77 MAPSET   PIC X(07) VALUE 'MBLG1H1'.
+       77 PGM-NAME PIC X(08) VALUE 'APIG1DH1'.
+       77 PF3-PGM  PIC X(08) VALUE 'APIG1DMP'.
+
+      * SOUS-PARAGRAPHES
+
+       01  E-ROYALTE-REQ.
+           05 RQ-CODEP              PIC X(04).
+           05 FILLER                PIC X(76).
+
+       01  W-ROYALTE.
+           05 W-RO-CODEP            PIC X(04).
+           05 W-RO-NB-CONTRATS      PIC 9(03).
+           05 W-RO-CA-TOTAL         PIC 9(09)V9(02).
+           05 W-RO-MONTANT-DU       PIC 9(09)V9(02).
+           05 W-RO-CODE-CONSULT     PIC 9(01).
+           05 FILLER                PIC X(50).
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+           05 LK-COMM-AREA PIC X(1024).
+
+      * ============================================================== *
+      *                                                                *
+      *              P R O C E D U R E   D I V I S I O N               *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       P-MAIN.
+           MOVE DFHRESP(MAPFAIL) TO RC-MAPFAIL.
+           PERFORM P-BRWS-MAIN
+           .
+
+       COPY APIG1DPC.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        SOUS-PARAGRAPHES                        *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       P-ON-LAND.
+           EXIT
+           .
+
+       P-ON-INIT.
+           MOVE 'DROITS D''AUTEUR PAR ARTISTE' TO TITRFLDO
+           .
+
+       P-ON-DISPLAY.
+           EXIT
+           .
+
+       P-ON-SUBMIT.
+      *    ON FAIT DU SURPLACE
+           MOVE PGM-NAME TO DEST-PGM
+           IF CODEPI = LOW-VALUE OR SPACES
+               MOVE ERR-NO-CHOICE TO MSGFLDO
+           ELSE
+               PERFORM P-CONSULTATION-ROYALTES
+           END-IF
+           .
+
+       P-CONSULTATION-ROYALTES.
+           MOVE CODEPI TO RQ-CODEP
+           EXEC CICS
+               LINK PROGRAM('PGMG1VH1')
+               INPUTMSG(E-ROYALTE-REQ)
+               INPUTMSGLEN(LENGTH OF E-ROYALTE-REQ)
+           END-EXEC
+
+           EXEC CICS
+               RECEIVE
+               INTO(W-ROYALTE)
+           END-EXEC
+
+           EVALUATE W-RO-CODE-CONSULT
+               WHEN 1
+                   MOVE 'TABLEAU DE BORD MIS A JOUR' TO MSGFLDO
+                   MOVE W-RO-CODEP                    TO CODEPO
+                   MOVE W-RO-NB-CONTRATS               TO NBCTRO
+                   MOVE W-RO-CA-TOTAL                  TO CATOTO
+                   MOVE W-RO-MONTANT-DU                TO MTDUO
+               WHEN 2
+                   MOVE 'AUCUN CONTRAT POUR CET ARTISTE' TO MSGFLDO
+               WHEN OTHER
+                   MOVE 'ECHEC CONSULTATION, PROBLEME FIC' TO MSGFLDO
+           END-EVALUATE
+           .
+
+       P-ON-LEAVE.
+           EXIT
+           .
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                         COMMANDES CICS                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       P-CICS-TIME.
+           EXEC CICS ASKTIME
+               ABSTIME (DATE-TMP)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME (DATE-TMP)
+               DDMMYYYY (DATEFLDO)
+               DATESEP ('/')
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME (DATE-TMP)
+               TIME (TIMEFLDO)
+               TIMESEP (':')
+           END-EXEC
+           .
+
+       P-CICS-XCTL.
+           EXEC CICS
+               XCTL
+               PROGRAM (NEXT-PGM)
+               COMMAREA (WK-COMM-AREA)
+               LENGTH (LENGTH OF WK-COMM-AREA)
+           END-EXEC
+           .
+
+       P-CICS-RECV.
+           EXEC CICS
+               RECEIVE
+               MAPSET (MAPSET)
+               MAP ('MAP01')
+               RESP (RC-1)
+           END-EXEC
+           .
+
+       P-CICS-SEND.
+           IF PREV-PGM = PGM-NAME THEN
+               EXEC CICS
+                   SEND
+                   MAPSET (MAPSET)
+                   MAP ('MAP01')
+                   FROM (MAP01O)
+                   LENGTH (LENGTH OF MAP01O)
+               END-EXEC
+           ELSE
+               EXEC CICS
+                   SEND
+                   MAPSET (MAPSET)
+                   MAP ('MAP01')
+                   FROM (MAP01O)
+                   LENGTH (LENGTH OF MAP01O)
+                   ERASE
+               END-EXEC
+           END-IF
+           .
+
+       P-CICS-WAIT.
+           EXEC CICS
+               RETURN
+               TRANSID (TRANS-ID)
+               COMMAREA (WK-COMM-AREA)
+               LENGTH (LENGTH OF WK-COMM-AREA)
+           END-EXEC
+           .
+
+       P-CICS-BBYE.
+           EXEC CICS
+               SEND
+               FROM (GOODBYE)
+               LENGTH (LENGTH OF GOODBYE)
+               ERASE
+           END-EXEC
+           .
+
+       P-CICS-QUIT.
+           EXEC CICS
+               RETURN
+           END-EXEC
+           .
