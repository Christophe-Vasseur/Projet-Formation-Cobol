@@ -0,0 +1,280 @@
+      * ////////////////////////////////////////////////////////////// *
+      *                                                                *
+      *      BATCH DE RECONCILIATION NOCTURNE VSAM / DB2 - VENTES      *
+      *                                                                *
+      * ////////////////////////////////////////////////////////////// *
+
+      * ============================================================== *
+      *                                                                *
+      *                    IDENTIFICATION DIVISION                     *
+      *                                                                *
+      * ============================================================== *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENTESRCON.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                      ENVIRONMENT DIVISION                      *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                     CONFIGURATION SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      INPUT-OUTPUT SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT VENTES-KSDS
+               ASSIGN TO DDENTREE
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS E-VE-KEY
+               FILE STATUS F-STATUS
+               .
+
+      * ============================================================== *
+      *                                                                *
+      *                         DATA DIVISION                          *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                          FILE SECTION                          *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FILE SECTION.
+
+       FD VENTES-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-VENTES
+           .
+
+       01 E-VENTES.
+           05 VE-CODEA             PIC X(04).
+           05 VE-SIREN             PIC X(05).
+           05 VE-DATE-VENTE        PIC X(08).
+           05 VE-PRIX              PIC 9(05)V9(02).
+           05 VE-QTE               PIC 9(05).
+           05 VE-DEVISE            PIC X(03).
+           05 FILLER               PIC X(48).
+
+       01 E-VE-KEY REDEFINES E-VENTES PIC X(17).
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                    WORKING-STORAGE SECTION                     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+           EXEC SQL
+               INCLUDE VENTES
+           END-EXEC
+
+      * CODE DE RETOUR DE LECTURE DU FICHIER
+       77 F-STATUS   PIC X(02) VALUE '00'.
+
+      * COMPTEURS POUR LE RAPPORT DE RECONCILIATION
+       77 NB-VSAM-SEUL           PIC 9(07) VALUE ZERO.
+       77 NB-DB2-SEUL            PIC 9(07) VALUE ZERO.
+       77 NB-DIFFERENTS          PIC 9(07) VALUE ZERO.
+
+      * CLE DB2 RECOMPOSEE POUR LA COMPARAISON AVEC LA CLE VSAM
+       01 W-VE-DB2-KEY.
+           05 W-VE-DB2-CODEA        PIC X(04).
+           05 W-VE-DB2-SIREN        PIC X(05).
+           05 W-VE-DB2-DATE-VENTE   PIC X(08).
+
+      * INDICATEUR DE FIN DE FICHIER VSAM
+       01 FIN-DE-FICHIER-IND PIC 9.
+           88 FIN-DE-FICHIER     VALUE 1.
+           88 NON-FIN-DE-FICHIER VALUE 2.
+      * INDICATEUR DE FIN DE TABLE DB2
+       01 FIN-DE-TABLE-IND    PIC 9.
+           88 FIN-DE-TABLE       VALUE 1.
+           88 NON-FIN-DE-TABLE   VALUE 2.
+
+      *    DECLARATION CURSEUR -- PARCOURS COMPLET DE LA TABLE, DANS
+      *    LE MEME ORDRE QUE LA CLE VSAM, POUR PERMETTRE LA FUSION
+           EXEC SQL
+               DECLARE CURSEUR CURSOR FOR
+               SELECT CODEA, SIREN, DATE_VENTE, PRIX, QTE, DEVISE
+               FROM VENTES
+               ORDER BY CODEA, SIREN, DATE_VENTE
+           END-EXEC
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        LINKAGE SECTION                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       LINKAGE SECTION.
+
+      * ============================================================== *
+      *                                                                *
+      *                       PROCEDURE DIVISION                       *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       INITIALISATION.
+           SET FIN-DE-FICHIER     TO TRUE
+           SET FIN-DE-TABLE       TO TRUE
+      *    OUVERTURE DU FICHIER VSAM
+           OPEN INPUT VENTES-KSDS
+           IF F-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER VSAM'
+               DISPLAY 'CODE ERREUR = ' F-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           EXEC SQL
+               OPEN CURSEUR
+           END-EXEC
+           .
+
+      *    PARCOURS FUSIONNE DES DEUX SOURCES, TRIEES SUR LA MEME CLE
+      *    COMPOSEE (AUCUNE ECRITURE N EST EFFECTUEE, CE TRAITEMENT
+      *    EST UN CONTROLE DE COHERENCE DESTINE A DETECTER LES ECARTS
+      *    AVANT LA PROCHAINE SYNCHRONISATION)
+       TRAITEMENT-PRINCIPAL.
+           PERFORM LECTURE-ENRG-VSAM
+           PERFORM LECTURE-ENRG-DB2
+
+           PERFORM UNTIL
+               FIN-DE-FICHIER AND
+               FIN-DE-TABLE
+               IF NOT FIN-DE-FICHIER AND FIN-DE-TABLE
+                   PERFORM SIGNALER-VSAM-SEUL
+                   PERFORM LECTURE-ENRG-VSAM
+               END-IF
+               IF FIN-DE-FICHIER AND NOT FIN-DE-TABLE
+                   PERFORM SIGNALER-DB2-SEUL
+                   PERFORM LECTURE-ENRG-DB2
+               END-IF
+               IF NOT FIN-DE-FICHIER AND NOT FIN-DE-TABLE
+                   IF E-VE-KEY = W-VE-DB2-KEY
+                       PERFORM COMPARER-ENREG
+                       PERFORM LECTURE-ENRG-VSAM
+                       PERFORM LECTURE-ENRG-DB2
+                   END-IF
+                   IF E-VE-KEY < W-VE-DB2-KEY
+                       PERFORM SIGNALER-VSAM-SEUL
+                       PERFORM LECTURE-ENRG-VSAM
+                   END-IF
+                   IF E-VE-KEY > W-VE-DB2-KEY
+                       PERFORM SIGNALER-DB2-SEUL
+                       PERFORM LECTURE-ENRG-DB2
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM FIN-TRAITEMENT
+           .
+
+       SIGNALER-VSAM-SEUL.
+           DISPLAY 'VENTES VSAM SANS CORRESPONDANCE DB2, CLE = '
+               E-VE-KEY
+           ADD 1 TO NB-VSAM-SEUL
+           .
+
+       SIGNALER-DB2-SEUL.
+           DISPLAY 'VENTES DB2 SANS CORRESPONDANCE VSAM, CLE = '
+               W-VE-DB2-KEY
+           ADD 1 TO NB-DB2-SEUL
+           .
+
+      *    COMPARAISON CHAMP A CHAMP SUR UNE CLE COMMUNE AUX DEUX
+      *    SOURCES
+       COMPARER-ENREG.
+           IF VE-PRIX   NOT = PRIX
+               OR VE-QTE    NOT = QTE
+               OR VE-DEVISE NOT = DEVISE
+               DISPLAY 'VENTES EN ECART DE CONTENU, CLE = ' E-VE-KEY
+               ADD 1 TO NB-DIFFERENTS
+           END-IF
+           .
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      FONCTIONS PERFORMEES                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FIN-TRAITEMENT.
+           PERFORM EDITER-RAPPORT
+           CLOSE VENTES-KSDS
+           EXEC SQL
+               CLOSE CURSEUR
+           END-EXEC
+           STOP RUN
+           .
+
+      *    RAPPORT DE FIN DE TRAITEMENT -- AUCUNE MISE A JOUR N EST
+      *    REALISEE, SEULS LES ECARTS SONT RECENSES
+       EDITER-RAPPORT.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'VENTESRCON - RAPPORT DE RECONCILIATION VENTES'
+           DISPLAY 'ENREGISTREMENTS VSAM SANS DB2 : ' NB-VSAM-SEUL
+           DISPLAY 'ENREGISTREMENTS DB2 SANS VSAM : ' NB-DB2-SEUL
+           DISPLAY 'ENREGISTREMENTS EN ECART      : ' NB-DIFFERENTS
+           DISPLAY '---------------------------------------------'
+           .
+
+       LECTURE-ENRG-VSAM.
+           READ VENTES-KSDS
+               AT END
+                   SET FIN-DE-FICHIER TO TRUE
+               NOT AT END
+                   SET NON-FIN-DE-FICHIER TO TRUE
+           END-READ
+           .
+
+       LECTURE-ENRG-DB2.
+           EXEC SQL
+               FETCH CURSEUR
+               INTO :CODEA, :SIREN, :DATE-VENTE, :PRIX, :QTE, :DEVISE
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   MOVE CODEA      TO W-VE-DB2-CODEA
+                   MOVE SIREN      TO W-VE-DB2-SIREN
+                   MOVE DATE-VENTE TO W-VE-DB2-DATE-VENTE
+                   SET NON-FIN-DE-TABLE TO TRUE
+               WHEN 100
+                   SET FIN-DE-TABLE TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERREUR LECTURE CURSEUR DB2, SQLCODE = '
+                       SQLCODE
+                   SET FIN-DE-TABLE TO TRUE
+           END-EVALUATE
+           .
