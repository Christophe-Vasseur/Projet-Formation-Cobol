@@ -0,0 +1,107 @@
+      *======================================================*
+      *   SOUS-PROGRAMME DE CONSULTATION D UN OPERATEUR      *
+      *   (IDENTIFICATION EN DEBUT DE SESSION)               *
+      *======================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMG1VOP.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       77 RC-1            PIC S9(8) COMP.
+       77 RC-2            PIC S9(8) COMP.
+       77 W-OP-MOT-SAISI  PIC X(08).
+       01 CODE-ERR.
+           02 CODE-ERR-1 PIC 9(04).
+           02 CODE-ERR-2 PIC 9(04).
+       01  W-OPERATEUR.
+           05 W-OP-CODE             PIC X(08).
+           05 W-OP-NOM              PIC X(30).
+           05 W-OP-AUTH-IND         PIC X(01).
+           05 W-OP-TAILLE-PAGE      PIC 9(02).
+           05 W-OP-CODE-CONSULT     PIC 9(01).
+           05 FILLER                PIC X(38).
+
+      *------------------------------------------------------*
+      *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
+      *------------------------------------------------------*
+
+       COPY OPERATEU.
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+
+      *    INITIALISATION
+
+           INITIALIZE E-OPERATEUR
+           INITIALIZE W-OPERATEUR
+
+      *    RECEPTION DES DONNEES (CODE OPERATEUR + MOT DE PASSE SAISI)
+
+           EXEC CICS
+               RECEIVE INTO(E-OPERATEUR)
+           END-EXEC
+
+           MOVE OP-MOT-DE-PASSE TO W-OP-MOT-SAISI
+
+      *    CONSULTATION DU FICHIER VSAM
+
+           EXEC CICS
+               READ FILE('OPERATG1')
+               INTO (E-OPERATEUR)
+               RIDFLD (OP-CODE)
+               RESP (RC-1)
+               RESP2 (RC-2)
+           END-EXEC
+
+      *    ANALYSE DU CODE RETOUR
+      *    1 : OPERATEUR TROUVE ET MOT DE PASSE CORRECT
+      *    2 : OPERATEUR INCONNU
+      *    3 : MOT DE PASSE INCORRECT
+      *    4 : PROBLEME FICHIER VSAM
+           MOVE OP-CODE         TO W-OP-CODE
+           MOVE OP-NOM          TO W-OP-NOM
+           MOVE OP-AUTH-IND     TO W-OP-AUTH-IND
+           MOVE OP-TAILLE-PAGE  TO W-OP-TAILLE-PAGE
+
+           EVALUATE RC-1
+               WHEN DFHRESP(NORMAL)
+                   IF OP-MOT-DE-PASSE = W-OP-MOT-SAISI
+                       MOVE 1 TO W-OP-CODE-CONSULT
+                   ELSE
+                       MOVE 3 TO W-OP-CODE-CONSULT
+                   END-IF
+               WHEN DFHRESP(NOTFND)
+                   MOVE 2 TO W-OP-CODE-CONSULT
+               WHEN OTHER
+                   MOVE 4 TO W-OP-CODE-CONSULT
+           END-EVALUATE
+
+           EXEC CICS
+               RETURN
+               INPUTMSG (W-OPERATEUR)
+               INPUTMSGLEN (LENGTH OF W-OPERATEUR)
+           END-EXEC
+
+           GOBACK
+           .
