@@ -72,6 +72,8 @@
                    MOVE 'CONSULTATION DES VENTES' TO TITRFLDO
                WHEN 3
                    MOVE 'SUPPRESSION DE VENTES'   TO TITRFLDO
+               WHEN 4
+                   MOVE 'RETOUR / REMBOURSEMENT DE VENTES' TO TITRFLDO
                WHEN OTHER
                    MOVE 'RETOURNEZ AU MENU PRECEDENT' TO MSGFLDO
             END-EVALUATE
@@ -85,6 +87,8 @@
                    PERFORM P-CONSULTATION-VENTES
                WHEN 3
                    PERFORM P-SUPPRESSION-VENTES
+               WHEN 4
+                   PERFORM P-RETOUR-VENTES
            END-EVALUATE
            .
 
@@ -95,6 +99,7 @@
            MOVE DATVNTI   TO VE-DATE-VENTE
            MOVE PRIXVNTI  TO VE-PRIX
            MOVE QTEVNTI   TO VE-QTE
+           MOVE DEVISEI   TO VE-DEVISE
            EXEC CICS
                LINK
                PROGRAM ('PGMG1VE2')
@@ -123,14 +128,110 @@
            .
 
        P-SUPPRESSION-VENTES.
-           MOVE CODEAI    TO VE-CODEA
-           MOVE SIRENI    TO VE-SIREN
-           MOVE DATVNTI   TO VE-DATE-VENTE
-           MOVE PRIXVNTI  TO VE-PRIX
-           MOVE QTEVNTI   TO VE-QTE
+           IF NOT OPER-IS-SUPERVISOR
+               MOVE ERR-NOT-AUTH TO MSGFLDO
+           ELSE
+               MOVE CODEAI    TO VE-CODEA
+               MOVE SIRENI    TO VE-SIREN
+               MOVE DATVNTI   TO VE-DATE-VENTE
+               MOVE PRIXVNTI  TO VE-PRIX
+               MOVE QTEVNTI   TO VE-QTE
+               MOVE DEVISEI   TO VE-DEVISE
+               EXEC CICS
+                   LINK
+                   PROGRAM ('PGMG1VE3')
+                   INPUTMSG (E-VENTES)
+                   INPUTMSGLEN (LENGTH OF E-VENTES)
+               END-EXEC
+               EXEC CICS
+                   RECEIVE
+                   INTO (W-VENTES)
+               END-EXEC
+               EVALUATE TRUE
+                   WHEN W-VE-RC-NORMAL
+                       MOVE 'VENTE SUPPRIMEE' TO MSGFLDO
+                       PERFORM P-AFFICHER-VENTES
+                   WHEN W-VE-RC-NOTOPEN
+                       MOVE 'FICHIER FERME' TO MSGFLDO
+                   WHEN W-VE-RC-NOTFND
+                       MOVE 'VENTE NON TROUVEE' TO MSGFLDO
+                   WHEN OTHER
+                       MOVE ERR-UNKNOWN TO MSGFLDO
+      *                DEBUGGING PURPOSE ONLY§
+      *                MOVE W-VE-RC-CICS-1 TO E-RC-1
+      *                MOVE W-VE-RC-CICS-2 TO E-RC-2
+      *                MOVE E-RC TO MSGFLDO
+               END-EVALUATE
+           END-IF
+           .
+
+      *    UN RETOUR (PARTIEL OU TOTAL) NE MODIFIE NI NE SUPPRIME JAMAIS
+      *    LA VENTE D ORIGINE. IL CREE UNE NOUVELLE LIGNE VENTESG1
+      *    (VE-TYPE-MVT = 'R') PORTANT LA QUANTITE RETOURNEE ET UN CODE
+      *    MOTIF (VE-RAISON-RETOUR), ET REFERENCANT LA VENTE D ORIGINE
+      *    PAR SA CLE (VE-RETOUR-CLE). LE CIRCUIT DE CREATION HABITUEL
+      *    (PGMG1VE1) EST REUTILISE POUR BENEFICIER DE SES CONTROLES DE
+      *    CLES ETRANGERES ET DE SA JOURNALISATION HISTOG1. LA VENTE
+      *    D ORIGINE EST D ABORD RELUE (PGMG1VE4, CODE-MODIF = 0) POUR
+      *    CONNAITRE SA QUANTITE ET SON PRIX ACTUELS.
+
+       P-RETOUR-VENTES.
+           IF NOT OPER-IS-SUPERVISOR
+               MOVE ERR-NOT-AUTH TO MSGFLDO
+           ELSE
+               IF QTEVNTI = 0
+                   MOVE ERR-INVALID-RETURN-QTY TO MSGFLDO
+               ELSE
+                   MOVE CODEAI       TO W-VE-CODEA
+                   MOVE SIRENI       TO W-VE-SIREN
+                   MOVE DATVNTI      TO W-VE-DATE-VENTE
+                   MOVE 0            TO W-VE-CODE-MODIF
+                   EXEC CICS
+                       LINK
+                       PROGRAM ('PGMG1VE4')
+                       INPUTMSG (W-VENTES)
+                       INPUTMSGLEN (LENGTH OF W-VENTES)
+                   END-EXEC
+                   EXEC CICS
+                       RECEIVE
+                       INTO (W-VENTES)
+                   END-EXEC
+                   EVALUATE W-VE-CODE-MODIF
+                       WHEN 1
+                           PERFORM P-TRAITER-RETOUR-VENTES
+                       WHEN 2
+                           MOVE 'VENTE NON TROUVEE' TO MSGFLDO
+                       WHEN OTHER
+                           MOVE ERR-UNKNOWN TO MSGFLDO
+                   END-EVALUATE
+               END-IF
+           END-IF
+           .
+
+       P-TRAITER-RETOUR-VENTES.
+           IF QTEVNTI > W-VE-QTE
+               MOVE ERR-INVALID-RETURN-QTY TO MSGFLDO
+           ELSE
+               IF QTEVNTI = W-VE-QTE
+                   PERFORM P-RETOUR-TOTAL-VENTES
+               ELSE
+                   PERFORM P-RETOUR-PARTIEL-VENTES
+               END-IF
+           END-IF
+           .
+
+       P-RETOUR-PARTIEL-VENTES.
+           MOVE W-VE-KEY        TO E-VE-KEY
+           MOVE DATEFLDO        TO VE-DATE-VENTE
+           MOVE W-VE-PRIX       TO VE-PRIX
+           MOVE QTEVNTI         TO VE-QTE
+           MOVE W-VE-DEVISE     TO VE-DEVISE
+           SET VE-MVT-RETOUR    TO TRUE
+           MOVE 'RP'            TO VE-RAISON-RETOUR
+           MOVE W-VE-KEY        TO VE-RETOUR-CLE
            EXEC CICS
                LINK
-               PROGRAM ('PGMG1VE3')
+               PROGRAM ('PGMG1VE1')
                INPUTMSG (E-VENTES)
                INPUTMSGLEN (LENGTH OF E-VENTES)
            END-EXEC
@@ -140,18 +241,40 @@
            END-EXEC
            EVALUATE TRUE
                WHEN W-VE-RC-NORMAL
-                   MOVE 'VENTE SUPPRIMEE' TO MSGFLDO
-                   PERFORM P-AFFICHER-VENTES
-               WHEN W-VE-RC-NOTOPEN
-                   MOVE 'FICHIER FERME' TO MSGFLDO
-               WHEN W-VE-RC-NOTFND
-                   MOVE 'VENTE NON TROUVEE' TO MSGFLDO
+                   MOVE 'RETOUR PARTIEL ENREGISTRE' TO MSGFLDO
+               WHEN W-VE-RC-DUPREC
+                   MOVE 'RETOUR DEJA ENREGISTRE CE JOUR' TO MSGFLDO
+               WHEN OTHER
+                   MOVE 'ERREUR FICHIER' TO MSGFLDO
+           END-EVALUATE
+           .
+
+       P-RETOUR-TOTAL-VENTES.
+           MOVE W-VE-KEY        TO E-VE-KEY
+           MOVE DATEFLDO        TO VE-DATE-VENTE
+           MOVE W-VE-PRIX       TO VE-PRIX
+           MOVE W-VE-QTE        TO VE-QTE
+           MOVE W-VE-DEVISE     TO VE-DEVISE
+           SET VE-MVT-RETOUR    TO TRUE
+           MOVE 'RT'            TO VE-RAISON-RETOUR
+           MOVE W-VE-KEY        TO VE-RETOUR-CLE
+           EXEC CICS
+               LINK
+               PROGRAM ('PGMG1VE1')
+               INPUTMSG (E-VENTES)
+               INPUTMSGLEN (LENGTH OF E-VENTES)
+           END-EXEC
+           EXEC CICS
+               RECEIVE
+               INTO (W-VENTES)
+           END-EXEC
+           EVALUATE TRUE
+               WHEN W-VE-RC-NORMAL
+                   MOVE 'RETOUR TOTAL ENREGISTRE' TO MSGFLDO
+               WHEN W-VE-RC-DUPREC
+                   MOVE 'RETOUR DEJA ENREGISTRE CE JOUR' TO MSGFLDO
                WHEN OTHER
                    MOVE ERR-UNKNOWN TO MSGFLDO
-      *            DEBUGGING PURPOSE ONLY§
-      *            MOVE W-VE-RC-CICS-1 TO E-RC-1
-      *            MOVE W-VE-RC-CICS-2 TO E-RC-2
-      *            MOVE E-RC TO MSGFLDO
            END-EVALUATE
            .
 
