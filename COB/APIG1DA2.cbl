@@ -25,6 +25,14 @@
        77 MAPSET   PIC X(07) VALUE 'MBLG1A2'.
        77 PGM-NAME PIC X(08) VALUE 'APIG1DA2'.
        77 PF3-PGM  PIC X(08) VALUE 'APIG1DSM'.
+      *    PROCHAIN CODE ALBUM DISPONIBLE, CALCULE QUAND L OPERATEUR
+      *    LAISSE LE CODE VIERGE A LA CREATION
+       77 W-AL-CODEA-NUM PIC 9(04) VALUE 0.
+
+       01 W-AL-RC-CICS-1       PIC S9(04) COMP.
+           88 CICS-RESP-NORMAL      VALUE 0.
+           88 CICS-RESP-NOTFND      VALUE 13.
+       01 W-AL-RC-CICS-2       PIC S9(04) COMP.
 
       * SOUS-PARAGRAPHES
 
@@ -35,13 +43,22 @@
        01  W-ALBUM-MODIF.
            05 W-AL-CODEA           PIC X(04).
            05 W-AL-TITREA          PIC X(30).
+           05 W-AL-DATE-SORTIE     PIC X(10).
+           05 W-AL-GENRE           PIC X(15).
            05 W-AL-CODE-MODIF      PIC 9(01).
-           05 FILLER               PIC X(45).
+           05 FILLER               PIC X(20).
+      *    IMAGE AVANT MODIFICATION, UTILISEE POUR DETECTER UNE
+      *    MODIFICATION CONCURRENTE AVANT REWRITE
+           05 W-AL-TITREA-AVANT    PIC X(30).
+           05 W-AL-DATE-SORTIE-AVANT PIC X(10).
+           05 W-AL-GENRE-AVANT     PIC X(15).
 
        01  W2-ALBUM-MODIF.
            05 W2-AL-CODEA          PIC X(04).
            05 W2-AL-TITREA         PIC X(30).
-           05 FILLER               PIC X(46).
+           05 W2-AL-DATE-SORTIE    PIC X(10).
+           05 W2-AL-GENRE          PIC X(15).
+           05 FILLER               PIC X(21).
 
        LINKAGE SECTION.
 
@@ -108,8 +125,14 @@
            .
 
        P-CREATION-ALBUM.
-           MOVE CODEAI TO AL-CODEA
+           IF CODEAI = LOW-VALUE OR SPACES
+               PERFORM P-NEXT-CODE-ALBUM
+           ELSE
+               MOVE CODEAI TO AL-CODEA
+           END-IF
            MOVE TITREAI TO AL-TITREA
+           MOVE DATESOI TO AL-DATE-SORTIE
+           MOVE GENREI TO AL-GENRE
            EXEC CICS
                LINK
                PROGRAM ('PGMG1VA1')
@@ -125,7 +148,10 @@
            END-EXEC
            EVALUATE CODE-ERR-1
                WHEN 1
-                   MOVE 'ENREGISTREMENT CREE AVEC SUCCES' TO MSGFLDO
+                   STRING 'ENREGISTREMENT CREE AVEC SUCCES, CODE '
+                       AL-CODEA
+                       DELIMITED BY SIZE
+                       INTO MSGFLDO
                WHEN 2
                    MOVE 'CLE EXISTANTE, ECHEC CREATION'   TO MSGFLDO
                WHEN 3
@@ -135,6 +161,50 @@
            END-EVALUATE
            .
 
+      *--------------------------------------------------------------*
+      *   CALCUL DU PROCHAIN CODE ALBUM DISPONIBLE (CODE NON SAISI)   *
+      *--------------------------------------------------------------*
+
+       P-NEXT-CODE-ALBUM.
+           MOVE HIGH-VALUES TO AL-CODEA
+           EXEC CICS
+               STARTBR
+               FILE ('ALBUMG1')
+               RIDFLD (AL-CODEA)
+               KEYLENGTH (LENGTH OF AL-CODEA)
+               GTEQ
+               RESP (W-AL-RC-CICS-1)
+               RESP2 (W-AL-RC-CICS-2)
+           END-EXEC
+           EVALUATE TRUE
+               WHEN CICS-RESP-NORMAL IN W-AL-RC-CICS-1
+               WHEN CICS-RESP-NOTFND IN W-AL-RC-CICS-1
+                   EXEC CICS
+                       READPREV
+                       FILE ('ALBUMG1')
+                       INTO (E-ALBUM)
+                       LENGTH (LENGTH OF E-ALBUM)
+                       RIDFLD (AL-CODEA)
+                       KEYLENGTH (LENGTH OF AL-CODEA)
+                       RESP (W-AL-RC-CICS-1)
+                       RESP2 (W-AL-RC-CICS-2)
+                   END-EXEC
+                   EXEC CICS
+                       ENDBR
+                       FILE ('ALBUMG1')
+                   END-EXEC
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           IF CICS-RESP-NORMAL IN W-AL-RC-CICS-1 AND AL-CODEA IS NUMERIC
+               MOVE AL-CODEA TO W-AL-CODEA-NUM
+               ADD 1 TO W-AL-CODEA-NUM
+           ELSE
+               MOVE 1 TO W-AL-CODEA-NUM
+           END-IF
+           MOVE W-AL-CODEA-NUM TO AL-CODEA
+           .
+
        P-MODIF-ALBUM.
            EVALUATE FLAG-MODIF
                WHEN 0 PERFORM P-MODIF-ALBUM-STEP-1
@@ -159,6 +229,11 @@
                WHEN 1
                    MOVE 'ALBUM TROUVE'     TO MSGFLDO
                    MOVE W-AL-TITREA        TO TITREAO
+                   MOVE W-AL-DATE-SORTIE   TO DATESOO
+                   MOVE W-AL-GENRE         TO GENREO
+                   MOVE W-AL-TITREA        TO BEFORE-IMAGE(1:30)
+                   MOVE W-AL-DATE-SORTIE   TO BEFORE-IMAGE(31:10)
+                   MOVE W-AL-GENRE         TO BEFORE-IMAGE(41:15)
                    MOVE 1 TO FLAG-MODIF
                WHEN 2
                    MOVE 'ALBUM NON TROUVE' TO MSGFLDO
@@ -171,6 +246,11 @@
            MOVE FLAG-MODIF TO W-AL-CODE-MODIF
            MOVE CODEAI TO W-AL-CODEA
            MOVE TITREAI TO W-AL-TITREA
+           MOVE DATESOI TO W-AL-DATE-SORTIE
+           MOVE GENREI TO W-AL-GENRE
+           MOVE BEFORE-IMAGE(1:30) TO W-AL-TITREA-AVANT
+           MOVE BEFORE-IMAGE(31:10) TO W-AL-DATE-SORTIE-AVANT
+           MOVE BEFORE-IMAGE(41:15) TO W-AL-GENRE-AVANT
            EXEC CICS
                LINK
                PROGRAM ('PGMG1VA4')
@@ -186,6 +266,8 @@
                    MOVE 'MODIFICATION ENREGISTREE' TO MSGFLDO
                WHEN 2
                    MOVE 'ECHEC DE LA MODIFICATION' TO MSGFLDO
+               WHEN 4
+                   MOVE ERR-RECORD-CHANGED         TO MSGFLDO
                WHEN OTHER
                    MOVE 'ERREUR FICHIER'           TO MSGFLDO
            END-EVALUATE
