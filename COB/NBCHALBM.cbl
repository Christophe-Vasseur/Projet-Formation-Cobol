@@ -0,0 +1,266 @@
+      * ////////////////////////////////////////////////////////////// *
+      *                                                                *
+      *        BATCH D EDITION DU NOMBRE DE CHANSONS PAR ALBUM         *
+      *                                                                *
+      * ////////////////////////////////////////////////////////////// *
+
+      * ============================================================== *
+      *                                                                *
+      *                    IDENTIFICATION DIVISION                     *
+      *                                                                *
+      * ============================================================== *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NBCHALBM.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                      ENVIRONMENT DIVISION                      *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                     CONFIGURATION SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      INPUT-OUTPUT SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ALBUM-KSDS
+               ASSIGN TO DDALBUM
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS AL-CODEA
+               FILE STATUS F-AL-STATUS
+               .
+
+      *    LES CHANSONS NE SONT PAS CLASSEES PAR ALBUM (LA CLE EST
+      *    CODEC), D OU LE RECOURS A UNE TABLE EN MEMOIRE CHARGEE A
+      *    PARTIR DU FICHIER DES ALBUMS, CUMULEE AU FIL DE LA LECTURE
+      *    DES CHANSONS, COMME DANS DISTRANK
+           SELECT CHANSON-KSDS
+               ASSIGN TO DDCHANSON
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS CH-CODEC
+               FILE STATUS F-CH-STATUS
+               .
+
+      * ============================================================== *
+      *                                                                *
+      *                         DATA DIVISION                          *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                          FILE SECTION                          *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FILE SECTION.
+
+       FD ALBUM-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-ALBUM
+           .
+
+       COPY ALBUM.
+
+       FD CHANSON-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-CHANSON
+           .
+
+       COPY CHANSON.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                    WORKING-STORAGE SECTION                     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       WORKING-STORAGE SECTION.
+
+      * GARDE-FOUS
+       77 I                       PIC 9(03).
+
+      * CODES DE RETOUR DE LECTURE DES FICHIERS
+       77 F-AL-STATUS             PIC X(02) VALUE '00'.
+       77 F-CH-STATUS             PIC X(02) VALUE '00'.
+
+       01 TABLE-ALBUMS.
+           05 TA-ENTREE OCCURS 500 TIMES INDEXED BY IDX-AL.
+               10 TA-CODEA            PIC X(04).
+               10 TA-TITREA           PIC X(30).
+               10 TA-NB-CHANSONS      PIC 9(05).
+
+       77 NB-ALBUMS               PIC 9(05) VALUE ZERO.
+
+      * COMPTEURS POUR LE RAPPORT DE FIN DE TRAITEMENT
+       77 NB-CHANSONS              PIC 9(07) VALUE ZERO.
+       77 NB-CHANSONS-ORPHELINES   PIC 9(07) VALUE ZERO.
+
+      * INDICATEUR DE FIN DE FICHIER ALBUM
+       01 FIN-ALBUM-IND           PIC 9.
+           88 FIN-ALBUM               VALUE 1.
+           88 NON-FIN-ALBUM           VALUE 2.
+      * INDICATEUR DE FIN DE FICHIER CHANSON
+       01 FIN-CHANSON-IND         PIC 9.
+           88 FIN-CHANSON             VALUE 1.
+           88 NON-FIN-CHANSON         VALUE 2.
+      * INDICATEUR D ALBUM TROUVE DANS LA TABLE
+       01 ALBUM-TROUVE-IND        PIC 9.
+           88 ALBUM-TROUVE            VALUE 1.
+           88 ALBUM-NON-TROUVE        VALUE 2.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        LINKAGE SECTION                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       LINKAGE SECTION.
+
+      * ============================================================== *
+      *                                                                *
+      *                       PROCEDURE DIVISION                       *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       INITIALISATION.
+           MOVE 0 TO I
+           SET FIN-ALBUM TO TRUE
+           SET FIN-CHANSON TO TRUE
+      *    OUVERTURE DES FICHIERS VSAM
+           OPEN INPUT ALBUM-KSDS
+           IF F-AL-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER ALBUM'
+               DISPLAY 'CODE ERREUR = ' F-AL-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           OPEN INPUT CHANSON-KSDS
+           IF F-CH-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER CHANSON'
+               DISPLAY 'CODE ERREUR = ' F-CH-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           .
+
+       TRAITEMENT-PRINCIPAL.
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'NBCHALBM - NOMBRE DE CHANSONS PAR ALBUM'
+           DISPLAY '---------------------------------------------'
+
+           PERFORM CHARGER-TABLE-ALBUMS
+           PERFORM CUMULER-CHANSONS
+           PERFORM EDITER-LISTE
+
+           PERFORM FIN-TRAITEMENT
+           .
+
+       CHARGER-TABLE-ALBUMS.
+           PERFORM LECTURE-ENRG-ALBUM
+           PERFORM UNTIL FIN-ALBUM
+               ADD 1 TO NB-ALBUMS
+               MOVE AL-CODEA      TO TA-CODEA (NB-ALBUMS)
+               MOVE AL-TITREA     TO TA-TITREA (NB-ALBUMS)
+               MOVE ZERO          TO TA-NB-CHANSONS (NB-ALBUMS)
+               PERFORM LECTURE-ENRG-ALBUM
+           END-PERFORM
+           .
+
+       CUMULER-CHANSONS.
+           PERFORM LECTURE-ENRG-CHANSON
+           PERFORM UNTIL FIN-CHANSON
+               ADD 1 TO NB-CHANSONS
+               PERFORM RECHERCHER-ALBUM
+               IF ALBUM-TROUVE
+                   ADD 1 TO TA-NB-CHANSONS (IDX-AL)
+               ELSE
+                   ADD 1 TO NB-CHANSONS-ORPHELINES
+               END-IF
+               PERFORM LECTURE-ENRG-CHANSON
+           END-PERFORM
+           .
+
+       RECHERCHER-ALBUM.
+           SET ALBUM-NON-TROUVE TO TRUE
+           SET IDX-AL TO 1
+           SEARCH TA-ENTREE
+               AT END
+                   SET ALBUM-NON-TROUVE TO TRUE
+               WHEN TA-CODEA (IDX-AL) = CH-CODEA
+                   SET ALBUM-TROUVE TO TRUE
+           END-SEARCH
+           .
+
+       EDITER-LISTE.
+           DISPLAY ' '
+           DISPLAY 'CODEA  TITRE DE L ALBUM                '
+               '          NOMBRE DE CHANSONS'
+           PERFORM VARYING IDX-AL FROM 1 BY 1
+                   UNTIL IDX-AL > NB-ALBUMS
+               DISPLAY TA-CODEA (IDX-AL) ' - ' TA-TITREA (IDX-AL)
+                   ' - ' TA-NB-CHANSONS (IDX-AL)
+           END-PERFORM
+           .
+
+       FIN-TRAITEMENT.
+           PERFORM EDITER-RAPPORT
+           CLOSE ALBUM-KSDS
+           CLOSE CHANSON-KSDS
+           STOP RUN
+           .
+
+       EDITER-RAPPORT.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'NBCHALBM - RAPPORT DE FIN DE TRAITEMENT'
+           DISPLAY 'ALBUMS RECENSES           : ' NB-ALBUMS
+           DISPLAY 'CHANSONS TRAITEES         : ' NB-CHANSONS
+           DISPLAY 'CHANSONS ORPHELINES       : '
+               NB-CHANSONS-ORPHELINES
+           DISPLAY '---------------------------------------------'
+           .
+
+       LECTURE-ENRG-ALBUM.
+           READ ALBUM-KSDS NEXT RECORD
+               AT END
+                   SET FIN-ALBUM TO TRUE
+               NOT AT END
+                   SET NON-FIN-ALBUM TO TRUE
+           END-READ
+           .
+
+       LECTURE-ENRG-CHANSON.
+           READ CHANSON-KSDS NEXT RECORD
+               AT END
+                   SET FIN-CHANSON TO TRUE
+               NOT AT END
+                   SET NON-FIN-CHANSON TO TRUE
+           END-READ
+           .
