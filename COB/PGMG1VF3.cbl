@@ -26,6 +26,7 @@
 
        77 RC-1 PIC S9(8) COMP.
        77 RC-2 PIC S9(8) COMP.
+       77 DATE-TMP PIC S9(15) COMP-3.
        01 CODE-ERR.
            02 CODE-ERR-1 PIC 9(04).
            02 CODE-ERR-2 PIC 9(04).
@@ -38,11 +39,19 @@
            05 W-MA-CODE-SUPP       PIC 9(01).
            05 FILLER               PIC X(25).
 
+       01  W-MA-REFERENCED         PIC X(01) VALUE 'N'.
+           88 MAISON-REFERENCED        VALUE 'Y'.
+           88 MAISON-NOT-REFERENCED    VALUE 'N'.
+
       *------------------------------------------------------*
       *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
       *------------------------------------------------------*
 
        COPY MAISONDI.
+       COPY CONTRAT.
+       COPY VENTES.
+       COPY HISTORIQ.
+       COPY HISTWHO.
 
       *======================================================*
       *     P R O C E D U R E     D I V I S I O N            *
@@ -72,22 +81,76 @@
 
            MOVE E-MAISON-DIST TO W-MAISON-DI
 
-           EXEC CICS
-               DELETE
-               FILE ('MAISONG1')
-               RESP (RC-1)
-               RESP2 (RC-2)
-           END-EXEC
-
-           EVALUATE RC-1
-               WHEN DFHRESP(NORMAL)
-                   MOVE 1 TO W-MA-CODE-SUPP
-               WHEN DFHRESP(DUPREC)
-                   MOVE 2 TO W-MA-CODE-SUPP
-               WHEN OTHER
-                   MOVE RC-1 TO W-MA-CODE-SUPP
-      *            MOVE RC-2 TO CODE-ERR-2
-           END-EVALUATE
+      *    CONTROLE D INTEGRITE REFERENTIELLE AVANT SUPPRESSION
+
+           PERFORM P-CHECK-CONTRAT-REF
+           IF MAISON-NOT-REFERENCED
+               PERFORM P-CHECK-VENTES-REF
+           END-IF
+
+           IF MAISON-REFERENCED
+               MOVE 3 TO W-MA-CODE-SUPP
+           ELSE
+               EXEC CICS
+                   DELETE
+                   FILE ('MAISONG1')
+                   RESP (RC-1)
+                   RESP2 (RC-2)
+               END-EXEC
+
+               EVALUATE RC-1
+                   WHEN DFHRESP(NORMAL)
+                       MOVE 1 TO W-MA-CODE-SUPP
+
+      *                JOURNALISATION DE LA SUPPRESSION
+                       EXEC CICS ASKTIME
+                           ABSTIME (DATE-TMP)
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           DDMMYYYY (HI-DATE-MODIF)
+                           DATESEP ('/')
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           TIME (HI-HEURE-MODIF)
+                           TIMESEP (':')
+                       END-EXEC
+                       MOVE 'S'            TO HI-ACTION
+                       MOVE 'MAISONDI'     TO HI-TYPE-ENR
+                       MOVE W-MA-SIREN     TO HI-CLE
+                       MOVE EIBTRMID    TO HI-TERM-ID
+                       MOVE 'PGMG1VF3' TO HI-PGM-NAME
+                       MOVE SPACES      TO HW-OPER-ID
+                       MOVE 'RV'        TO HW-QUEUE(1:2)
+                       MOVE EIBTRMID    TO HW-QUEUE(3:4)
+                       EXEC CICS
+                           READQ TS
+                           QUEUE (HW-QUEUE)
+                           INTO (HW-COMM-HEAD)
+                           LENGTH (LENGTH OF HW-COMM-HEAD)
+                           ITEM (1)
+                           RESP (HW-RC-1)
+                       END-EXEC
+                       IF HW-RC-1 = DFHRESP(NORMAL)
+                          OR HW-RC-1 = DFHRESP(LENGERR)
+                           MOVE HW-OPER-ID TO HI-OPER-ID
+                       ELSE
+                           MOVE SPACES TO HI-OPER-ID
+                       END-IF
+                       MOVE E-MAISON-DIST  TO HI-IMAGE-AVANT
+                       EXEC CICS
+                           WRITE FILE('HISTOG1')
+                           FROM (E-HISTORIQ)
+                           LENGTH (LENGTH OF E-HISTORIQ)
+                       END-EXEC
+                   WHEN DFHRESP(DUPREC)
+                       MOVE 2 TO W-MA-CODE-SUPP
+                   WHEN OTHER
+                       MOVE RC-1 TO W-MA-CODE-SUPP
+      *                MOVE RC-2 TO CODE-ERR-2
+               END-EVALUATE
+           END-IF
 
            EXEC CICS
                RETURN
@@ -97,3 +160,81 @@
 
            GOBACK
            .
+
+      *--------------------------------------------------------------*
+      *   LA MAISON DE DISTRIBUTION EST-ELLE REFERENCEE PAR UN        *
+      *   CONTRAT ? (CLE CONTRAG1 = CODEA + CODEP + SIREN, SIREN EN   *
+      *   FIN DE CLE, DONC BALAYAGE SEQUENTIEL COMPLET DU FICHIER)    *
+      *--------------------------------------------------------------*
+
+       P-CHECK-CONTRAT-REF.
+           MOVE LOW-VALUE TO E-CONTRAT
+           EXEC CICS
+               STARTBR
+               FILE ('CONTRAG1')
+               RIDFLD (E-CO-KEY)
+               KEYLENGTH (LENGTH OF E-CO-KEY)
+               RESP (W-CO-RC-CICS-1)
+               RESP2 (W-CO-RC-CICS-2)
+           END-EXEC
+           PERFORM UNTIL
+               NOT CICS-RESP-NORMAL IN W-CO-RC-CICS-1 OR
+               MAISON-REFERENCED
+               EXEC CICS READNEXT
+                   FILE ('CONTRAG1')
+                   INTO (E-CONTRAT)
+                   LENGTH (LENGTH OF E-CONTRAT)
+                   RIDFLD (E-CO-KEY)
+                   KEYLENGTH (LENGTH OF E-CO-KEY)
+                   RESP (W-CO-RC-CICS-1)
+                   RESP2 (W-CO-RC-CICS-2)
+               END-EXEC
+               IF CICS-RESP-NORMAL IN W-CO-RC-CICS-1
+                   AND E-CO-SIREN = W-MA-SIREN
+                   SET MAISON-REFERENCED TO TRUE
+               END-IF
+           END-PERFORM
+           EXEC CICS
+               ENDBR
+               FILE ('CONTRAG1')
+           END-EXEC
+           .
+
+      *--------------------------------------------------------------*
+      *   LA MAISON DE DISTRIBUTION EST-ELLE REFERENCEE PAR UNE       *
+      *   VENTE ? (CLE VENTESG1 = CODEA + SIREN + DATE, SIREN N EST   *
+      *   PAS EN TETE, DONC BALAYAGE SEQUENTIEL COMPLET DU FICHIER)   *
+      *--------------------------------------------------------------*
+
+       P-CHECK-VENTES-REF.
+           MOVE LOW-VALUE TO E-VENTES
+           EXEC CICS
+               STARTBR
+               FILE ('VENTESG1')
+               RIDFLD (E-VE-KEY)
+               KEYLENGTH (LENGTH OF E-VE-KEY)
+               RESP (W-VE-RC-CICS-1)
+               RESP2 (W-VE-RC-CICS-2)
+           END-EXEC
+           PERFORM UNTIL
+               NOT CICS-RESP-NORMAL IN W-VE-RC-CICS-1 OR
+               MAISON-REFERENCED
+               EXEC CICS READNEXT
+                   FILE ('VENTESG1')
+                   INTO (E-VENTES)
+                   LENGTH (LENGTH OF E-VENTES)
+                   RIDFLD (E-VE-KEY)
+                   KEYLENGTH (LENGTH OF E-VE-KEY)
+                   RESP (W-VE-RC-CICS-1)
+                   RESP2 (W-VE-RC-CICS-2)
+               END-EXEC
+               IF CICS-RESP-NORMAL IN W-VE-RC-CICS-1
+                   AND VE-SIREN = W-MA-SIREN
+                   SET MAISON-REFERENCED TO TRUE
+               END-IF
+           END-PERFORM
+           EXEC CICS
+               ENDBR
+               FILE ('VENTESG1')
+           END-EXEC
+           .
