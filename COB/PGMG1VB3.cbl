@@ -26,6 +26,7 @@
 
        77 RC-1 PIC S9(8) COMP.
        77 RC-2 PIC S9(8) COMP.
+       77 DATE-TMP PIC S9(15) COMP-3.
        01 CODE-ERR.
            02 CODE-ERR-1 PIC 9(04).
            02 CODE-ERR-2 PIC 9(04).
@@ -34,14 +35,18 @@
            05 W-CH-CODEC           PIC X(04).
            05 W-CH-CODEA           PIC X(04).
            05 W-CH-TITREC          PIC X(40).
+           05 W-CH-NUM-PISTE       PIC 9(02).
+           05 W-CH-DUREE           PIC 9(03).
            05 W-CH-CODE-SUPP       PIC 9(01).
-           05 FILLER               PIC X(31).
+           05 FILLER               PIC X(26).
 
       *------------------------------------------------------*
       *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
       *------------------------------------------------------*
 
        COPY CHANSON.
+       COPY HISTORIQ.
+       COPY HISTWHO.
 
       *======================================================*
       *     P R O C E D U R E     D I V I S I O N            *
@@ -80,6 +85,49 @@
            EVALUATE RC-1
                WHEN DFHRESP(NORMAL)
                    MOVE 1 TO W-CH-CODE-SUPP
+
+      *            JOURNALISATION DE LA SUPPRESSION
+                   EXEC CICS ASKTIME
+                       ABSTIME (DATE-TMP)
+                   END-EXEC
+                   EXEC CICS FORMATTIME
+                       ABSTIME (DATE-TMP)
+                       DDMMYYYY (HI-DATE-MODIF)
+                       DATESEP ('/')
+                   END-EXEC
+                   EXEC CICS FORMATTIME
+                       ABSTIME (DATE-TMP)
+                       TIME (HI-HEURE-MODIF)
+                       TIMESEP (':')
+                   END-EXEC
+                   MOVE 'S'        TO HI-ACTION
+                   MOVE 'CHANSON'  TO HI-TYPE-ENR
+                   MOVE W-CH-CODEC TO HI-CLE
+                   MOVE EIBTRMID    TO HI-TERM-ID
+                   MOVE 'PGMG1VB3' TO HI-PGM-NAME
+                   MOVE SPACES      TO HW-OPER-ID
+                   MOVE 'RV'        TO HW-QUEUE(1:2)
+                   MOVE EIBTRMID    TO HW-QUEUE(3:4)
+                   EXEC CICS
+                       READQ TS
+                       QUEUE (HW-QUEUE)
+                       INTO (HW-COMM-HEAD)
+                       LENGTH (LENGTH OF HW-COMM-HEAD)
+                       ITEM (1)
+                       RESP (HW-RC-1)
+                   END-EXEC
+                   IF HW-RC-1 = DFHRESP(NORMAL)
+                      OR HW-RC-1 = DFHRESP(LENGERR)
+                       MOVE HW-OPER-ID TO HI-OPER-ID
+                   ELSE
+                       MOVE SPACES TO HI-OPER-ID
+                   END-IF
+                   MOVE E-CHANSON  TO HI-IMAGE-AVANT
+                   EXEC CICS
+                       WRITE FILE('HISTOG1')
+                       FROM (E-HISTORIQ)
+                       LENGTH (LENGTH OF E-HISTORIQ)
+                   END-EXEC
                WHEN DFHRESP(DUPREC)
                    MOVE 2 TO W-CH-CODE-SUPP
                WHEN OTHER
