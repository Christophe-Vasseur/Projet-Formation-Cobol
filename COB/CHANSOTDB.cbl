@@ -0,0 +1,429 @@
+      * ////////////////////////////////////////////////////////////// *
+      *                                                                *
+      *            BATCH DE MISE A JOUR DE LA TABLE CHANSON             *
+      *                                                                *
+      * ////////////////////////////////////////////////////////////// *
+
+      * ============================================================== *
+      *                                                                *
+      *                    IDENTIFICATION DIVISION                     *
+      *                                                                *
+      * ============================================================== *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHANSOTDB.
+       AUTHOR. CHRISEDR.
+       DATE-WRITTEN. 24/10/23.
+       DATE-COMPILED. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                      ENVIRONMENT DIVISION                      *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                     CONFIGURATION SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      INPUT-OUTPUT SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CHANSON-KSDS
+               ASSIGN TO DDENTREE
+               ORGANIZATION IS INDEXED
+      *        ACCESS MODE IS DYNAMIC
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS CH-CODEC
+               FILE STATUS F-STATUS
+               .
+
+           SELECT CHKPT-FILE
+               ASSIGN TO DDCHKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS CHKPT-STATUS
+               .
+
+      * ============================================================== *
+      *                                                                *
+      *                         DATA DIVISION                          *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                          FILE SECTION                          *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FILE SECTION.
+
+       FD CHANSON-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-CHANSON
+           .
+
+       COPY CHANSON.
+
+      *    FICHIER DE REPRISE -- MEMORISE LA DERNIERE CLE TRAITEE
+       FD CHKPT-FILE
+           RECORD 4 CHARACTERS
+           DATA RECORD IS CHKPT-RECORD
+           .
+
+       01 CHKPT-RECORD             PIC X(04).
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                    WORKING-STORAGE SECTION                     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+           EXEC SQL
+               INCLUDE CHANSON
+           END-EXEC
+
+      * GARDE-FOUS
+       77 I          PIC 9(03).
+       77 J          PIC 9(03).
+      * CODE DE RETOUR DE LECTURE DU FICHIER
+       77 F-STATUS   PIC X(02) VALUE '00'.
+      * CODE DE RETOUR DU FICHIER DE REPRISE
+       77 CHKPT-STATUS PIC X(02) VALUE '00'.
+      * SQLCODE
+       77 SQLCODE-ED PIC +9(03).
+
+      * NOMBRE D'ENREGISTREMENTS TRAITES DEPUIS LE DERNIER POINT DE
+      * REPRISE, ET FREQUENCE A LAQUELLE ON COMMITTE ET CHECKPOINTE
+       77 NB-DEPUIS-CHECKPOINT   PIC 9(05) VALUE ZERO.
+       77 INTERVALLE-CHECKPOINT PIC 9(05) VALUE 00100.
+      * DERNIERE CLE ENTIEREMENT SYNCHRONISEE -- ECRITE AU CHECKPOINT
+       77 DERNIERE-CLE-TRAITEE   PIC X(04) VALUE LOW-VALUES.
+      * CLE A PARTIR DE LAQUELLE REPRENDRE (LOW-VALUES SI PAS DE REPRISE)
+       77 CHKPT-RESTART-KEY      PIC X(04) VALUE LOW-VALUES.
+
+      * COMPTEURS POUR LE RAPPORT DE FIN DE TRAITEMENT
+       77 NB-CREES               PIC 9(07) VALUE ZERO.
+       77 NB-MODIFIES            PIC 9(07) VALUE ZERO.
+       77 NB-SUPPRIMES           PIC 9(07) VALUE ZERO.
+
+      * INDICATEUR DE FIN DE FICHIER VSAM
+       01 FIN-DE-FICHIER-IND PIC 9.
+           88 FIN-DE-FICHIER     VALUE 1
+           88 NON-FIN-DE-FICHIER VALUE 2
+      * INDICATEUR DE FIN DE TABLE DB2
+       01 FIN-DE-TABLE-IND    PIC 9.
+           88 FIN-DE-TABLE       VALUE 1
+           88 NON-FIN-DE-TABLE   VALUE 2
+      * INDICATEUR DE FICHIER VSAM VIDE
+       01 FICHIER-VIDE-IND   PIC 9.
+           88 FICHIER-VIDE       VALUE 1
+           88 NON-FICHIER-VIDE   VALUE 2
+      * INDICATEUR DE REPRISE SUR UN CHECKPOINT ANTERIEUR
+       01 REPRISE-IND        PIC 9.
+           88 REPRISE-TRAITEMENT VALUE 1
+           88 PAS-DE-REPRISE     VALUE 2
+      * INDICATEUR DE FIN NORMALE DE TRAITEMENT
+       01 FIN-NORMALE-IND    PIC 9.
+           88 FIN-NORMALE        VALUE 1
+           88 FIN-ANORMALE       VALUE 2
+
+      *    DECLARATION CURSEUR -- LA BORNE BASSE VAUT LOW-VALUES QUAND
+      *    IL N'Y A PAS DE REPRISE, CE QUI SELECTIONNE ALORS LA TABLE
+      *    ENTIERE
+           EXEC SQL
+               DECLARE CURSEUR CURSOR WITH HOLD FOR
+               SELECT CODEC, CODEA, TITREC, NUM_PISTE, DUREE
+               FROM CHANSON
+               WHERE CODEC > :CHKPT-RESTART-KEY
+               ORDER BY CODEC
+           END-EXEC
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        LINKAGE SECTION                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       LINKAGE SECTION.
+
+      * ============================================================== *
+      *                                                                *
+      *                       PROCEDURE DIVISION                       *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       INITIALISATION.
+           MOVE 0 TO I J
+           SET FIN-DE-FICHIER TO TRUE
+           SET FIN-DE-TABLE    TO TRUE
+           SET PAS-DE-REPRISE  TO TRUE
+           SET FIN-ANORMALE    TO TRUE
+      *    OUVERTURE DU FICHIER VSAM
+           OPEN INPUT CHANSON-KSDS
+      *    VERIFICATION OUVERTURE FICHIER VSAM
+           IF F-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER VSAM'
+               DISPLAY 'CODE ERREUR = ' F-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+      *    RECHERCHE D'UN POINT DE REPRISE LAISSE PAR UNE EXECUTION
+      *    PRECEDENTE INTERROMPUE
+           PERFORM LIRE-CHECKPOINT
+           IF REPRISE-TRAITEMENT
+               DISPLAY 'REPRISE A PARTIR DE LA CLE ' CHKPT-RESTART-KEY
+               START CHANSON-KSDS KEY IS GREATER THAN CH-CODEC
+                   INVALID KEY
+                       SET FIN-DE-FICHIER TO TRUE
+               END-START
+           END-IF
+           EXEC SQL
+               OPEN CURSEUR
+           END-EXEC
+      *    IF STATUS-CURSEUR-DB2 NOT = ZERO
+      *        DISPLAY 'ERREUR OUVERTURE CURSEUR DB2'
+      *        DISPLAY 'CODE ERREUR = ' STATUS-CURSEUR-DB2
+      *        PERFORM FIN-TRAITEMENT
+      *    END-IF
+           .
+
+       TRAITEMENT-PRINCIPAL.
+
+      *    LECTURE DU 1ER ENRG VSAM ET DB2
+           PERFORM LECTURE-ENRG-VSAM
+           PERFORM LECTURE-ENRG-DB2
+
+           IF PAS-DE-REPRISE AND FIN-DE-FICHIER
+               SET FICHIER-VIDE TO TRUE
+           ELSE
+               SET NON-FICHIER-VIDE TO TRUE
+           END-IF
+
+           PERFORM UNTIL
+               FIN-DE-FICHIER AND
+               FIN-DE-TABLE
+      *    END UNTIL
+               ADD 1 TO I
+               IF FICHIER-VIDE
+                   PERFORM VIDER-TABLE
+               END-IF
+               IF FIN-DE-FICHIER
+                   PERFORM SUPPR-ENREG-RESTANTS
+      *            SUPPR-ENREG-RESTANTS SUPPRIME EN UN SEUL ORDRE SQL
+      *            TOUT LE RESTE DE LA TABLE DB2 : LA TABLE EST DONC
+      *            VIDE A PARTIR DE CE POINT, CE QUI DOIT FAIRE CESSER
+      *            LA BOUCLE PRINCIPALE AU MEME TITRE QUE SI LE CURSEUR
+      *            AVAIT ATTEINT SQLCODE 100
+                   SET FIN-DE-TABLE TO TRUE
+               END-IF
+               IF FIN-DE-TABLE
+                   PERFORM UNTIL FIN-DE-FICHIER
+                       ADD 1 TO J
+                       PERFORM CREER-ENREG
+                       MOVE CH-CODEC TO DERNIERE-CLE-TRAITEE
+                       PERFORM LECTURE-ENRG-VSAM
+                       PERFORM CHECKPOINT-INTERMEDIAIRE
+                   END-PERFORM
+               END-IF
+               IF
+                   NOT FIN-DE-FICHIER AND
+                   NOT FIN-DE-TABLE
+      *        END
+                   IF CH-CODEC = CODEC
+      *                MODIFIER L ENREG DB2
+      *                LIRE VSAM ET DB2
+                       PERFORM MODIFIER-ENREG
+                       MOVE CH-CODEC TO DERNIERE-CLE-TRAITEE
+                       PERFORM LECTURE-ENRG-VSAM
+                       PERFORM LECTURE-ENRG-DB2
+                   END-IF
+                   IF CH-CODEC < CODEC
+      *                CREER L ENREG DB2
+      *                LIRE VSAM UNIQUEMENT
+                       PERFORM CREER-ENREG
+                       MOVE CH-CODEC TO DERNIERE-CLE-TRAITEE
+                       PERFORM LECTURE-ENRG-VSAM
+                   END-IF
+                   IF CH-CODEC > CODEC
+      *                SUPPRIMER L ENREG DB2
+      *                LIRE DB2 UNIQUEMENT
+                       PERFORM SUPPR-ENREG
+                       MOVE CODEC TO DERNIERE-CLE-TRAITEE
+                       PERFORM LECTURE-ENRG-DB2
+                   END-IF
+                   PERFORM CHECKPOINT-INTERMEDIAIRE
+               END-IF
+           END-PERFORM
+           SET FIN-NORMALE TO TRUE
+           PERFORM FIN-TRAITEMENT
+           .
+
+       CHECKPOINT-INTERMEDIAIRE.
+           ADD 1 TO NB-DEPUIS-CHECKPOINT
+           IF NB-DEPUIS-CHECKPOINT >= INTERVALLE-CHECKPOINT
+               PERFORM ECRITURE-CHECKPOINT
+               MOVE ZERO TO NB-DEPUIS-CHECKPOINT
+           END-IF
+           .
+
+       ECRITURE-CHECKPOINT.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           OPEN OUTPUT CHKPT-FILE
+           MOVE DERNIERE-CLE-TRAITEE TO CHKPT-RECORD
+           WRITE CHKPT-RECORD
+           CLOSE CHKPT-FILE
+           .
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      FONCTIONS PERFORMEES                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FIN-TRAITEMENT.
+           IF FIN-NORMALE
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+      *        FIN NORMALE : LE POINT DE REPRISE N'EST PLUS UTILE
+               PERFORM EFFACER-CHECKPOINT
+           END-IF
+           PERFORM EDITER-RAPPORT
+           CLOSE CHANSON-KSDS
+           EXEC SQL
+              CLOSE CURSEUR
+           END-EXEC
+           STOP RUN
+           .
+
+      *    RECHERCHE D'UN POINT DE REPRISE LAISSE PAR UNE EXECUTION
+      *    PRECEDENTE INTERROMPUE
+       LIRE-CHECKPOINT.
+           OPEN INPUT CHKPT-FILE
+           IF CHKPT-STATUS = '00'
+               READ CHKPT-FILE
+                   AT END
+                       SET PAS-DE-REPRISE TO TRUE
+                   NOT AT END
+                       MOVE CHKPT-RECORD TO CHKPT-RESTART-KEY
+                       MOVE CHKPT-RECORD TO CH-CODEC
+                       SET REPRISE-TRAITEMENT TO TRUE
+               END-READ
+               CLOSE CHKPT-FILE
+           ELSE
+               SET PAS-DE-REPRISE TO TRUE
+           END-IF
+           .
+
+      *    RAPPORT DE FIN DE TRAITEMENT -- NOMBRE D'ENREGISTREMENTS
+      *    CREES, MODIFIES ET SUPPRIMES DANS LA TABLE DB2
+       EDITER-RAPPORT.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'CHANSOTDB - RAPPORT DE SYNCHRONISATION CHANSON'
+           DISPLAY 'ENREGISTREMENTS CREES     : ' NB-CREES
+           DISPLAY 'ENREGISTREMENTS MODIFIES  : ' NB-MODIFIES
+           DISPLAY 'ENREGISTREMENTS SUPPRIMES : ' NB-SUPPRIMES
+           DISPLAY '---------------------------------------------'
+           .
+
+       EFFACER-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE
+           CLOSE CHKPT-FILE
+           .
+
+       VIDER-TABLE.
+           EXEC SQL
+               DELETE FROM API5.CHANSON
+           END-EXEC
+           ADD SQLERRD(3) TO NB-SUPPRIMES
+           .
+
+       MODIFIER-ENREG.
+           EXEC SQL
+               UPDATE API5.CHANSON
+               SET CODEA = :CH-CODEA,
+                   TITREC = :CH-TITREC,
+                   NUM_PISTE = :CH-NUM-PISTE,
+                   DUREE = :CH-DUREE
+               WHERE CODEC = :CH-CODEC
+           END-EXEC
+           ADD 1 TO NB-MODIFIES
+           .
+
+       SUPPR-ENREG.
+           EXEC SQL
+               DELETE FROM API5.CHANSON
+               WHERE CODEC = :CH-CODEC
+           END-EXEC
+           ADD 1 TO NB-SUPPRIMES
+           .
+
+       SUPPR-ENREG-RESTANTS.
+           EXEC SQL
+               DELETE FROM API5.CHANSON
+               WHERE CODEC > :CH-CODEC
+           END-EXEC
+           ADD SQLERRD(3) TO NB-SUPPRIMES
+           .
+
+       CREER-ENREG.
+           EXEC SQL
+               INSERT INTO API5.CHANSON
+                   (CODEC, CODEA, TITREC, NUM_PISTE, DUREE)
+               VALUES
+                   (:CH-CODEC, :CH-CODEA, :CH-TITREC, :CH-NUM-PISTE,
+                    :CH-DUREE)
+           END-EXEC
+           ADD 1 TO NB-CREES
+           .
+
+       LECTURE-ENRG-VSAM.
+           READ CHANSON-KSDS
+               AT END
+                   SET FIN-DE-FICHIER TO TRUE
+           END-READ
+           .
+
+       LECTURE-ENRG-DB2.
+           EXEC SQL
+               FETCH CURSEUR
+               INTO :CODEC, :CODEA, :TITREC, :NUM_PISTE, :DUREE
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   SET NON-FIN-DE-TABLE TO TRUE
+               WHEN 100
+                   SET FIN-DE-TABLE TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERREUR LECTURE CURSEUR DB2, SQLCODE = '
+                       SQLCODE
+                   SET FIN-DE-TABLE TO TRUE
+           END-EVALUATE
+           .
