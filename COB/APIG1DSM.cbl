@@ -29,7 +29,7 @@
 
        77 V-TITLE    PIC X(41).
        77 V-LABEL    PIC X(42).
-       77 V-MAP      PIC X(06) VALUE 'ABCDEF'.
+       77 V-MAP      PIC X(07) VALUE 'ABCDEFG'.
 
        LINKAGE SECTION.
 
@@ -91,6 +91,10 @@
                    MOVE 'GESTION DES MAISONS DE DISTRIBUTION' TO V-TITLE
                    MOVE 'UNE MAISON DE DISTRIBUTION' TO V-LABEL
                    PERFORM P-INIT-BLUE-FIELDS
+               WHEN PLAYLISTS
+                   MOVE 'GESTION DES PLAYLISTS' TO V-TITLE
+                   MOVE 'UNE PLAYLIST' TO V-LABEL
+                   PERFORM P-INIT-BLUE-FIELDS
            END-EVALUATE
            .
 
@@ -107,10 +111,10 @@
            EVALUATE TRUE
                WHEN CHOICEI = LOW-VALUE
                    PERFORM P-EMPTY-CHOICE
-               WHEN CHOICEI IS NUMERIC AND CHOICEI > 6
+               WHEN CHOICEI IS NUMERIC AND CHOICEI > 7
                    PERFORM P-BAD-CHOICE
-               WHEN NOT CONTRATS AND CHOICEI = 5
-                   PERFORM P-NOT-AVAILABLE
+               WHEN CHOICEI = 5
+                   PERFORM P-GOTO-3
                WHEN ALBUMS    AND CHOICEI = 1 OR 4
                    PERFORM P-GOTO-2
                WHEN ALBUMS    AND CHOICEI = 2 OR 3
@@ -127,16 +131,18 @@
                    PERFORM P-GOTO-1
                WHEN CONTRATS  AND CHOICEI = 1 OR 4
                    PERFORM P-GOTO-2
-               WHEN CONTRATS  AND CHOICEI = 5
-                   PERFORM P-GOTO-3
-               WHEN VENTES    AND CHOICEI = 1
+               WHEN VENTES    AND CHOICEI = 2 OR 3
+                   PERFORM P-GOTO-1
+               WHEN VENTES    AND CHOICEI = 1 OR 4
                    PERFORM P-GOTO-2
-               WHEN VENTES
-                   PERFORM P-NOT-AVAILABLE
                WHEN MAISON-DI AND CHOICEI = 2 OR 3
                    PERFORM P-GOTO-1
                WHEN MAISON-DI AND CHOICEI = 1 OR 4
                    PERFORM P-GOTO-2
+               WHEN PLAYLISTS AND CHOICEI = 2 OR 3
+                   PERFORM P-GOTO-1
+               WHEN PLAYLISTS AND CHOICEI = 1 OR 4
+                   PERFORM P-GOTO-2
                WHEN CHOICEI = 'L'
                    PERFORM P-LIST
                WHEN OTHER
