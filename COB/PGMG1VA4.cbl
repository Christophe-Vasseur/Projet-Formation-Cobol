@@ -26,24 +26,36 @@
 
        77 RC-1        PIC S9(8) COMP.
        77 RC-2        PIC S9(8) COMP.
+       77 DATE-TMP    PIC S9(15) COMP-3.
        01 CODE-ERR.
            02 CODE-ERR-1 PIC 9(04).
            02 CODE-ERR-2 PIC 9(04).
        01  W-ALBUM.
            05 W-AL-CODEA           PIC X(04).
            05 W-AL-TITREA          PIC X(30).
+           05 W-AL-DATE-SORTIE     PIC X(10).
+           05 W-AL-GENRE           PIC X(15).
            05 W-AL-CODE-MODIF      PIC 9(01).
-           05 FILLER               PIC X(45).
+           05 FILLER               PIC X(20).
+      *    IMAGE AVANT MODIFICATION, UTILISEE POUR DETECTER UNE
+      *    MODIFICATION CONCURRENTE AVANT REWRITE
+           05 W-AL-TITREA-AVANT    PIC X(30).
+           05 W-AL-DATE-SORTIE-AVANT PIC X(10).
+           05 W-AL-GENRE-AVANT     PIC X(15).
        01  W2-ALBUM.
            05 W2-AL-CODEA          PIC X(04).
            05 W2-AL-TITREA         PIC X(30).
-           05 FILLER               PIC X(46).
+           05 W2-AL-DATE-SORTIE    PIC X(10).
+           05 W2-AL-GENRE          PIC X(15).
+           05 FILLER               PIC X(21).
 
       *------------------------------------------------------*
       *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
       *------------------------------------------------------*
 
        COPY ALBUM.
+       COPY HISTORIQ.
+       COPY HISTWHO.
 
       *======================================================*
       *     P R O C E D U R E     D I V I S I O N            *
@@ -102,26 +114,80 @@
       *                RESP (RC-1)
       *                RESP2 (RC-2)
 
-                   MOVE W-AL-CODEA  TO W2-AL-CODEA
-                   MOVE W-AL-TITREA TO W2-AL-TITREA
-
-                   EXEC CICS
-                       REWRITE FILE('ALBUMG1')
-                       FROM (W2-ALBUM)
-                       LENGTH (LENGTH OF W2-ALBUM)
-                       RESP (RC-1)
-                       RESP2 (RC-2)
-                   END-EXEC
-
-                   EVALUATE RC-1
-                       WHEN DFHRESP(NORMAL)
-                           MOVE W2-ALBUM TO W-ALBUM
-                           MOVE 1 TO W-AL-CODE-MODIF
-                       WHEN DFHRESP(NOTFND)
-                           MOVE 2 TO W-AL-CODE-MODIF
-                       WHEN OTHER
-                           MOVE 3 TO W-AL-CODE-MODIF
-                   END-EVALUATE
+      *            CONTROLE DE CONCURRENCE OPTIMISTE : ON REFUSE LA
+      *            MISE A JOUR SI L ENREGISTREMENT A ETE MODIFIE
+      *            DEPUIS SA LECTURE PAR L ECRAN (ETAPE 1)
+                   IF W2-AL-TITREA NOT = W-AL-TITREA-AVANT
+                      OR W2-AL-DATE-SORTIE NOT = W-AL-DATE-SORTIE-AVANT
+                      OR W2-AL-GENRE NOT = W-AL-GENRE-AVANT
+                       MOVE 4 TO W-AL-CODE-MODIF
+                   ELSE
+      *                JOURNALISATION DE L IMAGE AVANT MODIFICATION
+                       EXEC CICS ASKTIME
+                           ABSTIME (DATE-TMP)
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           DDMMYYYY (HI-DATE-MODIF)
+                           DATESEP ('/')
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           TIME (HI-HEURE-MODIF)
+                           TIMESEP (':')
+                       END-EXEC
+                       MOVE 'M'        TO HI-ACTION
+                       MOVE 'ALBUM'    TO HI-TYPE-ENR
+                       MOVE W-AL-CODEA TO HI-CLE
+                       MOVE EIBTRMID    TO HI-TERM-ID
+                       MOVE 'PGMG1VA4' TO HI-PGM-NAME
+                       MOVE SPACES      TO HW-OPER-ID
+                       MOVE 'RV'        TO HW-QUEUE(1:2)
+                       MOVE EIBTRMID    TO HW-QUEUE(3:4)
+                       EXEC CICS
+                           READQ TS
+                           QUEUE (HW-QUEUE)
+                           INTO (HW-COMM-HEAD)
+                           LENGTH (LENGTH OF HW-COMM-HEAD)
+                           ITEM (1)
+                           RESP (HW-RC-1)
+                       END-EXEC
+                       IF HW-RC-1 = DFHRESP(NORMAL)
+                          OR HW-RC-1 = DFHRESP(LENGERR)
+                           MOVE HW-OPER-ID TO HI-OPER-ID
+                       ELSE
+                           MOVE SPACES TO HI-OPER-ID
+                       END-IF
+                       MOVE W2-ALBUM   TO HI-IMAGE-AVANT
+                       EXEC CICS
+                           WRITE FILE('HISTOG1')
+                           FROM (E-HISTORIQ)
+                           LENGTH (LENGTH OF E-HISTORIQ)
+                       END-EXEC
+
+                       MOVE W-AL-CODEA       TO W2-AL-CODEA
+                       MOVE W-AL-TITREA      TO W2-AL-TITREA
+                       MOVE W-AL-DATE-SORTIE TO W2-AL-DATE-SORTIE
+                       MOVE W-AL-GENRE       TO W2-AL-GENRE
+
+                       EXEC CICS
+                           REWRITE FILE('ALBUMG1')
+                           FROM (W2-ALBUM)
+                           LENGTH (LENGTH OF W2-ALBUM)
+                           RESP (RC-1)
+                           RESP2 (RC-2)
+                       END-EXEC
+
+                       EVALUATE RC-1
+                           WHEN DFHRESP(NORMAL)
+                               MOVE W2-ALBUM TO W-ALBUM
+                               MOVE 1 TO W-AL-CODE-MODIF
+                           WHEN DFHRESP(NOTFND)
+                               MOVE 2 TO W-AL-CODE-MODIF
+                           WHEN OTHER
+                               MOVE 3 TO W-AL-CODE-MODIF
+                       END-EVALUATE
+                   END-IF
 
                    EXEC CICS
                        RETURN
