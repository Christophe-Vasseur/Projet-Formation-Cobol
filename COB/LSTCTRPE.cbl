@@ -0,0 +1,242 @@
+      * ////////////////////////////////////////////////////////////// *
+      *                                                                *
+      *            BATCH D EDITION DES CONTRATS PAR ARTISTE            *
+      *                                                                *
+      * ////////////////////////////////////////////////////////////// *
+
+      * ============================================================== *
+      *                                                                *
+      *                    IDENTIFICATION DIVISION                     *
+      *                                                                *
+      * ============================================================== *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LSTCTRPE.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                      ENVIRONMENT DIVISION                      *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                     CONFIGURATION SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      INPUT-OUTPUT SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PERSONNE-KSDS
+               ASSIGN TO DDPERSON
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS PE-CODEP
+               FILE STATUS F-PE-STATUS
+               .
+
+      *    LE FICHIER CONTRAT EST REOUVERT ET RELU EN ENTIER POUR
+      *    CHAQUE PERSONNE (LA CLE COMMENCE PAR CODEA, PAS PAR CODEP,
+      *    CE QUI INTERDIT UN SIMPLE BALAYAGE SEQUENTIEL UNIQUE)
+           SELECT CONTRAT-KSDS
+               ASSIGN TO DDCONTRAT
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS E-CO-KEY
+               FILE STATUS F-CO-STATUS
+               .
+
+      * ============================================================== *
+      *                                                                *
+      *                         DATA DIVISION                          *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                          FILE SECTION                          *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FILE SECTION.
+
+       FD PERSONNE-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-PERSONNE
+           .
+
+       COPY PERSONNE.
+
+       FD CONTRAT-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-CONTRAT
+           .
+
+       01  E-CONTRAT.
+           05 E-CO-CODEA           PIC X(04).
+           05 E-CO-CODEP           PIC X(04).
+           05 E-CO-SIREN           PIC X(05).
+           05 E-CO-FONCTION        PIC X(20).
+           05 E-CO-DATE-SIGN       PIC X(10).
+           05 E-CO-DROITS          PIC 9(03)V9(02).
+           05 E-CO-DATE-EXPIR      PIC X(10).
+           05 FILLER               PIC X(22).
+
+       01  E-CO-KEY REDEFINES E-CONTRAT PIC X(13).
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                    WORKING-STORAGE SECTION                     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       WORKING-STORAGE SECTION.
+
+      * GARDE-FOUS
+       77 I                       PIC 9(03).
+
+      * CODES DE RETOUR DE LECTURE DES FICHIERS
+       77 F-PE-STATUS             PIC X(02) VALUE '00'.
+       77 F-CO-STATUS             PIC X(02) VALUE '00'.
+
+      * COMPTEURS POUR LE RAPPORT DE FIN DE TRAITEMENT
+       77 NB-PERSONNES             PIC 9(05) VALUE ZERO.
+       77 NB-CONTRATS              PIC 9(07) VALUE ZERO.
+       77 NB-CONTRATS-PERSONNE     PIC 9(05) VALUE ZERO.
+
+      * INDICATEUR DE FIN DE FICHIER PERSONNE
+       01 FIN-PERSONNE-IND        PIC 9.
+           88 FIN-PERSONNE            VALUE 1.
+           88 NON-FIN-PERSONNE        VALUE 2.
+      * INDICATEUR DE FIN DE FICHIER CONTRAT
+       01 FIN-CONTRAT-IND         PIC 9.
+           88 FIN-CONTRAT             VALUE 1.
+           88 NON-FIN-CONTRAT         VALUE 2.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        LINKAGE SECTION                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       LINKAGE SECTION.
+
+      * ============================================================== *
+      *                                                                *
+      *                       PROCEDURE DIVISION                       *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       INITIALISATION.
+           MOVE 0 TO I
+           SET FIN-PERSONNE TO TRUE
+      *    OUVERTURE DU FICHIER PERSONNE
+           OPEN INPUT PERSONNE-KSDS
+           IF F-PE-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER PERSONNE'
+               DISPLAY 'CODE ERREUR = ' F-PE-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           .
+
+       TRAITEMENT-PRINCIPAL.
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'LSTCTRPE - LISTE DES CONTRATS PAR ARTISTE'
+           DISPLAY '---------------------------------------------'
+
+           PERFORM LECTURE-ENRG-PERSONNE
+           PERFORM UNTIL FIN-PERSONNE
+               ADD 1 TO NB-PERSONNES
+               PERFORM EDITER-CONTRATS-PERSONNE
+               PERFORM LECTURE-ENRG-PERSONNE
+           END-PERFORM
+
+           PERFORM FIN-TRAITEMENT
+           .
+
+       EDITER-CONTRATS-PERSONNE.
+           MOVE ZERO TO NB-CONTRATS-PERSONNE
+           DISPLAY ' '
+           DISPLAY 'ARTISTE ' PE-CODEP ' - ' PE-IDENTITE
+
+           OPEN INPUT CONTRAT-KSDS
+           IF F-CO-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER CONTRAT'
+               DISPLAY 'CODE ERREUR = ' F-CO-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+
+           SET FIN-CONTRAT TO TRUE
+           PERFORM LECTURE-ENRG-CONTRAT
+           PERFORM UNTIL FIN-CONTRAT
+               IF E-CO-CODEP = PE-CODEP
+                   ADD 1 TO NB-CONTRATS-PERSONNE
+                   ADD 1 TO NB-CONTRATS
+                   DISPLAY '   ALBUM ' E-CO-CODEA
+                       ' - MAISON '  E-CO-SIREN
+                       ' - FONCTION ' E-CO-FONCTION
+                       ' - EXPIRATION ' E-CO-DATE-EXPIR
+               END-IF
+               PERFORM LECTURE-ENRG-CONTRAT
+           END-PERFORM
+           CLOSE CONTRAT-KSDS
+
+           IF NB-CONTRATS-PERSONNE = 0
+               DISPLAY '   AUCUN CONTRAT'
+           END-IF
+           .
+
+       FIN-TRAITEMENT.
+           PERFORM EDITER-RAPPORT
+           CLOSE PERSONNE-KSDS
+           STOP RUN
+           .
+
+       EDITER-RAPPORT.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'LSTCTRPE - RAPPORT DE FIN DE TRAITEMENT'
+           DISPLAY 'ARTISTES TRAITES          : ' NB-PERSONNES
+           DISPLAY 'CONTRATS LISTES           : ' NB-CONTRATS
+           DISPLAY '---------------------------------------------'
+           .
+
+       LECTURE-ENRG-PERSONNE.
+           READ PERSONNE-KSDS NEXT RECORD
+               AT END
+                   SET FIN-PERSONNE TO TRUE
+               NOT AT END
+                   SET NON-FIN-PERSONNE TO TRUE
+           END-READ
+           .
+
+       LECTURE-ENRG-CONTRAT.
+           READ CONTRAT-KSDS NEXT RECORD
+               AT END
+                   SET FIN-CONTRAT TO TRUE
+               NOT AT END
+                   SET NON-FIN-CONTRAT TO TRUE
+           END-READ
+           .
