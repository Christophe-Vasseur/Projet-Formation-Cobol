@@ -26,6 +26,7 @@
 
        77 RC-1        PIC S9(8) COMP.
        77 RC-2        PIC S9(8) COMP.
+       77 DATE-TMP    PIC S9(15) COMP-3.
        01 CODE-ERR.
            02 CODE-ERR-1 PIC 9(04).
            02 CODE-ERR-2 PIC 9(04).
@@ -35,6 +36,8 @@
       *------------------------------------------------------*
 
        COPY MAISONDI.
+       COPY HISTORIQ.
+       COPY HISTWHO.
 
       *======================================================*
       *     P R O C E D U R E     D I V I S I O N            *
@@ -70,6 +73,48 @@
            EVALUATE RC-1
                WHEN DFHRESP(NORMAL)
                    MOVE 1 TO CODE-ERR-1
+      *            JOURNALISATION DE LA CREATION
+                   EXEC CICS ASKTIME
+                       ABSTIME (DATE-TMP)
+                   END-EXEC
+                   EXEC CICS FORMATTIME
+                       ABSTIME (DATE-TMP)
+                       DDMMYYYY (HI-DATE-MODIF)
+                       DATESEP ('/')
+                   END-EXEC
+                   EXEC CICS FORMATTIME
+                       ABSTIME (DATE-TMP)
+                       TIME (HI-HEURE-MODIF)
+                       TIMESEP (':')
+                   END-EXEC
+                   MOVE 'C'            TO HI-ACTION
+                   MOVE 'MAISONDI'     TO HI-TYPE-ENR
+                   MOVE MA-SIREN       TO HI-CLE
+                   MOVE EIBTRMID    TO HI-TERM-ID
+                   MOVE 'PGMG1VF1' TO HI-PGM-NAME
+                   MOVE SPACES      TO HW-OPER-ID
+                   MOVE 'RV'        TO HW-QUEUE(1:2)
+                   MOVE EIBTRMID    TO HW-QUEUE(3:4)
+                   EXEC CICS
+                       READQ TS
+                       QUEUE (HW-QUEUE)
+                       INTO (HW-COMM-HEAD)
+                       LENGTH (LENGTH OF HW-COMM-HEAD)
+                       ITEM (1)
+                       RESP (HW-RC-1)
+                   END-EXEC
+                   IF HW-RC-1 = DFHRESP(NORMAL)
+                      OR HW-RC-1 = DFHRESP(LENGERR)
+                       MOVE HW-OPER-ID TO HI-OPER-ID
+                   ELSE
+                       MOVE SPACES TO HI-OPER-ID
+                   END-IF
+                   MOVE E-MAISON-DIST  TO HI-IMAGE-AVANT
+                   EXEC CICS
+                       WRITE FILE('HISTOG1')
+                       FROM (E-HISTORIQ)
+                       LENGTH (LENGTH OF E-HISTORIQ)
+                   END-EXEC
                WHEN DFHRESP(DUPREC)
                    MOVE 2 TO CODE-ERR-1
                WHEN OTHER
