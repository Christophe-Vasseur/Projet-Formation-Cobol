@@ -0,0 +1,367 @@
+      * ////////////////////////////////////////////////////////////// *
+      *                                                                *
+      *        BATCH DE CLASSEMENT DES MAISONS DE DISTRIBUTION         *
+      *                   PAR CHIFFRE D AFFAIRES                       *
+      *                                                                *
+      * ////////////////////////////////////////////////////////////// *
+
+      * ============================================================== *
+      *                                                                *
+      *                    IDENTIFICATION DIVISION                     *
+      *                                                                *
+      * ============================================================== *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DISTRANK.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                      ENVIRONMENT DIVISION                      *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                     CONFIGURATION SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      INPUT-OUTPUT SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT MAISONDI-KSDS
+               ASSIGN TO DDMAISON
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS MA-SIREN
+               FILE STATUS F-MA-STATUS
+               .
+
+           SELECT VENTES-KSDS
+               ASSIGN TO DDVENTES
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS E-VE-KEY
+               FILE STATUS F-VE-STATUS
+               .
+
+      *    TABLE DE REFERENCE DES TAUX DE CONVERSION DES DEVISES,
+      *    UTILISEE POUR CUMULER LE CA DE VENTES EN DEVISES DIFFERENTES
+      *    DANS UNE SEULE DEVISE DE REFERENCE (L EURO)
+           SELECT DEVISE-KSDS
+               ASSIGN TO DDDEVISE
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS DV-DEVISE
+               FILE STATUS F-DV-STATUS
+               .
+
+      * ============================================================== *
+      *                                                                *
+      *                         DATA DIVISION                          *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                          FILE SECTION                          *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FILE SECTION.
+
+       FD MAISONDI-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-MAISON-DIST
+           .
+
+       COPY MAISONDI.
+
+       FD VENTES-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-VENTES
+           .
+
+       01 E-VENTES.
+           05 VE-CODEA             PIC X(04).
+           05 VE-SIREN             PIC X(05).
+           05 VE-DATE-VENTE        PIC X(08).
+           05 VE-PRIX              PIC 9(05)V9(02).
+           05 VE-QTE               PIC 9(05).
+           05 VE-DEVISE            PIC X(03).
+      *    TYPE DE MOUVEMENT -- SPACES POUR UNE VENTE NORMALE, 'R'
+      *    POUR UNE LIGNE DE RETOUR/REMBOURSEMENT, A EXCLURE DES
+      *    CUMULS (LA VENTE D ORIGINE RESTE INCHANGEE, CF VENTES.cpy)
+           05 VE-TYPE-MVT          PIC X(01).
+               88 VE-MVT-RETOUR        VALUE 'R'.
+           05 FILLER               PIC X(47).
+
+       01 E-VE-KEY REDEFINES E-VENTES PIC X(17).
+
+       FD DEVISE-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-DEVISE
+           .
+
+       COPY DEVISE.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                    WORKING-STORAGE SECTION                     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       WORKING-STORAGE SECTION.
+
+      * GARDE-FOUS
+       77 I                       PIC 9(03).
+
+      * CODES DE RETOUR DE LECTURE DES FICHIERS
+       77 F-MA-STATUS             PIC X(02) VALUE '00'.
+       77 F-VE-STATUS             PIC X(02) VALUE '00'.
+       77 F-DV-STATUS             PIC X(02) VALUE '00'.
+
+      * TAUX DE CONVERSION DE LA VENTE EN COURS (DEFAUT 1, DEVISE
+      * INCONNUE OU NON RENSEIGNEE TRAITEE COMME DEJA EN EUROS)
+       77 W-TAUX-VENTE            PIC 9(03)V9(04) VALUE 1.
+
+      *    LES VENTES NE SONT PAS CLASSEES PAR SIREN DE DISTRIBUTEUR
+      *    (LA CLE COMMENCE PAR CODEA), D OU LE RECOURS A UNE TABLE
+      *    EN MEMOIRE CHARGEE A PARTIR DU FICHIER DES MAISONS DE
+      *    DISTRIBUTION, CUMULEE AU FIL DE LA LECTURE DES VENTES, PUIS
+      *    CLASSEE PAR SELECTION DU MAXIMUM RESTANT
+       01 TABLE-MAISONS.
+           05 TM-ENTREE OCCURS 500 TIMES INDEXED BY IDX-MA.
+               10 TM-SIREN            PIC X(05).
+               10 TM-RAISON-SOC       PIC X(30).
+               10 TM-CA               PIC 9(11)V9(02).
+               10 TM-QTE              PIC 9(09).
+               10 TM-IMPRIME-IND      PIC 9.
+                   88 TM-IMPRIME          VALUE 1.
+                   88 TM-NON-IMPRIME      VALUE 2.
+
+       77 NB-MAISONS              PIC 9(05) VALUE ZERO.
+       77 IDX-MAX                 PIC 9(05) VALUE ZERO.
+       77 W-CA-MAX                PIC 9(11)V9(02) VALUE ZERO.
+       77 RANG                    PIC 9(05) VALUE ZERO.
+
+      * CUMULS GENERAUX
+       77 W-CA-GENERAL            PIC 9(11)V9(02) VALUE ZERO.
+       77 W-QTE-GENERAL           PIC 9(09) VALUE ZERO.
+
+      * COMPTEURS POUR LE RAPPORT DE FIN DE TRAITEMENT
+       77 NB-VENTES                PIC 9(07) VALUE ZERO.
+       77 NB-VENTES-ORPHELINES     PIC 9(07) VALUE ZERO.
+
+      * INDICATEUR DE FIN DE FICHIER MAISONDI
+       01 FIN-MAISON-IND          PIC 9.
+           88 FIN-MAISON              VALUE 1.
+           88 NON-FIN-MAISON          VALUE 2.
+      * INDICATEUR DE FIN DE FICHIER VENTES
+       01 FIN-VENTES-IND          PIC 9.
+           88 FIN-VENTES              VALUE 1.
+           88 NON-FIN-VENTES          VALUE 2.
+      * INDICATEUR DE MAISON TROUVEE DANS LA TABLE
+       01 MAISON-TROUVEE-IND      PIC 9.
+           88 MAISON-TROUVEE          VALUE 1.
+           88 MAISON-NON-TROUVEE      VALUE 2.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        LINKAGE SECTION                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       LINKAGE SECTION.
+
+      * ============================================================== *
+      *                                                                *
+      *                       PROCEDURE DIVISION                       *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       INITIALISATION.
+           MOVE 0 TO I
+           SET FIN-MAISON TO TRUE
+           SET FIN-VENTES TO TRUE
+      *    OUVERTURE DES FICHIERS VSAM
+           OPEN INPUT MAISONDI-KSDS
+           IF F-MA-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER MAISONDI'
+               DISPLAY 'CODE ERREUR = ' F-MA-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           OPEN INPUT VENTES-KSDS
+           IF F-VE-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER VENTES'
+               DISPLAY 'CODE ERREUR = ' F-VE-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           OPEN INPUT DEVISE-KSDS
+           IF F-DV-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER DEVISE'
+               DISPLAY 'CODE ERREUR = ' F-DV-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           .
+
+       TRAITEMENT-PRINCIPAL.
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'DISTRANK - CLASSEMENT DES DISTRIBUTEURS'
+           DISPLAY '---------------------------------------------'
+
+           PERFORM CHARGER-TABLE-MAISONS
+           PERFORM CUMULER-VENTES
+           PERFORM EDITER-CLASSEMENT
+
+           PERFORM FIN-TRAITEMENT
+           .
+
+       CHARGER-TABLE-MAISONS.
+           PERFORM LECTURE-ENRG-MAISON
+           PERFORM UNTIL FIN-MAISON
+               ADD 1 TO NB-MAISONS
+               MOVE MA-SIREN      TO TM-SIREN (NB-MAISONS)
+               MOVE MA-RAISON-SOC TO TM-RAISON-SOC (NB-MAISONS)
+               MOVE ZERO          TO TM-CA (NB-MAISONS)
+               MOVE ZERO          TO TM-QTE (NB-MAISONS)
+               SET TM-NON-IMPRIME (NB-MAISONS) TO TRUE
+               PERFORM LECTURE-ENRG-MAISON
+           END-PERFORM
+           .
+
+       CUMULER-VENTES.
+           PERFORM LECTURE-ENRG-VENTES
+           PERFORM UNTIL FIN-VENTES
+               ADD 1 TO NB-VENTES
+               PERFORM RECHERCHER-MAISON
+               IF MAISON-TROUVEE
+      *            UN RETOUR NE COMPTE PAS DANS LE CLASSEMENT
+                   IF NOT VE-MVT-RETOUR
+                       PERFORM LIRE-DEVISE
+                       COMPUTE TM-CA (IDX-MA) = TM-CA (IDX-MA) +
+                           (VE-PRIX * VE-QTE * W-TAUX-VENTE)
+                       ADD VE-QTE TO TM-QTE (IDX-MA)
+                       COMPUTE W-CA-GENERAL =
+                           W-CA-GENERAL +
+                               (VE-PRIX * VE-QTE * W-TAUX-VENTE)
+                       ADD VE-QTE TO W-QTE-GENERAL
+                   END-IF
+               ELSE
+                   ADD 1 TO NB-VENTES-ORPHELINES
+               END-IF
+               PERFORM LECTURE-ENRG-VENTES
+           END-PERFORM
+           .
+
+       LIRE-DEVISE.
+           MOVE 1 TO W-TAUX-VENTE
+           IF VE-DEVISE NOT = SPACES
+               MOVE VE-DEVISE TO DV-DEVISE
+               READ DEVISE-KSDS
+                   INVALID KEY
+                       MOVE 1 TO W-TAUX-VENTE
+                   NOT INVALID KEY
+                       MOVE DV-TAUX TO W-TAUX-VENTE
+               END-READ
+           END-IF
+           .
+
+       RECHERCHER-MAISON.
+           SET MAISON-NON-TROUVEE TO TRUE
+           SET IDX-MA TO 1
+           SEARCH TM-ENTREE
+               AT END
+                   SET MAISON-NON-TROUVEE TO TRUE
+               WHEN TM-SIREN (IDX-MA) = VE-SIREN
+                   SET MAISON-TROUVEE TO TRUE
+           END-SEARCH
+           .
+
+       EDITER-CLASSEMENT.
+           DISPLAY ' '
+           DISPLAY 'RANG  SIREN  RAISON SOCIALE                 '
+               '        QUANTITE  CHIFFRE D AFFAIRES'
+           PERFORM VARYING RANG FROM 1 BY 1 UNTIL RANG > NB-MAISONS
+               PERFORM RECHERCHER-MAISON-MAX
+               IF IDX-MAX > 0
+                   SET TM-IMPRIME (IDX-MAX) TO TRUE
+                   DISPLAY RANG ' - ' TM-SIREN (IDX-MAX) ' - '
+                       TM-RAISON-SOC (IDX-MAX) ' - '
+                       TM-QTE (IDX-MAX) ' - ' TM-CA (IDX-MAX)
+               END-IF
+           END-PERFORM
+           .
+
+       RECHERCHER-MAISON-MAX.
+           MOVE ZERO TO IDX-MAX
+           MOVE ZERO TO W-CA-MAX
+           PERFORM VARYING IDX-MA FROM 1 BY 1
+                   UNTIL IDX-MA > NB-MAISONS
+               IF TM-NON-IMPRIME (IDX-MA)
+                   AND TM-CA (IDX-MA) >= W-CA-MAX
+                   MOVE TM-CA (IDX-MA) TO W-CA-MAX
+                   SET IDX-MAX TO IDX-MA
+               END-IF
+           END-PERFORM
+           .
+
+       FIN-TRAITEMENT.
+           PERFORM EDITER-RAPPORT
+           CLOSE MAISONDI-KSDS
+           CLOSE VENTES-KSDS
+           CLOSE DEVISE-KSDS
+           STOP RUN
+           .
+
+       EDITER-RAPPORT.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'DISTRANK - RAPPORT DE FIN DE TRAITEMENT'
+           DISPLAY 'DISTRIBUTEURS CLASSES     : ' NB-MAISONS
+           DISPLAY 'VENTES TRAITEES           : ' NB-VENTES
+           DISPLAY 'VENTES ORPHELINES         : '
+               NB-VENTES-ORPHELINES
+           DISPLAY 'QUANTITE TOTALE VENDUE    : ' W-QTE-GENERAL
+           DISPLAY 'CHIFFRE D AFFAIRES TOTAL  : ' W-CA-GENERAL ' EUR'
+           DISPLAY '---------------------------------------------'
+           .
+
+       LECTURE-ENRG-MAISON.
+           READ MAISONDI-KSDS NEXT RECORD
+               AT END
+                   SET FIN-MAISON TO TRUE
+               NOT AT END
+                   SET NON-FIN-MAISON TO TRUE
+           END-READ
+           .
+
+       LECTURE-ENRG-VENTES.
+           READ VENTES-KSDS NEXT RECORD
+               AT END
+                   SET FIN-VENTES TO TRUE
+               NOT AT END
+                   SET NON-FIN-VENTES TO TRUE
+           END-READ
+           .
