@@ -68,8 +68,12 @@
            EVALUATE TRUE
                WHEN CHOICEI = LOW-VALUE
                    PERFORM P-EMPTY-CHOICE
-               WHEN CHOICEI = 1 OR 2 OR 3 OR 4 OR 5 OR 6
+               WHEN CHOICEI = 1 OR 2 OR 3 OR 4 OR 5 OR 6 OR 7
                    PERFORM P-GOOD-CHOICE
+               WHEN CHOICEI = 8
+                   PERFORM P-CHOICE-ROYALTES
+               WHEN CHOICEI = 9
+                   PERFORM P-CHOICE-OPERATEUR
                WHEN CHOICEI = 'X'
                    PERFORM P-CHOICE-X
                WHEN OTHER
@@ -88,6 +92,20 @@
            MOVE 'SM' TO DEST-PGM(7:2)
            .
 
+      *    TABLEAU DE BORD DES DROITS D AUTEUR -- PAS DE SOUS-MENU,
+      *    L ECRAN EST UNE CONSULTATION ET NON UNE GESTION CRUD
+       P-CHOICE-ROYALTES.
+           SET ROYALTY-DASHBOARD TO TRUE
+           MOVE 'APIG1DH1' TO DEST-PGM
+           .
+
+      *    IDENTIFICATION DE L OPERATEUR DU TERMINAL -- CONDITION
+      *    PREALABLE A L OBTENTION DES DROITS SUPERVISEUR (CF OPER-
+      *    AUTH-IND, APIG1DOP) SUR LES ECRANS DE GESTION
+       P-CHOICE-OPERATEUR.
+           MOVE 'APIG1DOP' TO DEST-PGM
+           .
+
        P-NOT-AVAILABLE.
            MOVE ERR-NOT-AVAIL TO MSGFLDO
            MOVE PGM-NAME TO DEST-PGM
