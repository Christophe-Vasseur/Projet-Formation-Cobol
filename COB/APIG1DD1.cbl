@@ -146,35 +146,39 @@
            .
 
        P-SUPPRESSION-CONTRAT.
-           MOVE CODEAI   TO E-CO-CODEA
-           MOVE CODEPI   TO E-CO-CODEP
-           MOVE SIRENI   TO E-CO-SIREN
-           MOVE FONCTIOI TO E-CO-FONCTION
-           EXEC CICS
-               LINK
-               PROGRAM ('PGMG1VD3')
-               INPUTMSG (E-CONTRAT)
-               INPUTMSGLEN (LENGTH OF E-CONTRAT)
-           END-EXEC
-           EXEC CICS
-               RECEIVE
-               INTO (W-CONTRAT)
-           END-EXEC
-           EVALUATE TRUE
-               WHEN W-CO-RC-NORMAL
-                   MOVE 'CONTRAT SUPPRIME' TO MSGFLDO
-                   PERFORM P-AFFICHER-CONTRAT
-               WHEN W-CO-RC-NOTOPEN
-                   MOVE 'FICHIER FERME' TO MSGFLDO
-               WHEN W-CO-RC-NOTFND
-                   MOVE 'CONTRAT NON TROUVE' TO MSGFLDO
-               WHEN OTHER
-                   MOVE ERR-UNKNOWN TO MSGFLDO
-      *            DEBUGGING PURPOSE ONLY§
-      *            MOVE W-CO-RC-CICS-1 TO E-RC-1
-      *            MOVE W-CO-RC-CICS-2 TO E-RC-2
-      *            MOVE E-RC TO MSGFLDO
-           END-EVALUATE
+           IF NOT OPER-IS-SUPERVISOR
+               MOVE ERR-NOT-AUTH TO MSGFLDO
+           ELSE
+               MOVE CODEAI   TO E-CO-CODEA
+               MOVE CODEPI   TO E-CO-CODEP
+               MOVE SIRENI   TO E-CO-SIREN
+               MOVE FONCTIOI TO E-CO-FONCTION
+               EXEC CICS
+                   LINK
+                   PROGRAM ('PGMG1VD3')
+                   INPUTMSG (E-CONTRAT)
+                   INPUTMSGLEN (LENGTH OF E-CONTRAT)
+               END-EXEC
+               EXEC CICS
+                   RECEIVE
+                   INTO (W-CONTRAT)
+               END-EXEC
+               EVALUATE TRUE
+                   WHEN W-CO-RC-NORMAL
+                       MOVE 'CONTRAT SUPPRIME' TO MSGFLDO
+                       PERFORM P-AFFICHER-CONTRAT
+                   WHEN W-CO-RC-NOTOPEN
+                       MOVE 'FICHIER FERME' TO MSGFLDO
+                   WHEN W-CO-RC-NOTFND
+                       MOVE 'CONTRAT NON TROUVE' TO MSGFLDO
+                   WHEN OTHER
+                       MOVE ERR-UNKNOWN TO MSGFLDO
+      *                DEBUGGING PURPOSE ONLY§
+      *                MOVE W-CO-RC-CICS-1 TO E-RC-1
+      *                MOVE W-CO-RC-CICS-2 TO E-RC-2
+      *                MOVE E-RC TO MSGFLDO
+               END-EVALUATE
+           END-IF
            .
 
        P-AFFICHER-CONTRAT.
@@ -183,6 +187,11 @@
            ELSE
                MOVE W-CO-DATE-SIGN TO DATSIGNO
            END-IF
+           IF W-CO-DATE-EXPIR = LOW-VALUE THEN
+               MOVE SPACES TO DATEXPO
+           ELSE
+               MOVE W-CO-DATE-EXPIR TO DATEXPO
+           END-IF
            MOVE W-CO-DROITS TO DROITS-PIC9
            STRING
                DROITS-INT DELIMITED BY SIZE,
