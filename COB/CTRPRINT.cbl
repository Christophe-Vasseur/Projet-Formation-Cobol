@@ -0,0 +1,405 @@
+      * ////////////////////////////////////////////////////////////// *
+      *                                                                *
+      *         BATCH D EDITION DU LISTING DES CONTRATS (132 COL)      *
+      *                                                                *
+      * ////////////////////////////////////////////////////////////// *
+
+      * ============================================================== *
+      *                                                                *
+      *                    IDENTIFICATION DIVISION                     *
+      *                                                                *
+      * ============================================================== *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRPRINT.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                      ENVIRONMENT DIVISION                      *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                     CONFIGURATION SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      INPUT-OUTPUT SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CONTRAT-KSDS
+               ASSIGN TO DDCONTRAT
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS E-CO-KEY
+               FILE STATUS F-CO-STATUS
+               .
+
+           SELECT ALBUM-KSDS
+               ASSIGN TO DDALBUM
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS AL-CODEA
+               FILE STATUS F-AL-STATUS
+               .
+
+           SELECT PERSONNE-KSDS
+               ASSIGN TO DDPERSON
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS PE-CODEP
+               FILE STATUS F-PE-STATUS
+               .
+
+           SELECT MAISONDI-KSDS
+               ASSIGN TO DDMAISON
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS MA-SIREN
+               FILE STATUS F-MA-STATUS
+               .
+
+      *    LISTING IMPRIMABLE, 132 COLONNES, UNE LIGNE PAR CONTRAT
+           SELECT PRINT-FILE
+               ASSIGN TO DDSORTIE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS F-PR-STATUS
+               .
+
+      * ============================================================== *
+      *                                                                *
+      *                         DATA DIVISION                          *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                          FILE SECTION                          *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FILE SECTION.
+
+       FD CONTRAT-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-CONTRAT
+           .
+
+       01 E-CONTRAT.
+           05 E-CO-CODEA           PIC X(04).
+           05 E-CO-CODEP           PIC X(04).
+           05 E-CO-SIREN           PIC X(05).
+           05 E-CO-FONCTION        PIC X(20).
+           05 E-CO-DATE-SIGN       PIC X(10).
+           05 E-CO-DROITS          PIC 9(03)V9(02).
+           05 E-CO-DATE-EXPIR      PIC X(10).
+           05 FILLER               PIC X(22).
+
+       01 E-CO-KEY REDEFINES E-CONTRAT PIC X(13).
+
+       FD ALBUM-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-ALBUM
+           .
+
+       COPY ALBUM.
+
+       FD PERSONNE-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-PERSONNE
+           .
+
+       COPY PERSONNE.
+
+       FD MAISONDI-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-MAISON-DIST
+           .
+
+       COPY MAISONDI.
+
+       FD PRINT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-LIGNE
+           .
+
+       01 PRINT-LIGNE               PIC X(132).
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                    WORKING-STORAGE SECTION                     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       WORKING-STORAGE SECTION.
+
+      * GARDE-FOUS
+       77 I                       PIC 9(03).
+
+      * CODES DE RETOUR DE LECTURE / ECRITURE DES FICHIERS
+       77 F-CO-STATUS             PIC X(02) VALUE '00'.
+       77 F-AL-STATUS             PIC X(02) VALUE '00'.
+       77 F-PE-STATUS             PIC X(02) VALUE '00'.
+       77 F-MA-STATUS             PIC X(02) VALUE '00'.
+       77 F-PR-STATUS             PIC X(02) VALUE '00'.
+
+      * MAQUETTE DE LA LIGNE DETAIL DU LISTING (132 COLONNES)
+       01 W-LIGNE-DETAIL.
+           05 W-LD-CODEA              PIC X(04).
+           05 FILLER                  PIC X(01).
+           05 W-LD-TITREA              PIC X(20).
+           05 FILLER                  PIC X(01).
+           05 W-LD-CODEP              PIC X(04).
+           05 FILLER                  PIC X(01).
+           05 W-LD-IDENTITE           PIC X(20).
+           05 FILLER                  PIC X(01).
+           05 W-LD-SIREN              PIC X(05).
+           05 FILLER                  PIC X(01).
+           05 W-LD-RAISON-SOC         PIC X(20).
+           05 FILLER                  PIC X(01).
+           05 W-LD-FONCTION           PIC X(15).
+           05 FILLER                  PIC X(01).
+           05 W-LD-DATE-SIGN          PIC X(10).
+           05 FILLER                  PIC X(01).
+           05 W-LD-DROITS             PIC ZZ9,99.
+           05 FILLER                  PIC X(01).
+           05 W-LD-DATE-EXPIR         PIC X(10).
+           05 FILLER                  PIC X(09).
+
+      * MAQUETTE DE LA LIGNE D EN-TETE DU LISTING (132 COLONNES)
+       01 W-LIGNE-ENTETE.
+           05 FILLER                  PIC X(04) VALUE 'CODA'.
+           05 FILLER                  PIC X(01).
+           05 FILLER                  PIC X(20) VALUE 'TITRE ALBUM'.
+           05 FILLER                  PIC X(01).
+           05 FILLER                  PIC X(04) VALUE 'CODP'.
+           05 FILLER                  PIC X(01).
+           05 FILLER                  PIC X(20) VALUE 'ARTISTE'.
+           05 FILLER                  PIC X(01).
+           05 FILLER                  PIC X(05) VALUE 'SIREN'.
+           05 FILLER                  PIC X(01).
+           05 FILLER                  PIC X(20) VALUE 'DISTRIBUTEUR'.
+           05 FILLER                  PIC X(01).
+           05 FILLER                  PIC X(15) VALUE 'FONCTION'.
+           05 FILLER                  PIC X(01).
+           05 FILLER                  PIC X(10) VALUE 'SIGNATURE'.
+           05 FILLER                  PIC X(01).
+           05 FILLER                  PIC X(07) VALUE 'DROITS'.
+           05 FILLER                  PIC X(10) VALUE 'ECHEANCE'.
+           05 FILLER                  PIC X(09).
+
+      * EN-TETE DE PAGE ET PIED DE PAGE
+       01 W-LIGNE-TITRE.
+           05 FILLER                  PIC X(23)
+               VALUE 'CTRPRINT - LISTING DES'.
+           05 FILLER                  PIC X(10) VALUE ' CONTRATS'.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 FILLER                  PIC X(05) VALUE 'PAGE '.
+           05 W-LT-NUM-PAGE           PIC ZZZ9.
+           05 FILLER                  PIC X(80) VALUE SPACES.
+
+       01 W-LIGNE-TRAIT              PIC X(132) VALUE ALL '-'.
+
+      * GESTION DE LA PAGINATION
+       77 W-NUM-PAGE                 PIC 9(04) VALUE ZERO.
+       77 W-NB-LIGNES-PAGE           PIC 9(03) VALUE ZERO.
+       77 W-MAX-LIGNES-PAGE          PIC 9(03) VALUE 55.
+
+      * ZONES DE TRAVAIL POUR LES LIBELLES RECHERCHES PAR CLE
+       77 W-TITREA                   PIC X(20) VALUE SPACES.
+       77 W-IDENTITE                 PIC X(20) VALUE SPACES.
+       77 W-RAISON-SOC               PIC X(20) VALUE SPACES.
+
+      * COMPTEUR POUR LE RAPPORT DE FIN DE TRAITEMENT
+       77 NB-CONTRATS                PIC 9(07) VALUE ZERO.
+
+      * INDICATEUR DE FIN DE FICHIER CONTRAT
+       01 FIN-CONTRAT-IND            PIC 9.
+           88 FIN-CONTRAT                VALUE 1.
+           88 NON-FIN-CONTRAT            VALUE 2.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        LINKAGE SECTION                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       LINKAGE SECTION.
+
+      * ============================================================== *
+      *                                                                *
+      *                       PROCEDURE DIVISION                       *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       INITIALISATION.
+           MOVE 0 TO I
+           SET FIN-CONTRAT TO TRUE
+      *    OUVERTURE DES FICHIERS
+           OPEN INPUT CONTRAT-KSDS
+           IF F-CO-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER CONTRAT'
+               DISPLAY 'CODE ERREUR = ' F-CO-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           OPEN INPUT ALBUM-KSDS
+           IF F-AL-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER ALBUM'
+               DISPLAY 'CODE ERREUR = ' F-AL-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           OPEN INPUT PERSONNE-KSDS
+           IF F-PE-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER PERSONNE'
+               DISPLAY 'CODE ERREUR = ' F-PE-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           OPEN INPUT MAISONDI-KSDS
+           IF F-MA-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER MAISONDI'
+               DISPLAY 'CODE ERREUR = ' F-MA-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           OPEN OUTPUT PRINT-FILE
+           IF F-PR-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER LISTING'
+               DISPLAY 'CODE ERREUR = ' F-PR-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           .
+
+       TRAITEMENT-PRINCIPAL.
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'CTRPRINT - LISTING DES CONTRATS (132 COL)'
+           DISPLAY '---------------------------------------------'
+
+           PERFORM LECTURE-ENRG-CONTRAT
+           PERFORM UNTIL FIN-CONTRAT
+               IF W-NB-LIGNES-PAGE = ZERO
+                   PERFORM EDITER-ENTETE-PAGE
+               END-IF
+               PERFORM EDITER-LIGNE-CONTRAT
+               IF W-NB-LIGNES-PAGE >= W-MAX-LIGNES-PAGE
+                   MOVE ZERO TO W-NB-LIGNES-PAGE
+               END-IF
+               PERFORM LECTURE-ENRG-CONTRAT
+           END-PERFORM
+
+           PERFORM FIN-TRAITEMENT
+           .
+
+       EDITER-ENTETE-PAGE.
+           ADD 1 TO W-NUM-PAGE
+           MOVE W-NUM-PAGE TO W-LT-NUM-PAGE
+           IF W-NUM-PAGE > 1
+               WRITE PRINT-LIGNE FROM SPACES
+           END-IF
+           WRITE PRINT-LIGNE FROM W-LIGNE-TITRE
+           WRITE PRINT-LIGNE FROM W-LIGNE-TRAIT
+           WRITE PRINT-LIGNE FROM W-LIGNE-ENTETE
+           WRITE PRINT-LIGNE FROM W-LIGNE-TRAIT
+           .
+
+       EDITER-LIGNE-CONTRAT.
+           PERFORM LIRE-ALBUM
+           PERFORM LIRE-PERSONNE
+           PERFORM LIRE-MAISON
+
+           MOVE E-CO-CODEA      TO W-LD-CODEA
+           MOVE W-TITREA        TO W-LD-TITREA
+           MOVE E-CO-CODEP      TO W-LD-CODEP
+           MOVE W-IDENTITE      TO W-LD-IDENTITE
+           MOVE E-CO-SIREN      TO W-LD-SIREN
+           MOVE W-RAISON-SOC    TO W-LD-RAISON-SOC
+           MOVE E-CO-FONCTION   TO W-LD-FONCTION
+           MOVE E-CO-DATE-SIGN  TO W-LD-DATE-SIGN
+           MOVE E-CO-DROITS     TO W-LD-DROITS
+           MOVE E-CO-DATE-EXPIR TO W-LD-DATE-EXPIR
+
+           WRITE PRINT-LIGNE FROM W-LIGNE-DETAIL
+           ADD 1 TO W-NB-LIGNES-PAGE
+           ADD 1 TO NB-CONTRATS
+           .
+
+       LIRE-ALBUM.
+           MOVE 'ALBUM INCONNU' TO W-TITREA
+           MOVE E-CO-CODEA TO AL-CODEA
+           READ ALBUM-KSDS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE AL-TITREA TO W-TITREA
+           END-READ
+           .
+
+       LIRE-PERSONNE.
+           MOVE 'PERSONNE INCONNUE' TO W-IDENTITE
+           MOVE E-CO-CODEP TO PE-CODEP
+           READ PERSONNE-KSDS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE PE-IDENTITE TO W-IDENTITE
+           END-READ
+           .
+
+       LIRE-MAISON.
+           MOVE 'DISTRIBUTEUR INCONNU' TO W-RAISON-SOC
+           MOVE E-CO-SIREN TO MA-SIREN
+           READ MAISONDI-KSDS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE MA-RAISON-SOC TO W-RAISON-SOC
+           END-READ
+           .
+
+       FIN-TRAITEMENT.
+           PERFORM EDITER-RAPPORT
+           CLOSE CONTRAT-KSDS
+           CLOSE ALBUM-KSDS
+           CLOSE PERSONNE-KSDS
+           CLOSE MAISONDI-KSDS
+           CLOSE PRINT-FILE
+           STOP RUN
+           .
+
+       EDITER-RAPPORT.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'CTRPRINT - RAPPORT DE FIN DE TRAITEMENT'
+           DISPLAY 'CONTRATS IMPRIMES         : ' NB-CONTRATS
+           DISPLAY 'PAGES EDITEES             : ' W-NUM-PAGE
+           DISPLAY '---------------------------------------------'
+           .
+
+       LECTURE-ENRG-CONTRAT.
+           READ CONTRAT-KSDS NEXT RECORD
+               AT END
+                   SET FIN-CONTRAT TO TRUE
+               NOT AT END
+                   SET NON-FIN-CONTRAT TO TRUE
+           END-READ
+           .
