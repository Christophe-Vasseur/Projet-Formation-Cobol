@@ -0,0 +1,99 @@
+      *======================================================*
+      *   SOUS-PROGRAMME DE CONSULTATION D UNE PLAYLIST      *
+      *======================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMG1VG2.
+       AUTHOR. RBN.
+       DATE-WRITTEN. 09/08/26.
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       77 RC-1        PIC S9(8) COMP.
+       77 RC-2        PIC S9(8) COMP.
+       01 CODE-ERR.
+           02 CODE-ERR-1 PIC 9(04).
+           02 CODE-ERR-2 PIC 9(04).
+       01  W-PLAYLIST.
+           05 W-PL-CODE            PIC X(04).
+           05 W-PL-NOM             PIC X(30).
+           05 W-PL-DATE-CREATION   PIC X(10).
+           05 W-PL-CODE-CONSULT    PIC 9(01).
+           05 FILLER               PIC X(35).
+
+       01  W2-PLAYLIST.
+           05 W2-PL-CODE           PIC X(04).
+           05 W2-PL-NOM            PIC X(30).
+           05 W2-PL-DATE-CREATION  PIC X(10).
+           05 FILLER               PIC X(36).
+
+      *------------------------------------------------------*
+      *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
+      *------------------------------------------------------*
+
+       COPY PLAYLIST.
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+
+      *    INITIALISATION
+
+           INITIALIZE E-PLAYLIST
+           INITIALIZE W-PLAYLIST
+
+      *    RECEPTION DES DONNEES
+
+           EXEC CICS
+               RECEIVE INTO(E-PLAYLIST)
+           END-EXEC
+
+      *    CONSULTATION DU FICHIER VSAM
+
+           EXEC CICS
+               READ FILE('PLAYLIG1')
+               INTO (E-PLAYLIST)
+               RIDFLD (PL-CODE)
+               RESP (RC-1)
+               RESP2 (RC-2)
+           END-EXEC
+
+      *    ANALYSE DU CODE RETOUR
+      *    1 : LECTURE VSAM OK
+      *    2 : ENREGISTREMENT NON TROUVE, CONSULTATION IMPOSSIBLE
+      *    3 : PROBLEME FICHIER VSAM
+           MOVE E-PLAYLIST TO W-PLAYLIST
+
+           EVALUATE RC-1
+               WHEN DFHRESP(NORMAL)
+                   MOVE 1 TO W-PL-CODE-CONSULT
+               WHEN DFHRESP(NOTFND)
+                   MOVE 2 TO W-PL-CODE-CONSULT
+               WHEN OTHER
+                   MOVE 3 TO W-PL-CODE-CONSULT
+           END-EVALUATE
+
+           EXEC CICS
+               RETURN
+               INPUTMSG (W-PLAYLIST)
+               INPUTMSGLEN (LENGTH OF W-PLAYLIST)
+           END-EXEC
+
+           GOBACK
+           .
