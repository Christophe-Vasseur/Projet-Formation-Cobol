@@ -0,0 +1,312 @@
+      * ////////////////////////////////////////////////////////////// *
+      *                                                                *
+      *            BATCH D EDITION DES VENTES CUMULEES PAR ALBUM        *
+      *                                                                *
+      * ////////////////////////////////////////////////////////////// *
+
+      * ============================================================== *
+      *                                                                *
+      *                    IDENTIFICATION DIVISION                     *
+      *                                                                *
+      * ============================================================== *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENTALBM.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                      ENVIRONMENT DIVISION                      *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                     CONFIGURATION SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      INPUT-OUTPUT SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    LES VENTES SONT LUES DANS L ORDRE DE LEUR CLE (CODEA EN
+      *    TETE), CE QUI PERMET UNE RUPTURE DE SEQUENCE SUR CODEA SANS
+      *    TRI PREALABLE
+           SELECT VENTES-KSDS
+               ASSIGN TO DDENTREE
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS E-VE-KEY
+               FILE STATUS F-VE-STATUS
+               .
+
+           SELECT ALBUM-KSDS
+               ASSIGN TO DDALBUM
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS AL-CODEA
+               FILE STATUS F-AL-STATUS
+               .
+
+      *    TABLE DE REFERENCE DES TAUX DE CONVERSION DES DEVISES,
+      *    UTILISEE POUR CUMULER LE CA DE VENTES EN DEVISES DIFFERENTES
+      *    DANS UNE SEULE DEVISE DE REFERENCE (L EURO)
+           SELECT DEVISE-KSDS
+               ASSIGN TO DDDEVISE
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS DV-DEVISE
+               FILE STATUS F-DV-STATUS
+               .
+
+      * ============================================================== *
+      *                                                                *
+      *                         DATA DIVISION                          *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                          FILE SECTION                          *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FILE SECTION.
+
+       FD VENTES-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-VENTES
+           .
+
+       01 E-VENTES.
+           05 VE-CODEA             PIC X(04).
+           05 VE-SIREN             PIC X(05).
+           05 VE-DATE-VENTE        PIC X(08).
+           05 VE-PRIX              PIC 9(05)V9(02).
+           05 VE-QTE               PIC 9(05).
+           05 VE-DEVISE            PIC X(03).
+      *    TYPE DE MOUVEMENT -- SPACES POUR UNE VENTE NORMALE, 'R'
+      *    POUR UNE LIGNE DE RETOUR/REMBOURSEMENT, A EXCLURE DES
+      *    CUMULS (LA VENTE D ORIGINE RESTE INCHANGEE, CF VENTES.cpy)
+           05 VE-TYPE-MVT          PIC X(01).
+               88 VE-MVT-RETOUR        VALUE 'R'.
+           05 FILLER               PIC X(47).
+
+       01 E-VE-KEY REDEFINES E-VENTES PIC X(17).
+
+       FD ALBUM-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-ALBUM
+           .
+
+       COPY ALBUM.
+
+       FD DEVISE-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-DEVISE
+           .
+
+       COPY DEVISE.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                    WORKING-STORAGE SECTION                     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       WORKING-STORAGE SECTION.
+
+      * GARDE-FOUS
+       77 I                       PIC 9(03).
+
+      * CODES DE RETOUR DE LECTURE DES FICHIERS
+       77 F-VE-STATUS             PIC X(02) VALUE '00'.
+       77 F-AL-STATUS             PIC X(02) VALUE '00'.
+       77 F-DV-STATUS             PIC X(02) VALUE '00'.
+
+      * TAUX DE CONVERSION DE LA VENTE EN COURS (DEFAUT 1, DEVISE
+      * INCONNUE OU NON RENSEIGNEE TRAITEE COMME DEJA EN EUROS)
+       77 W-TAUX-VENTE            PIC 9(03)V9(04) VALUE 1.
+
+      * CODEA DE RUPTURE ET TITRE DE L ALBUM EN COURS DE CUMUL
+       77 W-CODEA-RUPTURE         PIC X(04) VALUE LOW-VALUES.
+       77 W-TITRE-ALBUM           PIC X(30) VALUE SPACES.
+
+      * CUMULS DE L ALBUM EN COURS ET CUMULS GENERAUX
+       77 W-CA-ALBUM              PIC 9(09)V9(02) VALUE ZERO.
+       77 W-QTE-ALBUM             PIC 9(07) VALUE ZERO.
+       77 W-CA-GENERAL            PIC 9(11)V9(02) VALUE ZERO.
+       77 W-QTE-GENERAL           PIC 9(09) VALUE ZERO.
+
+      * COMPTEURS POUR LE RAPPORT DE FIN DE TRAITEMENT
+       77 NB-VENTES                PIC 9(07) VALUE ZERO.
+       77 NB-ALBUMS                PIC 9(05) VALUE ZERO.
+
+      * INDICATEUR DE FIN DE FICHIER VENTES
+       01 FIN-VENTES-IND          PIC 9.
+           88 FIN-VENTES              VALUE 1.
+           88 NON-FIN-VENTES          VALUE 2.
+      * INDICATEUR DE PREMIERE LECTURE (AUCUNE RUPTURE A EDITER ENCORE)
+       01 PREMIERE-LECTURE-IND    PIC 9.
+           88 PREMIERE-LECTURE       VALUE 1.
+           88 PAS-PREMIERE-LECTURE   VALUE 2.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        LINKAGE SECTION                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       LINKAGE SECTION.
+
+      * ============================================================== *
+      *                                                                *
+      *                       PROCEDURE DIVISION                       *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       INITIALISATION.
+           MOVE 0 TO I
+           SET FIN-VENTES TO TRUE
+           SET PREMIERE-LECTURE TO TRUE
+      *    OUVERTURE DES FICHIERS VSAM
+           OPEN INPUT VENTES-KSDS
+           IF F-VE-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER VENTES'
+               DISPLAY 'CODE ERREUR = ' F-VE-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           OPEN INPUT ALBUM-KSDS
+           IF F-AL-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER ALBUM'
+               DISPLAY 'CODE ERREUR = ' F-AL-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           OPEN INPUT DEVISE-KSDS
+           IF F-DV-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER DEVISE'
+               DISPLAY 'CODE ERREUR = ' F-DV-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           .
+
+       TRAITEMENT-PRINCIPAL.
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'VENTALBM - VENTES CUMULEES PAR ALBUM'
+           DISPLAY '---------------------------------------------'
+
+           PERFORM LECTURE-ENRG-VENTES
+
+           PERFORM UNTIL FIN-VENTES
+               IF PAS-PREMIERE-LECTURE
+                   AND VE-CODEA NOT = W-CODEA-RUPTURE
+                   PERFORM EDITER-RUPTURE-ALBUM
+               END-IF
+               IF PREMIERE-LECTURE
+                   SET PAS-PREMIERE-LECTURE TO TRUE
+               END-IF
+               MOVE VE-CODEA TO W-CODEA-RUPTURE
+               PERFORM CUMULER-VENTE
+               PERFORM LECTURE-ENRG-VENTES
+           END-PERFORM
+
+           IF PAS-PREMIERE-LECTURE
+               PERFORM EDITER-RUPTURE-ALBUM
+           END-IF
+
+           PERFORM FIN-TRAITEMENT
+           .
+
+       CUMULER-VENTE.
+           ADD 1 TO NB-VENTES
+      *    UN RETOUR NE COMPTE PAS DANS LE CHIFFRE D AFFAIRES NI LES
+      *    UNITES VENDUES DE L ALBUM
+           IF NOT VE-MVT-RETOUR
+               PERFORM LIRE-DEVISE
+               COMPUTE W-CA-ALBUM =
+                   W-CA-ALBUM + (VE-PRIX * VE-QTE * W-TAUX-VENTE)
+               ADD VE-QTE TO W-QTE-ALBUM
+           END-IF
+           .
+
+       LIRE-DEVISE.
+           MOVE 1 TO W-TAUX-VENTE
+           IF VE-DEVISE NOT = SPACES
+               MOVE VE-DEVISE TO DV-DEVISE
+               READ DEVISE-KSDS
+                   INVALID KEY
+                       MOVE 1 TO W-TAUX-VENTE
+                   NOT INVALID KEY
+                       MOVE DV-TAUX TO W-TAUX-VENTE
+               END-READ
+           END-IF
+           .
+
+       EDITER-RUPTURE-ALBUM.
+           PERFORM LIRE-ALBUM
+           ADD 1 TO NB-ALBUMS
+           ADD W-CA-ALBUM TO W-CA-GENERAL
+           ADD W-QTE-ALBUM TO W-QTE-GENERAL
+           DISPLAY 'ALBUM ' W-CODEA-RUPTURE ' - ' W-TITRE-ALBUM
+               ' - QUANTITE = ' W-QTE-ALBUM ' - CA = ' W-CA-ALBUM
+           MOVE ZERO TO W-CA-ALBUM
+           MOVE ZERO TO W-QTE-ALBUM
+           .
+
+       LIRE-ALBUM.
+           MOVE W-CODEA-RUPTURE TO AL-CODEA
+           READ ALBUM-KSDS
+               INVALID KEY
+                   MOVE 'ALBUM INCONNU' TO W-TITRE-ALBUM
+               NOT INVALID KEY
+                   MOVE AL-TITREA TO W-TITRE-ALBUM
+           END-READ
+           .
+
+       FIN-TRAITEMENT.
+           PERFORM EDITER-RAPPORT
+           CLOSE VENTES-KSDS
+           CLOSE ALBUM-KSDS
+           CLOSE DEVISE-KSDS
+           STOP RUN
+           .
+
+       EDITER-RAPPORT.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'VENTALBM - RAPPORT DE FIN DE TRAITEMENT'
+           DISPLAY 'VENTES TRAITEES           : ' NB-VENTES
+           DISPLAY 'ALBUMS CUMULES            : ' NB-ALBUMS
+           DISPLAY 'QUANTITE TOTALE VENDUE    : ' W-QTE-GENERAL
+           DISPLAY 'CHIFFRE D AFFAIRES TOTAL  : ' W-CA-GENERAL ' EUR'
+           DISPLAY '---------------------------------------------'
+           .
+
+       LECTURE-ENRG-VENTES.
+           READ VENTES-KSDS NEXT RECORD
+               AT END
+                   SET FIN-VENTES TO TRUE
+               NOT AT END
+                   SET NON-FIN-VENTES TO TRUE
+           END-READ
+           .
