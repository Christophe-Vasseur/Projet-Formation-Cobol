@@ -0,0 +1,236 @@
+      * ////////////////////////////////////////////////////////////// *
+      *                                                                *
+      *          BATCH D EDITION DES CONTRATS ARRIVANT A ECHEANCE       *
+      *                                                                *
+      * ////////////////////////////////////////////////////////////// *
+
+      * ============================================================== *
+      *                                                                *
+      *                    IDENTIFICATION DIVISION                     *
+      *                                                                *
+      * ============================================================== *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTREXPIR.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                      ENVIRONMENT DIVISION                      *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                     CONFIGURATION SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      INPUT-OUTPUT SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CONTRAT-KSDS
+               ASSIGN TO DDENTREE
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS E-CO-KEY
+               FILE STATUS F-STATUS
+               .
+
+      * ============================================================== *
+      *                                                                *
+      *                         DATA DIVISION                          *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                          FILE SECTION                          *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FILE SECTION.
+
+       FD CONTRAT-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-CONTRAT
+           .
+
+       01 E-CONTRAT.
+           05 E-CO-CODEA           PIC X(04).
+           05 E-CO-CODEP           PIC X(04).
+           05 E-CO-SIREN           PIC X(05).
+           05 E-CO-FONCTION        PIC X(20).
+           05 E-CO-DATE-SIGN       PIC X(10).
+           05 E-CO-DROITS          PIC 9(03)V9(02).
+           05 E-CO-DATE-EXPIR      PIC X(10).
+           05 FILLER               PIC X(22).
+
+       01 E-CO-KEY REDEFINES E-CONTRAT PIC X(13).
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                    WORKING-STORAGE SECTION                     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       WORKING-STORAGE SECTION.
+
+      * GARDE-FOUS
+       77 I                       PIC 9(03).
+
+      * CODE DE RETOUR DE LECTURE DU FICHIER
+       77 F-STATUS                PIC X(02) VALUE '00'.
+
+      * DATE DU JOUR (AAAAMMJJ) ET SEUIL DE PREAVIS D ECHEANCE
+       77 W-DATE-JOUR             PIC 9(08).
+       77 W-DELAI-PREAVIS-JRS     PIC 9(03) VALUE 30.
+       77 W-DATE-SEUIL            PIC 9(08).
+
+      * DATE D ECHEANCE DU CONTRAT EN COURS, ECLATEE ET RECOMPOSEE
+      * EN AAAAMMJJ POUR COMPARAISON NUMERIQUE (SAISIE EN JJ/MM/AAAA)
+       01 W-DATE-EXPIR-ECLATEE.
+           05 W-EXP-JOUR              PIC 9(02).
+           05 FILLER                  PIC X(01).
+           05 W-EXP-MOIS              PIC 9(02).
+           05 FILLER                  PIC X(01).
+           05 W-EXP-ANNEE             PIC 9(04).
+       01 W-DATE-EXPIR-AAAAMMJJ.
+           05 W-EXP2-ANNEE            PIC 9(04).
+           05 W-EXP2-MOIS             PIC 9(02).
+           05 W-EXP2-JOUR             PIC 9(02).
+
+      * COMPTEURS POUR LE RAPPORT DE FIN DE TRAITEMENT
+       77 NB-CONTRATS-LUS         PIC 9(07) VALUE ZERO.
+       77 NB-CONTRATS-EXPIRES     PIC 9(07) VALUE ZERO.
+       77 NB-CONTRATS-A-ECHEANCE  PIC 9(07) VALUE ZERO.
+
+      * INDICATEUR DE FIN DE FICHIER CONTRAT
+       01 FIN-CONTRAT-IND         PIC 9.
+           88 FIN-CONTRAT             VALUE 1.
+           88 NON-FIN-CONTRAT         VALUE 2.
+      * INDICATEUR DE PRESENCE D UNE DATE D ECHEANCE SAISIE
+       01 DATE-EXPIR-IND          PIC 9.
+           88 DATE-EXPIR-SAISIE       VALUE 1.
+           88 DATE-EXPIR-ABSENTE      VALUE 2.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        LINKAGE SECTION                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       LINKAGE SECTION.
+
+      * ============================================================== *
+      *                                                                *
+      *                       PROCEDURE DIVISION                       *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       INITIALISATION.
+           MOVE 0 TO I
+           SET FIN-CONTRAT TO TRUE
+           ACCEPT W-DATE-JOUR FROM DATE YYYYMMDD
+           COMPUTE W-DATE-SEUIL =
+               W-DATE-JOUR + W-DELAI-PREAVIS-JRS
+      *    OUVERTURE DU FICHIER VSAM
+           OPEN INPUT CONTRAT-KSDS
+           IF F-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER CONTRAT'
+               DISPLAY 'CODE ERREUR = ' F-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           .
+
+       TRAITEMENT-PRINCIPAL.
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'CTREXPIR - CONTRATS ARRIVES OU PROCHES'
+           DISPLAY '           DE LEUR ECHEANCE'
+           DISPLAY '---------------------------------------------'
+
+           PERFORM LECTURE-ENRG-CONTRAT
+
+           PERFORM UNTIL FIN-CONTRAT
+               PERFORM TRAITER-CONTRAT
+               PERFORM LECTURE-ENRG-CONTRAT
+           END-PERFORM
+
+           PERFORM FIN-TRAITEMENT
+           .
+
+       TRAITER-CONTRAT.
+           ADD 1 TO NB-CONTRATS-LUS
+           IF E-CO-DATE-EXPIR = SPACES OR E-CO-DATE-EXPIR = LOW-VALUE
+               SET DATE-EXPIR-ABSENTE TO TRUE
+           ELSE
+               SET DATE-EXPIR-SAISIE TO TRUE
+               PERFORM CONVERTIR-DATE-EXPIR
+               IF W-DATE-EXPIR-AAAAMMJJ < W-DATE-JOUR
+                   ADD 1 TO NB-CONTRATS-EXPIRES
+                   DISPLAY 'CONTRAT ' E-CO-CODEA '/' E-CO-CODEP '/'
+                       E-CO-SIREN ' EXPIRE LE ' E-CO-DATE-EXPIR
+                       ' *** CONTRAT EXPIRE ***'
+               ELSE
+                   IF W-DATE-EXPIR-AAAAMMJJ <= W-DATE-SEUIL
+                       ADD 1 TO NB-CONTRATS-A-ECHEANCE
+                       DISPLAY 'CONTRAT ' E-CO-CODEA '/' E-CO-CODEP
+                           '/' E-CO-SIREN ' EXPIRE LE '
+                           E-CO-DATE-EXPIR ' - A RENOUVELER'
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       CONVERTIR-DATE-EXPIR.
+           MOVE E-CO-DATE-EXPIR TO W-DATE-EXPIR-ECLATEE
+           MOVE W-EXP-ANNEE TO W-EXP2-ANNEE
+           MOVE W-EXP-MOIS  TO W-EXP2-MOIS
+           MOVE W-EXP-JOUR  TO W-EXP2-JOUR
+           .
+
+       FIN-TRAITEMENT.
+           PERFORM EDITER-RAPPORT
+           CLOSE CONTRAT-KSDS
+           STOP RUN
+           .
+
+       EDITER-RAPPORT.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'CTREXPIR - RAPPORT DE FIN DE TRAITEMENT'
+           DISPLAY 'CONTRATS LUS              : ' NB-CONTRATS-LUS
+           DISPLAY 'CONTRATS EXPIRES          : ' NB-CONTRATS-EXPIRES
+           DISPLAY 'CONTRATS A ECHEANCE       : '
+               NB-CONTRATS-A-ECHEANCE
+           DISPLAY '---------------------------------------------'
+           .
+
+       LECTURE-ENRG-CONTRAT.
+           READ CONTRAT-KSDS NEXT RECORD
+               AT END
+                   SET FIN-CONTRAT TO TRUE
+               NOT AT END
+                   SET NON-FIN-CONTRAT TO TRUE
+           END-READ
+           .
