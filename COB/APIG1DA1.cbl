@@ -31,8 +31,11 @@
        01 W-ALBUM.
            05 W-AL-CODEA           PIC X(04).
            05 W-AL-TITREA          PIC X(30).
+           05 W-AL-DATE-SORTIE     PIC X(10).
+           05 W-AL-GENRE           PIC X(15).
            05 W-AL-CODE-CONSULT    PIC 9(01).
-           05 FILLER               PIC X(45).
+           05 W-AL-NB-CHANSONS     PIC 9(05).
+           05 FILLER               PIC X(15).
 
        LINKAGE SECTION.
 
@@ -109,6 +112,9 @@
                WHEN 1
                    MOVE 'ALBUM TROUVE'                     TO MSGFLDO
                    MOVE W-AL-TITREA TO TITREAO
+                   MOVE W-AL-DATE-SORTIE TO DATESOO
+                   MOVE W-AL-GENRE TO GENREO
+                   MOVE W-AL-NB-CHANSONS TO NBCHANO
                WHEN 2
                    MOVE 'ALBUM NON TROUVE'                 TO MSGFLDO
                WHEN OTHER
@@ -117,26 +123,34 @@
            .
 
        P-SUPPRESSION-ALBUM.
-           MOVE CODEAI TO AL-CODEA
-           EXEC CICS
-               LINK
-               PROGRAM ('PGMG1VA3')
-               INPUTMSG (E-ALBUM)
-               INPUTMSGLEN (LENGTH OF E-ALBUM)
-           END-EXEC
-           EXEC CICS
-               RECEIVE
-               INTO (W-ALBUM)
-           END-EXEC
-           EVALUATE W-AL-CODE-CONSULT
-               WHEN 1
-                   MOVE W-AL-TITREA        TO TITREAO
-                   MOVE 'ALBUM SUPPRIME'   TO MSGFLDO
-               WHEN 2
-                   MOVE 'ALBUM NON TROUVE' TO MSGFLDO
-               WHEN OTHER
-                   MOVE 'PROBLEME FICHIER' TO MSGFLDO
-           END-EVALUATE
+           IF NOT OPER-IS-SUPERVISOR
+               MOVE ERR-NOT-AUTH TO MSGFLDO
+           ELSE
+               MOVE CODEAI TO AL-CODEA
+               EXEC CICS
+                   LINK
+                   PROGRAM ('PGMG1VA3')
+                   INPUTMSG (E-ALBUM)
+                   INPUTMSGLEN (LENGTH OF E-ALBUM)
+               END-EXEC
+               EXEC CICS
+                   RECEIVE
+                   INTO (W-ALBUM)
+               END-EXEC
+               EVALUATE W-AL-CODE-CONSULT
+                   WHEN 1
+                       MOVE W-AL-TITREA        TO TITREAO
+                       MOVE W-AL-DATE-SORTIE   TO DATESOO
+                       MOVE W-AL-GENRE         TO GENREO
+                       MOVE 'ALBUM SUPPRIME'   TO MSGFLDO
+                   WHEN 2
+                       MOVE 'ALBUM NON TROUVE' TO MSGFLDO
+                   WHEN 3
+                       MOVE ERR-REFERENCED     TO MSGFLDO
+                   WHEN OTHER
+                       MOVE 'PROBLEME FICHIER' TO MSGFLDO
+               END-EVALUATE
+           END-IF
            .
 
        P-ON-LEAVE.
