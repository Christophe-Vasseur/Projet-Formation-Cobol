@@ -0,0 +1,460 @@
+      * ////////////////////////////////////////////////////////////// *
+      *                                                                *
+      *   BATCH DE FERMETURE / REOUVERTURE DE FIN DE JOURNEE DES       *
+      *   FICHIERS VSAM                                                *
+      *                                                                *
+      * ////////////////////////////////////////////////////////////// *
+
+      * ============================================================== *
+      *                                                                *
+      *                    IDENTIFICATION DIVISION                     *
+      *                                                                *
+      * ============================================================== *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FERMOUVR.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                      ENVIRONMENT DIVISION                      *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                     CONFIGURATION SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      INPUT-OUTPUT SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ALBUM-KSDS
+               ASSIGN TO DDALBUM
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS AL-CODEA
+               FILE STATUS F-AL-STATUS
+               .
+
+           SELECT CHANSON-KSDS
+               ASSIGN TO DDCHANSON
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS CH-CODEC
+               FILE STATUS F-CH-STATUS
+               .
+
+           SELECT PERSONNE-KSDS
+               ASSIGN TO DDPERSON
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS PE-CODEP
+               FILE STATUS F-PE-STATUS
+               .
+
+           SELECT CONTRAT-KSDS
+               ASSIGN TO DDCONTRAT
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS E-CO-KEY
+               FILE STATUS F-CO-STATUS
+               .
+
+           SELECT VENTES-KSDS
+               ASSIGN TO DDVENTES
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS E-VE-KEY
+               FILE STATUS F-VE-STATUS
+               .
+
+           SELECT MAISONDI-KSDS
+               ASSIGN TO DDMAISON
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS MA-SIREN
+               FILE STATUS F-MA-STATUS
+               .
+
+           SELECT PLAYLIST-KSDS
+               ASSIGN TO DDPLAYLI
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS PL-CODE
+               FILE STATUS F-PL-STATUS
+               .
+
+      * ============================================================== *
+      *                                                                *
+      *                         DATA DIVISION                          *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                          FILE SECTION                          *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FILE SECTION.
+
+       FD ALBUM-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-ALBUM
+           .
+
+       COPY ALBUM.
+
+       FD CHANSON-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-CHANSON
+           .
+
+       COPY CHANSON.
+
+       FD PERSONNE-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-PERSONNE
+           .
+
+       COPY PERSONNE.
+
+       FD CONTRAT-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-CONTRAT
+           .
+
+       01 E-CONTRAT.
+           05 E-CO-CODEA           PIC X(04).
+           05 E-CO-CODEP           PIC X(04).
+           05 E-CO-SIREN           PIC X(05).
+           05 E-CO-FONCTION        PIC X(20).
+           05 E-CO-DATE-SIGN       PIC X(10).
+           05 E-CO-DROITS          PIC 9(03)V9(02).
+           05 E-CO-DATE-EXPIR      PIC X(10).
+           05 FILLER               PIC X(22).
+
+       01 E-CO-KEY REDEFINES E-CONTRAT PIC X(13).
+
+       FD VENTES-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-VENTES
+           .
+
+       01 E-VENTES.
+           05 VE-CODEA             PIC X(04).
+           05 VE-SIREN             PIC X(05).
+           05 VE-DATE-VENTE        PIC X(08).
+           05 VE-PRIX              PIC 9(05)V9(02).
+           05 VE-QTE               PIC 9(05).
+           05 VE-DEVISE            PIC X(03).
+           05 FILLER               PIC X(48).
+
+       01 E-VE-KEY REDEFINES E-VENTES PIC X(17).
+
+       FD MAISONDI-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-MAISON-DIST
+           .
+
+       COPY MAISONDI.
+
+       FD PLAYLIST-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-PLAYLIST
+           .
+
+       COPY PLAYLIST.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                    WORKING-STORAGE SECTION                     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       WORKING-STORAGE SECTION.
+
+      * CODES DE RETOUR DE FERMETURE / REOUVERTURE DES FICHIERS
+       77 F-AL-STATUS             PIC X(02) VALUE '00'.
+       77 F-CH-STATUS             PIC X(02) VALUE '00'.
+       77 F-PE-STATUS             PIC X(02) VALUE '00'.
+       77 F-CO-STATUS             PIC X(02) VALUE '00'.
+       77 F-VE-STATUS             PIC X(02) VALUE '00'.
+       77 F-MA-STATUS             PIC X(02) VALUE '00'.
+       77 F-PL-STATUS             PIC X(02) VALUE '00'.
+
+      * COMPTEURS POUR LE RAPPORT DE FIN DE JOURNEE
+       77 NB-FICHIERS-OK          PIC 9(02) VALUE ZERO.
+       77 NB-FICHIERS-ERREUR      PIC 9(02) VALUE ZERO.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        LINKAGE SECTION                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       LINKAGE SECTION.
+
+      * ============================================================== *
+      *                                                                *
+      *                       PROCEDURE DIVISION                       *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+      *    CE TRAITEMENT CLOT LA JOURNEE EN FERMANT PUIS EN ROUVRANT
+      *    CHAQUE FICHIER VSAM DU SYSTEME, AFIN DE VERIFIER QUE CHACUN
+      *    EST CORRECTEMENT LIBERE AVANT LA SUITE DE TRAITEMENTS
+      *    BATCH DE LA NUIT (VSAMTODB ET LA FAMILLE RCON) PUIS A
+      *    NOUVEAU DISPONIBLE POUR LA REPRISE DE L EXPLOITATION LE
+      *    LENDEMAIN. AUCUNE DONNEE N EST LUE NI MODIFIEE.
+       TRAITEMENT-PRINCIPAL.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'FERMOUVR - FERMETURE / REOUVERTURE DE FIN DE'
+           DISPLAY 'JOURNEE DES FICHIERS VSAM'
+           DISPLAY '---------------------------------------------'
+
+           PERFORM TRAITER-ALBUM
+           PERFORM TRAITER-CHANSON
+           PERFORM TRAITER-PERSONNE
+           PERFORM TRAITER-CONTRAT
+           PERFORM TRAITER-VENTES
+           PERFORM TRAITER-MAISONDI
+           PERFORM TRAITER-PLAYLIST
+
+           PERFORM EDITER-RAPPORT
+           STOP RUN
+           .
+
+       TRAITER-ALBUM.
+           OPEN INPUT ALBUM-KSDS
+           IF F-AL-STATUS NOT = ZERO
+               DISPLAY 'FICHIER ALBUM    : ERREUR OUVERTURE '
+                   'INITIALE, CODE = ' F-AL-STATUS
+               ADD 1 TO NB-FICHIERS-ERREUR
+           ELSE
+               CLOSE ALBUM-KSDS
+               IF F-AL-STATUS NOT = ZERO
+                   DISPLAY 'FICHIER ALBUM    : ERREUR FERMETURE, '
+                       'CODE = ' F-AL-STATUS
+                   ADD 1 TO NB-FICHIERS-ERREUR
+               ELSE
+                   OPEN INPUT ALBUM-KSDS
+                   IF F-AL-STATUS NOT = ZERO
+                       DISPLAY 'FICHIER ALBUM    : ERREUR '
+                           'REOUVERTURE, CODE = ' F-AL-STATUS
+                       ADD 1 TO NB-FICHIERS-ERREUR
+                   ELSE
+                       CLOSE ALBUM-KSDS
+                       DISPLAY 'FICHIER ALBUM    : FERMETURE ET '
+                           'REOUVERTURE OK'
+                       ADD 1 TO NB-FICHIERS-OK
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       TRAITER-CHANSON.
+           OPEN INPUT CHANSON-KSDS
+           IF F-CH-STATUS NOT = ZERO
+               DISPLAY 'FICHIER CHANSON  : ERREUR OUVERTURE '
+                   'INITIALE, CODE = ' F-CH-STATUS
+               ADD 1 TO NB-FICHIERS-ERREUR
+           ELSE
+               CLOSE CHANSON-KSDS
+               IF F-CH-STATUS NOT = ZERO
+                   DISPLAY 'FICHIER CHANSON  : ERREUR FERMETURE, '
+                       'CODE = ' F-CH-STATUS
+                   ADD 1 TO NB-FICHIERS-ERREUR
+               ELSE
+                   OPEN INPUT CHANSON-KSDS
+                   IF F-CH-STATUS NOT = ZERO
+                       DISPLAY 'FICHIER CHANSON  : ERREUR '
+                           'REOUVERTURE, CODE = ' F-CH-STATUS
+                       ADD 1 TO NB-FICHIERS-ERREUR
+                   ELSE
+                       CLOSE CHANSON-KSDS
+                       DISPLAY 'FICHIER CHANSON  : FERMETURE ET '
+                           'REOUVERTURE OK'
+                       ADD 1 TO NB-FICHIERS-OK
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       TRAITER-PERSONNE.
+           OPEN INPUT PERSONNE-KSDS
+           IF F-PE-STATUS NOT = ZERO
+               DISPLAY 'FICHIER PERSONNE : ERREUR OUVERTURE '
+                   'INITIALE, CODE = ' F-PE-STATUS
+               ADD 1 TO NB-FICHIERS-ERREUR
+           ELSE
+               CLOSE PERSONNE-KSDS
+               IF F-PE-STATUS NOT = ZERO
+                   DISPLAY 'FICHIER PERSONNE : ERREUR FERMETURE, '
+                       'CODE = ' F-PE-STATUS
+                   ADD 1 TO NB-FICHIERS-ERREUR
+               ELSE
+                   OPEN INPUT PERSONNE-KSDS
+                   IF F-PE-STATUS NOT = ZERO
+                       DISPLAY 'FICHIER PERSONNE : ERREUR '
+                           'REOUVERTURE, CODE = ' F-PE-STATUS
+                       ADD 1 TO NB-FICHIERS-ERREUR
+                   ELSE
+                       CLOSE PERSONNE-KSDS
+                       DISPLAY 'FICHIER PERSONNE : FERMETURE ET '
+                           'REOUVERTURE OK'
+                       ADD 1 TO NB-FICHIERS-OK
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       TRAITER-CONTRAT.
+           OPEN INPUT CONTRAT-KSDS
+           IF F-CO-STATUS NOT = ZERO
+               DISPLAY 'FICHIER CONTRAT  : ERREUR OUVERTURE '
+                   'INITIALE, CODE = ' F-CO-STATUS
+               ADD 1 TO NB-FICHIERS-ERREUR
+           ELSE
+               CLOSE CONTRAT-KSDS
+               IF F-CO-STATUS NOT = ZERO
+                   DISPLAY 'FICHIER CONTRAT  : ERREUR FERMETURE, '
+                       'CODE = ' F-CO-STATUS
+                   ADD 1 TO NB-FICHIERS-ERREUR
+               ELSE
+                   OPEN INPUT CONTRAT-KSDS
+                   IF F-CO-STATUS NOT = ZERO
+                       DISPLAY 'FICHIER CONTRAT  : ERREUR '
+                           'REOUVERTURE, CODE = ' F-CO-STATUS
+                       ADD 1 TO NB-FICHIERS-ERREUR
+                   ELSE
+                       CLOSE CONTRAT-KSDS
+                       DISPLAY 'FICHIER CONTRAT  : FERMETURE ET '
+                           'REOUVERTURE OK'
+                       ADD 1 TO NB-FICHIERS-OK
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       TRAITER-VENTES.
+           OPEN INPUT VENTES-KSDS
+           IF F-VE-STATUS NOT = ZERO
+               DISPLAY 'FICHIER VENTES   : ERREUR OUVERTURE '
+                   'INITIALE, CODE = ' F-VE-STATUS
+               ADD 1 TO NB-FICHIERS-ERREUR
+           ELSE
+               CLOSE VENTES-KSDS
+               IF F-VE-STATUS NOT = ZERO
+                   DISPLAY 'FICHIER VENTES   : ERREUR FERMETURE, '
+                       'CODE = ' F-VE-STATUS
+                   ADD 1 TO NB-FICHIERS-ERREUR
+               ELSE
+                   OPEN INPUT VENTES-KSDS
+                   IF F-VE-STATUS NOT = ZERO
+                       DISPLAY 'FICHIER VENTES   : ERREUR '
+                           'REOUVERTURE, CODE = ' F-VE-STATUS
+                       ADD 1 TO NB-FICHIERS-ERREUR
+                   ELSE
+                       CLOSE VENTES-KSDS
+                       DISPLAY 'FICHIER VENTES   : FERMETURE ET '
+                           'REOUVERTURE OK'
+                       ADD 1 TO NB-FICHIERS-OK
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       TRAITER-MAISONDI.
+           OPEN INPUT MAISONDI-KSDS
+           IF F-MA-STATUS NOT = ZERO
+               DISPLAY 'FICHIER MAISONDI : ERREUR OUVERTURE '
+                   'INITIALE, CODE = ' F-MA-STATUS
+               ADD 1 TO NB-FICHIERS-ERREUR
+           ELSE
+               CLOSE MAISONDI-KSDS
+               IF F-MA-STATUS NOT = ZERO
+                   DISPLAY 'FICHIER MAISONDI : ERREUR FERMETURE, '
+                       'CODE = ' F-MA-STATUS
+                   ADD 1 TO NB-FICHIERS-ERREUR
+               ELSE
+                   OPEN INPUT MAISONDI-KSDS
+                   IF F-MA-STATUS NOT = ZERO
+                       DISPLAY 'FICHIER MAISONDI : ERREUR '
+                           'REOUVERTURE, CODE = ' F-MA-STATUS
+                       ADD 1 TO NB-FICHIERS-ERREUR
+                   ELSE
+                       CLOSE MAISONDI-KSDS
+                       DISPLAY 'FICHIER MAISONDI : FERMETURE ET '
+                           'REOUVERTURE OK'
+                       ADD 1 TO NB-FICHIERS-OK
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       TRAITER-PLAYLIST.
+           OPEN INPUT PLAYLIST-KSDS
+           IF F-PL-STATUS NOT = ZERO
+               DISPLAY 'FICHIER PLAYLIST : ERREUR OUVERTURE '
+                   'INITIALE, CODE = ' F-PL-STATUS
+               ADD 1 TO NB-FICHIERS-ERREUR
+           ELSE
+               CLOSE PLAYLIST-KSDS
+               IF F-PL-STATUS NOT = ZERO
+                   DISPLAY 'FICHIER PLAYLIST : ERREUR FERMETURE, '
+                       'CODE = ' F-PL-STATUS
+                   ADD 1 TO NB-FICHIERS-ERREUR
+               ELSE
+                   OPEN INPUT PLAYLIST-KSDS
+                   IF F-PL-STATUS NOT = ZERO
+                       DISPLAY 'FICHIER PLAYLIST : ERREUR '
+                           'REOUVERTURE, CODE = ' F-PL-STATUS
+                       ADD 1 TO NB-FICHIERS-ERREUR
+                   ELSE
+                       CLOSE PLAYLIST-KSDS
+                       DISPLAY 'FICHIER PLAYLIST : FERMETURE ET '
+                           'REOUVERTURE OK'
+                       ADD 1 TO NB-FICHIERS-OK
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      FONCTIONS PERFORMEES                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       EDITER-RAPPORT.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'FERMOUVR - RAPPORT DE FIN DE JOURNEE'
+           DISPLAY 'FICHIERS FERMES ET ROUVERTS SANS ANOMALIE : '
+               NB-FICHIERS-OK
+           DISPLAY 'FICHIERS EN ANOMALIE                      : '
+               NB-FICHIERS-ERREUR
+           DISPLAY '---------------------------------------------'
+           .
