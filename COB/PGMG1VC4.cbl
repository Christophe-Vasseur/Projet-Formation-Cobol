@@ -26,6 +26,7 @@
 
        77 RC-1        PIC S9(8) COMP.
        77 RC-2        PIC S9(8) COMP.
+       77 DATE-TMP    PIC S9(15) COMP-3.
        01 CODE-ERR.
            02 CODE-ERR-1 PIC 9(04).
            02 CODE-ERR-2 PIC 9(04).
@@ -35,6 +36,10 @@
            05 W-PE-IDENTITE        PIC X(25).
            05 W-PE-CODE-MODIF      PIC 9(01).
            05 FILLER               PIC X(49).
+      *    IMAGE AVANT MODIFICATION, UTILISEE POUR DETECTER UNE
+      *    MODIFICATION CONCURRENTE AVANT REWRITE
+           05 W-PE-IDENTITE-AVANT  PIC X(25).
+           05 W-PE-CODE-TYPE-AVANT PIC X(01).
        01  W2-PERSONNE.
            05 W2-PE-CODEP           PIC X(04).
            05 W2-PE-CODE-TYPE       PIC X(01).
@@ -46,6 +51,8 @@
       *------------------------------------------------------*
 
        COPY PERSONNE.
+       COPY HISTORIQ.
+       COPY HISTWHO.
 
       *======================================================*
       *     P R O C E D U R E     D I V I S I O N            *
@@ -104,27 +111,78 @@
       *                RESP (RC-1)
       *                RESP2 (RC-2)
 
-                   MOVE W-PE-CODEP     TO W2-PE-CODEP
-                   MOVE W-PE-IDENTITE  TO W2-PE-IDENTITE
-                   MOVE W-PE-CODE-TYPE TO W2-PE-CODE-TYPE
-
-                   EXEC CICS
-                       REWRITE FILE('PERSONG1')
-                       FROM (W2-PERSONNE)
-                       LENGTH (LENGTH OF W2-PERSONNE)
-                       RESP (RC-1)
-                       RESP2 (RC-2)
-                   END-EXEC
-
-                   EVALUATE RC-1
-                       WHEN DFHRESP(NORMAL)
-                           MOVE W2-PERSONNE TO W-PERSONNE
-                           MOVE 1 TO W-PE-CODE-MODIF
-                       WHEN DFHRESP(NOTFND)
-                           MOVE 2 TO W-PE-CODE-MODIF
-                       WHEN OTHER
-                           MOVE 3 TO W-PE-CODE-MODIF
-                   END-EVALUATE
+      *            CONTROLE DE CONCURRENCE OPTIMISTE : ON REFUSE LA
+      *            MISE A JOUR SI L ENREGISTREMENT A ETE MODIFIE
+      *            DEPUIS SA LECTURE PAR L ECRAN (ETAPE 1)
+                   IF W2-PE-IDENTITE  NOT = W-PE-IDENTITE-AVANT
+                      OR W2-PE-CODE-TYPE NOT = W-PE-CODE-TYPE-AVANT
+                       MOVE 4 TO W-PE-CODE-MODIF
+                   ELSE
+      *                JOURNALISATION DE L IMAGE AVANT MODIFICATION
+                       EXEC CICS ASKTIME
+                           ABSTIME (DATE-TMP)
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           DDMMYYYY (HI-DATE-MODIF)
+                           DATESEP ('/')
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           TIME (HI-HEURE-MODIF)
+                           TIMESEP (':')
+                       END-EXEC
+                       MOVE 'M'        TO HI-ACTION
+                       MOVE 'PERSONNE' TO HI-TYPE-ENR
+                       MOVE W-PE-CODEP TO HI-CLE
+                       MOVE EIBTRMID    TO HI-TERM-ID
+                       MOVE 'PGMG1VC4' TO HI-PGM-NAME
+                       MOVE SPACES      TO HW-OPER-ID
+                       MOVE 'RV'        TO HW-QUEUE(1:2)
+                       MOVE EIBTRMID    TO HW-QUEUE(3:4)
+                       EXEC CICS
+                           READQ TS
+                           QUEUE (HW-QUEUE)
+                           INTO (HW-COMM-HEAD)
+                           LENGTH (LENGTH OF HW-COMM-HEAD)
+                           ITEM (1)
+                           RESP (HW-RC-1)
+                       END-EXEC
+                       IF HW-RC-1 = DFHRESP(NORMAL)
+                          OR HW-RC-1 = DFHRESP(LENGERR)
+                           MOVE HW-OPER-ID TO HI-OPER-ID
+                       ELSE
+                           MOVE SPACES TO HI-OPER-ID
+                       END-IF
+                       MOVE W2-PERSONNE TO HI-IMAGE-AVANT
+                       EXEC CICS
+                           WRITE FILE('HISTOG1')
+                           FROM (E-HISTORIQ)
+                           LENGTH (LENGTH OF E-HISTORIQ)
+                       END-EXEC
+
+                       MOVE W-PE-CODEP     TO W2-PE-CODEP
+                       MOVE W-PE-IDENTITE  TO W2-PE-IDENTITE
+                       MOVE W-PE-CODE-TYPE TO W2-PE-CODE-TYPE
+
+                       EXEC CICS
+                           REWRITE FILE('PERSONG1')
+                           FROM (W2-PERSONNE)
+                           LENGTH (LENGTH OF W2-PERSONNE)
+                           RESP (RC-1)
+                           RESP2 (RC-2)
+                       END-EXEC
+
+                       EVALUATE RC-1
+                           WHEN DFHRESP(NORMAL)
+                               MOVE W2-PERSONNE TO W-PERSONNE
+                               MOVE 1 TO W-PE-CODE-MODIF
+                           WHEN DFHRESP(NOTFND)
+                               MOVE 2 TO W-PE-CODE-MODIF
+                           WHEN OTHER
+                               MOVE 3 TO W-PE-CODE-MODIF
+                       END-EVALUATE
+                   END-IF
 
                    EXEC CICS
                        RETURN
