@@ -126,28 +126,36 @@
            .
 
        P-SUPPRESSION-MAISON-DIST.
-           MOVE SIRENI TO MA-SIREN
-           EXEC CICS
-               LINK
-               PROGRAM ('PGMG1VF3')
-               INPUTMSG (E-MAISON-DIST)
-               INPUTMSGLEN (LENGTH OF E-MAISON-DIST)
-           END-EXEC
-           EXEC CICS
-               RECEIVE
-               INTO (W-MAISON-DIST)
-           END-EXEC
-           EVALUATE W-MA-CODE-CONSULT
-               WHEN 1
-                   MOVE W-MA-ADRESSE      TO ADRESSEO
-                   MOVE W-MA-RAISON-SOC   TO RAISSOCO
-                   MOVE W-MA-CODEP-DIR    TO CODEPO
-                   MOVE 'MAISON DE DISTRIBUTION SUPPRIMEE'   TO MSGFLDO
-               WHEN 2
-                   MOVE 'MAISON DE DISTRIBUTION NON TROUVEE' TO MSGFLDO
-               WHEN OTHER
-                   MOVE 'PROBLEME FICHIER'  TO MSGFLDO
-           END-EVALUATE
+           IF NOT OPER-IS-SUPERVISOR
+               MOVE ERR-NOT-AUTH TO MSGFLDO
+           ELSE
+               MOVE SIRENI TO MA-SIREN
+               EXEC CICS
+                   LINK
+                   PROGRAM ('PGMG1VF3')
+                   INPUTMSG (E-MAISON-DIST)
+                   INPUTMSGLEN (LENGTH OF E-MAISON-DIST)
+               END-EXEC
+               EXEC CICS
+                   RECEIVE
+                   INTO (W-MAISON-DIST)
+               END-EXEC
+               EVALUATE W-MA-CODE-CONSULT
+                   WHEN 1
+                       MOVE W-MA-ADRESSE      TO ADRESSEO
+                       MOVE W-MA-RAISON-SOC   TO RAISSOCO
+                       MOVE W-MA-CODEP-DIR    TO CODEPO
+                       MOVE 'MAISON DE DISTRIBUTION SUPPRIMEE'
+                           TO MSGFLDO
+                   WHEN 2
+                       MOVE 'MAISON DE DISTRIBUTION NON TROUVEE'
+                           TO MSGFLDO
+                   WHEN 3
+                       MOVE ERR-REFERENCED      TO MSGFLDO
+                   WHEN OTHER
+                       MOVE 'PROBLEME FICHIER'  TO MSGFLDO
+               END-EVALUATE
+           END-IF
            .
 
        P-ON-LEAVE.
