@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APIG1DOP.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                   D A T A   D I V I S I O N                    *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+       COPY MBLG1OP.
+       COPY APIG1DWK.
+       COPY OPERATEU.
+
+       77 MAP      PIC 9(02) VALUE 1.
+       77 TRANS-ID PIC X(04) VALUE 'G1OP'.
+       77 MAPSET   PIC X(07) VALUE 'MBLG1OP'.
+       77 PGM-NAME PIC X(08) VALUE 'APIG1DOP'.
+       77 PF3-PGM  PIC X(08) VALUE SPACES.
+
+      * SOUS-PARAGRAPHES
+
+       01  W-OPERATEUR.
+           05 W-OP-CODE             PIC X(08).
+           05 W-OP-NOM              PIC X(30).
+           05 W-OP-AUTH-IND         PIC X(01).
+           05 W-OP-TAILLE-PAGE      PIC 9(02).
+           05 W-OP-CODE-CONSULT     PIC 9(01).
+           05 FILLER                PIC X(38).
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+           05 LK-COMM-AREA PIC X(1024).
+
+      * ============================================================== *
+      *                                                                *
+      *              P R O C E D U R E   D I V I S I O N               *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       P-MAIN.
+           MOVE DFHRESP(MAPFAIL) TO RC-MAPFAIL.
+           PERFORM P-BRWS-MAIN
+           .
+
+       COPY APIG1DPC.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        SOUS-PARAGRAPHES                        *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       P-ON-LAND.
+           EXIT
+           .
+
+       P-ON-INIT.
+           MOVE SPACES TO OPER-ID
+           MOVE SPACES TO OPER-AUTH-IND
+           MOVE 'IDENTIFICATION OPERATEUR' TO TITRFLDO
+           .
+
+       P-ON-DISPLAY.
+           EXIT
+           .
+
+       P-ON-SUBMIT.
+           EVALUATE TRUE
+               WHEN OPCODEI = LOW-VALUE OR SPACES
+                   MOVE ERR-NO-CHOICE TO MSGFLDO
+                   MOVE PGM-NAME TO DEST-PGM
+               WHEN OTHER
+                   PERFORM P-VERIFIER-OPERATEUR
+           END-EVALUATE
+           .
+
+       P-VERIFIER-OPERATEUR.
+           MOVE OPCODEI TO OP-CODE
+           MOVE OPPASSI TO OP-MOT-DE-PASSE
+           EXEC CICS
+               LINK
+               PROGRAM ('PGMG1VOP')
+               INPUTMSG (E-OPERATEUR)
+               INPUTMSGLEN (LENGTH OF E-OPERATEUR)
+           END-EXEC
+           EXEC CICS
+               RECEIVE
+               INTO (W-OPERATEUR)
+           END-EXEC
+           EVALUATE W-OP-CODE-CONSULT
+               WHEN 1
+                   MOVE W-OP-CODE        TO OPER-ID
+                   MOVE W-OP-AUTH-IND    TO OPER-AUTH-IND
+                   MOVE W-OP-TAILLE-PAGE TO OPER-PAGE-SIZE
+                   MOVE 'APIG1DMP'       TO DEST-PGM
+               WHEN 2
+                   MOVE 'OPERATEUR INCONNU'       TO MSGFLDO
+                   MOVE PGM-NAME TO DEST-PGM
+               WHEN 3
+                   MOVE 'MOT DE PASSE INCORRECT'  TO MSGFLDO
+                   MOVE PGM-NAME TO DEST-PGM
+               WHEN OTHER
+                   MOVE 'PROBLEME FICHIER'        TO MSGFLDO
+                   MOVE PGM-NAME TO DEST-PGM
+           END-EVALUATE
+           .
+
+       P-ON-LEAVE.
+           EXIT
+           .
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                         COMMANDES CICS                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       P-CICS-TIME.
+           EXEC CICS ASKTIME
+               ABSTIME (DATE-TMP)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME (DATE-TMP)
+               DDMMYYYY (DATEFLDO)
+               DATESEP ('/')
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME (DATE-TMP)
+               TIME (TIMEFLDO)
+               TIMESEP (':')
+           END-EXEC
+           .
+
+       P-CICS-XCTL.
+           EXEC CICS
+               XCTL
+               PROGRAM (NEXT-PGM)
+               COMMAREA (WK-COMM-AREA)
+               LENGTH (LENGTH OF WK-COMM-AREA)
+           END-EXEC
+           .
+
+       P-CICS-RECV.
+           EXEC CICS
+               RECEIVE
+               MAPSET (MAPSET)
+               MAP ('MAP01')
+               RESP (RC-1)
+           END-EXEC
+           .
+
+       P-CICS-SEND.
+           IF PREV-PGM = PGM-NAME THEN
+               EXEC CICS
+                   SEND
+                   MAPSET (MAPSET)
+                   MAP ('MAP01')
+                   FROM (MAP01O)
+                   LENGTH (LENGTH OF MAP01O)
+               END-EXEC
+           ELSE
+               EXEC CICS
+                   SEND
+                   MAPSET (MAPSET)
+                   MAP ('MAP01')
+                   FROM (MAP01O)
+                   LENGTH (LENGTH OF MAP01O)
+                   ERASE
+               END-EXEC
+           END-IF
+           .
+
+       P-CICS-WAIT.
+           EXEC CICS
+               RETURN
+               TRANSID (TRANS-ID)
+               COMMAREA (WK-COMM-AREA)
+               LENGTH (LENGTH OF WK-COMM-AREA)
+           END-EXEC
+           .
+
+       P-CICS-BBYE.
+           EXEC CICS
+               SEND
+               FROM (GOODBYE)
+               LENGTH (LENGTH OF GOODBYE)
+               ERASE
+           END-EXEC
+           .
+
+       P-CICS-QUIT.
+           EXEC CICS
+               RETURN
+           END-EXEC
+           .
