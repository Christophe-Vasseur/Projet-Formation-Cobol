@@ -26,6 +26,7 @@
 
        77 RC-1        PIC S9(8) COMP.
        77 RC-2        PIC S9(8) COMP.
+       77 DATE-TMP    PIC S9(15) COMP-3.
        01 CODE-ERR.
            02 CODE-ERR-1 PIC 9(04).
            02 CODE-ERR-2 PIC 9(04).
@@ -37,6 +38,11 @@
            05 W-MA-CODEP-DIR       PIC X(04).
            05 W-MA-CODE-MODIF      PIC 9(01).
            05 FILLER               PIC X(25).
+      *    IMAGE AVANT MODIFICATION, UTILISEE POUR DETECTER UNE
+      *    MODIFICATION CONCURRENTE AVANT REWRITE
+           05 W-MA-RAISON-SOC-AVANT PIC X(30).
+           05 W-MA-ADRESSE-AVANT   PIC X(15).
+           05 W-MA-CODEP-DIR-AVANT PIC X(04).
 
        01 W2-MAISON-DIST.
            05 W2-MA-SIREN          PIC X(05).
@@ -50,6 +56,8 @@
       *------------------------------------------------------*
 
        COPY MAISONDI.
+       COPY HISTORIQ.
+       COPY HISTWHO.
 
       *======================================================*
       *     P R O C E D U R E     D I V I S I O N            *
@@ -108,28 +116,80 @@
       *                RESP (RC-1)
       *                RESP2 (RC-2)
 
-                   MOVE W-MA-SIREN      TO W2-MA-SIREN
-                   MOVE W-MA-RAISON-SOC TO W2-MA-RAISON-SOC
-                   MOVE W-MA-ADRESSE    TO W2-MA-ADRESSE
-                   MOVE W-MA-CODEP-DIR  TO W2-MA-CODEP-DIR
-
-                   EXEC CICS
-                       REWRITE FILE('MAISONG1')
-                       FROM (W2-MAISON-DIST)
-                       LENGTH (LENGTH OF W2-MAISON-DIST)
-                       RESP (RC-1)
-                       RESP2 (RC-2)
-                   END-EXEC
-
-                   EVALUATE RC-1
-                       WHEN DFHRESP(NORMAL)
-                           MOVE W2-MAISON-DIST TO W-MAISON-DIST
-                           MOVE 1 TO W-MA-CODE-MODIF
-                       WHEN DFHRESP(NOTFND)
-                           MOVE 2 TO W-MA-CODE-MODIF
-                       WHEN OTHER
-                           MOVE 3 TO W-MA-CODE-MODIF
-                   END-EVALUATE
+      *            CONTROLE DE CONCURRENCE OPTIMISTE : ON REFUSE LA
+      *            MISE A JOUR SI L ENREGISTREMENT A ETE MODIFIE
+      *            DEPUIS SA LECTURE PAR L ECRAN (ETAPE 1)
+                   IF W2-MA-RAISON-SOC NOT = W-MA-RAISON-SOC-AVANT
+                      OR W2-MA-ADRESSE NOT = W-MA-ADRESSE-AVANT
+                      OR W2-MA-CODEP-DIR NOT = W-MA-CODEP-DIR-AVANT
+                       MOVE 4 TO W-MA-CODE-MODIF
+                   ELSE
+      *                JOURNALISATION DE L IMAGE AVANT MODIFICATION
+                       EXEC CICS ASKTIME
+                           ABSTIME (DATE-TMP)
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           DDMMYYYY (HI-DATE-MODIF)
+                           DATESEP ('/')
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           TIME (HI-HEURE-MODIF)
+                           TIMESEP (':')
+                       END-EXEC
+                       MOVE 'M'        TO HI-ACTION
+                       MOVE 'MAISONDI' TO HI-TYPE-ENR
+                       MOVE W-MA-SIREN TO HI-CLE
+                       MOVE EIBTRMID    TO HI-TERM-ID
+                       MOVE 'PGMG1VF4' TO HI-PGM-NAME
+                       MOVE SPACES      TO HW-OPER-ID
+                       MOVE 'RV'        TO HW-QUEUE(1:2)
+                       MOVE EIBTRMID    TO HW-QUEUE(3:4)
+                       EXEC CICS
+                           READQ TS
+                           QUEUE (HW-QUEUE)
+                           INTO (HW-COMM-HEAD)
+                           LENGTH (LENGTH OF HW-COMM-HEAD)
+                           ITEM (1)
+                           RESP (HW-RC-1)
+                       END-EXEC
+                       IF HW-RC-1 = DFHRESP(NORMAL)
+                          OR HW-RC-1 = DFHRESP(LENGERR)
+                           MOVE HW-OPER-ID TO HI-OPER-ID
+                       ELSE
+                           MOVE SPACES TO HI-OPER-ID
+                       END-IF
+                       MOVE W2-MAISON-DIST TO HI-IMAGE-AVANT
+                       EXEC CICS
+                           WRITE FILE('HISTOG1')
+                           FROM (E-HISTORIQ)
+                           LENGTH (LENGTH OF E-HISTORIQ)
+                       END-EXEC
+
+                       MOVE W-MA-SIREN      TO W2-MA-SIREN
+                       MOVE W-MA-RAISON-SOC TO W2-MA-RAISON-SOC
+                       MOVE W-MA-ADRESSE    TO W2-MA-ADRESSE
+                       MOVE W-MA-CODEP-DIR  TO W2-MA-CODEP-DIR
+
+                       EXEC CICS
+                           REWRITE FILE('MAISONG1')
+                           FROM (W2-MAISON-DIST)
+                           LENGTH (LENGTH OF W2-MAISON-DIST)
+                           RESP (RC-1)
+                           RESP2 (RC-2)
+                       END-EXEC
+
+                       EVALUATE RC-1
+                           WHEN DFHRESP(NORMAL)
+                               MOVE W2-MAISON-DIST TO W-MAISON-DIST
+                               MOVE 1 TO W-MA-CODE-MODIF
+                           WHEN DFHRESP(NOTFND)
+                               MOVE 2 TO W-MA-CODE-MODIF
+                           WHEN OTHER
+                               MOVE 3 TO W-MA-CODE-MODIF
+                       END-EVALUATE
+                   END-IF
 
                    EXEC CICS
                        RETURN
