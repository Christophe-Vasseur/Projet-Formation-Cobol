@@ -0,0 +1,400 @@
+      * ////////////////////////////////////////////////////////////// *
+      *                                                                *
+      *         BATCH D EDITION DU RAPPORT DE CLOTURE DE MOIS          *
+      *                                                                *
+      * ////////////////////////////////////////////////////////////// *
+
+      * ============================================================== *
+      *                                                                *
+      *                    IDENTIFICATION DIVISION                     *
+      *                                                                *
+      * ============================================================== *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLOTMOIS.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                      ENVIRONMENT DIVISION                      *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                     CONFIGURATION SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      INPUT-OUTPUT SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT VENTES-KSDS
+               ASSIGN TO DDVENTES
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS E-VE-KEY
+               FILE STATUS F-VE-STATUS
+               .
+
+           SELECT CONTRAT-KSDS
+               ASSIGN TO DDCONTRAT
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS E-CO-KEY
+               FILE STATUS F-CO-STATUS
+               .
+
+           SELECT ALBUM-KSDS
+               ASSIGN TO DDALBUM
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS AL-CODEA
+               FILE STATUS F-AL-STATUS
+               .
+
+      *    TABLE DE REFERENCE DES TAUX DE CONVERSION DES DEVISES,
+      *    UTILISEE POUR CUMULER LE CA DE VENTES EN DEVISES DIFFERENTES
+      *    DANS UNE SEULE DEVISE DE REFERENCE (L EURO)
+           SELECT DEVISE-KSDS
+               ASSIGN TO DDDEVISE
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS DV-DEVISE
+               FILE STATUS F-DV-STATUS
+               .
+
+      * ============================================================== *
+      *                                                                *
+      *                         DATA DIVISION                          *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                          FILE SECTION                          *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FILE SECTION.
+
+       FD VENTES-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-VENTES
+           .
+
+       01 E-VENTES.
+           05 VE-CODEA             PIC X(04).
+           05 VE-SIREN             PIC X(05).
+           05 VE-DATE-VENTE        PIC X(08).
+           05 VE-PRIX              PIC 9(05)V9(02).
+           05 VE-QTE               PIC 9(05).
+           05 VE-DEVISE            PIC X(03).
+      *    TYPE DE MOUVEMENT -- SPACES POUR UNE VENTE NORMALE, 'R'
+      *    POUR UNE LIGNE DE RETOUR/REMBOURSEMENT, A EXCLURE DES
+      *    CUMULS (LA VENTE D ORIGINE RESTE INCHANGEE, CF VENTES.cpy)
+           05 VE-TYPE-MVT          PIC X(01).
+               88 VE-MVT-RETOUR        VALUE 'R'.
+           05 FILLER               PIC X(47).
+
+       01 E-VE-KEY REDEFINES E-VENTES PIC X(17).
+
+       FD CONTRAT-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-CONTRAT
+           .
+
+       01 E-CONTRAT.
+           05 E-CO-CODEA           PIC X(04).
+           05 E-CO-CODEP           PIC X(04).
+           05 E-CO-SIREN           PIC X(05).
+           05 E-CO-FONCTION        PIC X(20).
+           05 E-CO-DATE-SIGN       PIC X(10).
+           05 E-CO-DROITS          PIC 9(03)V9(02).
+           05 E-CO-DATE-EXPIR      PIC X(10).
+           05 FILLER               PIC X(22).
+
+       01 E-CO-KEY REDEFINES E-CONTRAT PIC X(13).
+
+       FD ALBUM-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-ALBUM
+           .
+
+       COPY ALBUM.
+
+       FD DEVISE-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-DEVISE
+           .
+
+       COPY DEVISE.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                    WORKING-STORAGE SECTION                     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       WORKING-STORAGE SECTION.
+
+      * GARDE-FOUS
+       77 I                       PIC 9(03).
+
+      * CODES DE RETOUR DE LECTURE DES FICHIERS
+       77 F-VE-STATUS             PIC X(02) VALUE '00'.
+       77 F-CO-STATUS             PIC X(02) VALUE '00'.
+       77 F-AL-STATUS             PIC X(02) VALUE '00'.
+       77 F-DV-STATUS             PIC X(02) VALUE '00'.
+
+      * TAUX DE CONVERSION DE LA VENTE EN COURS (DEFAUT 1, DEVISE
+      * INCONNUE OU NON RENSEIGNEE TRAITEE COMME DEJA EN EUROS)
+       77 W-TAUX-VENTE            PIC 9(03)V9(04) VALUE 1.
+
+      * DATE DU JOUR ET PERIODE DE CLOTURE (ANNEE-MOIS EN AAAAMM)
+       77 W-DATE-JOUR             PIC 9(08).
+       77 W-DJ-ANNEE-MOIS         PIC 9(06).
+       77 W-VE-ANNEE-MOIS         PIC 9(06).
+
+      * DATE D ECHEANCE / DE SIGNATURE DE CONTRAT, ECLATEE ET
+      * RECOMPOSEE EN AAAAMM POUR COMPARAISON AVEC LA PERIODE DE
+      * CLOTURE (SAISIE EN JJ/MM/AAAA)
+       01 W-DATE-CONTRAT-ECLATEE.
+           05 W-DC-JOUR               PIC 9(02).
+           05 FILLER                  PIC X(01).
+           05 W-DC-MOIS               PIC 9(02).
+           05 FILLER                  PIC X(01).
+           05 W-DC-ANNEE              PIC 9(04).
+       77 W-DATE-CONTRAT-ANNEE-MOIS PIC 9(06).
+
+      * CUMULS DES VENTES DU MOIS ET CUMULS GENERAUX
+       77 W-CA-MOIS               PIC 9(11)V9(02) VALUE ZERO.
+       77 W-QTE-MOIS              PIC 9(09) VALUE ZERO.
+       77 W-CA-GENERAL            PIC 9(11)V9(02) VALUE ZERO.
+       77 W-QTE-GENERAL           PIC 9(09) VALUE ZERO.
+
+      * COMPTEURS POUR LE RAPPORT DE CLOTURE
+       77 NB-VENTES-TOTAL         PIC 9(07) VALUE ZERO.
+       77 NB-VENTES-MOIS          PIC 9(07) VALUE ZERO.
+       77 NB-CONTRATS-TOTAL       PIC 9(07) VALUE ZERO.
+       77 NB-CONTRATS-SIGNES-MOIS PIC 9(07) VALUE ZERO.
+       77 NB-CONTRATS-EXPIRES-MOIS PIC 9(07) VALUE ZERO.
+       77 NB-ALBUMS-TOTAL         PIC 9(05) VALUE ZERO.
+
+      * INDICATEUR DE FIN DE FICHIER VENTES
+       01 FIN-VENTES-IND          PIC 9.
+           88 FIN-VENTES              VALUE 1.
+           88 NON-FIN-VENTES          VALUE 2.
+      * INDICATEUR DE FIN DE FICHIER CONTRAT
+       01 FIN-CONTRAT-IND         PIC 9.
+           88 FIN-CONTRAT             VALUE 1.
+           88 NON-FIN-CONTRAT         VALUE 2.
+      * INDICATEUR DE FIN DE FICHIER ALBUM
+       01 FIN-ALBUM-IND           PIC 9.
+           88 FIN-ALBUM               VALUE 1.
+           88 NON-FIN-ALBUM           VALUE 2.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        LINKAGE SECTION                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       LINKAGE SECTION.
+
+      * ============================================================== *
+      *                                                                *
+      *                       PROCEDURE DIVISION                       *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       INITIALISATION.
+           MOVE 0 TO I
+           SET FIN-VENTES TO TRUE
+           SET FIN-CONTRAT TO TRUE
+           SET FIN-ALBUM TO TRUE
+           ACCEPT W-DATE-JOUR FROM DATE YYYYMMDD
+           MOVE W-DATE-JOUR (1:6) TO W-DJ-ANNEE-MOIS
+      *    OUVERTURE DES FICHIERS VSAM
+           OPEN INPUT VENTES-KSDS
+           IF F-VE-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER VENTES'
+               DISPLAY 'CODE ERREUR = ' F-VE-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           OPEN INPUT CONTRAT-KSDS
+           IF F-CO-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER CONTRAT'
+               DISPLAY 'CODE ERREUR = ' F-CO-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           OPEN INPUT ALBUM-KSDS
+           IF F-AL-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER ALBUM'
+               DISPLAY 'CODE ERREUR = ' F-AL-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           OPEN INPUT DEVISE-KSDS
+           IF F-DV-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER DEVISE'
+               DISPLAY 'CODE ERREUR = ' F-DV-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           .
+
+       TRAITEMENT-PRINCIPAL.
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'CLOTMOIS - RAPPORT DE CLOTURE DE MOIS'
+           DISPLAY 'PERIODE CLOTUREE (AAAAMM) : ' W-DJ-ANNEE-MOIS
+           DISPLAY '---------------------------------------------'
+
+           PERFORM CUMULER-VENTES-MOIS
+           PERFORM DENOMBRER-CONTRATS-MOIS
+           PERFORM DENOMBRER-ALBUMS
+
+           PERFORM FIN-TRAITEMENT
+           .
+
+       CUMULER-VENTES-MOIS.
+           PERFORM LECTURE-ENRG-VENTES
+           PERFORM UNTIL FIN-VENTES
+               ADD 1 TO NB-VENTES-TOTAL
+      *        UN RETOUR NE COMPTE PAS DANS LES CUMULS DE CLOTURE
+               IF NOT VE-MVT-RETOUR
+                   PERFORM LIRE-DEVISE
+                   COMPUTE W-CA-GENERAL =
+                       W-CA-GENERAL + (VE-PRIX * VE-QTE * W-TAUX-VENTE)
+                   ADD VE-QTE TO W-QTE-GENERAL
+                   MOVE VE-DATE-VENTE (1:6) TO W-VE-ANNEE-MOIS
+                   IF W-VE-ANNEE-MOIS = W-DJ-ANNEE-MOIS
+                       ADD 1 TO NB-VENTES-MOIS
+                       COMPUTE W-CA-MOIS =
+                           W-CA-MOIS + (VE-PRIX * VE-QTE * W-TAUX-VENTE)
+                       ADD VE-QTE TO W-QTE-MOIS
+                   END-IF
+               END-IF
+               PERFORM LECTURE-ENRG-VENTES
+           END-PERFORM
+           .
+
+       LIRE-DEVISE.
+           MOVE 1 TO W-TAUX-VENTE
+           IF VE-DEVISE NOT = SPACES
+               MOVE VE-DEVISE TO DV-DEVISE
+               READ DEVISE-KSDS
+                   INVALID KEY
+                       MOVE 1 TO W-TAUX-VENTE
+                   NOT INVALID KEY
+                       MOVE DV-TAUX TO W-TAUX-VENTE
+               END-READ
+           END-IF
+           .
+
+       DENOMBRER-CONTRATS-MOIS.
+           PERFORM LECTURE-ENRG-CONTRAT
+           PERFORM UNTIL FIN-CONTRAT
+               ADD 1 TO NB-CONTRATS-TOTAL
+               IF E-CO-DATE-SIGN NOT = SPACES
+                   AND E-CO-DATE-SIGN NOT = LOW-VALUE
+                   MOVE E-CO-DATE-SIGN TO W-DATE-CONTRAT-ECLATEE
+                   MOVE W-DC-ANNEE TO W-DATE-CONTRAT-ANNEE-MOIS (1:4)
+                   MOVE W-DC-MOIS  TO W-DATE-CONTRAT-ANNEE-MOIS (5:2)
+                   IF W-DATE-CONTRAT-ANNEE-MOIS = W-DJ-ANNEE-MOIS
+                       ADD 1 TO NB-CONTRATS-SIGNES-MOIS
+                   END-IF
+               END-IF
+               IF E-CO-DATE-EXPIR NOT = SPACES
+                   AND E-CO-DATE-EXPIR NOT = LOW-VALUE
+                   MOVE E-CO-DATE-EXPIR TO W-DATE-CONTRAT-ECLATEE
+                   MOVE W-DC-ANNEE TO W-DATE-CONTRAT-ANNEE-MOIS (1:4)
+                   MOVE W-DC-MOIS  TO W-DATE-CONTRAT-ANNEE-MOIS (5:2)
+                   IF W-DATE-CONTRAT-ANNEE-MOIS = W-DJ-ANNEE-MOIS
+                       ADD 1 TO NB-CONTRATS-EXPIRES-MOIS
+                   END-IF
+               END-IF
+               PERFORM LECTURE-ENRG-CONTRAT
+           END-PERFORM
+           .
+
+       DENOMBRER-ALBUMS.
+           PERFORM LECTURE-ENRG-ALBUM
+           PERFORM UNTIL FIN-ALBUM
+               ADD 1 TO NB-ALBUMS-TOTAL
+               PERFORM LECTURE-ENRG-ALBUM
+           END-PERFORM
+           .
+
+       FIN-TRAITEMENT.
+           PERFORM EDITER-RAPPORT
+           CLOSE VENTES-KSDS
+           CLOSE CONTRAT-KSDS
+           CLOSE ALBUM-KSDS
+           CLOSE DEVISE-KSDS
+           STOP RUN
+           .
+
+       EDITER-RAPPORT.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'CLOTMOIS - RAPPORT DE FIN DE TRAITEMENT'
+           DISPLAY 'ALBUMS EN CATALOGUE       : ' NB-ALBUMS-TOTAL
+           DISPLAY 'VENTES DU MOIS            : ' NB-VENTES-MOIS
+           DISPLAY 'QUANTITE VENDUE DU MOIS   : ' W-QTE-MOIS
+           DISPLAY 'CHIFFRE D AFFAIRES DU MOIS: ' W-CA-MOIS ' EUR'
+           DISPLAY 'VENTES CUMULEES (TOUTES)  : ' NB-VENTES-TOTAL
+           DISPLAY 'QUANTITE CUMULEE (TOUTE)  : ' W-QTE-GENERAL
+           DISPLAY 'CHIFFRE D AFFAIRES CUMULE : ' W-CA-GENERAL ' EUR'
+           DISPLAY 'CONTRATS EN PORTEFEUILLE  : ' NB-CONTRATS-TOTAL
+           DISPLAY 'CONTRATS SIGNES CE MOIS   : '
+               NB-CONTRATS-SIGNES-MOIS
+           DISPLAY 'CONTRATS EXPIRES CE MOIS  : '
+               NB-CONTRATS-EXPIRES-MOIS
+           DISPLAY '---------------------------------------------'
+           .
+
+       LECTURE-ENRG-VENTES.
+           READ VENTES-KSDS NEXT RECORD
+               AT END
+                   SET FIN-VENTES TO TRUE
+               NOT AT END
+                   SET NON-FIN-VENTES TO TRUE
+           END-READ
+           .
+
+       LECTURE-ENRG-CONTRAT.
+           READ CONTRAT-KSDS NEXT RECORD
+               AT END
+                   SET FIN-CONTRAT TO TRUE
+               NOT AT END
+                   SET NON-FIN-CONTRAT TO TRUE
+           END-READ
+           .
+
+       LECTURE-ENRG-ALBUM.
+           READ ALBUM-KSDS NEXT RECORD
+               AT END
+                   SET FIN-ALBUM TO TRUE
+               NOT AT END
+                   SET NON-FIN-ALBUM TO TRUE
+           END-READ
+           .
