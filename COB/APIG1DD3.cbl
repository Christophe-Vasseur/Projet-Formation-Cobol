@@ -96,6 +96,7 @@
            .
 
        P-ON-LAND.
+           PERFORM P-SET-LIST-H
            MOVE 1 TO PAGE-NUM
            MOVE LOW-VALUE TO E-CO-KEY
            PERFORM P-CICS-START-BR
@@ -115,6 +116,7 @@
            .
 
        P-ON-DISPLAY.
+           PERFORM P-SET-LIST-H
            EVALUATE TRUE
                WHEN SCROLL-DOWN
                    IF NEXT-PAGE-EXISTS THEN
@@ -133,6 +135,9 @@
                    ELSE
                        MOVE ERR-FST-PAGE TO MSGFLDO
                    END-IF
+               WHEN RCVY-REDISPLAY
+                   MOVE FST-KEY TO E-CO-KEY
+                   PERFORM P-DISPLAY-TOP-DOWN
                WHEN OTHER
                    PERFORM P-NOTHING
            END-EVALUATE
@@ -248,6 +253,14 @@
            EXIT
            .
 
+       P-SET-LIST-H.
+           IF OPER-PAGE-SIZE > 0
+               MOVE OPER-PAGE-SIZE TO LIST-H
+           ELSE
+               MOVE 14 TO LIST-H
+           END-IF
+           .
+
        P-ON-LEAVE.
            EXIT
            .
