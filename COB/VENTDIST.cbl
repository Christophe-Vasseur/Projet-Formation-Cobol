@@ -0,0 +1,306 @@
+      * ////////////////////////////////////////////////////////////// *
+      *                                                                *
+      *          BATCH D EDITION DES VENTES PAR DISTRIBUTEUR           *
+      *                                                                *
+      * ////////////////////////////////////////////////////////////// *
+
+      * ============================================================== *
+      *                                                                *
+      *                    IDENTIFICATION DIVISION                     *
+      *                                                                *
+      * ============================================================== *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENTDIST.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                      ENVIRONMENT DIVISION                      *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                     CONFIGURATION SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      INPUT-OUTPUT SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT MAISONDI-KSDS
+               ASSIGN TO DDMAISON
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS MA-SIREN
+               FILE STATUS F-MA-STATUS
+               .
+
+      *    LES VENTES SONT RELUES EN ENTIER POUR CHAQUE DISTRIBUTEUR
+      *    (LA CLE COMMENCE PAR CODEA, PAS PAR SIREN), COMME POUR LES
+      *    CONTRATS PAR ARTISTE DANS LSTCTRPE
+           SELECT VENTES-KSDS
+               ASSIGN TO DDVENTES
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS E-VE-KEY
+               FILE STATUS F-VE-STATUS
+               .
+
+      *    TABLE DE REFERENCE DES TAUX DE CONVERSION DES DEVISES,
+      *    UTILISEE POUR CUMULER LE CA DE VENTES EN DEVISES DIFFERENTES
+      *    DANS UNE SEULE DEVISE DE REFERENCE (L EURO)
+           SELECT DEVISE-KSDS
+               ASSIGN TO DDDEVISE
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS DV-DEVISE
+               FILE STATUS F-DV-STATUS
+               .
+
+      * ============================================================== *
+      *                                                                *
+      *                         DATA DIVISION                          *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                          FILE SECTION                          *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FILE SECTION.
+
+       FD MAISONDI-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-MAISON-DIST
+           .
+
+       COPY MAISONDI.
+
+       FD VENTES-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-VENTES
+           .
+
+       01 E-VENTES.
+           05 VE-CODEA             PIC X(04).
+           05 VE-SIREN             PIC X(05).
+           05 VE-DATE-VENTE        PIC X(08).
+           05 VE-PRIX              PIC 9(05)V9(02).
+           05 VE-QTE               PIC 9(05).
+           05 VE-DEVISE            PIC X(03).
+      *    TYPE DE MOUVEMENT -- SPACES POUR UNE VENTE NORMALE, 'R'
+      *    POUR UNE LIGNE DE RETOUR/REMBOURSEMENT, A EXCLURE DES
+      *    CUMULS (LA VENTE D ORIGINE RESTE INCHANGEE, CF VENTES.cpy)
+           05 VE-TYPE-MVT          PIC X(01).
+               88 VE-MVT-RETOUR        VALUE 'R'.
+           05 FILLER               PIC X(47).
+
+       01 E-VE-KEY REDEFINES E-VENTES PIC X(17).
+
+       FD DEVISE-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-DEVISE
+           .
+
+       COPY DEVISE.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                    WORKING-STORAGE SECTION                     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       WORKING-STORAGE SECTION.
+
+      * GARDE-FOUS
+       77 I                       PIC 9(03).
+
+      * CODES DE RETOUR DE LECTURE DES FICHIERS
+       77 F-MA-STATUS             PIC X(02) VALUE '00'.
+       77 F-VE-STATUS             PIC X(02) VALUE '00'.
+       77 F-DV-STATUS             PIC X(02) VALUE '00'.
+
+      * TAUX DE CONVERSION DE LA VENTE EN COURS (DEFAUT 1, DEVISE
+      * INCONNUE OU NON RENSEIGNEE TRAITEE COMME DEJA EN EUROS)
+       77 W-TAUX-VENTE            PIC 9(03)V9(04) VALUE 1.
+
+      * CUMULS DU DISTRIBUTEUR EN COURS ET CUMULS GENERAUX
+       77 W-CA-DIST               PIC 9(09)V9(02) VALUE ZERO.
+       77 W-QTE-DIST              PIC 9(07) VALUE ZERO.
+       77 W-CA-GENERAL            PIC 9(11)V9(02) VALUE ZERO.
+       77 W-QTE-GENERAL           PIC 9(09) VALUE ZERO.
+
+      * COMPTEURS POUR LE RAPPORT DE FIN DE TRAITEMENT
+       77 NB-MAISONS              PIC 9(05) VALUE ZERO.
+       77 NB-VENTES                PIC 9(07) VALUE ZERO.
+       77 NB-VENTES-DIST           PIC 9(05) VALUE ZERO.
+
+      * INDICATEUR DE FIN DE FICHIER MAISONDI
+       01 FIN-MAISON-IND          PIC 9.
+           88 FIN-MAISON              VALUE 1.
+           88 NON-FIN-MAISON          VALUE 2.
+      * INDICATEUR DE FIN DE FICHIER VENTES
+       01 FIN-VENTES-IND          PIC 9.
+           88 FIN-VENTES              VALUE 1.
+           88 NON-FIN-VENTES          VALUE 2.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        LINKAGE SECTION                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       LINKAGE SECTION.
+
+      * ============================================================== *
+      *                                                                *
+      *                       PROCEDURE DIVISION                       *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       INITIALISATION.
+           MOVE 0 TO I
+           SET FIN-MAISON TO TRUE
+      *    OUVERTURE DU FICHIER MAISONDI
+           OPEN INPUT MAISONDI-KSDS
+           IF F-MA-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER MAISONDI'
+               DISPLAY 'CODE ERREUR = ' F-MA-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           OPEN INPUT DEVISE-KSDS
+           IF F-DV-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER DEVISE'
+               DISPLAY 'CODE ERREUR = ' F-DV-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           .
+
+       TRAITEMENT-PRINCIPAL.
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'VENTDIST - VENTES DETAILLEES PAR DISTRIBUTEUR'
+           DISPLAY '---------------------------------------------'
+
+           PERFORM LECTURE-ENRG-MAISON
+           PERFORM UNTIL FIN-MAISON
+               ADD 1 TO NB-MAISONS
+               PERFORM EDITER-VENTES-MAISON
+               PERFORM LECTURE-ENRG-MAISON
+           END-PERFORM
+
+           PERFORM FIN-TRAITEMENT
+           .
+
+       EDITER-VENTES-MAISON.
+           MOVE ZERO TO NB-VENTES-DIST
+           MOVE ZERO TO W-CA-DIST
+           MOVE ZERO TO W-QTE-DIST
+           DISPLAY ' '
+           DISPLAY 'DISTRIBUTEUR ' MA-SIREN ' - ' MA-RAISON-SOC
+
+           OPEN INPUT VENTES-KSDS
+           IF F-VE-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER VENTES'
+               DISPLAY 'CODE ERREUR = ' F-VE-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           SET FIN-VENTES TO TRUE
+           PERFORM LECTURE-ENRG-VENTES
+           PERFORM UNTIL FIN-VENTES
+               IF VE-SIREN = MA-SIREN AND NOT VE-MVT-RETOUR
+                   ADD 1 TO NB-VENTES-DIST
+                   ADD 1 TO NB-VENTES
+                   PERFORM LIRE-DEVISE
+                   COMPUTE W-CA-DIST =
+                       W-CA-DIST + (VE-PRIX * VE-QTE * W-TAUX-VENTE)
+                   ADD VE-QTE TO W-QTE-DIST
+                   DISPLAY '   ALBUM ' VE-CODEA ' - DATE '
+                       VE-DATE-VENTE ' - PRIX ' VE-PRIX
+                       ' ' VE-DEVISE ' - QTE ' VE-QTE
+               END-IF
+               PERFORM LECTURE-ENRG-VENTES
+           END-PERFORM
+           CLOSE VENTES-KSDS
+
+           IF NB-VENTES-DIST = 0
+               DISPLAY '   AUCUNE VENTE'
+           ELSE
+               DISPLAY '   TOTAL DISTRIBUTEUR -- QUANTITE = '
+                   W-QTE-DIST ' - CA = ' W-CA-DIST
+               ADD W-CA-DIST  TO W-CA-GENERAL
+               ADD W-QTE-DIST TO W-QTE-GENERAL
+           END-IF
+           .
+
+       LIRE-DEVISE.
+           MOVE 1 TO W-TAUX-VENTE
+           IF VE-DEVISE NOT = SPACES
+               MOVE VE-DEVISE TO DV-DEVISE
+               READ DEVISE-KSDS
+                   INVALID KEY
+                       MOVE 1 TO W-TAUX-VENTE
+                   NOT INVALID KEY
+                       MOVE DV-TAUX TO W-TAUX-VENTE
+               END-READ
+           END-IF
+           .
+
+       FIN-TRAITEMENT.
+           PERFORM EDITER-RAPPORT
+           CLOSE MAISONDI-KSDS
+           CLOSE DEVISE-KSDS
+           STOP RUN
+           .
+
+       EDITER-RAPPORT.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'VENTDIST - RAPPORT DE FIN DE TRAITEMENT'
+           DISPLAY 'DISTRIBUTEURS TRAITES     : ' NB-MAISONS
+           DISPLAY 'VENTES LISTEES            : ' NB-VENTES
+           DISPLAY 'QUANTITE TOTALE VENDUE    : ' W-QTE-GENERAL
+           DISPLAY 'CHIFFRE D AFFAIRES TOTAL  : ' W-CA-GENERAL ' EUR'
+           DISPLAY '---------------------------------------------'
+           .
+
+       LECTURE-ENRG-MAISON.
+           READ MAISONDI-KSDS NEXT RECORD
+               AT END
+                   SET FIN-MAISON TO TRUE
+               NOT AT END
+                   SET NON-FIN-MAISON TO TRUE
+           END-READ
+           .
+
+       LECTURE-ENRG-VENTES.
+           READ VENTES-KSDS NEXT RECORD
+               AT END
+                   SET FIN-VENTES TO TRUE
+               NOT AT END
+                   SET NON-FIN-VENTES TO TRUE
+           END-READ
+           .
