@@ -57,6 +57,15 @@
            02 E-RC-1 PIC 9(04).
            02 E-RC-2 PIC 9(04).
 
+      *    IMAGE AVANT MODIFICATION, RELAYEE VIA BEFORE-IMAGE DE LA
+      *    COMMAREA ENTRE L ETAPE 1 (LECTURE) ET L ETAPE 2 (SOUMISSION)
+       01 W-CONTRAT-AVANT.
+           05 W-CO-FONCTION-AVANT-SV   PIC X(20).
+           05 W-CO-DATE-SIGN-AVANT-SV  PIC X(10).
+           05 W-CO-DROITS-AVANT-SV     PIC 9(03)V9(02).
+           05 W-CO-DATE-EXPIR-AVANT-SV PIC X(10).
+           05 FILLER                   PIC X(35).
+
        LINKAGE SECTION.
 
        01 DFHCOMMAREA.
@@ -131,6 +140,7 @@
            MOVE FONCTIOI TO E-CO-FONCTION
            MOVE DATSIGNI TO E-CO-DATE-SIGN
            MOVE DROITS-PIC9 TO E-CO-DROITS
+           MOVE DATEXPI  TO E-CO-DATE-EXPIR
            EXEC CICS
                LINK
                PROGRAM ('PGMG1VD1')
@@ -148,6 +158,8 @@
                    MOVE 'FICHIER FERME' TO MSGFLDO
                WHEN W-CO-RC-DUPREC
                    MOVE 'CONTRAT EXISTANT' TO MSGFLDO
+               WHEN W-CO-RC-NOTFND
+                   MOVE ERR-FK-UNKNOWN TO MSGFLDO
                WHEN OTHER
                    MOVE W-CO-RC-CICS-1 TO E-RC-1
                    MOVE W-CO-RC-CICS-2 TO E-RC-2
@@ -156,11 +168,95 @@
            .
 
        P-MODIF-CONTRAT.
-           MOVE ERR-NOT-AVAIL TO MSGFLDO
+           EVALUATE FLAG-MODIF
+               WHEN 0 PERFORM P-MODIF-CONTRAT-STEP-1
+               WHEN 1 PERFORM P-MODIF-CONTRAT-STEP-2
+           END-EVALUATE
+           .
+
+       P-MODIF-CONTRAT-STEP-1.
+           MOVE CODEAI       TO W-CO-CODEA
+           MOVE CODEPI       TO W-CO-CODEP
+           MOVE SIRENI       TO W-CO-SIREN
+           MOVE FLAG-MODIF   TO W-CO-CODE-MODIF
+           EXEC CICS
+               LINK
+               PROGRAM ('PGMG1VD4')
+               INPUTMSG (W-CONTRAT)
+               INPUTMSGLEN (LENGTH OF W-CONTRAT)
+           END-EXEC
+           EXEC CICS
+               RECEIVE
+               INTO (W-CONTRAT)
+           END-EXEC
+           EVALUATE W-CO-CODE-MODIF
+               WHEN 1
+                   MOVE 'CONTRAT TROUVE'     TO MSGFLDO
+                   MOVE W-CO-FONCTION        TO FONCTIOO
+                   MOVE W-CO-DATE-SIGN       TO DATSIGNO
+                   MOVE W-CO-DATE-EXPIR      TO DATEXPO
+                   MOVE W-CO-DROITS          TO DROITS-PIC9
+                   STRING DROITS-INT DELIMITED BY SIZE
+                          ','        DELIMITED BY SIZE
+                          DROITS-DEC DELIMITED BY SIZE
+                       INTO DROITSO
+                   MOVE W-CO-FONCTION   TO W-CO-FONCTION-AVANT-SV
+                   MOVE W-CO-DATE-SIGN  TO W-CO-DATE-SIGN-AVANT-SV
+                   MOVE W-CO-DROITS     TO W-CO-DROITS-AVANT-SV
+                   MOVE W-CO-DATE-EXPIR TO W-CO-DATE-EXPIR-AVANT-SV
+                   MOVE W-CONTRAT-AVANT TO BEFORE-IMAGE
+                   MOVE 1 TO FLAG-MODIF
+               WHEN 2
+                   MOVE 'CONTRAT NON TROUVE' TO MSGFLDO
+               WHEN OTHER
+                   MOVE 'ERREUR FICHIER'     TO MSGFLDO
+           END-EVALUATE
+           .
+
+       P-MODIF-CONTRAT-STEP-2.
+           UNSTRING DROITSI
+               DELIMITED BY ','
+               INTO DROITS-INT, DROITS-DEC
+           MOVE FLAG-MODIF   TO W-CO-CODE-MODIF
+           MOVE CODEAI       TO W-CO-CODEA
+           MOVE CODEPI       TO W-CO-CODEP
+           MOVE SIRENI       TO W-CO-SIREN
+           MOVE FONCTIOI     TO W-CO-FONCTION
+           MOVE DATSIGNI     TO W-CO-DATE-SIGN
+           MOVE DROITS-PIC9  TO W-CO-DROITS
+           MOVE DATEXPI      TO W-CO-DATE-EXPIR
+           MOVE BEFORE-IMAGE TO W-CONTRAT-AVANT
+           MOVE W-CO-FONCTION-AVANT-SV   TO W-CO-FONCTION-AVANT
+           MOVE W-CO-DATE-SIGN-AVANT-SV  TO W-CO-DATE-SIGN-AVANT
+           MOVE W-CO-DROITS-AVANT-SV     TO W-CO-DROITS-AVANT
+           MOVE W-CO-DATE-EXPIR-AVANT-SV TO W-CO-DATE-EXPIR-AVANT
+           EXEC CICS
+               LINK
+               PROGRAM ('PGMG1VD4')
+               INPUTMSG (W-CONTRAT)
+               INPUTMSGLEN (LENGTH OF W-CONTRAT)
+           END-EXEC
+           EXEC CICS
+               RECEIVE
+               INTO (W-CONTRAT)
+           END-EXEC
+           EVALUATE W-CO-CODE-MODIF
+               WHEN 1
+                   MOVE 'MODIFICATION ENREGISTREE' TO MSGFLDO
+               WHEN 2
+                   MOVE 'ECHEC DE LA MODIFICATION' TO MSGFLDO
+               WHEN 4
+                   MOVE ERR-RECORD-CHANGED         TO MSGFLDO
+               WHEN 5
+                   MOVE ERR-FK-UNKNOWN             TO MSGFLDO
+               WHEN OTHER
+                   MOVE 'ERREUR FICHIER'           TO MSGFLDO
+           END-EVALUATE
+           MOVE 0 TO FLAG-MODIF
            .
 
        P-ON-LEAVE.
-           EXIT
+           MOVE 0 TO FLAG-MODIF
            .
 
       * -------------------------------------------------------------- *
