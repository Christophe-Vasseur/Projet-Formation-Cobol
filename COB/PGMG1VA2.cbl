@@ -32,14 +32,20 @@
        01  W-ALBUM.
            05 W-AL-CODEA           PIC X(04).
            05 W-AL-TITREA          PIC X(30).
+           05 W-AL-DATE-SORTIE     PIC X(10).
+           05 W-AL-GENRE           PIC X(15).
            05 W-AL-CODE-CONSULT    PIC 9(01).
-           05 FILLER               PIC X(45).
+           05 W-AL-NB-CHANSONS     PIC 9(05).
+           05 FILLER               PIC X(15).
+
+       77 NB-CHANSONS-ALBUM  PIC 9(05).
 
       *------------------------------------------------------*
       *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
       *------------------------------------------------------*
 
        COPY ALBUM.
+       COPY CHANSON.
 
       *======================================================*
       *     P R O C E D U R E     D I V I S I O N            *
@@ -77,6 +83,8 @@
            EVALUATE RC-1
                WHEN DFHRESP(NORMAL)
                    MOVE 1 TO W-AL-CODE-CONSULT
+                   PERFORM P-COMPTER-CHANSONS
+                   MOVE NB-CHANSONS-ALBUM TO W-AL-NB-CHANSONS
                WHEN DFHRESP(NOTFND)
                    MOVE 2 TO W-AL-CODE-CONSULT
                WHEN OTHER
@@ -95,3 +103,41 @@
 
            GOBACK
            .
+
+      *--------------------------------------------------------------*
+      *   NOMBRE DE CHANSONS DE L ALBUM CONSULTE                      *
+      *   (CLE CHANSOG1 = CODEC, SANS RAPPORT AVEC CODEA, DONC         *
+      *    BALAYAGE COMPLET DU FICHIER, COMME DANS P-CHECK-CHANSON-   *
+      *    REF DE PGMG1VA3)                                           *
+      *--------------------------------------------------------------*
+
+       P-COMPTER-CHANSONS.
+           MOVE ZERO TO NB-CHANSONS-ALBUM
+           MOVE LOW-VALUE TO E-CHANSON
+           EXEC CICS
+               STARTBR
+               FILE ('CHANSOG1')
+               RIDFLD (CH-CODEC)
+               KEYLENGTH (LENGTH OF CH-CODEC)
+               RESP (RC-1)
+               RESP2 (RC-2)
+           END-EXEC
+           PERFORM UNTIL DFHRESP(NORMAL) NOT = RC-1
+               EXEC CICS READNEXT
+                   FILE ('CHANSOG1')
+                   INTO (E-CHANSON)
+                   LENGTH (LENGTH OF E-CHANSON)
+                   RIDFLD (CH-CODEC)
+                   KEYLENGTH (LENGTH OF CH-CODEC)
+                   RESP (RC-1)
+                   RESP2 (RC-2)
+               END-EXEC
+               IF DFHRESP(NORMAL) = RC-1 AND CH-CODEA = AL-CODEA
+                   ADD 1 TO NB-CHANSONS-ALBUM
+               END-IF
+           END-PERFORM
+           EXEC CICS
+               ENDBR
+               FILE ('CHANSOG1')
+           END-EXEC
+           .
