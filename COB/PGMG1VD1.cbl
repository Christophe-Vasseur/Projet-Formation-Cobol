@@ -0,0 +1,246 @@
+      * ////////////////////////////////////////////////////////////// *
+      *                                                                *
+      *             SERVICE VSAM DE CREATION DES CONTRATS              *
+      *                                                                *
+      * ////////////////////////////////////////////////////////////// *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMG1VD1.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 23/10/23.
+
+      * ============================================================== *
+      *                                                                *
+      *            E N V I R O N M E N T   D I V I S I O N             *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      * ============================================================== *
+      *                                                                *
+      *                   D A T A   D I V I S I O N                    *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CONTRAT.
+       COPY ALBUM.
+       COPY PERSONNE.
+       COPY MAISONDI.
+       COPY FONCTION.
+       COPY HISTORIQ.
+       COPY HISTWHO.
+
+       77  DATE-TMP                  PIC S9(15) COMP-3.
+
+       01  W-FK-RC-CICS-1           PIC S9(04) COMP.
+           88 CICS-RESP-NORMAL-FK       VALUE 0.
+           88 CICS-RESP-NOTFND-FK       VALUE 13.
+       01  W-FK-RC-CICS-2           PIC S9(04) COMP.
+
+       01  W-CO-FK-OK                PIC X(01) VALUE 'Y'.
+           88 CONTRAT-FK-OK              VALUE 'Y'.
+           88 CONTRAT-FK-INVALID         VALUE 'N'.
+
+      * ============================================================== *
+      *                                                                *
+      *              P R O C E D U R E   D I V I S I O N               *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+      *    INITIALISATION
+
+           INITIALIZE E-CONTRAT
+           INITIALIZE W-CONTRAT
+
+      *    RECEPTION DE LA DEMANDE
+      *    DU PROGRAMME APPELANT
+
+           EXEC CICS
+               RECEIVE
+               INTO (E-CONTRAT)
+           END-EXEC
+
+      *    CONTROLE DES CLES ETRANGERES AVANT CREATION
+
+           PERFORM P-CHECK-ALBUM-FK
+           IF CONTRAT-FK-OK
+               PERFORM P-CHECK-PERSONNE-FK
+           END-IF
+           IF CONTRAT-FK-OK
+               PERFORM P-CHECK-MAISON-FK
+           END-IF
+           IF CONTRAT-FK-OK
+               PERFORM P-CHECK-FONCTION-FK
+           END-IF
+
+           IF CONTRAT-FK-INVALID
+               SET W-CO-RC-NOTFND TO TRUE
+           ELSE
+
+      *        CREATION DE L ENREGISTREMENT VSAM
+
+               EXEC CICS
+                   WRITE
+                   FILE ('CONTRAG1')
+                   FROM (E-CONTRAT)
+                   RIDFLD (E-CO-KEY)
+                   RESP (W-CO-RC-CICS-1)
+                   RESP2 (W-CO-RC-CICS-2)
+               END-EXEC
+
+               EVALUATE W-CO-RC-CICS-1
+                   WHEN DFHRESP(NORMAL)
+                       SET W-CO-RC-NORMAL  TO TRUE
+
+      *                JOURNALISATION DE LA CREATION
+                       EXEC CICS ASKTIME
+                           ABSTIME (DATE-TMP)
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           DDMMYYYY (HI-DATE-MODIF)
+                           DATESEP ('/')
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           TIME (HI-HEURE-MODIF)
+                           TIMESEP (':')
+                       END-EXEC
+                       MOVE 'C'        TO HI-ACTION
+                       MOVE 'CONTRAT'  TO HI-TYPE-ENR
+                       MOVE E-CO-KEY   TO HI-CLE
+                       MOVE EIBTRMID    TO HI-TERM-ID
+                       MOVE 'PGMG1VD1' TO HI-PGM-NAME
+                       MOVE SPACES      TO HW-OPER-ID
+                       MOVE 'RV'        TO HW-QUEUE(1:2)
+                       MOVE EIBTRMID    TO HW-QUEUE(3:4)
+                       EXEC CICS
+                           READQ TS
+                           QUEUE (HW-QUEUE)
+                           INTO (HW-COMM-HEAD)
+                           LENGTH (LENGTH OF HW-COMM-HEAD)
+                           ITEM (1)
+                           RESP (HW-RC-1)
+                       END-EXEC
+                       IF HW-RC-1 = DFHRESP(NORMAL)
+                          OR HW-RC-1 = DFHRESP(LENGERR)
+                           MOVE HW-OPER-ID TO HI-OPER-ID
+                       ELSE
+                           MOVE SPACES TO HI-OPER-ID
+                       END-IF
+                       MOVE E-CONTRAT  TO HI-IMAGE-AVANT
+                       EXEC CICS
+                           WRITE FILE('HISTOG1')
+                           FROM (E-HISTORIQ)
+                           LENGTH (LENGTH OF E-HISTORIQ)
+                       END-EXEC
+                   WHEN DFHRESP(NOTOPEN)
+                       SET W-CO-RC-NOTOPEN TO TRUE
+                   WHEN DFHRESP(DUPREC)
+                       SET W-CO-RC-DUPREC  TO TRUE
+                   WHEN OTHER
+                       SET W-CO-RC-OTHER   TO TRUE
+               END-EVALUATE
+           END-IF
+
+      *    ENVOI DE LA REPONSE
+      *    AU PROGRAMME APPELANT
+
+           MOVE E-CONTRAT TO W-CONTRAT(1:80)
+
+           EXEC CICS
+               RETURN
+               INPUTMSG (W-CONTRAT)
+               INPUTMSGLEN (LENGTH OF W-CONTRAT)
+           END-EXEC
+
+           GOBACK
+           .
+
+      *--------------------------------------------------------------*
+      *   L ALBUM REFERENCE (CODEA) EXISTE-T-IL ?                     *
+      *--------------------------------------------------------------*
+
+       P-CHECK-ALBUM-FK.
+           EXEC CICS
+               READ
+               FILE ('ALBUMG1')
+               INTO (E-ALBUM)
+               RIDFLD (E-CO-CODEA)
+               KEYLENGTH (LENGTH OF E-CO-CODEA)
+               RESP (W-FK-RC-CICS-1)
+               RESP2 (W-FK-RC-CICS-2)
+           END-EXEC
+           IF CICS-RESP-NOTFND-FK
+               SET CONTRAT-FK-INVALID TO TRUE
+           END-IF
+           .
+
+      *--------------------------------------------------------------*
+      *   LA PERSONNE REFERENCEE (CODEP) EXISTE-T-ELLE ?               *
+      *--------------------------------------------------------------*
+
+       P-CHECK-PERSONNE-FK.
+           EXEC CICS
+               READ
+               FILE ('PERSONG1')
+               INTO (E-PERSONNE)
+               RIDFLD (E-CO-CODEP)
+               KEYLENGTH (LENGTH OF E-CO-CODEP)
+               RESP (W-FK-RC-CICS-1)
+               RESP2 (W-FK-RC-CICS-2)
+           END-EXEC
+           IF CICS-RESP-NOTFND-FK
+               SET CONTRAT-FK-INVALID TO TRUE
+           END-IF
+           .
+
+      *--------------------------------------------------------------*
+      *   LA MAISON DE DISTRIBUTION REFERENCEE (SIREN) EXISTE-T-ELLE ? *
+      *--------------------------------------------------------------*
+
+       P-CHECK-MAISON-FK.
+           EXEC CICS
+               READ
+               FILE ('MAISONG1')
+               INTO (E-MAISON-DIST)
+               RIDFLD (E-CO-SIREN)
+               KEYLENGTH (LENGTH OF E-CO-SIREN)
+               RESP (W-FK-RC-CICS-1)
+               RESP2 (W-FK-RC-CICS-2)
+           END-EXEC
+           IF CICS-RESP-NOTFND-FK
+               SET CONTRAT-FK-INVALID TO TRUE
+           END-IF
+           .
+
+      *--------------------------------------------------------------*
+      *   LA FONCTION SAISIE EST-ELLE UNE FONCTION DE REFERENCE ?     *
+      *--------------------------------------------------------------*
+
+       P-CHECK-FONCTION-FK.
+           EXEC CICS
+               READ
+               FILE ('FONCTIG1')
+               INTO (E-FONCTION)
+               RIDFLD (E-CO-FONCTION)
+               KEYLENGTH (LENGTH OF E-CO-FONCTION)
+               RESP (W-FK-RC-CICS-1)
+               RESP2 (W-FK-RC-CICS-2)
+           END-EXEC
+           IF CICS-RESP-NOTFND-FK
+               SET CONTRAT-FK-INVALID TO TRUE
+           END-IF
+           .
