@@ -0,0 +1,316 @@
+      * ////////////////////////////////////////////////////////////// *
+      *                                                                *
+      *        BATCH D EDITION DES DROITS D AUTEUR PAR CONTRAT          *
+      *                                                                *
+      * ////////////////////////////////////////////////////////////// *
+
+      * ============================================================== *
+      *                                                                *
+      *                    IDENTIFICATION DIVISION                     *
+      *                                                                *
+      * ============================================================== *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROYALRPT.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+      * ============================================================== *
+      *                                                                *
+      *                      ENVIRONMENT DIVISION                      *
+      *                                                                *
+      * ============================================================== *
+
+       ENVIRONMENT DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                     CONFIGURATION SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                      INPUT-OUTPUT SECTION                      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CONTRAT-KSDS
+               ASSIGN TO DDCONTRA
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS E-CO-KEY
+               FILE STATUS F-CO-STATUS
+               .
+
+           SELECT VENTES-KSDS
+               ASSIGN TO DDVENTES
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS E-VE-KEY
+               FILE STATUS F-VE-STATUS
+               .
+
+      *    TABLE DE REFERENCE DES TAUX DE CONVERSION DES DEVISES,
+      *    UTILISEE POUR CUMULER LE CA DE VENTES EN DEVISES DIFFERENTES
+      *    DANS UNE SEULE DEVISE DE REFERENCE (L EURO)
+           SELECT DEVISE-KSDS
+               ASSIGN TO DDDEVISE
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS DV-DEVISE
+               FILE STATUS F-DV-STATUS
+               .
+
+      * ============================================================== *
+      *                                                                *
+      *                         DATA DIVISION                          *
+      *                                                                *
+      * ============================================================== *
+
+       DATA DIVISION.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                          FILE SECTION                          *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       FILE SECTION.
+
+       FD CONTRAT-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-CONTRAT
+           .
+
+       01 E-CONTRAT.
+           05 E-CO-CODEA           PIC X(04).
+           05 E-CO-CODEP           PIC X(04).
+           05 E-CO-SIREN           PIC X(05).
+           05 E-CO-FONCTION        PIC X(20).
+           05 E-CO-DATE-SIGN       PIC X(10).
+           05 E-CO-DROITS          PIC 9(03)V9(02).
+           05 E-CO-DATE-EXPIR      PIC X(10).
+           05 FILLER               PIC X(22).
+
+       01 E-CO-KEY REDEFINES E-CONTRAT PIC X(13).
+
+       FD VENTES-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-VENTES
+           .
+
+       01 E-VENTES.
+           05 VE-CODEA             PIC X(04).
+           05 VE-SIREN             PIC X(05).
+           05 VE-DATE-VENTE        PIC X(08).
+           05 VE-PRIX              PIC 9(05)V9(02).
+           05 VE-QTE               PIC 9(05).
+           05 VE-DEVISE            PIC X(03).
+      *    TYPE DE MOUVEMENT -- SPACES POUR UNE VENTE NORMALE, 'R'
+      *    POUR UNE LIGNE DE RETOUR/REMBOURSEMENT, A EXCLURE DES
+      *    CUMULS (LA VENTE D ORIGINE RESTE INCHANGEE, CF VENTES.cpy)
+           05 VE-TYPE-MVT          PIC X(01).
+               88 VE-MVT-RETOUR        VALUE 'R'.
+           05 FILLER               PIC X(47).
+
+       01 E-VE-KEY REDEFINES E-VENTES PIC X(17).
+
+       FD DEVISE-KSDS
+           RECORD 80 CHARACTERS
+           DATA RECORD IS E-DEVISE
+           .
+
+       COPY DEVISE.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                    WORKING-STORAGE SECTION                     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       WORKING-STORAGE SECTION.
+
+      * GARDE-FOUS
+       77 I                       PIC 9(03).
+
+      * CODES DE RETOUR DE LECTURE DES FICHIERS
+       77 F-CO-STATUS             PIC X(02) VALUE '00'.
+       77 F-VE-STATUS             PIC X(02) VALUE '00'.
+       77 F-DV-STATUS             PIC X(02) VALUE '00'.
+
+      * TAUX DE CONVERSION DE LA VENTE EN COURS (DEFAUT 1, DEVISE
+      * INCONNUE OU NON RENSEIGNEE TRAITEE COMME DEJA EN EUROS)
+       77 W-TAUX-VENTE            PIC 9(03)V9(04) VALUE 1.
+
+      * PREFIXE DE RECHERCHE DES VENTES D UN CONTRAT (CODEA + SIREN)
+       01 W-VE-PREFIXE.
+           05 W-VE-PFX-CODEA          PIC X(04).
+           05 W-VE-PFX-SIREN          PIC X(05).
+
+      * CUMUL DES VENTES DU CONTRAT EN COURS DE TRAITEMENT
+       77 W-CA-VENTILATION        PIC 9(09)V9(02) VALUE ZERO.
+       77 W-MONTANT-VENTE         PIC 9(09)V9(02) VALUE ZERO.
+       77 W-MONTANT-DU            PIC 9(09)V9(02) VALUE ZERO.
+
+      * COMPTEURS POUR LE RAPPORT DE FIN DE TRAITEMENT
+       77 NB-CONTRATS             PIC 9(07) VALUE ZERO.
+       77 TOTAL-DROITS-DUS        PIC 9(11)V9(02) VALUE ZERO.
+
+      * INDICATEUR DE FIN DE FICHIER CONTRAT
+       01 FIN-CONTRAT-IND         PIC 9.
+           88 FIN-CONTRAT             VALUE 1.
+           88 NON-FIN-CONTRAT         VALUE 2.
+      * INDICATEUR DE FIN DE BALAYAGE DES VENTES DU CONTRAT EN COURS
+       01 FIN-VENTES-IND          PIC 9.
+           88 FIN-VENTES              VALUE 1.
+           88 NON-FIN-VENTES          VALUE 2.
+
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *                        LINKAGE SECTION                         *
+      *                                                                *
+      * -------------------------------------------------------------- *
+
+       LINKAGE SECTION.
+
+      * ============================================================== *
+      *                                                                *
+      *                       PROCEDURE DIVISION                       *
+      *                                                                *
+      * ============================================================== *
+
+       PROCEDURE DIVISION.
+
+       INITIALISATION.
+           MOVE 0 TO I
+           SET FIN-CONTRAT TO TRUE
+      *    OUVERTURE DES FICHIERS VSAM
+           OPEN INPUT CONTRAT-KSDS
+           IF F-CO-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER CONTRAT'
+               DISPLAY 'CODE ERREUR = ' F-CO-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           OPEN INPUT VENTES-KSDS
+           IF F-VE-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER VENTES'
+               DISPLAY 'CODE ERREUR = ' F-VE-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           OPEN INPUT DEVISE-KSDS
+           IF F-DV-STATUS NOT = ZERO
+               DISPLAY 'ERREUR OUVERTURE FICHIER DEVISE'
+               DISPLAY 'CODE ERREUR = ' F-DV-STATUS
+               PERFORM FIN-TRAITEMENT
+           END-IF
+           .
+
+       TRAITEMENT-PRINCIPAL.
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'ROYALRPT - ETAT DES DROITS D AUTEUR PAR CONTRAT'
+           DISPLAY '---------------------------------------------'
+
+           PERFORM LECTURE-ENRG-CONTRAT
+
+           PERFORM UNTIL FIN-CONTRAT
+               PERFORM CALCULER-DROITS-CONTRAT
+               PERFORM LECTURE-ENRG-CONTRAT
+           END-PERFORM
+
+           PERFORM FIN-TRAITEMENT
+           .
+
+       CALCULER-DROITS-CONTRAT.
+           MOVE ZERO TO W-CA-VENTILATION
+           MOVE E-CO-CODEA TO W-VE-PFX-CODEA
+           MOVE E-CO-SIREN TO W-VE-PFX-SIREN
+           MOVE W-VE-PREFIXE TO VE-CODEA VE-SIREN
+           SET NON-FIN-VENTES TO TRUE
+
+           START VENTES-KSDS KEY IS NOT LESS THAN E-VE-KEY
+               INVALID KEY
+                   SET FIN-VENTES TO TRUE
+           END-START
+
+           PERFORM UNTIL FIN-VENTES
+               READ VENTES-KSDS NEXT RECORD
+                   AT END
+                       SET FIN-VENTES TO TRUE
+                   NOT AT END
+                       IF VE-CODEA = W-VE-PFX-CODEA AND
+                          VE-SIREN = W-VE-PFX-SIREN
+      *                    UN RETOUR NE GENERE PAS DE DROITS D AUTEUR
+                           IF NOT VE-MVT-RETOUR
+                               PERFORM LIRE-DEVISE
+                               COMPUTE W-MONTANT-VENTE =
+                                   VE-PRIX * VE-QTE * W-TAUX-VENTE
+                               ADD W-MONTANT-VENTE TO W-CA-VENTILATION
+                           END-IF
+                       ELSE
+                           SET FIN-VENTES TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           COMPUTE W-MONTANT-DU ROUNDED =
+               W-CA-VENTILATION * E-CO-DROITS / 100
+
+           DISPLAY 'CONTRAT ' E-CO-CODEA '/' E-CO-CODEP '/' E-CO-SIREN
+               ' - CA VENTES = ' W-CA-VENTILATION
+               ' - DROITS = ' E-CO-DROITS
+               ' - MONTANT DU = ' W-MONTANT-DU
+
+           ADD 1 TO NB-CONTRATS
+           ADD W-MONTANT-DU TO TOTAL-DROITS-DUS
+           .
+
+       LIRE-DEVISE.
+           MOVE 1 TO W-TAUX-VENTE
+           IF VE-DEVISE NOT = SPACES
+               MOVE VE-DEVISE TO DV-DEVISE
+               READ DEVISE-KSDS
+                   INVALID KEY
+                       MOVE 1 TO W-TAUX-VENTE
+                   NOT INVALID KEY
+                       MOVE DV-TAUX TO W-TAUX-VENTE
+               END-READ
+           END-IF
+           .
+
+       FIN-TRAITEMENT.
+           PERFORM EDITER-RAPPORT
+           CLOSE CONTRAT-KSDS
+           CLOSE VENTES-KSDS
+           CLOSE DEVISE-KSDS
+           STOP RUN
+           .
+
+       EDITER-RAPPORT.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'ROYALRPT - RAPPORT DE FIN DE TRAITEMENT'
+           DISPLAY 'CONTRATS TRAITES          : ' NB-CONTRATS
+           DISPLAY 'TOTAL DES DROITS DUS      : ' TOTAL-DROITS-DUS
+               ' EUR'
+           DISPLAY '---------------------------------------------'
+           .
+
+       LECTURE-ENRG-CONTRAT.
+           READ CONTRAT-KSDS NEXT RECORD
+               AT END
+                   SET FIN-CONTRAT TO TRUE
+               NOT AT END
+                   SET NON-FIN-CONTRAT TO TRUE
+           END-READ
+           .
