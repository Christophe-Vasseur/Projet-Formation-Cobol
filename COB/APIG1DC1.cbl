@@ -120,31 +120,37 @@
 
        P-SUPPRESSION-PERSONNE.
 
-           MOVE CODEPI TO PE-CODEP
+           IF NOT OPER-IS-SUPERVISOR
+               MOVE ERR-NOT-AUTH TO MSGFLDO
+           ELSE
+               MOVE CODEPI TO PE-CODEP
 
-           EXEC CICS
-               LINK
-               PROGRAM ('PGMG1VC3')
-               INPUTMSG (E-PERSONNE)
-               INPUTMSGLEN (LENGTH OF E-PERSONNE)
-           END-EXEC
+               EXEC CICS
+                   LINK
+                   PROGRAM ('PGMG1VC3')
+                   INPUTMSG (E-PERSONNE)
+                   INPUTMSGLEN (LENGTH OF E-PERSONNE)
+               END-EXEC
 
-           EXEC CICS
-               RECEIVE
-               INTO (W-PERSONNE)
-           END-EXEC
+               EXEC CICS
+                   RECEIVE
+                   INTO (W-PERSONNE)
+               END-EXEC
 
-           EVALUATE W-PE-CODE-CONSULT
-               WHEN 1
-                   MOVE W-PE-CODEP     TO CODEPO
-                   MOVE W-PE-IDENTITE  TO IDENTO
-                   MOVE W-PE-CODE-TYPE TO CODETO
-                   MOVE 'PERSONNE SUPPRIMEE'   TO MSGFLDO
-               WHEN 2
-                   MOVE 'PERSONNE NON TROUVEE' TO MSGFLDO
-               WHEN OTHER
-                   MOVE 'PROBLEME FICHIER'     TO MSGFLDO
-           END-EVALUATE
+               EVALUATE W-PE-CODE-CONSULT
+                   WHEN 1
+                       MOVE W-PE-CODEP     TO CODEPO
+                       MOVE W-PE-IDENTITE  TO IDENTO
+                       MOVE W-PE-CODE-TYPE TO CODETO
+                       MOVE 'PERSONNE SUPPRIMEE'   TO MSGFLDO
+                   WHEN 2
+                       MOVE 'PERSONNE NON TROUVEE' TO MSGFLDO
+                   WHEN 3
+                       MOVE ERR-REFERENCED         TO MSGFLDO
+                   WHEN OTHER
+                       MOVE 'PROBLEME FICHIER'     TO MSGFLDO
+               END-EVALUATE
+           END-IF
            .
 
        P-ON-LEAVE.
