@@ -32,8 +32,10 @@
            05 W-CH-CODEC           PIC X(04).
            05 W-CH-CODEA           PIC X(04).
            05 W-CH-TITREC          PIC X(40).
+           05 W-CH-NUM-PISTE       PIC 9(02).
+           05 W-CH-DUREE           PIC 9(03).
            05 W-CH-CODE-CONSULT    PIC 9(01).
-           05 FILLER               PIC X(31).
+           05 FILLER               PIC X(26).
 
        LINKAGE SECTION.
 
@@ -113,6 +115,8 @@
                    MOVE 'CHANSON TROUVEE' TO MSGFLDO
                    MOVE W-CH-TITREC       TO TITRECO
                    MOVE W-CH-CODEA        TO CODEAO
+                   MOVE W-CH-NUM-PISTE    TO NUMPISO
+                   MOVE W-CH-DUREE        TO DUREEO
                WHEN 2
                    MOVE 'CHANSON NON TROUVEE' TO MSGFLDO
                WHEN OTHER
@@ -122,28 +126,34 @@
 
        P-SUPPRESSION-CHANSON.
 
-           MOVE CODECI TO CH-CODEC
-           EXEC CICS
-               LINK
-               PROGRAM ('PGMG1VB3')
-               INPUTMSG (E-CHANSON)
-               INPUTMSGLEN (LENGTH OF E-CHANSON)
-           END-EXEC
-
-           EXEC CICS
-               RECEIVE
-               INTO (W-CHANSON)
-           END-EXEC
-           EVALUATE W-CH-CODE-CONSULT
-               WHEN 1
-                   MOVE W-CH-TITREC           TO TITRECO
-                   MOVE W-CH-CODEA            TO CODEAO
-                   MOVE 'CHANSON SUPPRIMEE'   TO MSGFLDO
-               WHEN 2
-                   MOVE 'CHANSON NON TROUVEE' TO MSGFLDO
-               WHEN OTHER
-                   MOVE 'PROBLEME FICHIER' TO MSGFLDO
-           END-EVALUATE
+           IF NOT OPER-IS-SUPERVISOR
+               MOVE ERR-NOT-AUTH TO MSGFLDO
+           ELSE
+               MOVE CODECI TO CH-CODEC
+               EXEC CICS
+                   LINK
+                   PROGRAM ('PGMG1VB3')
+                   INPUTMSG (E-CHANSON)
+                   INPUTMSGLEN (LENGTH OF E-CHANSON)
+               END-EXEC
+
+               EXEC CICS
+                   RECEIVE
+                   INTO (W-CHANSON)
+               END-EXEC
+               EVALUATE W-CH-CODE-CONSULT
+                   WHEN 1
+                       MOVE W-CH-TITREC           TO TITRECO
+                       MOVE W-CH-CODEA            TO CODEAO
+                       MOVE W-CH-NUM-PISTE        TO NUMPISO
+                       MOVE W-CH-DUREE            TO DUREEO
+                       MOVE 'CHANSON SUPPRIMEE'   TO MSGFLDO
+                   WHEN 2
+                       MOVE 'CHANSON NON TROUVEE' TO MSGFLDO
+                   WHEN OTHER
+                       MOVE 'PROBLEME FICHIER' TO MSGFLDO
+               END-EVALUATE
+           END-IF
            .
 
        P-ON-LEAVE.
