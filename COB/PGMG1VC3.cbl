@@ -26,6 +26,7 @@
 
        77 RC-1 PIC S9(8) COMP.
        77 RC-2 PIC S9(8) COMP.
+       77 DATE-TMP PIC S9(15) COMP-3.
        01 CODE-ERR.
            02 CODE-ERR-1 PIC 9(04).
            02 CODE-ERR-2 PIC 9(04).
@@ -37,11 +38,24 @@
            05 W-PE-CODE-SUPP       PIC 9(01).
            05 FILLER               PIC X(49).
 
+       01  W-PE-REFERENCED         PIC X(01) VALUE 'N'.
+           88 PERSONNE-REFERENCED      VALUE 'Y'.
+           88 PERSONNE-NOT-REFERENCED  VALUE 'N'.
+
+       01  W-MA-RC-CICS-1          PIC S9(04) COMP.
+           88 CICS-RESP-NORMAL-MA      VALUE 0.
+           88 CICS-RESP-ENDFILE-MA     VALUE 20.
+       01  W-MA-RC-CICS-2          PIC S9(04) COMP.
+
       *------------------------------------------------------*
       *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
       *------------------------------------------------------*
 
        COPY PERSONNE.
+       COPY CONTRAT.
+       COPY MAISONDI.
+       COPY HISTORIQ.
+       COPY HISTWHO.
 
       *======================================================*
       *     P R O C E D U R E     D I V I S I O N            *
@@ -70,22 +84,76 @@
 
            MOVE E-PERSONNE TO W-PERSONNE
 
-           EXEC CICS
-               DELETE
-               FILE ('PERSONG1')
-               RESP (RC-1)
-               RESP2 (RC-2)
-           END-EXEC
-
-           EVALUATE RC-1
-               WHEN DFHRESP(NORMAL)
-                   MOVE 1 TO W-PE-CODE-SUPP
-               WHEN DFHRESP(DUPREC)
-                   MOVE 2 TO W-PE-CODE-SUPP
-               WHEN OTHER
-                   MOVE RC-1 TO W-PE-CODE-SUPP
-      *            MOVE RC-2 TO CODE-ERR-2
-           END-EVALUATE
+      *    CONTROLE D INTEGRITE REFERENTIELLE AVANT SUPPRESSION
+
+           PERFORM P-CHECK-CONTRAT-REF
+           IF PERSONNE-NOT-REFERENCED
+               PERFORM P-CHECK-MAISON-REF
+           END-IF
+
+           IF PERSONNE-REFERENCED
+               MOVE 3 TO W-PE-CODE-SUPP
+           ELSE
+               EXEC CICS
+                   DELETE
+                   FILE ('PERSONG1')
+                   RESP (RC-1)
+                   RESP2 (RC-2)
+               END-EXEC
+
+               EVALUATE RC-1
+                   WHEN DFHRESP(NORMAL)
+                       MOVE 1 TO W-PE-CODE-SUPP
+
+      *                JOURNALISATION DE LA SUPPRESSION
+                       EXEC CICS ASKTIME
+                           ABSTIME (DATE-TMP)
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           DDMMYYYY (HI-DATE-MODIF)
+                           DATESEP ('/')
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           TIME (HI-HEURE-MODIF)
+                           TIMESEP (':')
+                       END-EXEC
+                       MOVE 'S'         TO HI-ACTION
+                       MOVE 'PERSONNE'  TO HI-TYPE-ENR
+                       MOVE W-PE-CODEP  TO HI-CLE
+                       MOVE EIBTRMID    TO HI-TERM-ID
+                       MOVE 'PGMG1VC3' TO HI-PGM-NAME
+                       MOVE SPACES      TO HW-OPER-ID
+                       MOVE 'RV'        TO HW-QUEUE(1:2)
+                       MOVE EIBTRMID    TO HW-QUEUE(3:4)
+                       EXEC CICS
+                           READQ TS
+                           QUEUE (HW-QUEUE)
+                           INTO (HW-COMM-HEAD)
+                           LENGTH (LENGTH OF HW-COMM-HEAD)
+                           ITEM (1)
+                           RESP (HW-RC-1)
+                       END-EXEC
+                       IF HW-RC-1 = DFHRESP(NORMAL)
+                          OR HW-RC-1 = DFHRESP(LENGERR)
+                           MOVE HW-OPER-ID TO HI-OPER-ID
+                       ELSE
+                           MOVE SPACES TO HI-OPER-ID
+                       END-IF
+                       MOVE E-PERSONNE  TO HI-IMAGE-AVANT
+                       EXEC CICS
+                           WRITE FILE('HISTOG1')
+                           FROM (E-HISTORIQ)
+                           LENGTH (LENGTH OF E-HISTORIQ)
+                       END-EXEC
+                   WHEN DFHRESP(DUPREC)
+                       MOVE 2 TO W-PE-CODE-SUPP
+                   WHEN OTHER
+                       MOVE RC-1 TO W-PE-CODE-SUPP
+      *                MOVE RC-2 TO CODE-ERR-2
+               END-EVALUATE
+           END-IF
 
            EXEC CICS
                RETURN
@@ -95,3 +163,79 @@
 
            GOBACK
            .
+
+      *--------------------------------------------------------------*
+      *   LA PERSONNE EST-ELLE REFERENCEE PAR UN CONTRAT ?            *
+      *   (CLE CONTRAG1 = CODEA + CODEP + SIREN, CODEP N EST PAS EN   *
+      *    TETE DE CLE, DONC BALAYAGE SEQUENTIEL COMPLET DU FICHIER)  *
+      *--------------------------------------------------------------*
+
+       P-CHECK-CONTRAT-REF.
+           MOVE LOW-VALUE TO E-CONTRAT
+           EXEC CICS
+               STARTBR
+               FILE ('CONTRAG1')
+               RIDFLD (E-CO-KEY)
+               KEYLENGTH (LENGTH OF E-CO-KEY)
+               RESP (W-CO-RC-CICS-1)
+               RESP2 (W-CO-RC-CICS-2)
+           END-EXEC
+           PERFORM UNTIL
+               NOT CICS-RESP-NORMAL OR
+               PERSONNE-REFERENCED
+               EXEC CICS READNEXT
+                   FILE ('CONTRAG1')
+                   INTO (E-CONTRAT)
+                   LENGTH (LENGTH OF E-CONTRAT)
+                   RIDFLD (E-CO-KEY)
+                   KEYLENGTH (LENGTH OF E-CO-KEY)
+                   RESP (W-CO-RC-CICS-1)
+                   RESP2 (W-CO-RC-CICS-2)
+               END-EXEC
+               IF CICS-RESP-NORMAL AND E-CO-CODEP = W-PE-CODEP
+                   SET PERSONNE-REFERENCED TO TRUE
+               END-IF
+           END-PERFORM
+           EXEC CICS
+               ENDBR
+               FILE ('CONTRAG1')
+           END-EXEC
+           .
+
+      *--------------------------------------------------------------*
+      *   LA PERSONNE EST-ELLE REFERENCEE PAR UNE MAISON DE           *
+      *   DISTRIBUTION ? (CLE MAISONG1 = SIREN, SANS RAPPORT AVEC    *
+      *   CODEP-DIR, DONC BALAYAGE SEQUENTIEL COMPLET DU FICHIER)     *
+      *--------------------------------------------------------------*
+
+       P-CHECK-MAISON-REF.
+           MOVE LOW-VALUE TO E-MAISON-DIST
+           EXEC CICS
+               STARTBR
+               FILE ('MAISONG1')
+               RIDFLD (MA-SIREN)
+               KEYLENGTH (LENGTH OF MA-SIREN)
+               RESP (W-MA-RC-CICS-1)
+               RESP2 (W-MA-RC-CICS-2)
+           END-EXEC
+           PERFORM UNTIL
+               NOT CICS-RESP-NORMAL-MA OR
+               PERSONNE-REFERENCED
+               EXEC CICS READNEXT
+                   FILE ('MAISONG1')
+                   INTO (E-MAISON-DIST)
+                   LENGTH (LENGTH OF E-MAISON-DIST)
+                   RIDFLD (MA-SIREN)
+                   KEYLENGTH (LENGTH OF MA-SIREN)
+                   RESP (W-MA-RC-CICS-1)
+                   RESP2 (W-MA-RC-CICS-2)
+               END-EXEC
+               IF CICS-RESP-NORMAL-MA AND MA-CODEP-DIR = W-PE-CODEP
+                   SET PERSONNE-REFERENCED TO TRUE
+               END-IF
+           END-PERFORM
+           EXEC CICS
+               ENDBR
+               FILE ('MAISONG1')
+           END-EXEC
+           .
