@@ -0,0 +1,226 @@
+      *======================================================*
+      *   SOUS-PROGRAMME DE CONSULTATION DES DROITS D AUTEUR *
+      *   DUS A UN ARTISTE (TOUS CONTRATS CONFONDUS)          *
+      *======================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMG1VH1.
+       AUTHOR. EDR.
+       DATE-WRITTEN. 09/08/26.
+
+      *======================================================*
+      *   E N V I R O N M E N T       D I V I S I O N        *
+      *======================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+      *======================================================*
+      *           D A T A         D I V I S I O N            *
+      *======================================================*
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       77 RC-1 PIC S9(8) COMP.
+       77 RC-2 PIC S9(8) COMP.
+
+      *------------------------------------------------------*
+      *   ZONE DE MESSAGE RECUE DE L ECRAN (CODE DE L ARTISTE)*
+      *------------------------------------------------------*
+
+       01  E-ROYALTE-REQ.
+           05 RQ-CODEP             PIC X(04).
+           05 FILLER                PIC X(76).
+
+      *------------------------------------------------------*
+      *   ZONE DE MESSAGE TAMPON POUR LE RETURN INPUTMSG      *
+      *------------------------------------------------------*
+
+       01  W-ROYALTE.
+           05 W-RO-CODEP            PIC X(04).
+           05 W-RO-NB-CONTRATS      PIC 9(03).
+           05 W-RO-CA-TOTAL         PIC 9(09)V9(02).
+           05 W-RO-MONTANT-DU       PIC 9(09)V9(02).
+           05 W-RO-CODE-CONSULT     PIC 9(01).
+           05 FILLER                PIC X(50).
+
+      *------------------------------------------------------*
+      *   ENREGISTREMENTS DES FICHIERS PARCOURUS              *
+      *------------------------------------------------------*
+
+       COPY CONTRAT.
+       COPY VENTES.
+       COPY DEVISE.
+
+      *    CUMUL DU CONTRAT EN COURS DE TRAITEMENT
+       77 W-CA-VENTILATION        PIC 9(09)V9(02) VALUE ZERO.
+       77 W-MONTANT-VENTE         PIC 9(09)V9(02) VALUE ZERO.
+       77 W-MONTANT-DU-CONTRAT    PIC 9(09)V9(02) VALUE ZERO.
+       77 W-TAUX-VENTE            PIC 9(03)V9(04) VALUE 1.
+
+      *    INDICATEUR DE FIN DE BALAYAGE DU FICHIER CONTRAT
+       01 W-FIN-CONTRAT-SW        PIC X(01) VALUE 'N'.
+           88 FIN-CONTRAT             VALUE 'Y'.
+           88 NON-FIN-CONTRAT         VALUE 'N'.
+      *    INDICATEUR DE FIN DE BALAYAGE DES VENTES DU CONTRAT EN COURS
+       01 W-FIN-VENTES-SW         PIC X(01) VALUE 'N'.
+           88 FIN-VENTES              VALUE 'Y'.
+           88 NON-FIN-VENTES          VALUE 'N'.
+
+      *======================================================*
+      *     P R O C E D U R E     D I V I S I O N            *
+      *======================================================*
+
+       PROCEDURE DIVISION.
+
+      *    INITIALISATION
+
+           INITIALIZE E-ROYALTE-REQ
+           INITIALIZE W-ROYALTE
+
+      *    RECEPTION DES DONNEES
+
+           EXEC CICS
+               RECEIVE INTO (E-ROYALTE-REQ)
+           END-EXEC
+
+           MOVE RQ-CODEP TO W-RO-CODEP
+           MOVE ZERO     TO W-RO-NB-CONTRATS
+           MOVE ZERO     TO W-RO-CA-TOTAL
+           MOVE ZERO     TO W-RO-MONTANT-DU
+
+           PERFORM P-CUMULER-CONTRATS-ARTISTE
+
+           IF W-RO-NB-CONTRATS > ZERO
+               MOVE 1 TO W-RO-CODE-CONSULT
+           ELSE
+               MOVE 2 TO W-RO-CODE-CONSULT
+           END-IF
+
+           EXEC CICS
+               RETURN
+               INPUTMSG (W-ROYALTE)
+               INPUTMSGLEN (LENGTH OF W-ROYALTE)
+           END-EXEC
+
+           GOBACK
+           .
+
+      *--------------------------------------------------------------*
+      *  BALAYAGE COMPLET DU FICHIER CONTRAT (CLE = CODEA + CODEP +   *
+      *  SIREN, SANS LIEN AVEC LE CODEP SEUL) POUR CUMULER LES        *
+      *  DROITS DUS SUR TOUS LES CONTRATS DE L ARTISTE RECHERCHE      *
+      *--------------------------------------------------------------*
+
+       P-CUMULER-CONTRATS-ARTISTE.
+           SET NON-FIN-CONTRAT TO TRUE
+           MOVE LOW-VALUE TO E-CONTRAT
+           EXEC CICS
+               STARTBR
+               FILE ('CONTRAG1')
+               RIDFLD (E-CO-KEY)
+               KEYLENGTH (LENGTH OF E-CO-KEY)
+               RESP (RC-1)
+               RESP2 (RC-2)
+           END-EXEC
+           PERFORM UNTIL
+               DFHRESP(NORMAL) NOT = RC-1 OR
+               FIN-CONTRAT
+               EXEC CICS READNEXT
+                   FILE ('CONTRAG1')
+                   INTO (E-CONTRAT)
+                   LENGTH (LENGTH OF E-CONTRAT)
+                   RIDFLD (E-CO-KEY)
+                   KEYLENGTH (LENGTH OF E-CO-KEY)
+                   RESP (RC-1)
+                   RESP2 (RC-2)
+               END-EXEC
+               IF DFHRESP(NORMAL) = RC-1 AND E-CO-CODEP = RQ-CODEP
+                   PERFORM P-CUMULER-VENTES-CONTRAT
+                   ADD 1 TO W-RO-NB-CONTRATS
+                   ADD W-CA-VENTILATION   TO W-RO-CA-TOTAL
+                   ADD W-MONTANT-DU-CONTRAT TO W-RO-MONTANT-DU
+               END-IF
+           END-PERFORM
+           EXEC CICS
+               ENDBR
+               FILE ('CONTRAG1')
+           END-EXEC
+           .
+
+      *--------------------------------------------------------------*
+      *  CUMUL DU CHIFFRE D AFFAIRES ET DES DROITS DUS SUR LE CONTRAT *
+      *  COURANT (BALAYAGE COMPLET DU FICHIER VENTES, CLE = CODEA +   *
+      *  SIREN + DATE, FILTRE SUR CODEA + SIREN DU CONTRAT)           *
+      *--------------------------------------------------------------*
+
+       P-CUMULER-VENTES-CONTRAT.
+           MOVE ZERO TO W-CA-VENTILATION
+           MOVE ZERO TO W-MONTANT-DU-CONTRAT
+           SET NON-FIN-VENTES TO TRUE
+           MOVE LOW-VALUE TO E-VENTES
+           EXEC CICS
+               STARTBR
+               FILE ('VENTESG1')
+               RIDFLD (E-VE-KEY)
+               KEYLENGTH (LENGTH OF E-VE-KEY)
+               RESP (RC-1)
+               RESP2 (RC-2)
+           END-EXEC
+           PERFORM UNTIL
+               DFHRESP(NORMAL) NOT = RC-1 OR
+               FIN-VENTES
+               EXEC CICS READNEXT
+                   FILE ('VENTESG1')
+                   INTO (E-VENTES)
+                   LENGTH (LENGTH OF E-VENTES)
+                   RIDFLD (E-VE-KEY)
+                   KEYLENGTH (LENGTH OF E-VE-KEY)
+                   RESP (RC-1)
+                   RESP2 (RC-2)
+               END-EXEC
+               IF DFHRESP(NORMAL) = RC-1 AND
+                  VE-CODEA = E-CO-CODEA AND
+                  VE-SIREN = E-CO-SIREN AND
+                  NOT VE-MVT-RETOUR
+                   PERFORM P-LIRE-DEVISE
+                   COMPUTE W-MONTANT-VENTE =
+                       VE-PRIX * VE-QTE * W-TAUX-VENTE
+                   ADD W-MONTANT-VENTE TO W-CA-VENTILATION
+               END-IF
+           END-PERFORM
+           EXEC CICS
+               ENDBR
+               FILE ('VENTESG1')
+           END-EXEC
+
+           COMPUTE W-MONTANT-DU-CONTRAT ROUNDED =
+               W-CA-VENTILATION * E-CO-DROITS / 100
+           .
+
+      *--------------------------------------------------------------*
+      *  TAUX DE CONVERSION DE LA VENTE EN COURS VERS L EURO (DEVISE  *
+      *  DE REFERENCE), DEFAUT 1 SI DEVISE INCONNUE OU NON RENSEIGNEE *
+      *--------------------------------------------------------------*
+
+       P-LIRE-DEVISE.
+           MOVE 1 TO W-TAUX-VENTE
+           IF VE-DEVISE NOT = SPACES
+               EXEC CICS
+                   READ
+                   FILE ('DEVISEG1')
+                   INTO (E-DEVISE)
+                   RIDFLD (VE-DEVISE)
+                   KEYLENGTH (LENGTH OF VE-DEVISE)
+                   RESP (RC-1)
+                   RESP2 (RC-2)
+               END-EXEC
+               IF DFHRESP(NORMAL) = RC-1
+                   MOVE DV-TAUX TO W-TAUX-VENTE
+               END-IF
+           END-IF
+           .
