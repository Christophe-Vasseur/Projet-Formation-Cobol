@@ -33,6 +33,10 @@
        WORKING-STORAGE SECTION.
 
        COPY CONTRAT.
+       COPY HISTORIQ.
+       COPY HISTWHO.
+
+       77  DATE-TMP                  PIC S9(15) COMP-3.
 
       * ============================================================== *
       *                                                                *
@@ -87,6 +91,53 @@
 
                PERFORM P-EVAL-RC-1
 
+               IF W-CO-RC-NORMAL THEN
+
+      *            JOURNALISATION DE LA SUPPRESSION
+                   EXEC CICS ASKTIME
+                       ABSTIME (DATE-TMP)
+                   END-EXEC
+                   EXEC CICS FORMATTIME
+                       ABSTIME (DATE-TMP)
+                       DDMMYYYY (HI-DATE-MODIF)
+                       DATESEP ('/')
+                   END-EXEC
+                   EXEC CICS FORMATTIME
+                       ABSTIME (DATE-TMP)
+                       TIME (HI-HEURE-MODIF)
+                       TIMESEP (':')
+                   END-EXEC
+                   MOVE 'S'        TO HI-ACTION
+                   MOVE 'CONTRAT'  TO HI-TYPE-ENR
+                   MOVE E-CO-KEY   TO HI-CLE
+                   MOVE EIBTRMID    TO HI-TERM-ID
+                   MOVE 'PGMG1VD3' TO HI-PGM-NAME
+                   MOVE SPACES      TO HW-OPER-ID
+                   MOVE 'RV'        TO HW-QUEUE(1:2)
+                   MOVE EIBTRMID    TO HW-QUEUE(3:4)
+                   EXEC CICS
+                       READQ TS
+                       QUEUE (HW-QUEUE)
+                       INTO (HW-COMM-HEAD)
+                       LENGTH (LENGTH OF HW-COMM-HEAD)
+                       ITEM (1)
+                       RESP (HW-RC-1)
+                   END-EXEC
+                   IF HW-RC-1 = DFHRESP(NORMAL)
+                      OR HW-RC-1 = DFHRESP(LENGERR)
+                       MOVE HW-OPER-ID TO HI-OPER-ID
+                   ELSE
+                       MOVE SPACES TO HI-OPER-ID
+                   END-IF
+                   MOVE E-CONTRAT  TO HI-IMAGE-AVANT
+                   EXEC CICS
+                       WRITE FILE('HISTOG1')
+                       FROM (E-HISTORIQ)
+                       LENGTH (LENGTH OF E-HISTORIQ)
+                   END-EXEC
+
+               END-IF
+
            END-IF
 
       *    ENVOI DE LA REPONSE
