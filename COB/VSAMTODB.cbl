@@ -54,6 +54,12 @@
                FILE STATUS F-STATUS
                .
 
+           SELECT CHKPT-FILE
+               ASSIGN TO DDCHKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS CHKPT-STATUS
+               .
+
       * ============================================================== *
       *                                                                *
       *                         DATA DIVISION                          *
@@ -77,6 +83,14 @@
 
        COPY ALBUM.
 
+      *    FICHIER DE REPRISE -- MEMORISE LA DERNIERE CLE TRAITEE
+       FD CHKPT-FILE
+           RECORD 4 CHARACTERS
+           DATA RECORD IS CHKPT-RECORD
+           .
+
+       01 CHKPT-RECORD             PIC X(04).
+
       * -------------------------------------------------------------- *
       *                                                                *
       *                    WORKING-STORAGE SECTION                     *
@@ -97,9 +111,25 @@
        77 J          PIC 9(03).
       * CODE DE RETOUR DE LECTURE DU FICHIER
        77 F-STATUS   PIC X(02) VALUE '00'.
+      * CODE DE RETOUR DU FICHIER DE REPRISE
+       77 CHKPT-STATUS PIC X(02) VALUE '00'.
       * SQLCODE
        77 SQLCODE-ED PIC +9(03).
 
+      * NOMBRE D'ENREGISTREMENTS TRAITES DEPUIS LE DERNIER POINT DE
+      * REPRISE, ET FREQUENCE A LAQUELLE ON COMMITTE ET CHECKPOINTE
+       77 NB-DEPUIS-CHECKPOINT   PIC 9(05) VALUE ZERO.
+       77 INTERVALLE-CHECKPOINT PIC 9(05) VALUE 00100.
+      * DERNIERE CLE ENTIEREMENT SYNCHRONISEE -- ECRITE AU CHECKPOINT
+       77 DERNIERE-CLE-TRAITEE   PIC X(04) VALUE LOW-VALUES.
+      * CLE A PARTIR DE LAQUELLE REPRENDRE (LOW-VALUES SI PAS DE REPRISE)
+       77 CHKPT-RESTART-KEY      PIC X(04) VALUE LOW-VALUES.
+
+      * COMPTEURS POUR LE RAPPORT DE FIN DE TRAITEMENT
+       77 NB-CREES               PIC 9(07) VALUE ZERO.
+       77 NB-MODIFIES            PIC 9(07) VALUE ZERO.
+       77 NB-SUPPRIMES           PIC 9(07) VALUE ZERO.
+
       * INDICATEUR DE FIN DE FICHIER VSAM
        01 FIN-DE-FICHIER-IND PIC 9.
            88 FIN-DE-FICHIER     VALUE 1
@@ -112,12 +142,23 @@
        01 FICHIER-VIDE-IND   PIC 9.
            88 FICHIER-VIDE       VALUE 1
            88 NON-FICHIER-VIDE   VALUE 2
-
-      *    DECLARATION CURSEUR
+      * INDICATEUR DE REPRISE SUR UN CHECKPOINT ANTERIEUR
+       01 REPRISE-IND        PIC 9.
+           88 REPRISE-TRAITEMENT VALUE 1
+           88 PAS-DE-REPRISE     VALUE 2
+      * INDICATEUR DE FIN NORMALE DE TRAITEMENT
+       01 FIN-NORMALE-IND    PIC 9.
+           88 FIN-NORMALE        VALUE 1
+           88 FIN-ANORMALE       VALUE 2
+
+      *    DECLARATION CURSEUR -- LA BORNE BASSE VAUT LOW-VALUES QUAND
+      *    IL N'Y A PAS DE REPRISE, CE QUI SELECTIONNE ALORS LA TABLE
+      *    ENTIERE
            EXEC SQL
-               DECLARE CURSEUR CURSOR FOR
-               SELECT CODEA, TITREA
+               DECLARE CURSEUR CURSOR WITH HOLD FOR
+               SELECT CODEA, TITREA, DATE_SORTIE, GENRE
                FROM ALBUM
+               WHERE CODEA > :CHKPT-RESTART-KEY
                ORDER BY CODEA
            END-EXEC
 
@@ -141,6 +182,8 @@
            MOVE 0 TO I J
            SET FIN-DE-FICHIER TO TRUE
            SET FIN-DE-TABLE    TO TRUE
+           SET PAS-DE-REPRISE  TO TRUE
+           SET FIN-ANORMALE    TO TRUE
       *    OUVERTURE DU FICHIER VSAM
            OPEN INPUT ALBUM-KSDS
       *    VERIFICATION OUVERTURE FICHIER VSAM
@@ -149,6 +192,16 @@
                DISPLAY 'CODE ERREUR = ' F-STATUS
                PERFORM FIN-TRAITEMENT
            END-IF
+      *    RECHERCHE D'UN POINT DE REPRISE LAISSE PAR UNE EXECUTION
+      *    PRECEDENTE INTERROMPUE
+           PERFORM LIRE-CHECKPOINT
+           IF REPRISE-TRAITEMENT
+               DISPLAY 'REPRISE A PARTIR DE LA CLE ' CHKPT-RESTART-KEY
+               START ALBUM-KSDS KEY IS GREATER THAN AL-CODEA
+                   INVALID KEY
+                       SET FIN-DE-FICHIER TO TRUE
+               END-START
+           END-IF
            EXEC SQL
                OPEN CURSEUR
            END-EXEC
@@ -165,7 +218,7 @@
            PERFORM LECTURE-ENRG-VSAM
            PERFORM LECTURE-ENRG-DB2
 
-           IF FIN-DE-FICHIER
+           IF PAS-DE-REPRISE AND FIN-DE-FICHIER
                SET FICHIER-VIDE TO TRUE
            ELSE
                SET NON-FICHIER-VIDE TO TRUE
@@ -173,8 +226,7 @@
 
            PERFORM UNTIL
                FIN-DE-FICHIER AND
-               FIN-DE-TABLE OR
-               I = 999
+               FIN-DE-TABLE
       *    END UNTIL
                ADD 1 TO I
                IF FICHIER-VIDE
@@ -182,12 +234,20 @@
                END-IF
                IF FIN-DE-FICHIER
                    PERFORM SUPPR-ENREG-RESTANTS
+      *            SUPPR-ENREG-RESTANTS SUPPRIME EN UN SEUL ORDRE SQL
+      *            TOUT LE RESTE DE LA TABLE DB2 : LA TABLE EST DONC
+      *            VIDE A PARTIR DE CE POINT, CE QUI DOIT FAIRE CESSER
+      *            LA BOUCLE PRINCIPALE AU MEME TITRE QUE SI LE CURSEUR
+      *            AVAIT ATTEINT SQLCODE 100
+                   SET FIN-DE-TABLE TO TRUE
                END-IF
                IF FIN-DE-TABLE
-                   PERFORM UNTIL FIN-DE-FICHIER OR J = 999
+                   PERFORM UNTIL FIN-DE-FICHIER
                        ADD 1 TO J
                        PERFORM CREER-ENREG
+                       MOVE AL-CODEA TO DERNIERE-CLE-TRAITEE
                        PERFORM LECTURE-ENRG-VSAM
+                       PERFORM CHECKPOINT-INTERMEDIAIRE
                    END-PERFORM
                END-IF
                IF
@@ -197,23 +257,50 @@
                    IF AL-CODEA = CODEA
       *                MODIFIER L ENREG DB2
       *                LIRE VSAM ET DB2
-                       CONTINUE
+                       PERFORM MODIFIER-ENREG
+                       MOVE AL-CODEA TO DERNIERE-CLE-TRAITEE
+                       PERFORM LECTURE-ENRG-VSAM
+                       PERFORM LECTURE-ENRG-DB2
                    END-IF
                    IF AL-CODEA < CODEA
       *                CREER L ENREG DB2
       *                LIRE VSAM UNIQUEMENT
-                       CONTINUE
+                       PERFORM CREER-ENREG
+                       MOVE AL-CODEA TO DERNIERE-CLE-TRAITEE
+                       PERFORM LECTURE-ENRG-VSAM
                    END-IF
                    IF AL-CODEA > CODEA
       *                SUPPRIMER L ENREG DB2
       *                LIRE DB2 UNIQUEMENT
-                       CONTINUE
+                       PERFORM SUPPR-ENREG
+                       MOVE CODEA TO DERNIERE-CLE-TRAITEE
+                       PERFORM LECTURE-ENRG-DB2
                    END-IF
+                   PERFORM CHECKPOINT-INTERMEDIAIRE
                END-IF
            END-PERFORM
+           SET FIN-NORMALE TO TRUE
            PERFORM FIN-TRAITEMENT
            .
 
+       CHECKPOINT-INTERMEDIAIRE.
+           ADD 1 TO NB-DEPUIS-CHECKPOINT
+           IF NB-DEPUIS-CHECKPOINT >= INTERVALLE-CHECKPOINT
+               PERFORM ECRITURE-CHECKPOINT
+               MOVE ZERO TO NB-DEPUIS-CHECKPOINT
+           END-IF
+           .
+
+       ECRITURE-CHECKPOINT.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           OPEN OUTPUT CHKPT-FILE
+           MOVE DERNIERE-CLE-TRAITEE TO CHKPT-RECORD
+           WRITE CHKPT-RECORD
+           CLOSE CHKPT-FILE
+           .
+
       * -------------------------------------------------------------- *
       *                                                                *
       *                      FONCTIONS PERFORMEES                      *
@@ -221,6 +308,14 @@
       * -------------------------------------------------------------- *
 
        FIN-TRAITEMENT.
+           IF FIN-NORMALE
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+      *        FIN NORMALE : LE POINT DE REPRISE N'EST PLUS UTILE
+               PERFORM EFFACER-CHECKPOINT
+           END-IF
+           PERFORM EDITER-RAPPORT
            CLOSE ALBUM-KSDS
            EXEC SQL
               CLOSE CURSEUR
@@ -228,10 +323,57 @@
            STOP RUN
            .
 
+      *    RECHERCHE D'UN POINT DE REPRISE LAISSE PAR UNE EXECUTION
+      *    PRECEDENTE INTERROMPUE
+       LIRE-CHECKPOINT.
+           OPEN INPUT CHKPT-FILE
+           IF CHKPT-STATUS = '00'
+               READ CHKPT-FILE
+                   AT END
+                       SET PAS-DE-REPRISE TO TRUE
+                   NOT AT END
+                       MOVE CHKPT-RECORD TO CHKPT-RESTART-KEY
+                       MOVE CHKPT-RECORD TO AL-CODEA
+                       SET REPRISE-TRAITEMENT TO TRUE
+               END-READ
+               CLOSE CHKPT-FILE
+           ELSE
+               SET PAS-DE-REPRISE TO TRUE
+           END-IF
+           .
+
+      *    RAPPORT DE FIN DE TRAITEMENT -- NOMBRE D'ENREGISTREMENTS
+      *    CREES, MODIFIES ET SUPPRIMES DANS LA TABLE DB2
+       EDITER-RAPPORT.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'VSAMTODB - RAPPORT DE SYNCHRONISATION ALBUM'
+           DISPLAY 'ENREGISTREMENTS CREES     : ' NB-CREES
+           DISPLAY 'ENREGISTREMENTS MODIFIES  : ' NB-MODIFIES
+           DISPLAY 'ENREGISTREMENTS SUPPRIMES : ' NB-SUPPRIMES
+           DISPLAY '---------------------------------------------'
+           .
+
+       EFFACER-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE
+           CLOSE CHKPT-FILE
+           .
+
        VIDER-TABLE.
            EXEC SQL
                DELETE FROM API5.ALBUM
            END-EXEC
+           ADD SQLERRD(3) TO NB-SUPPRIMES
+           .
+
+       MODIFIER-ENREG.
+           EXEC SQL
+               UPDATE API5.ALBUM
+               SET TITREA = :AL-TITREA,
+                   DATE_SORTIE = :AL-DATE-SORTIE,
+                   GENRE = :AL-GENRE
+               WHERE CODEA = :AL-CODEA
+           END-EXEC
+           ADD 1 TO NB-MODIFIES
            .
 
        SUPPR-ENREG.
@@ -239,6 +381,7 @@
                DELETE FROM API5.ALBUM
                WHERE CODEA = :AL-CODEA
            END-EXEC
+           ADD 1 TO NB-SUPPRIMES
            .
 
        SUPPR-ENREG-RESTANTS.
@@ -246,13 +389,17 @@
                DELETE FROM API5.ALBUM
                WHERE CODEA > :AL-CODEA
            END-EXEC
+           ADD SQLERRD(3) TO NB-SUPPRIMES
            .
 
        CREER-ENREG.
            EXEC SQL
-               INSERT INTO API5.ALBUM (CODEA, TITREA)
-               VALUES (:AL-CODEA, :AL-TITREA)
+               INSERT INTO API5.ALBUM
+                   (CODEA, TITREA, DATE_SORTIE, GENRE)
+               VALUES
+                   (:AL-CODEA, :AL-TITREA, :AL-DATE-SORTIE, :AL-GENRE)
            END-EXEC
+           ADD 1 TO NB-CREES
            .
 
        LECTURE-ENRG-VSAM.
@@ -265,6 +412,16 @@
        LECTURE-ENRG-DB2.
            EXEC SQL
                FETCH CURSEUR
-               INTO :CODEA, :TITREA
+               INTO :CODEA, :TITREA, :DATE_SORTIE, :GENRE
            END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   SET NON-FIN-DE-TABLE TO TRUE
+               WHEN 100
+                   SET FIN-DE-TABLE TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERREUR LECTURE CURSEUR DB2, SQLCODE = '
+                       SQLCODE
+                   SET FIN-DE-TABLE TO TRUE
+           END-EVALUATE
            .
