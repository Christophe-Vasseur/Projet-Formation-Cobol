@@ -32,8 +32,10 @@
            05 W-CH-CODEC           PIC X(04).
            05 W-CH-CODEA           PIC X(04).
            05 W-CH-TITREC          PIC X(40).
+           05 W-CH-NUM-PISTE       PIC 9(02).
+           05 W-CH-DUREE           PIC 9(03).
            05 W-CH-CODE-CONSULT    PIC 9(01).
-           05 FILLER               PIC X(31).
+           05 FILLER               PIC X(26).
 
       *------------------------------------------------------*
       *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
