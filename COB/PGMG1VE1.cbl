@@ -33,6 +33,21 @@
        WORKING-STORAGE SECTION.
 
        COPY VENTES.
+       COPY ALBUM.
+       COPY MAISONDI.
+       COPY DEVISE.
+       COPY HISTORIQ.
+       COPY HISTWHO.
+
+       77  DATE-TMP                  PIC S9(15) COMP-3.
+
+       01  W-FK-RC-CICS-1           PIC S9(04) COMP.
+           88 CICS-RESP-NOTFND-FK       VALUE 13.
+       01  W-FK-RC-CICS-2           PIC S9(04) COMP.
+
+       01  W-VE-FK-OK                PIC X(01) VALUE 'Y'.
+           88 VENTE-FK-OK                VALUE 'Y'.
+           88 VENTE-FK-INVALID           VALUE 'N'.
 
       * ============================================================== *
       *                                                                *
@@ -55,33 +70,91 @@
                INTO (E-VENTES)
            END-EXEC
 
-      *    CONSULTATION DU FICHIER VSAM
-
-           EXEC CICS
-               WRITE
-               FILE ('VENTESG1')
-               FROM (E-VENTES)
-               RIDFLD (E-VE-KEY)
-               RESP (W-VE-RC-CICS-1)
-               RESP2 (W-VE-RC-CICS-2)
-           END-EXEC
+      *    CONTROLE DES CLES ETRANGERES AVANT CREATION
+
+           PERFORM P-CHECK-ALBUM-FK
+           IF VENTE-FK-OK
+               PERFORM P-CHECK-MAISON-FK
+           END-IF
+           IF VENTE-FK-OK
+               PERFORM P-CHECK-DEVISE-FK
+           END-IF
+
+           IF VENTE-FK-INVALID
+               SET W-VE-RC-NOTFND TO TRUE
+           ELSE
+
+      *        CREATION DE L ENREGISTREMENT VSAM
+
+               EXEC CICS
+                   WRITE
+                   FILE ('VENTESG1')
+                   FROM (E-VENTES)
+                   RIDFLD (E-VE-KEY)
+                   RESP (W-VE-RC-CICS-1)
+                   RESP2 (W-VE-RC-CICS-2)
+               END-EXEC
+
+               EVALUATE W-VE-RC-CICS-1
+                   WHEN DFHRESP(NORMAL)
+                       SET W-VE-RC-NORMAL  TO TRUE
+
+      *                JOURNALISATION DE LA CREATION
+                       EXEC CICS ASKTIME
+                           ABSTIME (DATE-TMP)
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           DDMMYYYY (HI-DATE-MODIF)
+                           DATESEP ('/')
+                       END-EXEC
+                       EXEC CICS FORMATTIME
+                           ABSTIME (DATE-TMP)
+                           TIME (HI-HEURE-MODIF)
+                           TIMESEP (':')
+                       END-EXEC
+                       MOVE 'C'        TO HI-ACTION
+                       MOVE 'VENTES'   TO HI-TYPE-ENR
+                       MOVE E-VE-KEY   TO HI-CLE
+                       MOVE EIBTRMID    TO HI-TERM-ID
+                       MOVE 'PGMG1VE1' TO HI-PGM-NAME
+                       MOVE SPACES      TO HW-OPER-ID
+                       MOVE 'RV'        TO HW-QUEUE(1:2)
+                       MOVE EIBTRMID    TO HW-QUEUE(3:4)
+                       EXEC CICS
+                           READQ TS
+                           QUEUE (HW-QUEUE)
+                           INTO (HW-COMM-HEAD)
+                           LENGTH (LENGTH OF HW-COMM-HEAD)
+                           ITEM (1)
+                           RESP (HW-RC-1)
+                       END-EXEC
+                       IF HW-RC-1 = DFHRESP(NORMAL)
+                          OR HW-RC-1 = DFHRESP(LENGERR)
+                           MOVE HW-OPER-ID TO HI-OPER-ID
+                       ELSE
+                           MOVE SPACES TO HI-OPER-ID
+                       END-IF
+                       MOVE E-VENTES   TO HI-IMAGE-AVANT
+                       EXEC CICS
+                           WRITE FILE('HISTOG1')
+                           FROM (E-HISTORIQ)
+                           LENGTH (LENGTH OF E-HISTORIQ)
+                       END-EXEC
+                   WHEN DFHRESP(NOTOPEN)
+                       SET W-VE-RC-NOTOPEN TO TRUE
+                   WHEN DFHRESP(DUPREC)
+                       SET W-VE-RC-DUPREC  TO TRUE
+                   WHEN OTHER
+                       SET W-VE-RC-OTHER   TO TRUE
+               END-EVALUATE
+           END-IF
 
       *    ENVOI DE LA REPONSE
       *    AU PROGRAMME APPELANT
 
            MOVE E-VENTES  TO W-VENTES(1:80)
 
-           EVALUATE W-VE-RC-CICS-1
-               WHEN DFHRESP(NORMAL)
-                   SET W-VE-RC-NORMAL  TO TRUE
-               WHEN DFHRESP(NOTOPEN)
-                   SET W-VE-RC-NOTOPEN TO TRUE
-               WHEN DFHRESP(DUPREC)
-                   SET W-VE-RC-DUPREC  TO TRUE
-               WHEN OTHER
-                   SET W-VE-RC-OTHER   TO TRUE
-           END-EVALUATE
-
            EXEC CICS
                RETURN
                INPUTMSG (W-VENTES)
@@ -90,3 +163,60 @@
 
            GOBACK
            .
+
+      *--------------------------------------------------------------*
+      *   L ALBUM REFERENCE (CODEA) EXISTE-T-IL ?                     *
+      *--------------------------------------------------------------*
+
+       P-CHECK-ALBUM-FK.
+           EXEC CICS
+               READ
+               FILE ('ALBUMG1')
+               INTO (E-ALBUM)
+               RIDFLD (VE-CODEA)
+               KEYLENGTH (LENGTH OF VE-CODEA)
+               RESP (W-FK-RC-CICS-1)
+               RESP2 (W-FK-RC-CICS-2)
+           END-EXEC
+           IF CICS-RESP-NOTFND-FK
+               SET VENTE-FK-INVALID TO TRUE
+           END-IF
+           .
+
+      *--------------------------------------------------------------*
+      *   LA MAISON DE DISTRIBUTION REFERENCEE (SIREN) EXISTE-T-ELLE ? *
+      *--------------------------------------------------------------*
+
+       P-CHECK-MAISON-FK.
+           EXEC CICS
+               READ
+               FILE ('MAISONG1')
+               INTO (E-MAISON-DIST)
+               RIDFLD (VE-SIREN)
+               KEYLENGTH (LENGTH OF VE-SIREN)
+               RESP (W-FK-RC-CICS-1)
+               RESP2 (W-FK-RC-CICS-2)
+           END-EXEC
+           IF CICS-RESP-NOTFND-FK
+               SET VENTE-FK-INVALID TO TRUE
+           END-IF
+           .
+
+      *--------------------------------------------------------------*
+      *   LA DEVISE REFERENCEE EXISTE-T-ELLE ?                        *
+      *--------------------------------------------------------------*
+
+       P-CHECK-DEVISE-FK.
+           EXEC CICS
+               READ
+               FILE ('DEVISEG1')
+               INTO (E-DEVISE)
+               RIDFLD (VE-DEVISE)
+               KEYLENGTH (LENGTH OF VE-DEVISE)
+               RESP (W-FK-RC-CICS-1)
+               RESP2 (W-FK-RC-CICS-2)
+           END-EXEC
+           IF CICS-RESP-NOTFND-FK
+               SET VENTE-FK-INVALID TO TRUE
+           END-IF
+           .
